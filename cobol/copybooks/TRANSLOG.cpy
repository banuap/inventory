@@ -0,0 +1,18 @@
+      ******************************************************************
+      * TRANSLOG COPYBOOK - ACCOUNT AUDIT LOG RECORD
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: FIXED-FORMAT RECORD WRITTEN TO TRANSLOG.DAT BY
+      *          ACCTMGMT EVERY TIME IT CREATES, UPDATES, OR DELETES
+      *          AN ACCOUNT, AND READ BACK BY RECONCILE FOR NIGHTLY
+      *          BALANCE/STATUS RECONCILIATION AGAINST ACCOUNT-FILE.
+      ******************************************************************
+       01  TRANSLOG-RECORD.
+           05  TL-TIMESTAMP              PIC X(26).
+           05  TL-OPERATION              PIC X(06).
+           05  TL-ACCOUNT-ID             PIC X(12).
+           05  TL-STATUS-WORD            PIC X(07).
+           05  TL-ACCOUNT-BALANCE        PIC S9(13)V99 COMP-3.
+           05  TL-ACCOUNT-STATUS         PIC X(01).
+           05  TL-REQUEST-ID             PIC X(16).
+           05  FILLER                    PIC X(40).

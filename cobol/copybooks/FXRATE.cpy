@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FXRATE COPYBOOK - FOREIGN EXCHANGE RATE REFERENCE RECORD
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: ONE ROW PER NON-USD CURRENCY GIVING THE RATE THAT
+      *          CONVERTS ONE UNIT OF THE CURRENCY INTO USD, SO ACCTBAL
+      *          CAN RESTATE A TRANSACTION IN A FOREIGN CURRENCY INTO
+      *          AN ACCOUNT'S OWN BASE CURRENCY BEFORE POSTING. USD
+      *          ITSELF NEEDS NO ROW - ITS RATE TO USD IS ALWAYS 1.
+      ******************************************************************
+       01  FXRATE-RECORD.
+           05  FX-CURRENCY-CODE          PIC X(03).
+           05  FX-RATE-TO-USD            PIC S9(07)V9(06) COMP-3.
+           05  FX-EFFECTIVE-DATE         PIC X(08).

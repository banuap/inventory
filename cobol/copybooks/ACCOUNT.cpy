@@ -1,8 +1,17 @@
       ******************************************************************
       * ACCOUNT COPYBOOK - BROKER-DEALER ACCOUNT MANAGEMENT
-      * VERSION: 1.0
+      * VERSION: 1.1
       * DATE: 2024-09-15
       * PURPOSE: DEFINE ACCOUNT RECORD STRUCTURE FOR BROKER-DEALER
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  BROKE REGULATORY-FLAGS OUT INTO NAMED SINGLE-BYTE
+      *             FLAG POSITIONS WITH 88-LEVELS, ONE PER COMPLIANCE
+      *             CONCERN, SO EVERY PROGRAM THAT SETS OR CHECKS A
+      *             FLAG USES THE SAME ENCODING INSTEAD OF EACH ONE
+      *             OVERWRITING THE WHOLE 10-BYTE FIELD WITH ITS OWN
+      *             TEXT. TOTAL GROUP WIDTH IS UNCHANGED AT X(10) SO
+      *             THE ACCOUNT RECORD LENGTH ON DISK DOES NOT MOVE.
       ******************************************************************
        01  ACCOUNT-RECORD.
            05  ACCOUNT-ID                PIC X(12).
@@ -29,8 +38,21 @@
            05  INTEREST-RATE             PIC 9(03)V99 COMP-3.
            05  MAINTENANCE-FEE           PIC 9(07)V99 COMP-3.
            05  TAX-ID                    PIC X(11).
-           05  REGULATORY-FLAGS          PIC X(10).
+           05  REGULATORY-FLAGS.
+               10  REG-MARGIN-CALL-FLAG  PIC X(01).
+                   88  MARGIN-CALL-PENDING     VALUE 'Y'.
+               10  REG-AML-REVIEW-FLAG   PIC X(01).
+                   88  AML-REVIEW-PENDING      VALUE 'Y'.
+               10  REG-KYC-EXPIRED-FLAG  PIC X(01).
+                   88  ACCT-KYC-EXPIRED        VALUE 'Y'.
+               10  REG-FROZEN-FLAG       PIC X(01).
+                   88  ACCOUNT-FROZEN          VALUE 'Y'.
+               10  REG-LITIGATION-FLAG   PIC X(01).
+                   88  LITIGATION-HOLD         VALUE 'Y'.
+               10  FILLER                PIC X(05).
            05  CREATED-TIMESTAMP         PIC X(26).
            05  UPDATED-TIMESTAMP         PIC X(26).
            05  CREATED-BY                PIC X(08).
-           05  UPDATED-BY                PIC X(08).
\ No newline at end of file
+           05  UPDATED-BY                PIC X(08).
+           05  ACCOUNT-VERSION           PIC 9(09) COMP.
+           05  CURRENCY-CODE             PIC X(03).
\ No newline at end of file

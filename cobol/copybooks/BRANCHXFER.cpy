@@ -0,0 +1,21 @@
+      ******************************************************************
+      * BRANCHXFER COPYBOOK - ACCOUNT BRANCH/OFFICER TRANSFER RECORD
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: ONE RECORD PER BRANCH-CODE/ACCOUNT-OFFICER REASSIGNMENT
+      *          MADE THROUGH ACCTMGMT'S TRANSFER OPERATION, CARRYING
+      *          THE OLD AND NEW VALUES, THE EFFECTIVE DATE, AND THE
+      *          REASON, SO A REASSIGNMENT CAN BE ANSWERED FOR LATER
+      *          WITHOUT HAVING TO DIFF SUCCESSIVE ACCTHIST-RECORD
+      *          BEFORE/AFTER IMAGES.
+      ******************************************************************
+       01  BRANCHXFER-RECORD.
+           05  XFER-ACCOUNT-ID           PIC X(12).
+           05  XFER-OLD-BRANCH-CODE      PIC X(04).
+           05  XFER-OLD-ACCOUNT-OFFICER  PIC X(08).
+           05  XFER-NEW-BRANCH-CODE      PIC X(04).
+           05  XFER-NEW-ACCOUNT-OFFICER  PIC X(08).
+           05  XFER-EFFECTIVE-DATE       PIC X(08).
+           05  XFER-REASON               PIC X(40).
+           05  XFER-REQUESTED-BY         PIC X(08).
+           05  XFER-TIMESTAMP            PIC X(26).

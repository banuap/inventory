@@ -0,0 +1,34 @@
+      ******************************************************************
+      * ORDER COPYBOOK - BROKER-DEALER ORDER MANAGEMENT
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: DEFINE THE ORDER RECORD STRUCTURE CAPTURED AHEAD OF
+      *          TRADE SETTLEMENT - AN ORDER MOVES THROUGH OPEN,
+      *          WORKING, FILLED, AND CANCELLED BEFORE TRANPOST EVER
+      *          SEES IT.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  ORDER-ID                  PIC X(16).
+           05  ACCOUNT-ID                PIC X(12).
+           05  SECURITY-SYMBOL           PIC X(12).
+           05  ORDER-SIDE                PIC X(03).
+               88  BUY-ORDER             VALUE 'BUY'.
+               88  SELL-ORDER            VALUE 'SEL'.
+           05  ORDER-TYPE                PIC X(03).
+               88  MARKET-ORDER          VALUE 'MKT'.
+               88  LIMIT-ORDER           VALUE 'LMT'.
+               88  STOP-ORDER            VALUE 'STP'.
+           05  QUANTITY                  PIC S9(09)V999 COMP-3.
+           05  LIMIT-PRICE               PIC S9(09)V9999 COMP-3.
+           05  ORDER-STATUS              PIC X(01).
+               88  OPEN-ORDER            VALUE 'O'.
+               88  WORKING-ORDER         VALUE 'W'.
+               88  FILLED-ORDER          VALUE 'F'.
+               88  CANCELLED-ORDER       VALUE 'C'.
+           05  FILLED-QUANTITY           PIC S9(09)V999 COMP-3.
+           05  FILLED-PRICE              PIC S9(09)V9999 COMP-3.
+           05  ORDER-DATE                PIC X(08).
+           05  CREATED-TIMESTAMP         PIC X(26).
+           05  UPDATED-TIMESTAMP         PIC X(26).
+           05  CREATED-BY                PIC X(08).
+           05  UPDATED-BY                PIC X(08).

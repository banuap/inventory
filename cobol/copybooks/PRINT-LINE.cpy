@@ -0,0 +1,61 @@
+      ******************************************************************
+      * PRINT-LINE COPYBOOK - SHARED PRINT-IMAGE LAYOUTS
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: STANDARD BUILDING BLOCKS FOR A REPORT PROGRAM'S PRINT-
+      *          IMAGE OUTPUT - A BLANK LINE, A RULE LINE, GENERIC
+      *          DETAIL/TOTAL LINE SHAPES, AND THE PAGE-BREAK COUNTERS
+      *          A REPORT MOVES INTO ITS OWN 132-BYTE LINE SEQUENTIAL
+      *          FD RECORD BEFORE WRITING IT - SO STMTGEN, BOBREP, AND
+      *          FUTURE PRINT-IMAGE REPORTS ALL BUILD THEIR OUTPUT THE
+      *          SAME WAY INSTEAD OF EACH INVENTING ITS OWN SPACING AND
+      *          PAGE-BREAK RULES.
+      *
+      * NOTES: THIS BOOK IS COPIED INTO WORKING-STORAGE, NOT THE FILE
+      *        SECTION - EACH REPORT KEEPS ITS OWN FD RECORD (E.G.
+      *        STMTGEN'S STMT-LINE, BOBREP'S RPT-LINE) SO THE PRINT
+      *        VENDOR'S EXISTING 132-BYTE LINE-SEQUENTIAL FEED IS
+      *        UNCHANGED. A REPORT BUILDS A LINE INTO ONE OF THESE
+      *        GROUPS (OR STRINGS DIRECTLY INTO ITS OWN FD RECORD, FOR
+      *        CONTENT THAT DOESN'T FIT A GENERIC SHAPE), MOVES IT TO
+      *        THE FD RECORD IF IT ISN'T ALREADY THERE, AND WRITES IT.
+      *        PRINT-PAGE-CONTROL IS MAINTAINED BY THE REPORT'S OWN
+      *        PAGE-BREAK PARAGRAPH (PERFORMED BEFORE EVERY DETAIL
+      *        LINE) THE SAME WAY WS-FILE-STATUS 88S ARE MAINTAINED BY
+      *        EACH PROGRAM THAT COPIES THEM IN - THIS BOOK ONLY
+      *        SUPPLIES THE COUNTERS AND THEIR VALUES, NOT A PARAGRAPH.
+      ******************************************************************
+       01  PRINT-RULE-LINE                PIC X(132) VALUE ALL '='.
+
+       01  PRINT-DASH-LINE                PIC X(132) VALUE ALL '-'.
+
+       01  PRINT-BLANK-LINE               PIC X(132) VALUE SPACES.
+
+       01  PRINT-PAGE-CONTROL.
+           05  PRINT-PAGE-NUMBER          PIC 9(04) VALUE 1.
+           05  PRINT-LINE-COUNT           PIC 9(03) VALUE ZERO.
+           05  PRINT-LINES-PER-PAGE       PIC 9(03) VALUE 060.
+
+       01  PRINT-PAGE-FOOTER-LINE.
+           05  FILLER                     PIC X(60) VALUE SPACES.
+           05  FILLER                     PIC X(05) VALUE 'PAGE '.
+           05  PRINT-FOOTER-PAGE-NUMBER   PIC ZZZ9.
+           05  FILLER                     PIC X(63) VALUE SPACES.
+
+       01  PRINT-DETAIL-LINE.
+           05  PRINT-DTL-DATE             PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PRINT-DTL-TYPE             PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PRINT-DTL-REFERENCE        PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PRINT-DTL-DESCRIPTION      PIC X(40).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PRINT-DTL-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(34) VALUE SPACES.
+
+       01  PRINT-TOTAL-LINE.
+           05  PRINT-TOT-LABEL            PIC X(40).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  PRINT-TOT-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(74) VALUE SPACES.

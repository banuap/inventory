@@ -39,4 +39,5 @@
            05  CREATED-TIMESTAMP         PIC X(26).
            05  UPDATED-TIMESTAMP         PIC X(26).
            05  CREATED-BY                PIC X(08).
-           05  UPDATED-BY                PIC X(08).
\ No newline at end of file
+           05  UPDATED-BY                PIC X(08).
+           05  TRANSACTION-CURRENCY      PIC X(03).
\ No newline at end of file

@@ -0,0 +1,24 @@
+      ******************************************************************
+      * RETURN-CODES COPYBOOK - SHARED BACKEND RESULT CODES
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: ONE CONSISTENT SET OF RETURN-CODE VALUES SHARED BY
+      *          ACCOUNT-MANAGER, ACCTMGMT, AND ACCTBAL SO A CALLER
+      *          DOES NOT HAVE TO KNOW WHICH BACKEND PROGRAM PRODUCED
+      *          A CODE TO KNOW WHAT IT MEANS. EVERY PROGRAM THAT
+      *          COPIES THIS BOOK REPLACES RC-CODE WITH ITS OWN
+      *          RETURN-CODE DATA NAME, E.G.
+      *              COPY RETURN-CODES REPLACING RC-CODE BY
+      *                  WS-RETURN-CODE.
+      ******************************************************************
+       01  RC-CODE                       PIC 9(02).
+           88  RC-SUCCESS                VALUE 00.
+           88  RC-NOT-FOUND              VALUE 01.
+           88  RC-DUPLICATE-KEY          VALUE 02.
+           88  RC-VALIDATION-ERROR       VALUE 03.
+           88  RC-FILE-ERROR             VALUE 04.
+           88  RC-INSUFFICIENT-FUNDS     VALUE 05.
+           88  RC-COMPLIANCE-HOLD        VALUE 06.
+           88  RC-VERSION-CONFLICT       VALUE 07.
+           88  RC-CONTRIBUTION-LIMIT     VALUE 08.
+           88  RC-SUITABILITY-BLOCK      VALUE 09.

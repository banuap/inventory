@@ -1,8 +1,16 @@
       ******************************************************************
       * CUSTOMER COPYBOOK - BROKER-DEALER CUSTOMER MANAGEMENT
-      * VERSION: 1.0
+      * VERSION: 1.1
       * DATE: 2024-09-15
       * PURPOSE: DEFINE CUSTOMER RECORD STRUCTURE
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  ADDED KYC-REVIEW-DATE (APPENDED AFTER UPDATED-BY TO
+      *             KEEP EXISTING FIELD OFFSETS UNCHANGED), THE DATE
+      *             KYC-STATUS WAS LAST SET TO KYC-COMPLETE, SO A BATCH
+      *             SWEEP CAN COMPARE IT AGAINST THE EXPIRATION POLICY
+      *             AND FLIP KYC-STATUS TO KYC-EXPIRED ON ITS OWN
+      *             INSTEAD OF RELYING ON SOMEONE TO SET IT BY HAND.
       ******************************************************************
        01  CUSTOMER-RECORD.
            05  CUSTOMER-ID               PIC X(10).
@@ -56,4 +64,5 @@
            05  CREATED-TIMESTAMP         PIC X(26).
            05  UPDATED-TIMESTAMP         PIC X(26).
            05  CREATED-BY                PIC X(08).
-           05  UPDATED-BY                PIC X(08).
\ No newline at end of file
+           05  UPDATED-BY                PIC X(08).
+           05  KYC-REVIEW-DATE           PIC X(08).
\ No newline at end of file

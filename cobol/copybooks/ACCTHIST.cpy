@@ -0,0 +1,23 @@
+      ******************************************************************
+      * ACCTHIST COPYBOOK - ACCOUNT/CUSTOMER CHANGE-HISTORY RECORD
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: BEFORE/AFTER SNAPSHOT WRITTEN ON EVERY REWRITE OF
+      *          ACCOUNT-RECORD OR CUSTOMER-RECORD, SO A PRIOR CHANGE
+      *          CAN BE ANSWERED WITH MORE THAN JUST THE MOST RECENT
+      *          UPDATED-BY/UPDATED-TIMESTAMP ON THE LIVE RECORD.
+      * NOTES: HIST-BEFORE-IMAGE AND HIST-AFTER-IMAGE ARE SIZED TO HOLD
+      *        EITHER A FULL ACCOUNT-RECORD OR A FULL CUSTOMER-RECORD,
+      *        SINCE ONE HISTORY FILE SERVES BOTH ENTITY TYPES; WHICH
+      *        RECORD LAYOUT THE IMAGE HOLDS IS TOLD BY
+      *        HIST-ENTITY-TYPE.
+      ******************************************************************
+       01  ACCTHIST-RECORD.
+           05  HIST-ENTITY-TYPE          PIC X(08).
+               88  HIST-IS-ACCOUNT       VALUE 'ACCOUNT'.
+               88  HIST-IS-CUSTOMER      VALUE 'CUSTOMER'.
+           05  HIST-ENTITY-ID            PIC X(12).
+           05  HIST-CHANGED-BY           PIC X(08).
+           05  HIST-CHANGED-TIMESTAMP    PIC X(26).
+           05  HIST-BEFORE-IMAGE         PIC X(520).
+           05  HIST-AFTER-IMAGE          PIC X(520).

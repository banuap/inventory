@@ -0,0 +1,20 @@
+      ******************************************************************
+      * POSITION COPYBOOK - BROKER-DEALER SECURITIES HOLDINGS
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: DEFINE POSITION RECORD STRUCTURE - WHAT SECURITIES AN
+      *          ACCOUNT HOLDS, KEYED ON ACCOUNT-ID + SECURITY-SYMBOL
+      ******************************************************************
+       01  POSITION-RECORD.
+           05  POSITION-KEY.
+               10  ACCOUNT-ID                PIC X(12).
+               10  SECURITY-SYMBOL           PIC X(12).
+           05  POSITION-QUANTITY             PIC S9(09)V999 COMP-3.
+           05  AVERAGE-COST-BASIS            PIC S9(09)V9999 COMP-3.
+           05  POSITION-STATUS               PIC X(01).
+               88  OPEN-POSITION             VALUE 'O'.
+               88  CLOSED-POSITION           VALUE 'C'.
+           05  CREATED-TIMESTAMP             PIC X(26).
+           05  UPDATED-TIMESTAMP             PIC X(26).
+           05  CREATED-BY                    PIC X(08).
+           05  UPDATED-BY                    PIC X(08).

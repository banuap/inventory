@@ -7,7 +7,7 @@
            05  SOAP-ENVELOPE.
                10  SOAP-HEADER           PIC X(200).
                10  SOAP-BODY.
-                   15  OPERATION-TYPE    PIC X(20).
+                   15  OPERATION-TYPE    PIC X(24).
                    15  REQUEST-DATA      PIC X(2000).
            
        01  SOAP-RESPONSE.
@@ -21,19 +21,35 @@
                    15  ERROR-DESCRIPTION PIC X(200).
 
        01  ACCOUNT-OPERATIONS.
-           05  OP-CREATE-ACCOUNT         PIC X(20) VALUE 
+           05  OP-CREATE-ACCOUNT         PIC X(24) VALUE
                'CREATE_ACCOUNT'.
-           05  OP-GET-ACCOUNT           PIC X(20) VALUE 
+           05  OP-GET-ACCOUNT           PIC X(24) VALUE
                'GET_ACCOUNT'.
-           05  OP-UPDATE-ACCOUNT        PIC X(20) VALUE 
+           05  OP-UPDATE-ACCOUNT        PIC X(24) VALUE
                'UPDATE_ACCOUNT'.
-           05  OP-DELETE-ACCOUNT        PIC X(20) VALUE 
+           05  OP-DELETE-ACCOUNT        PIC X(24) VALUE
                'DELETE_ACCOUNT'.
-           05  OP-LIST-ACCOUNTS         PIC X(20) VALUE 
+           05  OP-LIST-ACCOUNTS         PIC X(24) VALUE
                'LIST_ACCOUNTS'.
-           05  OP-GET-BALANCE           PIC X(20) VALUE 
+           05  OP-GET-BALANCE           PIC X(24) VALUE
                'GET_BALANCE'.
-           
+           05  OP-LIST-ACCTS-BY-CUST    PIC X(24) VALUE
+               'LIST_ACCTS_BY_CUST'.
+           05  OP-TRANSFER-ACCOUNT      PIC X(24) VALUE
+               'TRANSFER_ACCOUNT'.
+
+       01  CUSTOMER-OPERATIONS.
+           05  OP-CREATE-CUSTOMER       PIC X(24) VALUE
+               'CREATE_CUSTOMER'.
+           05  OP-GET-CUSTOMER          PIC X(24) VALUE
+               'GET_CUSTOMER'.
+
+       01  TRANSACTION-OPERATIONS.
+           05  OP-POST-TRANSACTION      PIC X(24) VALUE
+               'POST_TRANSACTION'.
+           05  OP-GET-TRANS-HISTORY     PIC X(24) VALUE
+               'GET_TRANSACTION_HISTORY'.
+
        01  STATUS-CODES.
            05  STATUS-SUCCESS           PIC X(10) VALUE 
                'SUCCESS'.

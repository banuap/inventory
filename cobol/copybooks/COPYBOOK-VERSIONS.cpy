@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK-VERSIONS COPYBOOK - SHARED RECORD LAYOUT VERSION
+      *                               STAMPS
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: ONE VERSION NUMBER PER SHARED RECORD COPYBOOK
+      *          (ACCOUNT, CUSTOMER, TRANSACTION) SO A PROGRAM CAN
+      *          CONFIRM AT STARTUP THAT THE LAYOUT IT WAS WRITTEN
+      *          AGAINST IS STILL THE CURRENT ONE, INSTEAD OF SILENTLY
+      *          READING AND WRITING FIELDS AT THE WRONG OFFSET AFTER
+      *          ONE OF THOSE COPYBOOKS CHANGES SHAPE UNDER IT.
+      *
+      *          EVERY PROGRAM THAT COPIES ONE OF THOSE RECORD BOOKS
+      *          DIRECTLY ALSO DECLARES ITS OWN WS-EXPECTED-xxx-VERSION
+      *          CONSTANT FOR THE VERSION IT WAS WRITTEN AGAINST, COPIES
+      *          THIS BOOK IN, AND COMPARES THE TWO AT STARTUP - SEE
+      *          CHECK-COPYBOOK-VERSIONS IN SOAP-SERVER.cbl OR
+      *          SIMPLE-ACCOUNT-DEMO.cbl FOR THE PATTERN.
+      *          BUMP THE RELEVANT CONSTANT BELOW EVERY TIME THAT
+      *          COPYBOOK'S RECORD LAYOUT CHANGES.
+      ******************************************************************
+       01  CPYVER-ACCOUNT                PIC 9(04) VALUE 0002.
+       01  CPYVER-CUSTOMER               PIC 9(04) VALUE 0002.
+       01  CPYVER-TRANSACTION            PIC 9(04) VALUE 0002.

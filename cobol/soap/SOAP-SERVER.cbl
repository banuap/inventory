@@ -2,6 +2,25 @@
       * SOAP-SERVER.cbl - SOAP Web Service Server for Account Management
       * This program provides a SOAP interface for account operations
       * in a broker dealer environment
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  LOG-REQUEST-START now generates a WS-REQUEST-ID and
+      *             includes it on both the start and end log lines,
+      *             and passes it down through CALL 'ACCOUNT-MANAGER'
+      *             so an account operation's TRANSLOG.DAT record can
+      *             be traced back to the SOAP call that produced it.
+      * 2026-08-08  WIDENED LK-SOAP-REQUEST/LK-SOAP-RESPONSE AND
+      *             WS-SOAP-REQUEST-XML/WS-SOAP-RESPONSE-XML FROM
+      *             X(4000) TO X(32000), AND WS-BUSINESS-RESPONSE FROM
+      *             X(2000) TO X(8000), SO A LIST_ACCOUNTS OR
+      *             GET_TRANSACTION_HISTORY RESPONSE WITH A FULL PAGE
+      *             OF ENTRIES HAS ROOM TO COME BACK WHOLE INSTEAD OF
+      *             BEING SILENTLY CUT OFF MID-XML.
+      * 2026-08-09  ADDED CHECK-COPYBOOK-VERSIONS, CALLED FIRST THING
+      *             IN MAIN-PROCESS, SO A STALE COMPILE OF THIS PROGRAM
+      *             AGAINST AN OLDER ACCOUNT/CUSTOMER/TRANSACTION
+      *             LAYOUT RETURNS A CLEAN SOAP ERROR RESPONSE INSTEAD
+      *             OF READING OR WRITING FIELDS AT THE WRONG OFFSET.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOAP-SERVER.
@@ -24,88 +43,537 @@
        01  WS-TIMESTAMP                PIC X(19).
        01  WS-LOG-MESSAGE              PIC X(200).
        
-       01  WS-SOAP-REQUEST-XML         PIC X(4000).
-       01  WS-SOAP-RESPONSE-XML        PIC X(4000).
-       01  WS-EXTRACTED-OPERATION      PIC X(20).
+       01  WS-SOAP-REQUEST-XML         PIC X(32000).
+       01  WS-SOAP-RESPONSE-XML        PIC X(32000).
+       01  WS-EXTRACTED-OPERATION      PIC X(24).
        01  WS-EXTRACTED-DATA           PIC X(500).
-       01  WS-BUSINESS-RESPONSE        PIC X(2000).
+       01  WS-BUSINESS-RESPONSE        PIC X(8000).
        01  WS-BUSINESS-RETURN-CODE     PIC 9(2).
+
+       01  WS-CUSTMGMT-OPERATION       PIC X(06).
+       01  WS-CUSTMGMT-INVALID-FIELD  PIC X(20).
+       01  WS-TRANPOST-OPERATION       PIC X(06).
+       01  WS-CONTAINS-COUNT           PIC 9(04).
+
+      *    THE ACCOUNT/CUSTOMER/TRANSACTION LAYOUTS THIS PROGRAM WAS
+      *    WRITTEN AGAINST - COMPARED AGAINST CPYVER-ACCOUNT,
+      *    CPYVER-CUSTOMER, AND CPYVER-TRANSACTION AT STARTUP.
+       01  WS-EXPECTED-ACCT-VERSION    PIC 9(04) VALUE 0002.
+       01  WS-EXPECTED-CUST-VERSION    PIC 9(04) VALUE 0002.
+       01  WS-EXPECTED-TRAN-VERSION    PIC 9(04) VALUE 0002.
+
+       01  WS-GENERATED-ID.
+           05  WS-GENERATED-DATE       PIC 9(08).
+           05  WS-GENERATED-TIME       PIC 9(08).
+       01  WS-REQUEST-ID               PIC X(16).
+
+       01  WS-DATE-SCRATCH             PIC X(500).
+       01  WS-HISTORY-START-DATE       PIC X(08) VALUE '19000101'.
+       01  WS-HISTORY-END-DATE         PIC X(08) VALUE '99991231'.
+
+       01  WS-EXTRACTED-TXN-TYPE       PIC X(03).
+       01  WS-EXTRACTED-TXN-AMOUNT     PIC X(15).
+       01  WS-HISTORY-BUFFER.
+           05  WS-HIST-COUNT           PIC 9(03).
+           05  WS-HIST-ENTRIES OCCURS 50 TIMES.
+               10  WS-HE-TRANSACTION-ID PIC X(16).
+               10  WS-HE-TRANSACTION-TYPE PIC X(03).
+               10  WS-HE-TRANSACTION-AMOUNT PIC S9(13)V99 COMP-3.
+               10  WS-HE-TRANSACTION-DATE PIC X(08).
+               10  WS-HE-TRANSACTION-STATUS PIC X(01).
+       01  WS-HIST-DISPLAY-INDEX       PIC 9(03) VALUE ZERO.
        
        01  WS-XML-HEADER.
            05  FILLER                  PIC X(39) VALUE
                '<?xml version="1.0" encoding="UTF-8"?>'.
-           05  FILLER                  PIC X(83) VALUE
-               '<soap:Envelope xmlns:soap="http://schemas.xmlsoap.org/soap/envelope/">'.
+           05  FILLER                  PIC X(35) VALUE
+               '<soap:Envelope xmlns:soap="http://s'.
+           05  FILLER                  PIC X(35) VALUE
+               'chemas.xmlsoap.org/soap/envelope/">'.
        
        01  WS-XML-FOOTER.
            05  FILLER                  PIC X(16) VALUE
                '</soap:Envelope>'.
                
        COPY ACCOUNT.
+       COPY CUSTOMER REPLACING CUSTOMER-RECORD BY
+           WS-CUSTOMER-DATA-RECORD.
+       COPY TRANSACTION REPLACING TRANSACTION-RECORD BY
+           WS-TRANSACTION-DATA-RECORD.
        COPY SOAP-STRUCTURES.
+       COPY COPYBOOK-VERSIONS.
        
        LINKAGE SECTION.
-       01  LK-SOAP-REQUEST             PIC X(4000).
-       01  LK-SOAP-RESPONSE            PIC X(4000).
+       01  LK-SOAP-REQUEST             PIC X(32000).
+       01  LK-SOAP-RESPONSE            PIC X(32000).
        
        PROCEDURE DIVISION USING LK-SOAP-REQUEST, LK-SOAP-RESPONSE.
        
        MAIN-PROCESS.
            PERFORM LOG-REQUEST-START
-           
+
            MOVE LK-SOAP-REQUEST TO WS-SOAP-REQUEST-XML
-           
-           PERFORM PARSE-SOAP-REQUEST
-           PERFORM CALL-BUSINESS-LOGIC
+
+           MOVE ZERO TO WS-BUSINESS-RETURN-CODE
+           PERFORM CHECK-COPYBOOK-VERSIONS
+           IF WS-BUSINESS-RETURN-CODE = 00
+               PERFORM PARSE-SOAP-REQUEST
+               PERFORM CALL-BUSINESS-LOGIC
+           END-IF
            PERFORM BUILD-SOAP-RESPONSE
-           
+
            MOVE WS-SOAP-RESPONSE-XML TO LK-SOAP-RESPONSE
-           
+
            PERFORM LOG-REQUEST-END
            EXIT PROGRAM.
-           
+
+       CHECK-COPYBOOK-VERSIONS.
+           IF WS-EXPECTED-ACCT-VERSION NOT = CPYVER-ACCOUNT OR
+              WS-EXPECTED-CUST-VERSION NOT = CPYVER-CUSTOMER OR
+              WS-EXPECTED-TRAN-VERSION NOT = CPYVER-TRANSACTION
+               MOVE 99 TO WS-BUSINESS-RETURN-CODE
+               MOVE 'SOAP-SERVER COMPILED AGAINST A STALE COPYBOOK -'
+                   TO WS-BUSINESS-RESPONSE
+               STRING WS-BUSINESS-RESPONSE DELIMITED BY SPACE
+                      ' RECOMPILE THIS PROGRAM' DELIMITED BY SIZE
+                      INTO WS-BUSINESS-RESPONSE
+               END-STRING
+           END-IF.
+
        PARSE-SOAP-REQUEST.
       *    Simple XML parsing to extract operation and data
       *    In a real implementation, this would use proper XML parsing
-           
+
            MOVE SPACES TO WS-EXTRACTED-OPERATION
            MOVE SPACES TO WS-EXTRACTED-DATA
-           
+           MOVE 'UNKNOWN' TO WS-EXTRACTED-OPERATION
+
       *    Look for operation type in the SOAP body
-           IF WS-SOAP-REQUEST-XML CONTAINS 'CREATE_ACCOUNT'
-               MOVE 'CREATE_ACCOUNT' TO WS-EXTRACTED-OPERATION
-           ELSE IF WS-SOAP-REQUEST-XML CONTAINS 'GET_ACCOUNT'
-               MOVE 'GET_ACCOUNT' TO WS-EXTRACTED-OPERATION
-           ELSE IF WS-SOAP-REQUEST-XML CONTAINS 'UPDATE_ACCOUNT'
-               MOVE 'UPDATE_ACCOUNT' TO WS-EXTRACTED-OPERATION
-           ELSE IF WS-SOAP-REQUEST-XML CONTAINS 'DELETE_ACCOUNT'
-               MOVE 'DELETE_ACCOUNT' TO WS-EXTRACTED-OPERATION
-           ELSE IF WS-SOAP-REQUEST-XML CONTAINS 'LIST_ACCOUNTS'
-               MOVE 'LIST_ACCOUNTS' TO WS-EXTRACTED-OPERATION
-           ELSE IF WS-SOAP-REQUEST-XML CONTAINS 'GET_BALANCE'
-               MOVE 'GET_BALANCE' TO WS-EXTRACTED-OPERATION
-           ELSE
-               MOVE 'UNKNOWN' TO WS-EXTRACTED-OPERATION
-           END-IF
-           
+           PERFORM CHECK-OP-CREATE-ACCOUNT
+           PERFORM CHECK-OP-GET-ACCOUNT
+           PERFORM CHECK-OP-UPDATE-ACCOUNT
+           PERFORM CHECK-OP-DELETE-ACCOUNT
+           PERFORM CHECK-OP-LIST-ACCOUNTS
+           PERFORM CHECK-OP-LIST-ACCTS-BY-CUST
+           PERFORM CHECK-OP-GET-BALANCE
+           PERFORM CHECK-OP-CREATE-CUSTOMER
+           PERFORM CHECK-OP-GET-CUSTOMER
+           PERFORM CHECK-OP-POST-TRANSACTION
+           PERFORM CHECK-OP-GET-TRANS-HISTORY
+           PERFORM CHECK-OP-TRANSFER-ACCOUNT
+
+           PERFORM EXTRACT-ACCOUNT-ID
+           PERFORM EXTRACT-CUSTOMER-ID
+           PERFORM EXTRACT-DATE-RANGE
+           PERFORM EXTRACT-TRANSFER-FIELDS
+           PERFORM EXTRACT-TRANSACTION-FIELDS.
+
+      *    Each CHECK-OP-xxx paragraph only takes effect while the
+      *    operation is still UNKNOWN, so the first match found wins,
+      *    the same as the ELSE IF chain this replaced.
+       CHECK-OP-CREATE-ACCOUNT.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'CREATE_ACCOUNT'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'CREATE_ACCOUNT' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-GET-ACCOUNT.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'GET_ACCOUNT'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'GET_ACCOUNT' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-UPDATE-ACCOUNT.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'UPDATE_ACCOUNT'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'UPDATE_ACCOUNT' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-DELETE-ACCOUNT.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'DELETE_ACCOUNT'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'DELETE_ACCOUNT' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-LIST-ACCOUNTS.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'LIST_ACCOUNTS'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'LIST_ACCOUNTS' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-LIST-ACCTS-BY-CUST.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'LIST_ACCTS_BY_CUST'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'LIST_ACCTS_BY_CUST' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-GET-BALANCE.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'GET_BALANCE'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'GET_BALANCE' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-CREATE-CUSTOMER.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'CREATE_CUSTOMER'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'CREATE_CUSTOMER' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-GET-CUSTOMER.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'GET_CUSTOMER'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'GET_CUSTOMER' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-POST-TRANSACTION.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'POST_TRANSACTION'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'POST_TRANSACTION' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-GET-TRANS-HISTORY.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'GET_TRANSACTION_HISTORY'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'GET_TRANSACTION_HISTORY' TO
+                       WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
+       CHECK-OP-TRANSFER-ACCOUNT.
+           IF WS-EXTRACTED-OPERATION = 'UNKNOWN'
+               MOVE ZERO TO WS-CONTAINS-COUNT
+               INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+                   FOR ALL 'TRANSFER_ACCOUNT'
+               IF WS-CONTAINS-COUNT > 0
+                   MOVE 'TRANSFER_ACCOUNT' TO WS-EXTRACTED-OPERATION
+               END-IF
+           END-IF.
+
       *    Extract account data (simplified approach)
       *    In practice, this would parse XML elements properly
-           IF WS-SOAP-REQUEST-XML CONTAINS '<accountId>'
+       EXTRACT-ACCOUNT-ID.
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<accountId>'
+           IF WS-CONTAINS-COUNT > 0
                UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<accountId>'
-                   INTO WS-EXTRACTED-DATA, WS-EXTRACTED-DATA
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
                END-UNSTRING
-               UNSTRING WS-EXTRACTED-DATA DELIMITED BY '</accountId>'
-                   INTO WS-EXTRACTED-DATA, WS-EXTRACTED-DATA
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</accountId>'
+                   INTO WS-EXTRACTED-DATA, WS-DATE-SCRATCH
                END-UNSTRING
            END-IF.
-           
+
+      *    Extract customer data the same simplified way
+       EXTRACT-CUSTOMER-ID.
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<customerId>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<customerId>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</customerId>'
+                   INTO WS-EXTRACTED-DATA, WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF.
+
+      *    Optional caller-supplied date range for GET_TRANSACTION_
+      *    HISTORY - defaults left in place cover every date when the
+      *    tags are absent, same fall-through style as the other
+      *    extraction paragraphs.
+       EXTRACT-DATE-RANGE.
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<startDate>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<startDate>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</startDate>'
+                   INTO WS-HISTORY-START-DATE, WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<endDate>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<endDate>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</endDate>'
+                   INTO WS-HISTORY-END-DATE, WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF.
+
+      *    Branch transfer fields, laid into WS-EXTRACTED-DATA at the
+      *    same byte offsets ACCOUNT-MANAGER's TRANSFER-ACCOUNT-PROCESS
+      *    expects (1:12 account id, 13:4 new branch code, 17:8 new
+      *    account officer, 25:8 effective date, 33:40 reason) - the
+      *    account id itself is already in place from EXTRACT-ACCOUNT-
+      *    ID above.
+       EXTRACT-TRANSFER-FIELDS.
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<newBranchCode>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY
+                   '<newBranchCode>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</newBranchCode>'
+                   INTO WS-EXTRACTED-DATA(13:4), WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<newAccountOfficer>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY
+                   '<newAccountOfficer>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY
+                   '</newAccountOfficer>'
+                   INTO WS-EXTRACTED-DATA(17:8), WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<effectiveDate>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY
+                   '<effectiveDate>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</effectiveDate>'
+                   INTO WS-EXTRACTED-DATA(25:8), WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<reason>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<reason>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</reason>'
+                   INTO WS-EXTRACTED-DATA(33:40), WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF.
+
+      *    Transaction type and amount for POST_TRANSACTION, kept
+      *    separate from WS-EXTRACTED-DATA since CALL-TRANSACTION-POST
+      *    moves them into WS-TRANSACTION-DATA-RECORD fields directly.
+       EXTRACT-TRANSACTION-FIELDS.
+           MOVE SPACES TO WS-EXTRACTED-TXN-TYPE
+           MOVE SPACES TO WS-EXTRACTED-TXN-AMOUNT
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<transactionType>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY
+                   '<transactionType>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY
+                   '</transactionType>'
+                   INTO WS-EXTRACTED-TXN-TYPE, WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-REQUEST-XML TALLYING WS-CONTAINS-COUNT
+               FOR ALL '<amount>'
+           IF WS-CONTAINS-COUNT > 0
+               UNSTRING WS-SOAP-REQUEST-XML DELIMITED BY '<amount>'
+                   INTO WS-DATE-SCRATCH, WS-DATE-SCRATCH
+               END-UNSTRING
+               UNSTRING WS-DATE-SCRATCH DELIMITED BY '</amount>'
+                   INTO WS-EXTRACTED-TXN-AMOUNT, WS-DATE-SCRATCH
+               END-UNSTRING
+           END-IF.
+
        CALL-BUSINESS-LOGIC.
-           CALL 'ACCOUNT-MANAGER' USING
-               WS-EXTRACTED-OPERATION,
-               WS-EXTRACTED-DATA,
-               WS-BUSINESS-RESPONSE,
-               WS-BUSINESS-RETURN-CODE.
-               
+           EVALUATE WS-EXTRACTED-OPERATION
+               WHEN OP-CREATE-CUSTOMER
+                   PERFORM CALL-CUSTOMER-CREATE
+               WHEN OP-GET-CUSTOMER
+                   PERFORM CALL-CUSTOMER-GET
+               WHEN OP-POST-TRANSACTION
+                   PERFORM CALL-TRANSACTION-POST
+               WHEN OP-GET-TRANS-HISTORY
+                   PERFORM CALL-TRANSACTION-HISTORY
+               WHEN OTHER
+                   CALL 'ACCOUNT-MANAGER' USING
+                       WS-EXTRACTED-OPERATION,
+                       WS-EXTRACTED-DATA,
+                       WS-BUSINESS-RESPONSE,
+                       WS-BUSINESS-RETURN-CODE,
+                       WS-REQUEST-ID
+           END-EVALUATE.
+
+       CALL-CUSTOMER-CREATE.
+           MOVE SPACES TO WS-CUSTOMER-DATA-RECORD
+           MOVE WS-EXTRACTED-DATA(1:10) TO
+               CUSTOMER-ID OF WS-CUSTOMER-DATA-RECORD
+           MOVE 'CREATE' TO WS-CUSTMGMT-OPERATION
+
+           CALL 'CUSTMGMT' USING WS-CUSTMGMT-OPERATION,
+                                  WS-CUSTOMER-DATA-RECORD,
+                                  WS-BUSINESS-RETURN-CODE,
+                                  WS-CUSTMGMT-INVALID-FIELD
+
+           IF WS-BUSINESS-RETURN-CODE = 00
+               STRING 'Customer ' DELIMITED BY SIZE
+                      CUSTOMER-ID OF WS-CUSTOMER-DATA-RECORD
+                          DELIMITED BY SPACE
+                      ' created successfully' DELIMITED BY SIZE
+                      INTO WS-BUSINESS-RESPONSE
+               END-STRING
+           ELSE
+               MOVE 'Error creating customer' TO WS-BUSINESS-RESPONSE
+           END-IF.
+
+       CALL-CUSTOMER-GET.
+           MOVE SPACES TO WS-CUSTOMER-DATA-RECORD
+           MOVE WS-EXTRACTED-DATA(1:10) TO
+               CUSTOMER-ID OF WS-CUSTOMER-DATA-RECORD
+           MOVE 'READ  ' TO WS-CUSTMGMT-OPERATION
+
+           CALL 'CUSTMGMT' USING WS-CUSTMGMT-OPERATION,
+                                  WS-CUSTOMER-DATA-RECORD,
+                                  WS-BUSINESS-RETURN-CODE,
+                                  WS-CUSTMGMT-INVALID-FIELD
+
+           IF WS-BUSINESS-RETURN-CODE = 00
+               MOVE WS-CUSTOMER-DATA-RECORD TO WS-BUSINESS-RESPONSE
+           ELSE
+               MOVE 'Customer not found' TO WS-BUSINESS-RESPONSE
+           END-IF.
+
+       CALL-TRANSACTION-POST.
+           MOVE SPACES TO WS-TRANSACTION-DATA-RECORD
+           MOVE WS-EXTRACTED-DATA(1:12) TO
+               ACCOUNT-ID OF WS-TRANSACTION-DATA-RECORD
+           MOVE WS-EXTRACTED-TXN-TYPE TO
+               TRANSACTION-TYPE OF WS-TRANSACTION-DATA-RECORD
+           IF WS-EXTRACTED-TXN-AMOUNT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-EXTRACTED-TXN-AMOUNT) TO
+                   TRANSACTION-AMOUNT OF WS-TRANSACTION-DATA-RECORD
+           END-IF
+           MOVE WS-GENERATED-DATE TO
+               TRANSACTION-DATE OF WS-TRANSACTION-DATA-RECORD
+           MOVE 'POST  ' TO WS-TRANPOST-OPERATION
+
+           CALL 'TRANPOST' USING WS-TRANPOST-OPERATION,
+                                  WS-TRANSACTION-DATA-RECORD,
+                                  WS-BUSINESS-RETURN-CODE,
+                                  WS-HISTORY-START-DATE,
+                                  WS-HISTORY-END-DATE,
+                                  WS-HISTORY-BUFFER
+
+           IF WS-BUSINESS-RETURN-CODE = 00
+               STRING 'Transaction ' DELIMITED BY SIZE
+                      TRANSACTION-ID OF WS-TRANSACTION-DATA-RECORD
+                          DELIMITED BY SPACE
+                      ' posted successfully' DELIMITED BY SIZE
+                      INTO WS-BUSINESS-RESPONSE
+               END-STRING
+           ELSE
+               MOVE 'Error posting transaction' TO WS-BUSINESS-RESPONSE
+           END-IF.
+
+       CALL-TRANSACTION-HISTORY.
+           MOVE SPACES TO WS-TRANSACTION-DATA-RECORD
+           MOVE WS-EXTRACTED-DATA(1:12) TO
+               ACCOUNT-ID OF WS-TRANSACTION-DATA-RECORD
+           MOVE 'HIST  ' TO WS-TRANPOST-OPERATION
+
+           CALL 'TRANPOST' USING WS-TRANPOST-OPERATION,
+                                  WS-TRANSACTION-DATA-RECORD,
+                                  WS-BUSINESS-RETURN-CODE,
+                                  WS-HISTORY-START-DATE,
+                                  WS-HISTORY-END-DATE,
+                                  WS-HISTORY-BUFFER
+
+           IF WS-BUSINESS-RETURN-CODE = 00
+               PERFORM BUILD-HISTORY-RESPONSE
+           ELSE
+               MOVE 'No transaction history found for that account'
+                   TO WS-BUSINESS-RESPONSE
+           END-IF.
+
+       BUILD-HISTORY-RESPONSE.
+           MOVE SPACES TO WS-BUSINESS-RESPONSE
+           MOVE ZERO TO WS-HIST-DISPLAY-INDEX
+           PERFORM APPEND-HISTORY-ENTRY
+               UNTIL WS-HIST-DISPLAY-INDEX >= WS-HIST-COUNT.
+
+       APPEND-HISTORY-ENTRY.
+           ADD 1 TO WS-HIST-DISPLAY-INDEX
+           STRING WS-BUSINESS-RESPONSE DELIMITED BY SPACE
+                  WS-HE-TRANSACTION-ID(WS-HIST-DISPLAY-INDEX)
+                      DELIMITED BY SPACE
+                  '|' DELIMITED BY SIZE
+                  WS-HE-TRANSACTION-TYPE(WS-HIST-DISPLAY-INDEX)
+                      DELIMITED BY SPACE
+                  '|' DELIMITED BY SIZE
+                  WS-HE-TRANSACTION-DATE(WS-HIST-DISPLAY-INDEX)
+                      DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  INTO WS-BUSINESS-RESPONSE
+           END-STRING.
+
+
        BUILD-SOAP-RESPONSE.
            MOVE SPACES TO WS-SOAP-RESPONSE-XML
            
@@ -144,24 +612,34 @@
            END-STRING.
            
        LOG-REQUEST-START.
+           PERFORM GENERATE-REQUEST-ID
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            STRING 'SOAP Request Started: ' DELIMITED BY SIZE
                   WS-TIMESTAMP DELIMITED BY SIZE
+                  ' RequestID: ' DELIMITED BY SIZE
+                  WS-REQUEST-ID DELIMITED BY SIZE
                   ' Operation: ' DELIMITED BY SIZE
                   WS-EXTRACTED-OPERATION DELIMITED BY SPACE
                   INTO WS-LOG-MESSAGE
            END-STRING
            PERFORM WRITE-LOG.
-           
+
        LOG-REQUEST-END.
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            STRING 'SOAP Request Completed: ' DELIMITED BY SIZE
                   WS-TIMESTAMP DELIMITED BY SIZE
+                  ' RequestID: ' DELIMITED BY SIZE
+                  WS-REQUEST-ID DELIMITED BY SIZE
                   ' Return Code: ' DELIMITED BY SIZE
                   WS-BUSINESS-RETURN-CODE DELIMITED BY SIZE
                   INTO WS-LOG-MESSAGE
            END-STRING
            PERFORM WRITE-LOG.
+
+       GENERATE-REQUEST-ID.
+           ACCEPT WS-GENERATED-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-GENERATED-TIME FROM TIME
+           MOVE WS-GENERATED-ID TO WS-REQUEST-ID.
            
        WRITE-LOG.
            OPEN EXTEND LOG-FILE

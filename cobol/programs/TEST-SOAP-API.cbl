@@ -2,32 +2,62 @@
       * TEST-SOAP-API.cbl - Test Program for COBOL SOAP API
       * This program demonstrates the account management SOAP API
       * functionality for broker dealer operations
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  WS-SOAP-REQUEST/WS-SOAP-RESPONSE WIDENED FROM
+      *             X(4000) TO X(32000) TO MATCH SOAP-SERVER'S WIDER
+      *             LK-SOAP-REQUEST/LK-SOAP-RESPONSE. ALSO SPLIT THE
+      *             TWO OVERLENGTH SOAP:ENVELOPE LITERALS ACROSS TWO
+      *             FILLERS THE SAME WAY SOAP-SERVER'S WS-XML-HEADER
+      *             DOES, AND REPLACED THE CONTAINS-OPERATOR RESPONSE
+      *             CHECKS (NOT A VALID CONDITION IN THIS DIALECT) WITH
+      *             THE INSPECT ... TALLYING FOR ALL IDIOM SOAP-SERVER
+      *             ALREADY USES FOR SUBSTRING CHECKS.
+      * 2026-08-09  EXPANDED FROM THREE SMOKE TESTS INTO A FULL
+      *             REGRESSION SUITE COVERING EVERY OPERATION SOAP-
+      *             SERVER ROUTES, INCLUDING THE NEWER CUSTOMER,
+      *             TRANSACTION, HISTORY AND BRANCH TRANSFER
+      *             OPERATIONS. EACH TEST NOW RECORDS ITS OWN RESULT
+      *             INTO WS-TEST-RESULT-TABLE AND DISPLAY-TEST-SUMMARY
+      *             PRINTS A PER-OPERATION PASS/FAIL BREAKDOWN IN
+      *             ADDITION TO THE OVERALL TOTALS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-SOAP-API.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TEST-COUNTER             PIC 9(2) VALUE 1.
        01  WS-PASSED-TESTS             PIC 9(2) VALUE ZERO.
        01  WS-FAILED-TESTS             PIC 9(2) VALUE ZERO.
        01  WS-TEST-RESULT              PIC X(10).
-       
-       01  WS-SOAP-REQUEST             PIC X(4000).
-       01  WS-SOAP-RESPONSE            PIC X(4000).
-       
+
+       01  WS-SOAP-REQUEST             PIC X(32000).
+       01  WS-SOAP-RESPONSE            PIC X(32000).
+       01  WS-CONTAINS-COUNT           PIC 9(04).
+
+       01  WS-TEST-NAME                PIC X(30).
+       01  WS-SUMMARY-INDEX            PIC 9(02).
+       01  WS-TEST-RESULT-TABLE.
+           05  WS-TEST-RESULT-COUNT    PIC 9(02) VALUE ZERO.
+           05  WS-TEST-RESULT-ENTRY OCCURS 30 TIMES.
+               10  WS-TRE-NAME         PIC X(30).
+               10  WS-TRE-RESULT       PIC X(10).
+
        01  WS-CREATE-ACCOUNT-REQUEST.
            05  FILLER                  PIC X(39) VALUE
                '<?xml version="1.0" encoding="UTF-8"?>'.
-           05  FILLER                  PIC X(83) VALUE
-               '<soap:Envelope xmlns:soap="http://schemas.xmlsoap.org/soap/envelope/">'.
+           05  FILLER                  PIC X(35) VALUE
+               '<soap:Envelope xmlns:soap="http://s'.
+           05  FILLER                  PIC X(35) VALUE
+               'chemas.xmlsoap.org/soap/envelope/">'.
            05  FILLER                  PIC X(11) VALUE
                '<soap:Body>'.
            05  FILLER                  PIC X(25) VALUE
                '<AccountServiceRequest>'.
            05  FILLER                  PIC X(28) VALUE
                '<operation>CREATE_ACCOUNT'.
-           05  FILLER                  PIC X(11) VALUE
+           05  FILLER                  PIC X(12) VALUE
                '</operation>'.
            05  FILLER                  PIC X(20) VALUE
                '<accountId>ACC001'.
@@ -51,19 +81,21 @@
                '</soap:Body>'.
            05  FILLER                  PIC X(16) VALUE
                '</soap:Envelope>'.
-               
+
        01  WS-GET-ACCOUNT-REQUEST.
            05  FILLER                  PIC X(39) VALUE
                '<?xml version="1.0" encoding="UTF-8"?>'.
-           05  FILLER                  PIC X(83) VALUE
-               '<soap:Envelope xmlns:soap="http://schemas.xmlsoap.org/soap/envelope/">'.
+           05  FILLER                  PIC X(35) VALUE
+               '<soap:Envelope xmlns:soap="http://s'.
+           05  FILLER                  PIC X(35) VALUE
+               'chemas.xmlsoap.org/soap/envelope/">'.
            05  FILLER                  PIC X(11) VALUE
                '<soap:Body>'.
            05  FILLER                  PIC X(25) VALUE
                '<AccountServiceRequest>'.
            05  FILLER                  PIC X(25) VALUE
                '<operation>GET_ACCOUNT'.
-           05  FILLER                  PIC X(11) VALUE
+           05  FILLER                  PIC X(12) VALUE
                '</operation>'.
            05  FILLER                  PIC X(20) VALUE
                '<accountId>ACC001'.
@@ -75,64 +107,158 @@
                '</soap:Body>'.
            05  FILLER                  PIC X(16) VALUE
                '</soap:Envelope>'.
-       
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCESS.
            DISPLAY 'Starting COBOL SOAP API Tests...'
            DISPLAY '================================='
-           
+
            PERFORM TEST-CREATE-ACCOUNT
            PERFORM TEST-GET-ACCOUNT
+           PERFORM TEST-GET-ACCOUNT-NOT-FOUND
+           PERFORM TEST-UPDATE-ACCOUNT
+           PERFORM TEST-GET-BALANCE
            PERFORM TEST-LIST-ACCOUNTS
-           
+           PERFORM TEST-LIST-ACCTS-BY-CUST
+           PERFORM TEST-TRANSFER-ACCOUNT
+           PERFORM TEST-DELETE-ACCOUNT-NOT-FOUND
+           PERFORM TEST-CREATE-CUSTOMER
+           PERFORM TEST-GET-CUSTOMER
+           PERFORM TEST-GET-CUSTOMER-NOT-FOUND
+           PERFORM TEST-POST-TRANSACTION
+           PERFORM TEST-GET-TRANSACTION-HISTORY
+
            PERFORM DISPLAY-TEST-SUMMARY
            STOP RUN.
-           
+
        TEST-CREATE-ACCOUNT.
            DISPLAY 'Test ' WS-TEST-COUNTER ': Create Account'
-           
+           MOVE 'CREATE_ACCOUNT' TO WS-TEST-NAME
+
            MOVE WS-CREATE-ACCOUNT-REQUEST TO WS-SOAP-REQUEST
-           
+
            CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
-           
-           IF WS-SOAP-RESPONSE CONTAINS 'SUCCESS'
-               MOVE 'PASSED' TO WS-TEST-RESULT
-               ADD 1 TO WS-PASSED-TESTS
-           ELSE
-               MOVE 'FAILED' TO WS-TEST-RESULT
-               ADD 1 TO WS-FAILED-TESTS
-           END-IF
-           
-           DISPLAY '  Result: ' WS-TEST-RESULT
-           DISPLAY '  Response: ' WS-SOAP-RESPONSE(1:100)
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+
+           PERFORM JUDGE-TEST-RESULT
            ADD 1 TO WS-TEST-COUNTER.
-           
+
        TEST-GET-ACCOUNT.
            DISPLAY 'Test ' WS-TEST-COUNTER ': Get Account'
-           
+           MOVE 'GET_ACCOUNT' TO WS-TEST-NAME
+
            MOVE WS-GET-ACCOUNT-REQUEST TO WS-SOAP-REQUEST
-           
+
            CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
-           
-           IF WS-SOAP-RESPONSE CONTAINS 'SUCCESS' OR
-              WS-SOAP-RESPONSE CONTAINS 'Account not found'
-               MOVE 'PASSED' TO WS-TEST-RESULT
-               ADD 1 TO WS-PASSED-TESTS
-           ELSE
-               MOVE 'FAILED' TO WS-TEST-RESULT
-               ADD 1 TO WS-FAILED-TESTS
-           END-IF
-           
-           DISPLAY '  Result: ' WS-TEST-RESULT
-           DISPLAY '  Response: ' WS-SOAP-RESPONSE(1:100)
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Account not found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+      *    ACC999 IS NOT A REAL ACCOUNT - THIS PROVES A MISSING
+      *    ACCOUNT COMES BACK AS AN ERROR RESPONSE RATHER THAN A
+      *    CRASH OR A SILENT SUCCESS.
+       TEST-GET-ACCOUNT-NOT-FOUND.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Get Account - Not Found'
+           MOVE 'GET_ACCOUNT_NOT_FOUND' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>GET_ACCOUNT</operation>'
+                  '<accountId>ACC999</accountId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'ERROR'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-UPDATE-ACCOUNT.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Update Account'
+           MOVE 'UPDATE_ACCOUNT' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>UPDATE_ACCOUNT</operation>'
+                  '<accountId>ACC001</accountId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Account not found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-GET-BALANCE.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Get Balance'
+           MOVE 'GET_BALANCE' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>GET_BALANCE</operation>'
+                  '<accountId>ACC001</accountId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Account not found'
+
+           PERFORM JUDGE-TEST-RESULT
            ADD 1 TO WS-TEST-COUNTER.
-           
+
        TEST-LIST-ACCOUNTS.
            DISPLAY 'Test ' WS-TEST-COUNTER ': List Accounts'
-           
+           MOVE 'LIST_ACCOUNTS' TO WS-TEST-NAME
+
            STRING '<?xml version="1.0" encoding="UTF-8"?>'
-                  '<soap:Envelope xmlns:soap="http://schemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
                   '<soap:Body>'
                   '<AccountServiceRequest>'
                   '<operation>LIST_ACCOUNTS</operation>'
@@ -142,34 +268,299 @@
                   DELIMITED BY SIZE
                   INTO WS-SOAP-REQUEST
            END-STRING
-           
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Total accounts'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-LIST-ACCTS-BY-CUST.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': List Accounts By Customer'
+           MOVE 'LIST_ACCTS_BY_CUST' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>LIST_ACCTS_BY_CUST</operation>'
+                  '<customerId>CUST00001</customerId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'No accounts found for customer'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-TRANSFER-ACCOUNT.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Transfer Account'
+           MOVE 'TRANSFER_ACCOUNT' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>TRANSFER_ACCOUNT</operation>'
+                  '<accountId>ACC001</accountId>'
+                  '<newBranchCode>0042</newBranchCode>'
+                  '<newAccountOfficer>OFCR0007'
+                  '</newAccountOfficer>'
+                  '<effectiveDate>20260901</effectiveDate>'
+                  '<reason>Customer relocated to new branch</reason>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Account not found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+      *    ACC999 IS NOT A REAL ACCOUNT - ONLY THE ERROR PATH IS BEING
+      *    EXERCISED HERE SO A REAL ACCOUNT IS NEVER REMOVED BY THIS
+      *    SUITE.
+       TEST-DELETE-ACCOUNT-NOT-FOUND.
+           DISPLAY 'Test ' WS-TEST-COUNTER
+               ': Delete Account - Not Found'
+           MOVE 'DELETE_ACCOUNT_NOT_FOUND' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>DELETE_ACCOUNT</operation>'
+                  '<accountId>ACC999</accountId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'ERROR'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-CREATE-CUSTOMER.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Create Customer'
+           MOVE 'CREATE_CUSTOMER' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>CREATE_CUSTOMER</operation>'
+                  '<customerId>CUST00099</customerId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-GET-CUSTOMER.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Get Customer'
+           MOVE 'GET_CUSTOMER' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>GET_CUSTOMER</operation>'
+                  '<customerId>CUST00099</customerId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
            CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
-           
-           IF WS-SOAP-RESPONSE CONTAINS 'SUCCESS' OR
-              WS-SOAP-RESPONSE CONTAINS 'Total accounts'
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Customer not found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-GET-CUSTOMER-NOT-FOUND.
+           DISPLAY 'Test ' WS-TEST-COUNTER
+               ': Get Customer - Not Found'
+           MOVE 'GET_CUSTOMER_NOT_FOUND' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>GET_CUSTOMER</operation>'
+                  '<customerId>CUST99999</customerId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'Customer not found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-POST-TRANSACTION.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Post Transaction'
+           MOVE 'POST_TRANSACTION' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>POST_TRANSACTION</operation>'
+                  '<accountId>ACC001</accountId>'
+                  '<transactionType>DEP</transactionType>'
+                  '<amount>100.00</amount>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+       TEST-GET-TRANSACTION-HISTORY.
+           DISPLAY 'Test ' WS-TEST-COUNTER ': Get Transaction History'
+           MOVE 'GET_TRANSACTION_HISTORY' TO WS-TEST-NAME
+
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+                  '<soap:Envelope xmlns:soap="http://s'
+                  'chemas.xmlsoap.org/soap/envelope/">'
+                  '<soap:Body>'
+                  '<AccountServiceRequest>'
+                  '<operation>GET_TRANSACTION_HISTORY</operation>'
+                  '<accountId>ACC001</accountId>'
+                  '</AccountServiceRequest>'
+                  '</soap:Body>'
+                  '</soap:Envelope>'
+                  DELIMITED BY SIZE
+                  INTO WS-SOAP-REQUEST
+           END-STRING
+
+           CALL 'SOAP-SERVER' USING WS-SOAP-REQUEST, WS-SOAP-RESPONSE
+
+           MOVE ZERO TO WS-CONTAINS-COUNT
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'SUCCESS'
+           INSPECT WS-SOAP-RESPONSE TALLYING WS-CONTAINS-COUNT
+               FOR ALL 'No transaction history found'
+
+           PERFORM JUDGE-TEST-RESULT
+           ADD 1 TO WS-TEST-COUNTER.
+
+      *    SHARED PASS/FAIL JUDGEMENT - A NON-ZERO WS-CONTAINS-COUNT
+      *    MEANS ONE OF THE RESPONSE MARKERS THE CALLING TEST CHECKED
+      *    FOR TURNED UP, WHICH IS WHAT EVERY TEST ABOVE IS LOOKING
+      *    FOR BEFORE IT GETS HERE.
+       JUDGE-TEST-RESULT.
+           IF WS-CONTAINS-COUNT > 0
                MOVE 'PASSED' TO WS-TEST-RESULT
                ADD 1 TO WS-PASSED-TESTS
            ELSE
                MOVE 'FAILED' TO WS-TEST-RESULT
                ADD 1 TO WS-FAILED-TESTS
            END-IF
-           
+
            DISPLAY '  Result: ' WS-TEST-RESULT
            DISPLAY '  Response: ' WS-SOAP-RESPONSE(1:100)
-           ADD 1 TO WS-TEST-COUNTER.
-           
+           PERFORM RECORD-TEST-RESULT.
+
+       RECORD-TEST-RESULT.
+           ADD 1 TO WS-TEST-RESULT-COUNT
+           MOVE WS-TEST-NAME TO WS-TRE-NAME(WS-TEST-RESULT-COUNT)
+           MOVE WS-TEST-RESULT TO WS-TRE-RESULT(WS-TEST-RESULT-COUNT).
+
        DISPLAY-TEST-SUMMARY.
+           DISPLAY '================================='
+           DISPLAY 'Test Summary By Operation:'
+           MOVE 1 TO WS-SUMMARY-INDEX
+           PERFORM DISPLAY-ONE-TEST-RESULT
+               UNTIL WS-SUMMARY-INDEX > WS-TEST-RESULT-COUNT
+
            DISPLAY '================================='
            DISPLAY 'Test Summary:'
            DISPLAY '  Passed: ' WS-PASSED-TESTS
            DISPLAY '  Failed: ' WS-FAILED-TESTS
            COMPUTE WS-TEST-COUNTER = WS-PASSED-TESTS + WS-FAILED-TESTS
            DISPLAY '  Total:  ' WS-TEST-COUNTER
-           
+
            IF WS-FAILED-TESTS = ZERO
                DISPLAY 'All tests passed successfully!'
            ELSE
                DISPLAY 'Some tests failed. Check the output above.'
            END-IF.
-           
-       END PROGRAM TEST-SOAP-API.
\ No newline at end of file
+
+       DISPLAY-ONE-TEST-RESULT.
+           DISPLAY '  ' WS-TRE-NAME(WS-SUMMARY-INDEX) ' - '
+               WS-TRE-RESULT(WS-SUMMARY-INDEX)
+           ADD 1 TO WS-SUMMARY-INDEX.
+
+       END PROGRAM TEST-SOAP-API.

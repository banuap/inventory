@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSMGMT.
+      ******************************************************************
+      * PROGRAM: POSMGMT - SECURITIES POSITION MANAGEMENT
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: MAINTAIN POSITION.DAT - SHARE QUANTITY AND AVERAGE
+      *          COST BASIS PER ACCOUNT/SECURITY
+      * FUNCTIONS: UPDPOS (APPLY A BUY OR SELL TO A POSITION, CREATING
+      *            IT IF THIS IS THE FIRST TRADE IN THE SYMBOL), READ
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-FILE ASSIGN TO "POSITION.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSITION-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-FILE.
+       COPY POSITION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+
+       01  WS-OPERATION                  PIC X(06).
+           88  UPDATE-POSITION-OPERATION VALUE 'UPDPOS'.
+           88  READ-OPERATION            VALUE 'READ  '.
+
+       01  WS-RETURN-CODE                PIC 9(02).
+           88  SUCCESS                   VALUE 00.
+           88  RECORD-NOT-FOUND          VALUE 01.
+           88  FILE-ERROR                VALUE 03.
+           88  INVALID-DATA              VALUE 04.
+
+       01  WS-NEW-QUANTITY               PIC S9(09)V999 COMP-3.
+       01  WS-NEW-COST-BASIS             PIC S9(09)V9999 COMP-3.
+       01  WS-TRADE-VALUE                PIC S9(18)V9999 COMP-3.
+       01  WS-HELD-VALUE                 PIC S9(18)V9999 COMP-3.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HOUR           PIC 9(02).
+           05  WS-CURRENT-MINUTE         PIC 9(02).
+           05  WS-CURRENT-SECOND         PIC 9(02).
+           05  WS-CURRENT-HUNDREDTH      PIC 9(02).
+
+       01  WS-TIMESTAMP                  PIC X(26).
+
+       LINKAGE SECTION.
+       01  LS-OPERATION-CODE             PIC X(06).
+       01  LS-ACCOUNT-ID                 PIC X(12).
+       01  LS-SECURITY-SYMBOL            PIC X(12).
+       01  LS-TRANSACTION-TYPE           PIC X(03).
+       01  LS-QUANTITY                   PIC S9(09)V999 COMP-3.
+       01  LS-PRICE                      PIC S9(09)V9999 COMP-3.
+       01  LS-POSITION-QUANTITY          PIC S9(09)V999 COMP-3.
+       01  LS-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LS-OPERATION-CODE
+                               LS-ACCOUNT-ID
+                               LS-SECURITY-SYMBOL
+                               LS-TRANSACTION-TYPE
+                               LS-QUANTITY
+                               LS-PRICE
+                               LS-POSITION-QUANTITY
+                               LS-RETURN-CODE.
+
+       MAIN-PROCESS.
+           MOVE LS-OPERATION-CODE TO WS-OPERATION
+           MOVE ZERO TO WS-RETURN-CODE
+
+           EVALUATE TRUE
+               WHEN UPDATE-POSITION-OPERATION
+                   PERFORM UPDATE-POSITION-PROCESS THRU
+                       UPDATE-POSITION-EXIT
+               WHEN READ-OPERATION
+                   PERFORM READ-POSITION-PROCESS THRU
+                       READ-POSITION-EXIT
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK.
+
+       UPDATE-POSITION-PROCESS.
+           OPEN I-O POSITION-FILE
+           IF WS-FILE-STATUS = '35'
+      *        First position ever recorded - file has to be created.
+               OPEN OUTPUT POSITION-FILE
+               CLOSE POSITION-FILE
+               OPEN I-O POSITION-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO UPDATE-POSITION-EXIT
+           END-IF
+
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF POSITION-RECORD
+           MOVE LS-SECURITY-SYMBOL TO SECURITY-SYMBOL OF POSITION-RECORD
+           READ POSITION-FILE
+           IF WS-FILE-STATUS = '00'
+               PERFORM APPLY-TRADE-TO-POSITION
+           ELSE
+               PERFORM CREATE-NEW-POSITION THRU CREATE-POSITION-EXIT
+           END-IF
+
+           MOVE POSITION-QUANTITY TO LS-POSITION-QUANTITY
+           CLOSE POSITION-FILE
+
+       UPDATE-POSITION-EXIT.
+           EXIT.
+
+       APPLY-TRADE-TO-POSITION.
+           EVALUATE LS-TRANSACTION-TYPE
+               WHEN 'BUY'
+                   COMPUTE WS-NEW-QUANTITY =
+                       POSITION-QUANTITY + LS-QUANTITY
+                   IF WS-NEW-QUANTITY = ZERO
+                       MOVE ZERO TO WS-NEW-COST-BASIS
+                   ELSE
+                       COMPUTE WS-HELD-VALUE =
+                           POSITION-QUANTITY * AVERAGE-COST-BASIS
+                       COMPUTE WS-TRADE-VALUE = LS-QUANTITY * LS-PRICE
+                       COMPUTE WS-NEW-COST-BASIS =
+                           (WS-HELD-VALUE + WS-TRADE-VALUE) /
+                           WS-NEW-QUANTITY
+                   END-IF
+                   MOVE WS-NEW-QUANTITY TO POSITION-QUANTITY
+                   MOVE WS-NEW-COST-BASIS TO AVERAGE-COST-BASIS
+                   SET OPEN-POSITION TO TRUE
+               WHEN 'SEL'
+                   IF LS-QUANTITY > POSITION-QUANTITY
+                       MOVE 04 TO WS-RETURN-CODE
+                   ELSE
+                       SUBTRACT LS-QUANTITY FROM POSITION-QUANTITY
+                       IF POSITION-QUANTITY = ZERO
+                           MOVE ZERO TO AVERAGE-COST-BASIS
+                           SET CLOSED-POSITION TO TRUE
+                       ELSE
+                           SET OPEN-POSITION TO TRUE
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           IF NOT INVALID-DATA
+               PERFORM GET-CURRENT-TIMESTAMP
+               MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+               REWRITE POSITION-RECORD
+               IF WS-FILE-STATUS = '00'
+                   MOVE 00 TO WS-RETURN-CODE
+               ELSE
+                   MOVE 03 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       CREATE-NEW-POSITION.
+           IF LS-TRANSACTION-TYPE NOT = 'BUY'
+      *        Can't open a new position with a sale.
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE ZERO TO POSITION-QUANTITY
+               GO TO CREATE-POSITION-EXIT
+           END-IF
+
+           MOVE LS-QUANTITY TO POSITION-QUANTITY
+           MOVE LS-PRICE TO AVERAGE-COST-BASIS
+           SET OPEN-POSITION TO TRUE
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+
+           WRITE POSITION-RECORD
+           IF WS-FILE-STATUS = '00'
+               MOVE 00 TO WS-RETURN-CODE
+           ELSE
+               MOVE 03 TO WS-RETURN-CODE
+           END-IF
+
+       CREATE-POSITION-EXIT.
+           EXIT.
+
+       READ-POSITION-PROCESS.
+           OPEN INPUT POSITION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO READ-POSITION-EXIT
+           END-IF
+
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF POSITION-RECORD
+           MOVE LS-SECURITY-SYMBOL TO SECURITY-SYMBOL OF POSITION-RECORD
+           READ POSITION-FILE
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE 00 TO WS-RETURN-CODE
+                   MOVE POSITION-QUANTITY TO LS-POSITION-QUANTITY
+               WHEN '23'
+                   MOVE 01 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 03 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE POSITION-FILE
+
+       READ-POSITION-EXIT.
+           EXIT.
+
+       GET-CURRENT-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CURRENT-YEAR '-'
+                  WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY 'T'
+                  WS-CURRENT-HOUR ':'
+                  WS-CURRENT-MINUTE ':'
+                  WS-CURRENT-SECOND '.'
+                  WS-CURRENT-HUNDREDTH
+                  'Z'
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING.
+
+       END PROGRAM POSMGMT.

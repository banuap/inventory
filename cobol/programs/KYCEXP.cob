@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KYCEXP.
+      ******************************************************************
+      * PROGRAM: KYCEXP - KYC EXPIRATION BATCH SWEEP
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: FOR EVERY KYC-COMPLETE CUSTOMER WHOSE KYC-REVIEW-DATE
+      *          IS OLDER THAN THE KYC VALIDITY WINDOW, FLIP KYC-STATUS
+      *          TO KYC-EXPIRED SO THE COMPLIANCE GATE ACCTBAL CHECKS
+      *          BEFORE POSTING A TRANSACTION (CHECK-CUSTOMER-
+      *          COMPLIANCE) SEES CURRENT DATA INSTEAD OF A STATUS
+      *          NOBODY IS MAINTAINING BY HAND. EVERY ACCOUNT BELONGING
+      *          TO A CUSTOMER WHO JUST EXPIRED ALSO HAS ITS
+      *          ACCT-KYC-EXPIRED REGULATORY FLAG SET, USING THE SAME
+      *          CUSTOMER-ID ALTERNATE KEY ON ACCOUNT-FILE ACCTMGMT'S
+      *          LIST-BY-CUSTOMER-PROCESS USES TO FIND AN ACCOUNT'S
+      *          SIBLINGS.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN PERIODICALLY (E.G. DAILY
+      *            OR WEEKLY, ALONGSIDE THE OTHER COMPLIANCE SWEEPS).
+      *
+      * NOTES: A KYC-COMPLETE CUSTOMER WITH NO KYC-REVIEW-DATE ON FILE
+      *        (E.G. ONE COMPLETED BEFORE THIS FIELD WAS POPULATED) IS
+      *        LEFT ALONE RATHER THAN TREATED AS ELIGIBLE, THE SAME WAY
+      *        ACCTARCH LEAVES A CLOSED-ACCOUNT WITH NO CLOSE-DATE
+      *        ALONE - THERE IS NO WAY TO TELL HOW LONG AGO IT WAS
+      *        REVIEWED. IF CUSTOMER.DAT DOES NOT YET EXIST THIS JOB
+      *        HAS NOTHING TO SWEEP AND EXITS QUIETLY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-ID OF ACCOUNT-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK              VALUE '00'.
+           88  CUST-FILE-EOF             VALUE '10'.
+
+       01  WS-ACCT-STATUS                PIC XX.
+
+       01  WS-KYC-VALIDITY-YEARS         PIC 9(02) VALUE 01.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR            PIC 9(04).
+           05  WS-CUTOFF-MONTH           PIC 9(02).
+           05  WS-CUTOFF-DAY             PIC 9(02).
+
+       01  WS-SEARCH-CUSTOMER-ID         PIC X(10).
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-EXPIRED-COUNT              PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-EXPIRED-DISPLAY            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM SWEEP-CUSTOMERS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-EXPIRED-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MONTH TO WS-CUTOFF-MONTH
+           MOVE WS-CURRENT-DAY TO WS-CUTOFF-DAY
+           SUBTRACT WS-KYC-VALIDITY-YEARS FROM WS-CURRENT-YEAR
+               GIVING WS-CUTOFF-YEAR
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-STATUS = '35'
+               DISPLAY 'KYCEXP: NO CUSTOMER.DAT ON FILE - NOTHING TO '
+                   'SWEEP'
+               STOP RUN
+           END-IF
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'KYCEXP: UNABLE TO OPEN CUSTOMER.DAT, STATUS = '
+                   WS-CUST-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'KYCEXP: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-ACCT-STATUS
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF.
+
+       SWEEP-CUSTOMERS-PROCESS.
+           READ CUSTOMER-FILE NEXT RECORD
+           PERFORM SWEEP-ONE-CUSTOMER UNTIL CUST-FILE-EOF.
+
+       SWEEP-ONE-CUSTOMER.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF KYC-COMPLETE
+              AND KYC-REVIEW-DATE NOT = SPACES
+              AND KYC-REVIEW-DATE < WS-CUTOFF-DATE
+               PERFORM EXPIRE-CURRENT-CUSTOMER
+           END-IF
+
+           READ CUSTOMER-FILE NEXT RECORD.
+
+       EXPIRE-CURRENT-CUSTOMER.
+           SET KYC-EXPIRED TO TRUE
+           REWRITE CUSTOMER-RECORD
+           IF WS-CUST-STATUS = '00'
+               ADD 1 TO WS-EXPIRED-COUNT
+               PERFORM FLAG-CUSTOMER-ACCOUNTS
+           ELSE
+               DISPLAY 'KYCEXP: UNABLE TO EXPIRE CUSTOMER '
+                   CUSTOMER-ID OF CUSTOMER-RECORD ', STATUS = '
+                   WS-CUST-STATUS
+           END-IF.
+
+       FLAG-CUSTOMER-ACCOUNTS.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-SEARCH-CUSTOMER-ID
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO
+               CUSTOMER-ID OF ACCOUNT-RECORD
+
+           START ACCOUNT-FILE KEY >= CUSTOMER-ID OF ACCOUNT-RECORD
+               INVALID KEY MOVE '10' TO WS-ACCT-STATUS
+           END-START
+
+           IF WS-ACCT-STATUS = '00'
+               PERFORM FLAG-ONE-ACCOUNT UNTIL WS-ACCT-STATUS NOT = '00'
+           END-IF
+
+      *    Leave the file positioned cleanly for the next customer.
+           MOVE '00' TO WS-ACCT-STATUS.
+
+       FLAG-ONE-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD KEY IS CUSTOMER-ID OF
+               ACCOUNT-RECORD
+           IF WS-ACCT-STATUS = '00'
+               IF CUSTOMER-ID OF ACCOUNT-RECORD NOT =
+                  WS-SEARCH-CUSTOMER-ID
+                   MOVE '10' TO WS-ACCT-STATUS
+               ELSE
+                   IF NOT ACCT-KYC-EXPIRED
+                       SET ACCT-KYC-EXPIRED TO TRUE
+                       REWRITE ACCOUNT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       FINALIZE-PROCESS.
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCOUNT-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-EXPIRED-COUNT TO WS-EXPIRED-DISPLAY
+           DISPLAY 'KYCEXP: SCANNED ' WS-SCANNED-DISPLAY
+               ' CUSTOMER(S), EXPIRED ' WS-EXPIRED-DISPLAY
+               ' KYC REVIEW(S) OLDER THAN ' WS-KYC-VALIDITY-YEARS
+               ' YEAR(S)'.
+
+       END PROGRAM KYCEXP.

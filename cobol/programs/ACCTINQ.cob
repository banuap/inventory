@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+      ******************************************************************
+      * PROGRAM: ACCTINQ - ONLINE ACCOUNT INQUIRY SCREEN
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: INTERACTIVE TERMINAL INQUIRY - AN OPERATOR KEYS IN AN
+      *          ACCOUNT-ID AND THE SCREEN DISPLAYS THE ACCOUNT'S
+      *          CURRENT STATUS, BALANCES, AND OWNING CUSTOMER'S NAME
+      *          WITHOUT GOING THROUGH THE SOAP API OR A BATCH JOB.
+      * FUNCTIONS: READ ACCOUNT.DAT BY ACCOUNT-ID, READ CUSTOMER.DAT BY
+      *            THE ACCOUNT'S CUSTOMER-ID, PAINT THE RESULT ON THE
+      *            SCREEN, AND LOOP UNTIL THE OPERATOR KEYS 'X' TO EXIT.
+      *
+      * NOTES: THIS IS A DISPLAY-ONLY INQUIRY - IT OPENS BOTH FILES
+      *        INPUT ONLY AND NEVER REWRITES A RECORD, SO IT CANNOT
+      *        COLLIDE WITH ACCTMGMT/ACCOUNT-MANAGER/ACCTBAL UPDATING
+      *        THE SAME ACCOUNT. THE COPYBOOK-VERSIONS CHECK THAT
+      *        SOAP-SERVER AND SIMPLE-ACCOUNT-DEMO USE DOES NOT APPLY
+      *        HERE SINCE ACCTINQ ONLY DISPLAYS WHATEVER FIELDS
+      *        ACCOUNT.cpy AND CUSTOMER.cpy CURRENTLY DEFINE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                PIC XX.
+           88  ACCT-FILE-OK              VALUE '00'.
+           88  ACCT-RECORD-NOT-FOUND     VALUE '23'.
+
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK              VALUE '00'.
+
+       01  WS-CONTINUE-SW                PIC X(01) VALUE 'Y'.
+           88  CONTINUE-INQUIRY          VALUE 'Y'.
+
+       01  WS-INQUIRY-ACCOUNT-ID         PIC X(12).
+       01  WS-EXIT-KEY                   PIC X(01).
+
+       01  WS-SCREEN-CUSTOMER-NAME       PIC X(62).
+       01  WS-SCREEN-MESSAGE             PIC X(60).
+
+       SCREEN SECTION.
+       01  ACCOUNT-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 25 VALUE 'ONLINE ACCOUNT INQUIRY'.
+           05  LINE 03 COLUMN 05 VALUE 'Account ID . . .'.
+           05  LINE 03 COLUMN 22 PIC X(12) USING WS-INQUIRY-ACCOUNT-ID.
+           05  LINE 05 COLUMN 05 VALUE 'Account Name . .'.
+           05  LINE 05 COLUMN 22 PIC X(50)
+               FROM ACCOUNT-NAME OF ACCOUNT-RECORD.
+           05  LINE 06 COLUMN 05 VALUE 'Account Type . .'.
+           05  LINE 06 COLUMN 22 PIC X(02)
+               FROM ACCOUNT-TYPE OF ACCOUNT-RECORD.
+           05  LINE 07 COLUMN 05 VALUE 'Status . . . . .'.
+           05  LINE 07 COLUMN 22 PIC X(01)
+               FROM ACCOUNT-STATUS OF ACCOUNT-RECORD.
+           05  LINE 08 COLUMN 05 VALUE 'Branch Code. . .'.
+           05  LINE 08 COLUMN 22 PIC X(04)
+               FROM BRANCH-CODE OF ACCOUNT-RECORD.
+           05  LINE 10 COLUMN 05 VALUE 'Balance. . . . .'.
+           05  LINE 10 COLUMN 22 PIC $$$,$$$,$$9.99
+               FROM ACCOUNT-BALANCE OF ACCOUNT-RECORD.
+           05  LINE 11 COLUMN 05 VALUE 'Available. . . .'.
+           05  LINE 11 COLUMN 22 PIC $$$,$$$,$$9.99
+               FROM AVAILABLE-BALANCE OF ACCOUNT-RECORD.
+           05  LINE 12 COLUMN 05 VALUE 'Currency . . . .'.
+           05  LINE 12 COLUMN 22 PIC X(03)
+               FROM CURRENCY-CODE OF ACCOUNT-RECORD.
+           05  LINE 14 COLUMN 05 VALUE 'Customer . . . .'.
+           05  LINE 14 COLUMN 22 PIC X(62)
+               FROM WS-SCREEN-CUSTOMER-NAME.
+           05  LINE 20 COLUMN 05 PIC X(60) FROM WS-SCREEN-MESSAGE.
+           05  LINE 22 COLUMN 05
+               VALUE 'Enter to look up another, X to exit'.
+           05  LINE 23 COLUMN 05 PIC X(01) USING WS-EXIT-KEY.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM INQUIRY-LOOP-PROCESS UNTIL NOT CONTINUE-INQUIRY
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'ACCTINQ: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'ACCTINQ: UNABLE TO OPEN CUSTOMER.DAT, STATUS = '
+                   WS-CUST-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
+       INQUIRY-LOOP-PROCESS.
+           MOVE SPACES TO WS-INQUIRY-ACCOUNT-ID
+           MOVE SPACES TO WS-SCREEN-MESSAGE
+           MOVE SPACES TO ACCOUNT-RECORD
+           MOVE SPACES TO WS-SCREEN-CUSTOMER-NAME
+
+           DISPLAY 'Enter account ID, or X to exit: '
+               WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-ACCOUNT-ID
+
+           IF WS-INQUIRY-ACCOUNT-ID = 'X' OR WS-INQUIRY-ACCOUNT-ID = 'x'
+               MOVE 'N' TO WS-CONTINUE-SW
+           ELSE
+               PERFORM LOOKUP-ACCOUNT-PROCESS THRU LOOKUP-ACCOUNT-EXIT
+               DISPLAY ACCOUNT-INQUIRY-SCREEN
+               ACCEPT ACCOUNT-INQUIRY-SCREEN
+               IF WS-EXIT-KEY = 'X' OR WS-EXIT-KEY = 'x'
+                   MOVE 'N' TO WS-CONTINUE-SW
+               END-IF
+           END-IF.
+
+       LOOKUP-ACCOUNT-PROCESS.
+           MOVE WS-INQUIRY-ACCOUNT-ID TO ACCOUNT-ID OF ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+               KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE SPACES TO ACCOUNT-RECORD
+                   MOVE WS-INQUIRY-ACCOUNT-ID TO
+                       ACCOUNT-ID OF ACCOUNT-RECORD
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-SCREEN-MESSAGE
+                   GO TO LOOKUP-ACCOUNT-EXIT
+           END-READ
+
+           MOVE 'ACCOUNT FOUND' TO WS-SCREEN-MESSAGE
+           PERFORM LOOKUP-CUSTOMER-PROCESS THRU LOOKUP-CUSTOMER-EXIT.
+
+       LOOKUP-ACCOUNT-EXIT.
+           EXIT.
+
+       LOOKUP-CUSTOMER-PROCESS.
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO
+               CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+               KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'CUSTOMER RECORD NOT FOUND' TO
+                       WS-SCREEN-CUSTOMER-NAME
+                   GO TO LOOKUP-CUSTOMER-EXIT
+           END-READ
+
+           IF CORPORATE-CUSTOMER OF CUSTOMER-RECORD
+              OR INSTITUTIONAL-CUSTOMER OF CUSTOMER-RECORD
+               MOVE COMPANY-NAME OF CUSTOMER-RECORD TO
+                   WS-SCREEN-CUSTOMER-NAME
+           ELSE
+               STRING FIRST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      LAST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      INTO WS-SCREEN-CUSTOMER-NAME
+               END-STRING
+           END-IF.
+
+       LOOKUP-CUSTOMER-EXIT.
+           EXIT.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE.
+
+       END PROGRAM ACCTINQ.

@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEBATCH.
+      ******************************************************************
+      * PROGRAM: MEBATCH - MONTH-END INTEREST AND MAINTENANCE FEE BATCH
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: SCAN EVERY ACTIVE-ACCOUNT IN ACCOUNT-FILE, ACCRUE
+      *          MONTHLY INTEREST ON ACCOUNT-BALANCE, ACCRUE MONTHLY
+      *          MARGIN INTEREST ON MARGIN-BALANCE, AND ASSESS THE
+      *          MAINTENANCE-FEE - POSTING EACH THROUGH TRANPOST SO
+      *          THE BALANCE CHANGE IS APPLIED AND LEAVES AN AUDITABLE
+      *          TRANSACTION RECORD, JUST LIKE ANY OTHER POSTING.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE PER MONTH-END.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  ADDED CHECKPOINT/RESTART - THE LAST ACCOUNT-ID
+      *             FULLY ACCRUED IS SAVED TO MEBATCH.CKP EVERY
+      *             WS-CHECKPOINT-INTERVAL ACCOUNTS SO AN ABENDED RUN
+      *             CAN RESUME PAST THAT POINT INSTEAD OF REDOING
+      *             INTEREST POSTINGS THAT ALREADY HAPPENED.
+      * 2026-08-09  ADDED LK-RETURN-CODE SO EODDRIVER CAN CALL THIS
+      *             PROGRAM AS A STEP AND CHECK HOW IT FINISHED.
+      *             GOBACK REPLACES STOP RUN THROUGHOUT - IT STILL
+      *             ENDS THE JOB WHEN MEBATCH IS RUN STANDALONE, BUT
+      *             RETURNS TO THE CALLER WHEN INVOKED FROM EODDRIVER.
+      *             RETURN CODE 00 IS NORMAL COMPLETION, 08 IS A FATAL
+      *             SETUP ERROR (ACCOUNT.DAT COULD NOT BE OPENED).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MEBATCH.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD             PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-CHECKPOINT-STATUS          PIC XX.
+
+       01  WS-CHECKPOINT-KEY             PIC X(12).
+       01  WS-CHECKPOINT-COUNT           PIC 9(07) COMP.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(07) COMP VALUE 1000.
+
+       01  WS-CURRENT-DATE               PIC 9(08).
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-POSTED-COUNT               PIC 9(07) COMP.
+
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-POSTED-DISPLAY             PIC ZZZZZZ9.
+
+       01  WS-CASH-INTEREST              PIC S9(13)V99 COMP-3.
+       01  WS-MARGIN-INTEREST            PIC S9(13)V99 COMP-3.
+
+       01  WS-TRANPOST-OPERATION         PIC X(06) VALUE 'POST  '.
+       01  WS-TRANPOST-RETURN-CODE       PIC 9(02).
+       01  WS-TRANPOST-START-DATE        PIC X(08).
+       01  WS-TRANPOST-END-DATE          PIC X(08).
+       01  WS-TRANPOST-HISTORY-BUFFER.
+           05  WS-TRANPOST-HIST-COUNT    PIC 9(03).
+           05  WS-TRANPOST-HIST-ENTRIES OCCURS 50 TIMES.
+               10  WS-THE-TRANSACTION-ID PIC X(16).
+               10  WS-THE-TRANSACTION-TYPE PIC X(03).
+               10  WS-THE-TRANSACTION-AMOUNT PIC S9(13)V99 COMP-3.
+               10  WS-THE-TRANSACTION-DATE PIC X(08).
+               10  WS-THE-TRANSACTION-STATUS PIC X(01).
+
+       01  WS-POST-TYPE                  PIC X(03).
+       01  WS-POST-AMOUNT                PIC S9(13)V99 COMP-3.
+
+       COPY TRANSACTION REPLACING TRANSACTION-RECORD BY
+           WS-TRANSACTION-RECORD.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM ACCRUE-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           MOVE 00 TO LK-RETURN-CODE
+           GOBACK.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-POSTED-COUNT
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'MEBATCH: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-CHECKPOINT-PROCESS.
+
+       READ-CHECKPOINT-PROCESS.
+           MOVE SPACES TO WS-CHECKPOINT-KEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CHECKPOINT-KEY NOT = SPACES
+               DISPLAY 'MEBATCH: RESUMING AFTER CHECKPOINT ACCOUNT '
+                   WS-CHECKPOINT-KEY
+           END-IF.
+
+       ACCRUE-ACCOUNTS-PROCESS.
+           IF WS-CHECKPOINT-KEY = SPACES
+               MOVE LOW-VALUES TO ACCOUNT-ID OF ACCOUNT-RECORD
+               START ACCOUNT-FILE KEY IS NOT LESS THAN
+                       ACCOUNT-ID OF ACCOUNT-RECORD
+                   INVALID KEY MOVE '10' TO WS-FILE-STATUS
+               END-START
+           ELSE
+               MOVE WS-CHECKPOINT-KEY TO ACCOUNT-ID OF ACCOUNT-RECORD
+               START ACCOUNT-FILE KEY IS GREATER THAN
+                       ACCOUNT-ID OF ACCOUNT-RECORD
+                   INVALID KEY MOVE '10' TO WS-FILE-STATUS
+               END-START
+           END-IF
+
+           IF FILE-OK
+               READ ACCOUNT-FILE NEXT RECORD
+               PERFORM ACCRUE-ONE-ACCOUNT UNTIL FILE-EOF
+           END-IF.
+
+       ACCRUE-ONE-ACCOUNT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACTIVE-ACCOUNT
+               PERFORM ACCRUE-CASH-INTEREST
+               PERFORM ACCRUE-MARGIN-INTEREST
+               PERFORM ASSESS-MAINTENANCE-FEE
+           END-IF
+
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PROCESS
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       WRITE-CHECKPOINT-PROCESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+       CLEAR-CHECKPOINT-PROCESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       ACCRUE-CASH-INTEREST.
+           IF ACCOUNT-BALANCE > ZERO AND INTEREST-RATE > ZERO
+               COMPUTE WS-CASH-INTEREST ROUNDED =
+                   ACCOUNT-BALANCE * INTEREST-RATE / 1200
+               IF WS-CASH-INTEREST > ZERO
+                   MOVE 'INT' TO WS-POST-TYPE
+                   MOVE WS-CASH-INTEREST TO WS-POST-AMOUNT
+                   PERFORM POST-ACCRUAL
+               END-IF
+           END-IF.
+
+       ACCRUE-MARGIN-INTEREST.
+           IF MARGIN-BALANCE > ZERO AND INTEREST-RATE > ZERO
+               COMPUTE WS-MARGIN-INTEREST ROUNDED =
+                   MARGIN-BALANCE * INTEREST-RATE / 1200
+               IF WS-MARGIN-INTEREST > ZERO
+                   MOVE 'FEE' TO WS-POST-TYPE
+                   MOVE WS-MARGIN-INTEREST TO WS-POST-AMOUNT
+                   PERFORM POST-ACCRUAL
+               END-IF
+           END-IF.
+
+       ASSESS-MAINTENANCE-FEE.
+           IF MAINTENANCE-FEE > ZERO
+               MOVE 'FEE' TO WS-POST-TYPE
+               MOVE MAINTENANCE-FEE TO WS-POST-AMOUNT
+               PERFORM POST-ACCRUAL
+           END-IF.
+
+       POST-ACCRUAL.
+           MOVE SPACES TO WS-TRANSACTION-RECORD
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               ACCOUNT-ID OF WS-TRANSACTION-RECORD
+           MOVE WS-POST-TYPE TO TRANSACTION-TYPE OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-POST-AMOUNT TO TRANSACTION-AMOUNT OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-CURRENT-DATE TO TRANSACTION-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-CURRENT-DATE TO SETTLEMENT-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE ZERO TO QUANTITY OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO PRICE OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO COMMISSION OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO FEES OF WS-TRANSACTION-RECORD
+           MOVE WS-POST-AMOUNT TO NET-AMOUNT OF WS-TRANSACTION-RECORD
+           MOVE 'MEBATCH' TO CREATED-BY OF WS-TRANSACTION-RECORD
+           MOVE 'MEBATCH' TO UPDATED-BY OF WS-TRANSACTION-RECORD
+
+           CALL 'TRANPOST' USING WS-TRANPOST-OPERATION,
+                                  WS-TRANSACTION-RECORD,
+                                  WS-TRANPOST-RETURN-CODE,
+                                  WS-TRANPOST-START-DATE,
+                                  WS-TRANPOST-END-DATE,
+                                  WS-TRANPOST-HISTORY-BUFFER
+
+           IF WS-TRANPOST-RETURN-CODE = 00
+               ADD 1 TO WS-POSTED-COUNT
+           END-IF.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           PERFORM CLEAR-CHECKPOINT-PROCESS
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-POSTED-COUNT TO WS-POSTED-DISPLAY
+           DISPLAY 'MEBATCH: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), POSTED ' WS-POSTED-DISPLAY
+               ' ACCRUAL(S)'.
+
+       END PROGRAM MEBATCH.

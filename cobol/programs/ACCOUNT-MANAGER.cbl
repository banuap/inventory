@@ -2,59 +2,120 @@
       * ACCOUNT-MANAGER.cbl - Account Management Business Logic
       * This program provides core account management functionality
       * for the broker dealer SOAP API
+      *
+      * MODIFICATION HISTORY
+      * 2024-09-15  Initial version.
+      * 2026-08-08  Switched ACCOUNT-FILE to the same indexed ACCOUNT.DAT
+      *             organization ACCTMGMT/ACCTBAL already use, and moved
+      *             CREATE/READ/UPDATE/DELETE onto ACCTMGMT so there is
+      *             a single account store instead of a second flat
+      *             file that got truncated on every create.
+      * 2026-08-08  WS-RETURN-CODE now comes from the shared RETURN-
+      *             CODES copybook (also used by ACCTMGMT and ACCTBAL),
+      *             and since ACCTMGMT's WS-MGMT-RETURN-CODE now uses
+      *             the same numbering, the CREATE/GET/UPDATE/DELETE/
+      *             GET-BALANCE/LIST-BY-CUSTOMER handlers pass it
+      *             straight through instead of re-mapping it into a
+      *             different private code.
+      * 2026-08-08  Added LK-REQUEST-ID, forwarded straight through to
+      *             every CALL 'ACCTMGMT' so the request ID SOAP-SERVER
+      *             generates for a call ends up on the TRANSLOG.DAT
+      *             record that call produces.
+      * 2026-08-08  LIST-ACCOUNTS-PROCESS reworked from a full
+      *             sequential scan that only returned a count into a
+      *             START/READ NEXT page against the indexed ACCOUNT-
+      *             FILE. LK-ACCOUNT-DATA(1:12) is now the starting
+      *             ACCOUNT-ID (spaces for the first page) and
+      *             LK-ACCOUNT-DATA(13:3) is the page size (defaults
+      *             to 10, capped at 50 - the size of WS-LIST-BUFFER).
+      *             The response lists ACCOUNT-ID:ACCOUNT-NAME:BALANCE
+      *             per account and ends with the ACCOUNT-ID cursor the
+      *             caller passes as the next page's starting point, or
+      *             END once there is nothing left to page through.
+      * 2026-08-09  Added TRANSFER_ACCOUNT, wired to ACCTMGMT's new
+      *             TRANSFER operation. LK-ACCOUNT-DATA(1:12) is the
+      *             account, (13:4) the new BRANCH-CODE, (17:8) the new
+      *             ACCOUNT-OFFICER, (25:8) the effective date, and
+      *             (33:40) the reason. WS-XFER-BUFFER is spaces on
+      *             every other CALL 'ACCTMGMT' - ACCTMGMT only looks at
+      *             it for a TRANSFER.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT-MANAGER.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'cobol/data/accounts.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-ID WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-               
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-FILE-RECORD         PIC X(500).
-       
+       COPY ACCOUNT.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX.
            88  FILE-OK                 VALUE '00'.
            88  FILE-EOF                VALUE '10'.
            88  FILE-NOT-FOUND          VALUE '35'.
-           
-       01  WS-OPERATION                PIC X(20).
+
+       01  WS-OPERATION                PIC X(24).
        01  WS-ACCOUNT-ID-SEARCH        PIC X(12).
        01  WS-FOUND-FLAG               PIC X VALUE 'N'.
            88  ACCOUNT-FOUND           VALUE 'Y'.
            88  ACCOUNT-NOT-FOUND       VALUE 'N'.
-           
-       01  WS-RECORD-COUNT             PIC 9(5) VALUE ZERO.
-       01  WS-RETURN-CODE              PIC 9(2) VALUE ZERO.
-           88  SUCCESS                 VALUE 00.
-           88  ACCOUNT-EXISTS          VALUE 01.
-           88  ACCOUNT-NOT-EXISTS      VALUE 02.
-           88  INVALID-DATA            VALUE 03.
-           88  FILE-ERROR              VALUE 04.
-           
-       COPY ACCOUNT.
+
+       COPY RETURN-CODES REPLACING RC-CODE BY WS-RETURN-CODE.
+
+       01  WS-MGMT-OPERATION           PIC X(06).
+       01  WS-MGMT-RETURN-CODE         PIC 9(02).
+       01  WS-DISPLAY-BALANCE          PIC -(11)9.99.
+       01  WS-DISPLAY-AVAILABLE        PIC -(11)9.99.
+       01  WS-CUSTOMER-ID-SEARCH       PIC X(10).
+       01  WS-LIST-INDEX               PIC 9(03).
+       01  WS-START-ACCOUNT-ID         PIC X(12).
+       01  WS-PAGE-SIZE-RAW            PIC X(03).
+       01  WS-PAGE-SIZE                PIC 9(03).
+       01  WS-CURSOR-ACCOUNT-ID        PIC X(12).
+       01  WS-MORE-PAGES-SW            PIC X(01) VALUE 'N'.
+           88  MORE-PAGES-EXIST        VALUE 'Y'.
+       01  WS-LIST-BUFFER.
+           05  WS-LIST-COUNT           PIC 9(03).
+           05  WS-LIST-ENTRIES OCCURS 50 TIMES.
+               10  WS-LE-ACCOUNT-ID      PIC X(12).
+               10  WS-LE-ACCOUNT-NAME    PIC X(50).
+               10  WS-LE-ACCOUNT-BALANCE PIC S9(13)V99 COMP-3.
+       COPY ACCOUNT REPLACING ACCOUNT-RECORD BY WS-INCOMING-RECORD.
+
+       01  WS-XFER-BUFFER.
+           05  WS-XFER-NEW-BRANCH-CODE     PIC X(04).
+           05  WS-XFER-NEW-ACCOUNT-OFFICER PIC X(08).
+           05  WS-XFER-EFFECTIVE-DATE      PIC X(08).
+           05  WS-XFER-REASON              PIC X(40).
+
        COPY SOAP-STRUCTURES.
-       
+
        LINKAGE SECTION.
-       01  LK-OPERATION                PIC X(20).
+       01  LK-OPERATION                PIC X(24).
        01  LK-ACCOUNT-DATA             PIC X(500).
        01  LK-RESPONSE-DATA            PIC X(2000).
        01  LK-RETURN-CODE              PIC 9(2).
-       
+       01  LK-REQUEST-ID               PIC X(16).
+
        PROCEDURE DIVISION USING LK-OPERATION, LK-ACCOUNT-DATA,
-                               LK-RESPONSE-DATA, LK-RETURN-CODE.
-       
+                               LK-RESPONSE-DATA, LK-RETURN-CODE,
+                               LK-REQUEST-ID.
+
        MAIN-PROCESS.
            MOVE LK-OPERATION TO WS-OPERATION
            MOVE ZERO TO WS-RETURN-CODE
-           
+           MOVE SPACES TO WS-XFER-BUFFER
+
            EVALUATE WS-OPERATION
                WHEN OP-CREATE-ACCOUNT
                    PERFORM CREATE-ACCOUNT-PROCESS
@@ -65,183 +126,323 @@
                WHEN OP-DELETE-ACCOUNT
                    PERFORM DELETE-ACCOUNT-PROCESS
                WHEN OP-LIST-ACCOUNTS
-                   PERFORM LIST-ACCOUNTS-PROCESS
+                   PERFORM LIST-ACCOUNTS-PROCESS THRU
+                       LIST-ACCOUNTS-EXIT
                WHEN OP-GET-BALANCE
                    PERFORM GET-BALANCE-PROCESS
+               WHEN OP-LIST-ACCTS-BY-CUST
+                   PERFORM LIST-ACCOUNTS-BY-CUSTOMER-PROCESS THRU
+                       LIST-ACCOUNTS-BY-CUSTOMER-EXIT
+               WHEN OP-TRANSFER-ACCOUNT
+                   PERFORM TRANSFER-ACCOUNT-PROCESS
                WHEN OTHER
                    MOVE 03 TO WS-RETURN-CODE
                    MOVE 'Invalid operation' TO LK-RESPONSE-DATA
            END-EVALUATE
-           
+
            MOVE WS-RETURN-CODE TO LK-RETURN-CODE
            EXIT PROGRAM.
-           
+
        CREATE-ACCOUNT-PROCESS.
-           MOVE LK-ACCOUNT-DATA TO ACCOUNT-RECORD
-           
+           MOVE LK-ACCOUNT-DATA TO WS-INCOMING-RECORD
+
       *    Validate account data
-           IF ACCOUNT-ID = SPACES OR 
-              CLIENT-ID = SPACES OR
-              CLIENT-NAME = SPACES
+           IF ACCOUNT-ID OF WS-INCOMING-RECORD = SPACES OR
+              CUSTOMER-ID OF WS-INCOMING-RECORD = SPACES OR
+              ACCOUNT-NAME OF WS-INCOMING-RECORD = SPACES
                MOVE 03 TO WS-RETURN-CODE
                MOVE 'Required fields missing' TO LK-RESPONSE-DATA
                EXIT PARAGRAPH
            END-IF
-           
-      *    Check if account already exists
-           MOVE ACCOUNT-ID TO WS-ACCOUNT-ID-SEARCH
-           PERFORM CHECK-ACCOUNT-EXISTS
-           
-           IF ACCOUNT-FOUND
-               MOVE 01 TO WS-RETURN-CODE
-               MOVE 'Account already exists' TO LK-RESPONSE-DATA
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    Create new account record
-           PERFORM WRITE-ACCOUNT-RECORD
-           
-           IF SUCCESS
-               STRING 'Account ' DELIMITED BY SIZE
-                      ACCOUNT-ID DELIMITED BY SPACE
-                      ' created successfully' DELIMITED BY SIZE
-                      INTO LK-RESPONSE-DATA
-               END-STRING
-           ELSE
-               MOVE 04 TO WS-RETURN-CODE
-               MOVE 'Error creating account' TO LK-RESPONSE-DATA
-           END-IF.
-           
+
+           MOVE 'CREATE' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           EVALUATE WS-MGMT-RETURN-CODE
+               WHEN 00
+                   STRING 'Account ' DELIMITED BY SIZE
+                          ACCOUNT-ID OF WS-INCOMING-RECORD
+                              DELIMITED BY SPACE
+                          ' created successfully' DELIMITED BY SIZE
+                          INTO LK-RESPONSE-DATA
+                   END-STRING
+               WHEN 02
+                   MOVE 'Account already exists' TO LK-RESPONSE-DATA
+               WHEN OTHER
+                   MOVE 'Error creating account' TO LK-RESPONSE-DATA
+           END-EVALUATE.
+
        GET-ACCOUNT-PROCESS.
-           MOVE LK-ACCOUNT-DATA TO WS-ACCOUNT-ID-SEARCH
-           PERFORM FIND-ACCOUNT-BY-ID
-           
-           IF ACCOUNT-FOUND
-               MOVE ACCOUNT-RECORD TO LK-RESPONSE-DATA
+           MOVE LK-ACCOUNT-DATA(1:12) TO WS-ACCOUNT-ID-SEARCH
+           MOVE SPACES TO WS-INCOMING-RECORD
+           MOVE WS-ACCOUNT-ID-SEARCH TO ACCOUNT-ID OF WS-INCOMING-RECORD
+           MOVE 'READ  ' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-MGMT-RETURN-CODE = 00
+               MOVE WS-INCOMING-RECORD TO LK-RESPONSE-DATA
            ELSE
-               MOVE 02 TO WS-RETURN-CODE
                MOVE 'Account not found' TO LK-RESPONSE-DATA
            END-IF.
-           
+
        UPDATE-ACCOUNT-PROCESS.
-           MOVE LK-ACCOUNT-DATA TO ACCOUNT-RECORD
-           MOVE ACCOUNT-ID TO WS-ACCOUNT-ID-SEARCH
-           
-           PERFORM CHECK-ACCOUNT-EXISTS
-           
-           IF ACCOUNT-NOT-FOUND
-               MOVE 02 TO WS-RETURN-CODE
+           MOVE LK-ACCOUNT-DATA TO WS-INCOMING-RECORD
+           MOVE 'UPDATE' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-MGMT-RETURN-CODE = 00
+               STRING 'Account ' DELIMITED BY SIZE
+                      ACCOUNT-ID OF WS-INCOMING-RECORD
+                          DELIMITED BY SPACE
+                      ' updated successfully' DELIMITED BY SIZE
+                      INTO LK-RESPONSE-DATA
+               END-STRING
+           ELSE
                MOVE 'Account not found for update' TO LK-RESPONSE-DATA
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    Update timestamp
-           MOVE FUNCTION CURRENT-DATE TO MODIFIED-TIMESTAMP
-           
-           STRING 'Account ' DELIMITED BY SIZE
-                  ACCOUNT-ID DELIMITED BY SPACE
-                  ' updated successfully' DELIMITED BY SIZE
-                  INTO LK-RESPONSE-DATA
-           END-STRING.
-           
+           END-IF.
+
        DELETE-ACCOUNT-PROCESS.
-           MOVE LK-ACCOUNT-DATA TO WS-ACCOUNT-ID-SEARCH
-           PERFORM CHECK-ACCOUNT-EXISTS
-           
-           IF ACCOUNT-NOT-FOUND
-               MOVE 02 TO WS-RETURN-CODE
-               MOVE 'Account not found for deletion' TO LK-RESPONSE-DATA
-           ELSE
+           MOVE LK-ACCOUNT-DATA(1:12) TO WS-ACCOUNT-ID-SEARCH
+           MOVE SPACES TO WS-INCOMING-RECORD
+           MOVE WS-ACCOUNT-ID-SEARCH TO ACCOUNT-ID OF WS-INCOMING-RECORD
+           MOVE 'DELETE' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-MGMT-RETURN-CODE = 00
                STRING 'Account ' DELIMITED BY SIZE
                       WS-ACCOUNT-ID-SEARCH DELIMITED BY SPACE
                       ' deleted successfully' DELIMITED BY SIZE
                       INTO LK-RESPONSE-DATA
                END-STRING
+           ELSE
+               MOVE 'Account not found for deletion' TO LK-RESPONSE-DATA
            END-IF.
-           
+
        LIST-ACCOUNTS-PROCESS.
-           MOVE ZERO TO WS-RECORD-COUNT
+           PERFORM PARSE-LIST-ACCOUNTS-REQUEST
+
            OPEN INPUT ACCOUNT-FILE
-           
            IF NOT FILE-OK
                MOVE 04 TO WS-RETURN-CODE
                MOVE 'Error accessing account file' TO LK-RESPONSE-DATA
-               EXIT PARAGRAPH
+               GO TO LIST-ACCOUNTS-EXIT
            END-IF
-           
-           PERFORM UNTIL FILE-EOF
-               READ ACCOUNT-FILE
-               IF FILE-OK
-                   ADD 1 TO WS-RECORD-COUNT
+
+           IF WS-START-ACCOUNT-ID = SPACES
+               MOVE LOW-VALUES TO ACCOUNT-ID OF ACCOUNT-RECORD
+           ELSE
+               MOVE WS-START-ACCOUNT-ID TO ACCOUNT-ID OF ACCOUNT-RECORD
+           END-IF
+
+           START ACCOUNT-FILE KEY IS NOT LESS THAN
+                   ACCOUNT-ID OF ACCOUNT-RECORD
+               INVALID KEY MOVE '10' TO WS-FILE-STATUS
+           END-START
+
+           IF FILE-OK
+               READ ACCOUNT-FILE NEXT RECORD
+               PERFORM COLLECT-ACCOUNTS-PAGE-ENTRY
+                   UNTIL FILE-EOF OR WS-LIST-COUNT >= WS-PAGE-SIZE
+
+               IF NOT FILE-EOF
+                   MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+                       WS-CURSOR-ACCOUNT-ID
+                   MOVE 'Y' TO WS-MORE-PAGES-SW
                END-IF
-           END-PERFORM
-           
+           END-IF
+
            CLOSE ACCOUNT-FILE
-           
-           STRING 'Total accounts: ' DELIMITED BY SIZE
-                  WS-RECORD-COUNT DELIMITED BY SIZE
+           MOVE 00 TO WS-RETURN-CODE
+           PERFORM BUILD-LIST-ACCOUNTS-RESPONSE
+
+       LIST-ACCOUNTS-EXIT.
+           EXIT.
+
+       PARSE-LIST-ACCOUNTS-REQUEST.
+           MOVE ZERO TO WS-LIST-COUNT
+           MOVE SPACES TO WS-CURSOR-ACCOUNT-ID
+           MOVE 'N' TO WS-MORE-PAGES-SW
+           MOVE LK-ACCOUNT-DATA(1:12) TO WS-START-ACCOUNT-ID
+           MOVE LK-ACCOUNT-DATA(13:3) TO WS-PAGE-SIZE-RAW
+
+           IF WS-PAGE-SIZE-RAW IS NUMERIC
+               MOVE WS-PAGE-SIZE-RAW TO WS-PAGE-SIZE
+           ELSE
+               MOVE ZERO TO WS-PAGE-SIZE
+           END-IF
+
+           IF WS-PAGE-SIZE = ZERO
+               MOVE 10 TO WS-PAGE-SIZE
+           END-IF
+
+           IF WS-PAGE-SIZE > 50
+               MOVE 50 TO WS-PAGE-SIZE
+           END-IF.
+
+       COLLECT-ACCOUNTS-PAGE-ENTRY.
+           ADD 1 TO WS-LIST-COUNT
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               WS-LE-ACCOUNT-ID(WS-LIST-COUNT)
+           MOVE ACCOUNT-NAME OF ACCOUNT-RECORD TO
+               WS-LE-ACCOUNT-NAME(WS-LIST-COUNT)
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+               WS-LE-ACCOUNT-BALANCE(WS-LIST-COUNT)
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       BUILD-LIST-ACCOUNTS-RESPONSE.
+           MOVE SPACES TO LK-RESPONSE-DATA
+           MOVE 1 TO WS-LIST-INDEX
+           PERFORM APPEND-ACCOUNTS-PAGE-ENTRY
+               UNTIL WS-LIST-INDEX > WS-LIST-COUNT
+
+           IF MORE-PAGES-EXIST
+               STRING LK-RESPONSE-DATA DELIMITED BY SPACE
+                      '|NEXT:' DELIMITED BY SIZE
+                      WS-CURSOR-ACCOUNT-ID DELIMITED BY SPACE
+                      INTO LK-RESPONSE-DATA
+               END-STRING
+           ELSE
+               STRING LK-RESPONSE-DATA DELIMITED BY SPACE
+                      '|NEXT:END' DELIMITED BY SIZE
+                      INTO LK-RESPONSE-DATA
+               END-STRING
+           END-IF.
+
+       APPEND-ACCOUNTS-PAGE-ENTRY.
+           MOVE WS-LE-ACCOUNT-BALANCE(WS-LIST-INDEX) TO
+               WS-DISPLAY-BALANCE
+           STRING LK-RESPONSE-DATA DELIMITED BY SPACE
+                  WS-LE-ACCOUNT-ID(WS-LIST-INDEX) DELIMITED BY SPACE
+                  ':' DELIMITED BY SIZE
+                  WS-LE-ACCOUNT-NAME(WS-LIST-INDEX) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-DISPLAY-BALANCE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
                   INTO LK-RESPONSE-DATA
-           END-STRING.
-           
+           END-STRING
+           ADD 1 TO WS-LIST-INDEX.
+
        GET-BALANCE-PROCESS.
-           MOVE LK-ACCOUNT-DATA TO WS-ACCOUNT-ID-SEARCH
-           PERFORM FIND-ACCOUNT-BY-ID
-           
-           IF ACCOUNT-FOUND
+           MOVE LK-ACCOUNT-DATA(1:12) TO WS-ACCOUNT-ID-SEARCH
+           MOVE SPACES TO WS-INCOMING-RECORD
+           MOVE WS-ACCOUNT-ID-SEARCH TO ACCOUNT-ID OF WS-INCOMING-RECORD
+           MOVE 'READ  ' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-MGMT-RETURN-CODE = 00
+               MOVE ACCOUNT-BALANCE OF WS-INCOMING-RECORD
+                   TO WS-DISPLAY-BALANCE
+               MOVE AVAILABLE-BALANCE OF WS-INCOMING-RECORD
+                   TO WS-DISPLAY-AVAILABLE
                STRING 'Account Balance: ' DELIMITED BY SIZE
-                      ACCOUNT-BALANCE DELIMITED BY SIZE
+                      WS-DISPLAY-BALANCE DELIMITED BY SIZE
                       ' Available: ' DELIMITED BY SIZE
-                      AVAILABLE-BALANCE DELIMITED BY SIZE
+                      WS-DISPLAY-AVAILABLE DELIMITED BY SIZE
                       INTO LK-RESPONSE-DATA
                END-STRING
            ELSE
-               MOVE 02 TO WS-RETURN-CODE
                MOVE 'Account not found' TO LK-RESPONSE-DATA
            END-IF.
-           
-       CHECK-ACCOUNT-EXISTS.
-           MOVE 'N' TO WS-FOUND-FLAG
-           OPEN INPUT ACCOUNT-FILE
-           
-           IF FILE-NOT-FOUND OR NOT FILE-OK
-               CLOSE ACCOUNT-FILE
-               EXIT PARAGRAPH
-           END-IF
-           
-           PERFORM UNTIL FILE-EOF OR ACCOUNT-FOUND
-               READ ACCOUNT-FILE
-               IF FILE-OK
-                   MOVE ACCOUNT-FILE-RECORD TO ACCOUNT-RECORD
-                   IF ACCOUNT-ID = WS-ACCOUNT-ID-SEARCH
-                       MOVE 'Y' TO WS-FOUND-FLAG
-                   END-IF
-               END-IF
-           END-PERFORM
-           
-           CLOSE ACCOUNT-FILE.
-           
-       FIND-ACCOUNT-BY-ID.
-           PERFORM CHECK-ACCOUNT-EXISTS.
-           
-       WRITE-ACCOUNT-RECORD.
-      *    Set creation timestamp
-           MOVE FUNCTION CURRENT-DATE TO CREATED-TIMESTAMP
-           MOVE CREATED-TIMESTAMP TO MODIFIED-TIMESTAMP
-           
-           OPEN OUTPUT ACCOUNT-FILE
-           
-           IF FILE-OK
-               MOVE ACCOUNT-RECORD TO ACCOUNT-FILE-RECORD
-               WRITE ACCOUNT-FILE-RECORD
-               IF FILE-OK
-                   MOVE 00 TO WS-RETURN-CODE
-               ELSE
-                   MOVE 04 TO WS-RETURN-CODE
-               END-IF
-           ELSE
-               MOVE 04 TO WS-RETURN-CODE
+
+       LIST-ACCOUNTS-BY-CUSTOMER-PROCESS.
+           MOVE LK-ACCOUNT-DATA(1:10) TO WS-CUSTOMER-ID-SEARCH
+           MOVE SPACES TO WS-INCOMING-RECORD
+           MOVE WS-CUSTOMER-ID-SEARCH TO CUSTOMER-ID OF
+               WS-INCOMING-RECORD
+           MOVE 'LSTCUS' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-MGMT-RETURN-CODE NOT = 00
+               MOVE 'No accounts found for customer' TO LK-RESPONSE-DATA
+               GO TO LIST-ACCOUNTS-BY-CUSTOMER-EXIT
            END-IF
-           
-           CLOSE ACCOUNT-FILE.
-           
-       END PROGRAM ACCOUNT-MANAGER.
\ No newline at end of file
+
+           MOVE SPACES TO LK-RESPONSE-DATA
+           PERFORM APPEND-CUSTOMER-ACCOUNT-ENTRY
+               VARYING WS-LIST-INDEX FROM 1 BY 1
+               UNTIL WS-LIST-INDEX > WS-LIST-COUNT
+
+       LIST-ACCOUNTS-BY-CUSTOMER-EXIT.
+           EXIT.
+
+       APPEND-CUSTOMER-ACCOUNT-ENTRY.
+           MOVE WS-LE-ACCOUNT-BALANCE(WS-LIST-INDEX)
+               TO WS-DISPLAY-BALANCE
+           STRING LK-RESPONSE-DATA DELIMITED BY SPACE
+                  WS-LE-ACCOUNT-ID(WS-LIST-INDEX) DELIMITED BY SPACE
+                  ':' DELIMITED BY SIZE
+                  WS-LE-ACCOUNT-NAME(WS-LIST-INDEX) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-DISPLAY-BALANCE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  INTO LK-RESPONSE-DATA
+           END-STRING.
+
+       TRANSFER-ACCOUNT-PROCESS.
+           MOVE LK-ACCOUNT-DATA(1:12) TO WS-ACCOUNT-ID-SEARCH
+           MOVE LK-ACCOUNT-DATA(13:4) TO WS-XFER-NEW-BRANCH-CODE
+           MOVE LK-ACCOUNT-DATA(17:8) TO WS-XFER-NEW-ACCOUNT-OFFICER
+           MOVE LK-ACCOUNT-DATA(25:8) TO WS-XFER-EFFECTIVE-DATE
+           MOVE LK-ACCOUNT-DATA(33:40) TO WS-XFER-REASON
+
+           MOVE SPACES TO WS-INCOMING-RECORD
+           MOVE WS-ACCOUNT-ID-SEARCH TO ACCOUNT-ID OF WS-INCOMING-RECORD
+           MOVE 'XFER  ' TO WS-MGMT-OPERATION
+           CALL 'ACCTMGMT' USING WS-MGMT-OPERATION,
+                                  WS-INCOMING-RECORD,
+                                  WS-MGMT-RETURN-CODE,
+                                  WS-LIST-BUFFER,
+                                  LK-REQUEST-ID,
+                                  WS-XFER-BUFFER
+
+           MOVE WS-MGMT-RETURN-CODE TO WS-RETURN-CODE
+           EVALUATE WS-MGMT-RETURN-CODE
+               WHEN 00
+                   STRING 'Account ' DELIMITED BY SIZE
+                          WS-ACCOUNT-ID-SEARCH DELIMITED BY SPACE
+                          ' transferred successfully' DELIMITED BY SIZE
+                          INTO LK-RESPONSE-DATA
+                   END-STRING
+               WHEN 01
+                   MOVE 'Account not found' TO LK-RESPONSE-DATA
+               WHEN OTHER
+                   MOVE 'Error transferring account' TO LK-RESPONSE-DATA
+           END-EVALUATE.
+
+       END PROGRAM ACCOUNT-MANAGER.

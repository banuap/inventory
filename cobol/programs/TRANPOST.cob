@@ -0,0 +1,637 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPOST.
+      ******************************************************************
+      * PROGRAM: TRANPOST - TRANSACTION POSTING
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: VALIDATE AND POST A TRANSACTION TO TRANSACTION-FILE
+      * FUNCTIONS: POST (VALIDATE FUNDS, ASSIGN TRANSACTION-ID AND
+      *            TRADE-REF-NUMBER, WRITE THE TRANSACTION AS PENDING,
+      *            THEN CALL ACCTBAL TO POST THE BALANCE CHANGE)
+      *            HIST (LOOK UP TRANSACTIONS FOR ONE ACCOUNT BETWEEN
+      *            TWO DATES OFF THE ACCOUNT-ID ALTERNATE KEY)
+      *            SYMHST (LOOK UP TRANSACTIONS FOR ONE SECURITY SYMBOL,
+      *            ACROSS ALL ACCOUNTS, BETWEEN TWO DATES OFF THE
+      *            SECURITY-SYMBOL ALTERNATE KEY)
+      *
+      * NOTES: IF ACCTBAL'S UPDBAL FAILS AFTER THE TRANSACTION RECORD
+      *        HAS ALREADY BEEN WRITTEN, THE RECORD IS REWRITTEN AS
+      *        FAILED-STATUS SO TRANS.DAT NEVER SHOWS A PENDING ENTRY
+      *        THAT DIDN'T ACTUALLY MOVE MONEY.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added HIST operation and LS-HISTORY-BUFFER so
+      *             callers can pull an account's transaction history
+      *             for a date range instead of one record at a time.
+      * 2026-08-09  Added a SECURITY-SYMBOL alternate key to
+      *             TRANSACTION-FILE (here and on every other program's
+      *             SELECT for TRANS.DAT, to keep the file's key
+      *             structure consistent everywhere it is opened) and a
+      *             SYMHST operation so the corporate-action and best-
+      *             execution reviews can pull every trade in a symbol
+      *             across all accounts for a date range without a full
+      *             sequential scan of TRANS.DAT.
+      * 2026-08-08  ACCTBAL's VALIDATE return codes now come from the
+      *             shared RETURN-CODES copybook, so the checks against
+      *             its insufficient-funds and invalid-transaction
+      *             codes were updated to 05 and 03. TRANPOST's own
+      *             return codes to its callers are unchanged.
+      * 2026-08-08  Both CALL 'ACCTBAL' statements now pass the
+      *             transaction's TRANSACTION-CURRENCY so a transaction
+      *             posted in a foreign currency is restated into the
+      *             account's own CURRENCY-CODE before it is validated
+      *             or posted.
+      * 2026-08-08  BUY/SEL postings now have their COMMISSION field
+      *             computed off the WS-COMMISSION-SCHEDULE table
+      *             (keyed by ACCOUNT-TYPE and trade-size band) instead
+      *             of trusting whatever value the caller passed in.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-ACCOUNT-STATUS             PIC XX.
+
+       01  WS-OPERATION                  PIC X(06).
+           88  POST-OPERATION            VALUE 'POST  '.
+           88  HISTORY-OPERATION         VALUE 'HIST  '.
+           88  SYMBOL-HISTORY-OPERATION  VALUE 'SYMHST'.
+
+       01  WS-HIST-INDEX                 PIC 9(03) VALUE ZERO.
+
+       01  WS-RETURN-CODE                PIC 9(02).
+           88  SUCCESS                   VALUE 00.
+           88  ACCOUNT-NOT-FOUND         VALUE 01.
+           88  DUPLICATE-KEY             VALUE 02.
+           88  FILE-ERROR                VALUE 03.
+           88  INVALID-DATA              VALUE 04.
+           88  INSUFFICIENT-FUNDS        VALUE 10.
+           88  INVALID-TRANSACTION       VALUE 11.
+
+       01  WS-VALIDATE-OPERATION         PIC X(10) VALUE 'VALIDATE'.
+       01  WS-VALIDATE-RETURN-CODE       PIC 9(02).
+       01  WS-VALIDATE-BALANCE           PIC S9(13)V99 COMP-3.
+       01  WS-ACCOUNT-VERSION            PIC 9(09) COMP.
+
+       01  WS-UPDBAL-OPERATION           PIC X(10) VALUE 'UPDBAL'.
+       01  WS-UPDBAL-RETURN-CODE         PIC 9(02).
+       01  WS-UPDBAL-BALANCE             PIC S9(13)V99 COMP-3.
+
+       01  WS-ORDER-OPERATION            PIC X(06) VALUE 'READ'.
+       01  WS-ORDER-RETURN-CODE          PIC 9(02).
+       COPY ORDER REPLACING ORDER-RECORD BY WS-ORDER-RECORD.
+       01  WS-ORDER-SUITABILITY-OVERRIDE PIC X(01) VALUE SPACE.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HOUR           PIC 9(02).
+           05  WS-CURRENT-MINUTE         PIC 9(02).
+           05  WS-CURRENT-SECOND         PIC 9(02).
+           05  WS-CURRENT-HUNDREDTH      PIC 9(02).
+
+       01  WS-TIMESTAMP                  PIC X(26).
+       01  WS-GENERATED-ID.
+           05  WS-GENERATED-DATE         PIC 9(08).
+           05  WS-GENERATED-TIME         PIC 9(08).
+       01  WS-GENERATED-REF              PIC X(18).
+
+      *----------------------------------------------------------------
+      * COMMISSION SCHEDULE - FLAT FEE FOR SMALL TICKETS, A PERCENTAGE
+      * RATE FOR LARGER ONES, KEYED BY ACCOUNT-TYPE AND THE UPPER
+      * BOUND OF THE TRADE-SIZE BAND THE TICKET FALLS INTO. BANDS FOR
+      * EACH ACCOUNT-TYPE ARE LISTED SMALLEST CEILING FIRST SO THE
+      * SCAN BELOW STOPS AT THE FIRST BAND THE TRADE VALUE FITS IN.
+      *----------------------------------------------------------------
+       01  WS-COMMISSION-SCHEDULE-DATA.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'CA'.
+               10  FILLER PIC 9(09)V99   VALUE 0000002500.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0000.
+               10  FILLER PIC 9(05)V99   VALUE 00009.99.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'CA'.
+               10  FILLER PIC 9(09)V99   VALUE 0000010000.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0075.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'CA'.
+               10  FILLER PIC 9(09)V99   VALUE 0999999999.99.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0050.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'MA'.
+               10  FILLER PIC 9(09)V99   VALUE 0000002500.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0000.
+               10  FILLER PIC 9(05)V99   VALUE 00007.99.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'MA'.
+               10  FILLER PIC 9(09)V99   VALUE 0000010000.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0060.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'MA'.
+               10  FILLER PIC 9(09)V99   VALUE 0999999999.99.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0040.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'IR'.
+               10  FILLER PIC 9(09)V99   VALUE 0000002500.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0000.
+               10  FILLER PIC 9(05)V99   VALUE 00012.99.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'IR'.
+               10  FILLER PIC 9(09)V99   VALUE 0000010000.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0075.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'IR'.
+               10  FILLER PIC 9(09)V99   VALUE 0999999999.99.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0050.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'TR'.
+               10  FILLER PIC 9(09)V99   VALUE 0000002500.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0000.
+               10  FILLER PIC 9(05)V99   VALUE 00009.99.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'TR'.
+               10  FILLER PIC 9(09)V99   VALUE 0000010000.00.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0075.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+           05  FILLER.
+               10  FILLER PIC X(02)      VALUE 'TR'.
+               10  FILLER PIC 9(09)V99   VALUE 0999999999.99.
+               10  FILLER PIC 9(01)V9999 VALUE 0.0050.
+               10  FILLER PIC 9(05)V99   VALUE 00000.00.
+
+       01  WS-COMMISSION-SCHEDULE REDEFINES WS-COMMISSION-SCHEDULE-DATA.
+           05  WS-COMM-ENTRY OCCURS 12 TIMES.
+               10  WS-COMM-ACCOUNT-TYPE  PIC X(02).
+               10  WS-COMM-BAND-CEILING  PIC 9(09)V99.
+               10  WS-COMM-RATE          PIC 9(01)V9999.
+               10  WS-COMM-FLAT-FEE      PIC 9(05)V99.
+
+       01  WS-COMM-INDEX                 PIC 9(02).
+       01  WS-COMM-FOUND-SW              PIC X(01) VALUE 'N'.
+           88  COMMISSION-BAND-FOUND     VALUE 'Y'.
+       01  WS-TRADE-VALUE                PIC 9(09)V99.
+       01  WS-COMMISSION-AMOUNT          PIC S9(07)V99 COMP-3.
+       01  WS-COMM-ACCOUNT-TYPE-LOOKUP   PIC X(02).
+
+       LINKAGE SECTION.
+       01  LS-OPERATION-CODE             PIC X(06).
+       COPY TRANSACTION REPLACING TRANSACTION-RECORD BY
+           LS-TRANSACTION-RECORD.
+       01  LS-RETURN-CODE                PIC 9(02).
+       01  LS-START-DATE                 PIC X(08).
+       01  LS-END-DATE                   PIC X(08).
+       01  LS-HISTORY-BUFFER.
+           05  LS-HIST-COUNT             PIC 9(03).
+           05  LS-HIST-ENTRIES OCCURS 50 TIMES.
+               10  LS-HE-TRANSACTION-ID  PIC X(16).
+               10  LS-HE-TRANSACTION-TYPE PIC X(03).
+               10  LS-HE-TRANSACTION-AMOUNT PIC S9(13)V99 COMP-3.
+               10  LS-HE-TRANSACTION-DATE PIC X(08).
+               10  LS-HE-TRANSACTION-STATUS PIC X(01).
+
+       PROCEDURE DIVISION USING LS-OPERATION-CODE
+                               LS-TRANSACTION-RECORD
+                               LS-RETURN-CODE
+                               LS-START-DATE
+                               LS-END-DATE
+                               LS-HISTORY-BUFFER.
+
+       MAIN-PROCESS.
+           MOVE LS-OPERATION-CODE TO WS-OPERATION
+           MOVE ZERO TO WS-RETURN-CODE
+
+           EVALUATE TRUE
+               WHEN POST-OPERATION
+                   PERFORM POST-TRANSACTION-PROCESS THRU
+                       POST-TRANSACTION-EXIT
+               WHEN HISTORY-OPERATION
+                   PERFORM GET-TRANSACTION-HISTORY-PROCESS THRU
+                       GET-TRANSACTION-HISTORY-EXIT
+               WHEN SYMBOL-HISTORY-OPERATION
+                   PERFORM GET-SYMBOL-HISTORY-PROCESS THRU
+                       GET-SYMBOL-HISTORY-EXIT
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK.
+
+       GET-TRANSACTION-HISTORY-PROCESS.
+           MOVE ZERO TO LS-HIST-COUNT
+           MOVE ZERO TO WS-HIST-INDEX
+           IF ACCOUNT-ID OF LS-TRANSACTION-RECORD = SPACES
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO GET-TRANSACTION-HISTORY-EXIT
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO GET-TRANSACTION-HISTORY-EXIT
+           END-IF
+
+           MOVE ACCOUNT-ID OF LS-TRANSACTION-RECORD TO ACCOUNT-ID OF
+               TRANSACTION-RECORD
+           START TRANSACTION-FILE KEY >= ACCOUNT-ID OF
+               TRANSACTION-RECORD
+               INVALID KEY MOVE '23' TO WS-FILE-STATUS
+           END-START
+
+           PERFORM COLLECT-HISTORY-ENTRY
+               UNTIL WS-FILE-STATUS NOT = '00'
+               OR LS-HIST-COUNT >= 50
+
+           CLOSE TRANSACTION-FILE
+
+           IF LS-HIST-COUNT = ZERO
+               MOVE 01 TO WS-RETURN-CODE
+           ELSE
+               MOVE 00 TO WS-RETURN-CODE
+           END-IF
+
+       GET-TRANSACTION-HISTORY-EXIT.
+           EXIT.
+
+       COLLECT-HISTORY-ENTRY.
+           READ TRANSACTION-FILE NEXT RECORD KEY IS ACCOUNT-ID OF
+               TRANSACTION-RECORD
+           IF WS-FILE-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD NOT =
+                  ACCOUNT-ID OF LS-TRANSACTION-RECORD
+                   MOVE '10' TO WS-FILE-STATUS
+               ELSE
+                   IF TRANSACTION-DATE OF TRANSACTION-RECORD NOT <
+                      LS-START-DATE
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD NOT >
+                      LS-END-DATE
+                       ADD 1 TO WS-HIST-INDEX
+                       MOVE TRANSACTION-ID OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-ID(WS-HIST-INDEX)
+                       MOVE TRANSACTION-TYPE OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-TYPE(WS-HIST-INDEX)
+                       MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-AMOUNT(WS-HIST-INDEX)
+                       MOVE TRANSACTION-DATE OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-DATE(WS-HIST-INDEX)
+                       MOVE TRANSACTION-STATUS OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-STATUS(WS-HIST-INDEX)
+                       MOVE WS-HIST-INDEX TO LS-HIST-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       GET-SYMBOL-HISTORY-PROCESS.
+           MOVE ZERO TO LS-HIST-COUNT
+           MOVE ZERO TO WS-HIST-INDEX
+           IF SECURITY-SYMBOL OF LS-TRANSACTION-RECORD = SPACES
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO GET-SYMBOL-HISTORY-EXIT
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO GET-SYMBOL-HISTORY-EXIT
+           END-IF
+
+           MOVE SECURITY-SYMBOL OF LS-TRANSACTION-RECORD TO
+               SECURITY-SYMBOL OF TRANSACTION-RECORD
+           START TRANSACTION-FILE KEY >= SECURITY-SYMBOL OF
+               TRANSACTION-RECORD
+               INVALID KEY MOVE '23' TO WS-FILE-STATUS
+           END-START
+
+           PERFORM COLLECT-SYMBOL-HISTORY-ENTRY
+               UNTIL WS-FILE-STATUS NOT = '00'
+               OR LS-HIST-COUNT >= 50
+
+           CLOSE TRANSACTION-FILE
+
+           IF LS-HIST-COUNT = ZERO
+               MOVE 01 TO WS-RETURN-CODE
+           ELSE
+               MOVE 00 TO WS-RETURN-CODE
+           END-IF
+
+       GET-SYMBOL-HISTORY-EXIT.
+           EXIT.
+
+       COLLECT-SYMBOL-HISTORY-ENTRY.
+           READ TRANSACTION-FILE NEXT RECORD KEY IS SECURITY-SYMBOL OF
+               TRANSACTION-RECORD
+           IF WS-FILE-STATUS = '00'
+               IF SECURITY-SYMBOL OF TRANSACTION-RECORD NOT =
+                  SECURITY-SYMBOL OF LS-TRANSACTION-RECORD
+                   MOVE '10' TO WS-FILE-STATUS
+               ELSE
+                   IF TRANSACTION-DATE OF TRANSACTION-RECORD NOT <
+                      LS-START-DATE
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD NOT >
+                      LS-END-DATE
+                       ADD 1 TO WS-HIST-INDEX
+                       MOVE TRANSACTION-ID OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-ID(WS-HIST-INDEX)
+                       MOVE TRANSACTION-TYPE OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-TYPE(WS-HIST-INDEX)
+                       MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-AMOUNT(WS-HIST-INDEX)
+                       MOVE TRANSACTION-DATE OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-DATE(WS-HIST-INDEX)
+                       MOVE TRANSACTION-STATUS OF TRANSACTION-RECORD TO
+                           LS-HE-TRANSACTION-STATUS(WS-HIST-INDEX)
+                       MOVE WS-HIST-INDEX TO LS-HIST-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       POST-TRANSACTION-PROCESS.
+           IF ACCOUNT-ID OF LS-TRANSACTION-RECORD = SPACES
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+           IF TRANSACTION-AMOUNT OF LS-TRANSACTION-RECORD
+               NOT GREATER THAN ZERO
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+      *    A TRANSFER CANNOT HAVE THE SAME ACCOUNT ON BOTH SIDES -
+      *    COUNTERPARTY-ID CARRIES THE OTHER SIDE OF A TRF.
+           IF TRANSFER-TRANS OF LS-TRANSACTION-RECORD
+              AND COUNTERPARTY-ID OF LS-TRANSACTION-RECORD =
+                  ACCOUNT-ID OF LS-TRANSACTION-RECORD
+               MOVE 11 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+           CALL 'ACCTBAL' USING WS-VALIDATE-OPERATION,
+                                 ACCOUNT-ID OF LS-TRANSACTION-RECORD,
+                                 TRANSACTION-AMOUNT OF
+                                     LS-TRANSACTION-RECORD,
+                                 TRANSACTION-TYPE OF
+                                     LS-TRANSACTION-RECORD,
+                                 WS-VALIDATE-BALANCE,
+                                 SECURITY-SYMBOL OF
+                                     LS-TRANSACTION-RECORD,
+                                 QUANTITY OF LS-TRANSACTION-RECORD,
+                                 PRICE OF LS-TRANSACTION-RECORD,
+                                 WS-VALIDATE-RETURN-CODE,
+                                 WS-ACCOUNT-VERSION,
+                                 TRANSACTION-CURRENCY OF
+                                     LS-TRANSACTION-RECORD
+
+      *    ACCTBAL's VALIDATE codes now come from the shared RETURN-
+      *    CODES copybook (05 = insufficient funds, 01 = account not
+      *    found, 03 = validation error) - TRANPOST keeps its own
+      *    private codes below unchanged for its own callers.
+           IF WS-VALIDATE-RETURN-CODE = 05
+               MOVE 10 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+           IF WS-VALIDATE-RETURN-CODE = 01
+               MOVE 01 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+           IF WS-VALIDATE-RETURN-CODE = 03
+               MOVE 11 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+      *    A BUY OR SELL TRANSACTION IS THE SETTLEMENT OF AN ORDER, NOT
+      *    A STANDALONE EVENT - IT MUST CARRY AN ORDER-ID AND THAT
+      *    ORDER MUST HAVE REACHED FILLED-ORDER STATUS BEFORE THE
+      *    TRANSACTION-RECORD IS EVER WRITTEN.
+           IF BUY-TRANS OF LS-TRANSACTION-RECORD
+              OR SELL-TRANS OF LS-TRANSACTION-RECORD
+               PERFORM VALIDATE-ORDER-FILLED THRU
+                   VALIDATE-ORDER-FILLED-EXIT
+               IF NOT SUCCESS
+                   GO TO POST-TRANSACTION-EXIT
+               END-IF
+           END-IF
+
+           OPEN I-O TRANSACTION-FILE
+           IF WS-FILE-STATUS = '35'
+      *        First transaction ever posted - file has to be created.
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN I-O TRANSACTION-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO POST-TRANSACTION-EXIT
+           END-IF
+
+           MOVE LS-TRANSACTION-RECORD TO TRANSACTION-RECORD
+           IF TRANSACTION-ID OF TRANSACTION-RECORD = SPACES
+               PERFORM GENERATE-TRANSACTION-ID
+           END-IF
+           IF TRADE-REF-NUMBER OF TRANSACTION-RECORD = SPACES
+               PERFORM GENERATE-TRADE-REF-NUMBER
+           END-IF
+           MOVE 'P' TO TRANSACTION-STATUS OF TRANSACTION-RECORD
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP OF TRANSACTION-RECORD
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF TRANSACTION-RECORD
+
+           IF BUY-TRANS OF TRANSACTION-RECORD
+              OR SELL-TRANS OF TRANSACTION-RECORD
+               PERFORM COMPUTE-TRADE-COMMISSION THRU
+                   COMPUTE-TRADE-COMMISSION-EXIT
+           END-IF
+
+           WRITE TRANSACTION-RECORD
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   PERFORM POST-BALANCE-CHANGE
+               WHEN '22'
+                   MOVE 02 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 03 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE TRANSACTION-FILE
+
+       POST-TRANSACTION-EXIT.
+           EXIT.
+
+       VALIDATE-ORDER-FILLED.
+           IF ORDER-ID OF LS-TRANSACTION-RECORD = SPACES
+               MOVE 11 TO WS-RETURN-CODE
+               GO TO VALIDATE-ORDER-FILLED-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-ORDER-RECORD
+           MOVE ORDER-ID OF LS-TRANSACTION-RECORD TO
+               ORDER-ID OF WS-ORDER-RECORD
+           CALL 'ORDMGMT' USING WS-ORDER-OPERATION,
+                                 WS-ORDER-RECORD,
+                                 WS-ORDER-RETURN-CODE,
+                                 WS-ORDER-SUITABILITY-OVERRIDE
+
+           IF WS-ORDER-RETURN-CODE NOT = 00
+               MOVE 11 TO WS-RETURN-CODE
+               GO TO VALIDATE-ORDER-FILLED-EXIT
+           END-IF
+
+           IF NOT FILLED-ORDER OF WS-ORDER-RECORD
+               MOVE 11 TO WS-RETURN-CODE
+               GO TO VALIDATE-ORDER-FILLED-EXIT
+           END-IF
+
+           MOVE 00 TO WS-RETURN-CODE
+
+       VALIDATE-ORDER-FILLED-EXIT.
+           EXIT.
+
+       POST-BALANCE-CHANGE.
+           CALL 'ACCTBAL' USING WS-UPDBAL-OPERATION,
+                                 ACCOUNT-ID OF TRANSACTION-RECORD,
+                                 TRANSACTION-AMOUNT OF
+                                     TRANSACTION-RECORD,
+                                 TRANSACTION-TYPE OF
+                                     TRANSACTION-RECORD,
+                                 WS-UPDBAL-BALANCE,
+                                 SECURITY-SYMBOL OF
+                                     TRANSACTION-RECORD,
+                                 QUANTITY OF TRANSACTION-RECORD,
+                                 PRICE OF TRANSACTION-RECORD,
+                                 WS-UPDBAL-RETURN-CODE,
+                                 WS-ACCOUNT-VERSION,
+                                 TRANSACTION-CURRENCY OF
+                                     TRANSACTION-RECORD
+
+           IF WS-UPDBAL-RETURN-CODE = 00
+               MOVE 00 TO WS-RETURN-CODE
+               MOVE TRANSACTION-RECORD TO LS-TRANSACTION-RECORD
+           ELSE
+               MOVE 'F' TO TRANSACTION-STATUS OF TRANSACTION-RECORD
+               REWRITE TRANSACTION-RECORD
+               MOVE WS-UPDBAL-RETURN-CODE TO WS-RETURN-CODE
+               MOVE TRANSACTION-RECORD TO LS-TRANSACTION-RECORD
+           END-IF.
+
+       COMPUTE-TRADE-COMMISSION.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+      *        Can't look up the account's type - leave whatever
+      *        commission the caller passed in alone.
+               GO TO COMPUTE-TRADE-COMMISSION-EXIT
+           END-IF
+
+           MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO ACCOUNT-ID OF
+               ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               CLOSE ACCOUNT-FILE
+               GO TO COMPUTE-TRADE-COMMISSION-EXIT
+           END-IF
+           MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD TO
+               WS-COMM-ACCOUNT-TYPE-LOOKUP
+           CLOSE ACCOUNT-FILE
+
+           COMPUTE WS-TRADE-VALUE ROUNDED =
+               QUANTITY OF TRANSACTION-RECORD *
+               PRICE OF TRANSACTION-RECORD
+
+           MOVE 'N' TO WS-COMM-FOUND-SW
+           MOVE 1 TO WS-COMM-INDEX
+           PERFORM SCAN-COMMISSION-SCHEDULE
+               UNTIL WS-COMM-INDEX > 12
+               OR COMMISSION-BAND-FOUND
+
+           IF NOT COMMISSION-BAND-FOUND
+               GO TO COMPUTE-TRADE-COMMISSION-EXIT
+           END-IF
+
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+               WS-COMM-FLAT-FEE(WS-COMM-INDEX) +
+               (WS-COMM-RATE(WS-COMM-INDEX) * WS-TRADE-VALUE)
+           MOVE WS-COMMISSION-AMOUNT TO COMMISSION OF
+               TRANSACTION-RECORD.
+
+       COMPUTE-TRADE-COMMISSION-EXIT.
+           EXIT.
+
+       SCAN-COMMISSION-SCHEDULE.
+           IF WS-COMM-ACCOUNT-TYPE(WS-COMM-INDEX) =
+              WS-COMM-ACCOUNT-TYPE-LOOKUP
+              AND WS-TRADE-VALUE NOT >
+                  WS-COMM-BAND-CEILING(WS-COMM-INDEX)
+               SET COMMISSION-BAND-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-COMM-INDEX
+           END-IF.
+
+       GENERATE-TRANSACTION-ID.
+           ACCEPT WS-GENERATED-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-GENERATED-TIME FROM TIME
+           MOVE WS-GENERATED-ID TO TRANSACTION-ID OF TRANSACTION-RECORD.
+
+       GENERATE-TRADE-REF-NUMBER.
+           ACCEPT WS-GENERATED-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-GENERATED-TIME FROM TIME
+           STRING 'TR' DELIMITED BY SIZE
+                  WS-GENERATED-DATE DELIMITED BY SIZE
+                  WS-GENERATED-TIME DELIMITED BY SIZE
+                  INTO WS-GENERATED-REF
+           END-STRING
+           MOVE WS-GENERATED-REF TO TRADE-REF-NUMBER OF
+               TRANSACTION-RECORD.
+
+       GET-CURRENT-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CURRENT-YEAR '-'
+                  WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY 'T'
+                  WS-CURRENT-HOUR ':'
+                  WS-CURRENT-MINUTE ':'
+                  WS-CURRENT-SECOND '.'
+                  WS-CURRENT-HUNDREDTH
+                  'Z'
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING.
+
+       END PROGRAM TRANPOST.

@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLRSETL.
+      ******************************************************************
+      * PROGRAM: CLRSETL - CLEARING-FIRM DAILY SETTLEMENT EXTRACT
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: SCAN TRANS.DAT FOR EVERY SETTLED-STATUS TRANSACTION
+      *          WHOSE SETTLEMENT-DATE IS TODAY, GROUP THE RESULTS BY
+      *          CLEARING-FIRM, AND WRITE A FIXED-WIDTH EXTRACT RECORD
+      *          SET (HEADER/DETAIL/TRAILER PER FIRM) TO CLREXTR.DAT
+      *          FOR THE CLEARING FIRMS TO PICK UP.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE PER NIGHT, AFTER
+      *            SETTLBAT.
+      *
+      * NOTES: TRANS.DAT HAS NO SEPARATE "SETTLED-ON" DATE - SETTLBAT
+      *        MOVES A TRANSACTION TO SETTLED-STATUS ONCE ITS OWN
+      *        SETTLEMENT-DATE ARRIVES, SO SETTLEMENT-DATE = TODAY IS
+      *        USED HERE AS THE "REACHED SETTLED-STATUS TODAY" TEST,
+      *        THE SAME WAY SETTLBAT ITSELF DECIDES ELIGIBILITY.
+      *        BECAUSE TRANS.DAT IS KEYED BY TRANSACTION-ID (NOT BY
+      *        CLEARING-FIRM), GROUPING BY FIRM IS DONE THE SAME WAY
+      *        RECONCILE.COB GROUPS LOG ENTRIES BY ACCOUNT - AN IN-
+      *        MEMORY TABLE OF DISTINCT FIRMS IS BUILT ON A FIRST PASS,
+      *        THEN THE FILE IS RE-SCANNED ONCE PER FIRM TO WRITE THAT
+      *        FIRM'S HEADER, DETAIL LINES, AND TRAILER TOGETHER.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CLREXTR-FILE ASSIGN TO "CLREXTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  CLREXTR-FILE.
+       01  CLREXTR-RECORD.
+           05  CLREXTR-RECORD-TYPE           PIC X(01).
+               88  CLREXTR-HEADER            VALUE 'H'.
+               88  CLREXTR-DETAIL            VALUE 'D'.
+               88  CLREXTR-TRAILER           VALUE 'T'.
+           05  CLREXTR-CLEARING-FIRM         PIC X(08).
+           05  CLREXTR-SETTLEMENT-DATE       PIC X(08).
+           05  CLREXTR-TRANSACTION-ID        PIC X(16).
+           05  CLREXTR-ACCOUNT-ID            PIC X(12).
+           05  CLREXTR-TRANSACTION-TYPE      PIC X(03).
+           05  CLREXTR-SECURITY-SYMBOL       PIC X(12).
+           05  CLREXTR-QUANTITY              PIC S9(09)V999 COMP-3.
+           05  CLREXTR-PRICE                 PIC S9(09)V9999 COMP-3.
+           05  CLREXTR-NET-AMOUNT            PIC S9(13)V99 COMP-3.
+           05  CLREXTR-TRADE-REF-NUMBER      PIC X(20).
+           05  CLREXTR-RECORD-COUNT          PIC 9(07).
+           05  CLREXTR-TOTAL-AMOUNT          PIC S9(13)V99 COMP-3.
+           05  FILLER                        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-EXTR-STATUS                PIC XX.
+
+       01  WS-CURRENT-DATE               PIC X(08).
+
+       01  WS-MAX-FIRMS                  PIC 9(04) VALUE 0050.
+       01  WS-FIRM-COUNT                 PIC 9(04) VALUE ZERO.
+       01  WS-SEARCH-INDEX                PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-INDEX                 PIC 9(04) VALUE ZERO.
+       01  WS-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  FIRM-TABLE-FULL           VALUE 'Y'.
+
+       01  WS-FIRM-TABLE.
+           05  WS-FIRM-ENTRY OCCURS 50 TIMES.
+               10  WS-TBL-CLEARING-FIRM  PIC X(08).
+               10  WS-TBL-FIRM-COUNT     PIC 9(07).
+               10  WS-TBL-FIRM-TOTAL     PIC S9(13)V99 COMP-3.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-EXTRACTED-COUNT            PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-EXTRACTED-DISPLAY          PIC ZZZZZZ9.
+       01  WS-FIRM-COUNT-DISPLAY         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM BUILD-FIRM-TABLE-PROCESS
+           PERFORM WRITE-EXTRACT-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-EXTRACTED-COUNT
+           MOVE ZERO TO WS-FIRM-COUNT
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'CLRSETL: UNABLE TO OPEN TRANS.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CLREXTR-FILE
+           IF WS-EXTR-STATUS NOT = '00'
+               DISPLAY 'CLRSETL: UNABLE TO OPEN CLREXTR.DAT, '
+                   'STATUS = ' WS-EXTR-STATUS
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF.
+
+       BUILD-FIRM-TABLE-PROCESS.
+           READ TRANSACTION-FILE NEXT RECORD
+           PERFORM BUILD-ONE-FIRM-ENTRY UNTIL FILE-EOF.
+
+       BUILD-ONE-FIRM-ENTRY.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF SETTLED-STATUS OF TRANSACTION-RECORD
+              AND SETTLEMENT-DATE OF TRANSACTION-RECORD =
+                  WS-CURRENT-DATE
+              AND CLEARING-FIRM OF TRANSACTION-RECORD NOT = SPACES
+               PERFORM FIND-FIRM-SLOT
+               IF WS-FOUND-INDEX = ZERO
+                   IF FIRM-TABLE-FULL
+                       CONTINUE
+                   ELSE
+                       IF WS-FIRM-COUNT < WS-MAX-FIRMS
+                           ADD 1 TO WS-FIRM-COUNT
+                           MOVE WS-FIRM-COUNT TO WS-FOUND-INDEX
+                           MOVE CLEARING-FIRM OF TRANSACTION-RECORD TO
+                               WS-TBL-CLEARING-FIRM(WS-FOUND-INDEX)
+                           MOVE ZERO TO
+                               WS-TBL-FIRM-COUNT(WS-FOUND-INDEX)
+                           MOVE ZERO TO
+                               WS-TBL-FIRM-TOTAL(WS-FOUND-INDEX)
+                       ELSE
+                           MOVE 'Y' TO WS-TABLE-FULL-SW
+                           DISPLAY 'CLRSETL: FIRM TABLE FULL AT '
+                               WS-MAX-FIRMS ' FIRMS - REMAINING FIRMS '
+                               'WILL BE SKIPPED'
+                       END-IF
+                   END-IF
+               END-IF
+               IF WS-FOUND-INDEX NOT = ZERO
+                   ADD 1 TO WS-TBL-FIRM-COUNT(WS-FOUND-INDEX)
+                   ADD NET-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TBL-FIRM-TOTAL(WS-FOUND-INDEX)
+               END-IF
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       FIND-FIRM-SLOT.
+           MOVE ZERO TO WS-FOUND-INDEX
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM SCAN-ONE-FIRM-SLOT
+               UNTIL WS-SEARCH-INDEX > WS-FIRM-COUNT
+               OR WS-FOUND-INDEX NOT = ZERO.
+
+       SCAN-ONE-FIRM-SLOT.
+           IF WS-TBL-CLEARING-FIRM(WS-SEARCH-INDEX) =
+              CLEARING-FIRM OF TRANSACTION-RECORD
+               MOVE WS-SEARCH-INDEX TO WS-FOUND-INDEX
+           ELSE
+               ADD 1 TO WS-SEARCH-INDEX
+           END-IF.
+
+       WRITE-EXTRACT-PROCESS.
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM WRITE-ONE-FIRM-GROUP
+               UNTIL WS-SEARCH-INDEX > WS-FIRM-COUNT.
+
+       WRITE-ONE-FIRM-GROUP.
+           PERFORM WRITE-FIRM-HEADER
+
+      *    TRANS.DAT WAS LEFT POSITIONED AT END-OF-FILE BY THE LAST
+      *    FIRM'S SCAN (OR NEVER OPENED YET FOR THE FIRST FIRM) - CLOSE
+      *    AND REOPEN TO RESET TO THE START OF THE PRIMARY KEY.
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           READ TRANSACTION-FILE NEXT RECORD
+           PERFORM WRITE-FIRM-DETAILS
+               UNTIL FILE-EOF
+
+           PERFORM WRITE-FIRM-TRAILER
+           ADD 1 TO WS-SEARCH-INDEX.
+
+       WRITE-FIRM-HEADER.
+           MOVE SPACES TO CLREXTR-RECORD
+           SET CLREXTR-HEADER TO TRUE
+           MOVE WS-TBL-CLEARING-FIRM(WS-SEARCH-INDEX) TO
+               CLREXTR-CLEARING-FIRM
+           MOVE WS-CURRENT-DATE TO CLREXTR-SETTLEMENT-DATE
+           WRITE CLREXTR-RECORD.
+
+       WRITE-FIRM-DETAILS.
+           IF SETTLED-STATUS OF TRANSACTION-RECORD
+              AND SETTLEMENT-DATE OF TRANSACTION-RECORD =
+                  WS-CURRENT-DATE
+              AND CLEARING-FIRM OF TRANSACTION-RECORD =
+                  WS-TBL-CLEARING-FIRM(WS-SEARCH-INDEX)
+               PERFORM WRITE-DETAIL-RECORD
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       WRITE-DETAIL-RECORD.
+           MOVE SPACES TO CLREXTR-RECORD
+           SET CLREXTR-DETAIL TO TRUE
+           MOVE CLEARING-FIRM OF TRANSACTION-RECORD TO
+               CLREXTR-CLEARING-FIRM
+           MOVE SETTLEMENT-DATE OF TRANSACTION-RECORD TO
+               CLREXTR-SETTLEMENT-DATE
+           MOVE TRANSACTION-ID OF TRANSACTION-RECORD TO
+               CLREXTR-TRANSACTION-ID
+           MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO
+               CLREXTR-ACCOUNT-ID
+           MOVE TRANSACTION-TYPE OF TRANSACTION-RECORD TO
+               CLREXTR-TRANSACTION-TYPE
+           MOVE SECURITY-SYMBOL OF TRANSACTION-RECORD TO
+               CLREXTR-SECURITY-SYMBOL
+           MOVE QUANTITY OF TRANSACTION-RECORD TO CLREXTR-QUANTITY
+           MOVE PRICE OF TRANSACTION-RECORD TO CLREXTR-PRICE
+           MOVE NET-AMOUNT OF TRANSACTION-RECORD TO CLREXTR-NET-AMOUNT
+           MOVE TRADE-REF-NUMBER OF TRANSACTION-RECORD TO
+               CLREXTR-TRADE-REF-NUMBER
+           WRITE CLREXTR-RECORD
+           ADD 1 TO WS-EXTRACTED-COUNT.
+
+       WRITE-FIRM-TRAILER.
+           MOVE SPACES TO CLREXTR-RECORD
+           SET CLREXTR-TRAILER TO TRUE
+           MOVE WS-TBL-CLEARING-FIRM(WS-SEARCH-INDEX) TO
+               CLREXTR-CLEARING-FIRM
+           MOVE WS-CURRENT-DATE TO CLREXTR-SETTLEMENT-DATE
+           MOVE WS-TBL-FIRM-COUNT(WS-SEARCH-INDEX) TO
+               CLREXTR-RECORD-COUNT
+           MOVE WS-TBL-FIRM-TOTAL(WS-SEARCH-INDEX) TO
+               CLREXTR-TOTAL-AMOUNT
+           WRITE CLREXTR-RECORD.
+
+       FINALIZE-PROCESS.
+           CLOSE TRANSACTION-FILE
+           CLOSE CLREXTR-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-EXTRACTED-COUNT TO WS-EXTRACTED-DISPLAY
+           MOVE WS-FIRM-COUNT TO WS-FIRM-COUNT-DISPLAY
+           DISPLAY 'CLRSETL: SCANNED ' WS-SCANNED-DISPLAY
+               ' TRANSACTION(S), EXTRACTED ' WS-EXTRACTED-DISPLAY
+               ' SETTLED RECORD(S) ACROSS ' WS-FIRM-COUNT-DISPLAY
+               ' CLEARING FIRM(S)'.
+
+       END PROGRAM CLRSETL.

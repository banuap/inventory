@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLBAT.
+      ******************************************************************
+      * PROGRAM: SETTLBAT - NIGHTLY TRANSACTION SETTLEMENT BATCH
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: SCAN TRANS.DAT AND MOVE EVERY PENDING TRANSACTION
+      *          WHOSE SETTLEMENT-DATE HAS ARRIVED TO SETTLED-STATUS,
+      *          SO ACCTBAL'S CALCULATE-AVAILABLE-BALANCE STOPS
+      *          HOLDING TRADES THAT HAVE ALREADY CLEARED.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE PER NIGHT.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  ADDED CHECKPOINT/RESTART - THE LAST TRANSACTION-ID
+      *             FULLY SETTLED IS SAVED TO SETTLBAT.CKP EVERY
+      *             WS-CHECKPOINT-INTERVAL TRANSACTIONS SO AN ABENDED
+      *             RUN CAN RESUME PAST THAT POINT INSTEAD OF
+      *             RESCANNING FROM THE START OF TRANS.DAT.
+      * 2026-08-09  ADDED LK-RETURN-CODE SO EODDRIVER CAN CALL THIS
+      *             PROGRAM AS A STEP AND CHECK HOW IT FINISHED.
+      *             GOBACK REPLACES STOP RUN THROUGHOUT - IT STILL
+      *             ENDS THE JOB WHEN SETTLBAT IS RUN STANDALONE, BUT
+      *             RETURNS TO THE CALLER WHEN INVOKED FROM EODDRIVER.
+      *             RETURN CODE 00 IS NORMAL COMPLETION, 08 IS A FATAL
+      *             SETUP ERROR (TRANS.DAT COULD NOT BE OPENED).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SETTLBAT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD             PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-CHECKPOINT-STATUS          PIC XX.
+
+       01  WS-CHECKPOINT-KEY             PIC X(16).
+       01  WS-CHECKPOINT-COUNT           PIC 9(07) COMP.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(07) COMP VALUE 1000.
+
+       01  WS-CURRENT-DATE               PIC 9(08).
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-SETTLED-COUNT              PIC 9(07) COMP.
+
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-SETTLED-DISPLAY            PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM SETTLE-TRANSACTIONS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           MOVE 00 TO LK-RETURN-CODE
+           GOBACK.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-SETTLED-COUNT
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'SETTLBAT: UNABLE TO OPEN TRANS.DAT, STATUS = '
+                   WS-FILE-STATUS
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM READ-CHECKPOINT-PROCESS.
+
+       READ-CHECKPOINT-PROCESS.
+           MOVE SPACES TO WS-CHECKPOINT-KEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CHECKPOINT-KEY NOT = SPACES
+               DISPLAY 'SETTLBAT: RESUMING AFTER CHECKPOINT TRANS '
+                   WS-CHECKPOINT-KEY
+           END-IF.
+
+       SETTLE-TRANSACTIONS-PROCESS.
+           IF WS-CHECKPOINT-KEY = SPACES
+               MOVE LOW-VALUES TO TRANSACTION-ID OF TRANSACTION-RECORD
+               START TRANSACTION-FILE KEY IS NOT LESS THAN
+                       TRANSACTION-ID OF TRANSACTION-RECORD
+                   INVALID KEY MOVE '10' TO WS-FILE-STATUS
+               END-START
+           ELSE
+               MOVE WS-CHECKPOINT-KEY TO
+                   TRANSACTION-ID OF TRANSACTION-RECORD
+               START TRANSACTION-FILE KEY IS GREATER THAN
+                       TRANSACTION-ID OF TRANSACTION-RECORD
+                   INVALID KEY MOVE '10' TO WS-FILE-STATUS
+               END-START
+           END-IF
+
+           IF FILE-OK
+               READ TRANSACTION-FILE NEXT RECORD
+               PERFORM SETTLE-ONE-TRANSACTION UNTIL FILE-EOF
+           END-IF.
+
+       SETTLE-ONE-TRANSACTION.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF PENDING-STATUS
+               AND SETTLEMENT-DATE OF TRANSACTION-RECORD
+                   NOT > WS-CURRENT-DATE
+               AND SETTLEMENT-DATE OF TRANSACTION-RECORD NOT = SPACES
+               PERFORM SETTLE-CURRENT-RECORD
+           END-IF
+
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PROCESS
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       SETTLE-CURRENT-RECORD.
+           MOVE 'S' TO TRANSACTION-STATUS OF TRANSACTION-RECORD
+           REWRITE TRANSACTION-RECORD
+           IF WS-FILE-STATUS = '00'
+               ADD 1 TO WS-SETTLED-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT-PROCESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TRANSACTION-ID OF TRANSACTION-RECORD TO
+               CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+       CLEAR-CHECKPOINT-PROCESS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       FINALIZE-PROCESS.
+           CLOSE TRANSACTION-FILE
+           PERFORM CLEAR-CHECKPOINT-PROCESS
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-SETTLED-COUNT TO WS-SETTLED-DISPLAY
+           DISPLAY 'SETTLBAT: SCANNED ' WS-SCANNED-DISPLAY
+               ' TRANSACTION(S), SETTLED ' WS-SETTLED-DISPLAY.
+
+       END PROGRAM SETTLBAT.

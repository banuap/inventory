@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTARCH.
+      ******************************************************************
+      * PROGRAM: ACCTARCH - CLOSED ACCOUNT ARCHIVAL/PURGE BATCH
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: SCAN ACCOUNT-FILE AND, FOR EVERY CLOSED-ACCOUNT WHOSE
+      *          CLOSE-DATE IS OLDER THAN THE RETENTION WINDOW, COPY
+      *          THE RECORD TO ACCTARCH.DAT AND REMOVE IT FROM
+      *          ACCOUNT-FILE, SO SEQUENTIAL-SCAN OPERATIONS LIKE
+      *          ACCOUNT-MANAGER'S LIST-ACCOUNTS-PROCESS ARE NOT STILL
+      *          PAYING TO READ PAST ACCOUNTS THAT CLOSED YEARS AGO.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN YEARLY.
+      *
+      * NOTES: A CLOSED-ACCOUNT RECORD WITH NO CLOSE-DATE ON FILE (E.G.
+      *        ONE CLOSED BEFORE THIS FIELD WAS POPULATED) IS LEFT
+      *        ALONE RATHER THAN TREATED AS ELIGIBLE, SINCE THERE IS NO
+      *        WAY TO TELL HOW LONG AGO IT CLOSED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCTARCH-FILE ASSIGN TO "ACCTARCH.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  ACCTARCH-FILE.
+       COPY ACCOUNT REPLACING ACCOUNT-RECORD BY ARCHIVE-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-ARCH-STATUS                PIC XX.
+
+       01  WS-RETENTION-YEARS            PIC 9(02) VALUE 07.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR            PIC 9(04).
+           05  WS-CUTOFF-MONTH           PIC 9(02).
+           05  WS-CUTOFF-DAY             PIC 9(02).
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-ARCHIVED-COUNT             PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-ARCHIVED-DISPLAY           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM ARCHIVE-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-ARCHIVED-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MONTH TO WS-CUTOFF-MONTH
+           MOVE WS-CURRENT-DAY TO WS-CUTOFF-DAY
+           SUBTRACT WS-RETENTION-YEARS FROM WS-CURRENT-YEAR
+               GIVING WS-CUTOFF-YEAR
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ACCTARCH: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ACCTARCH-FILE
+           IF WS-ARCH-STATUS NOT = '00'
+               OPEN OUTPUT ACCTARCH-FILE
+           END-IF
+           IF WS-ARCH-STATUS NOT = '00'
+               DISPLAY 'ACCTARCH: UNABLE TO OPEN ACCTARCH.DAT, '
+                   'STATUS = ' WS-ARCH-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
+       ARCHIVE-ACCOUNTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM ARCHIVE-ONE-ACCOUNT UNTIL FILE-EOF.
+
+       ARCHIVE-ONE-ACCOUNT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF CLOSED-ACCOUNT OF ACCOUNT-RECORD
+              AND CLOSE-DATE OF ACCOUNT-RECORD NOT = SPACES
+              AND CLOSE-DATE OF ACCOUNT-RECORD < WS-CUTOFF-DATE
+               PERFORM ARCHIVE-CURRENT-RECORD
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       ARCHIVE-CURRENT-RECORD.
+           MOVE ACCOUNT-RECORD TO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           IF WS-ARCH-STATUS = '00'
+               DELETE ACCOUNT-FILE
+               IF WS-FILE-STATUS = '00'
+                   ADD 1 TO WS-ARCHIVED-COUNT
+               ELSE
+                   DISPLAY 'ACCTARCH: ARCHIVED BUT COULD NOT DELETE '
+                       'ACCOUNT ' ACCOUNT-ID OF ACCOUNT-RECORD
+                       ', STATUS = ' WS-FILE-STATUS
+               END-IF
+           ELSE
+               DISPLAY 'ACCTARCH: UNABLE TO WRITE ARCHIVE RECORD FOR '
+                   'ACCOUNT ' ACCOUNT-ID OF ACCOUNT-RECORD
+                   ', STATUS = ' WS-ARCH-STATUS
+           END-IF.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCTARCH-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-ARCHIVED-COUNT TO WS-ARCHIVED-DISPLAY
+           DISPLAY 'ACCTARCH: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), ARCHIVED ' WS-ARCHIVED-DISPLAY
+               ' CLOSED ACCOUNT(S) OLDER THAN ' WS-RETENTION-YEARS
+               ' YEAR(S)'.
+
+       END PROGRAM ACCTARCH.

@@ -2,10 +2,20 @@
       * SIMPLE-ACCOUNT-DEMO.cbl - Simple Account Demo Program
       * This program demonstrates basic account management functionality
       * for the broker dealer SOAP API
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  FIXED STALE FIELD REFERENCES LEFT OVER FROM AN
+      *             EARLIER SHAPE OF ACCOUNT.cpy (CLIENT-NAME,
+      *             ACCOUNT-CURRENCY, ACCOUNT-MANAGER - NONE OF WHICH
+      *             EXIST IN THE CURRENT RECORD) THAT WERE KEEPING
+      *             THIS PROGRAM FROM COMPILING AT ALL, AND ADDED A
+      *             COPYBOOK-VERSION CHECK AT STARTUP SO THE NEXT TIME
+      *             ACCOUNT.cpy'S LAYOUT CHANGES THIS PROGRAM FAILS
+      *             LOUDLY INSTEAD OF SILENTLY MISREADING FIELDS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-ACCOUNT-DEMO.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNT-ID               PIC X(12) VALUE 'ACC001'.
@@ -13,42 +23,62 @@
        01  WS-ACCOUNT-TYPE             PIC X(10) VALUE 'INDIVIDUAL'.
        01  WS-BALANCE                  PIC 9(7)V99 VALUE 10000.00.
        01  WS-STATUS                   PIC X(8) VALUE 'ACTIVE'.
-       
+
+      *    THE ACCOUNT.cpy LAYOUT THIS PROGRAM WAS WRITTEN AGAINST -
+      *    COMPARED AGAINST CPYVER-ACCOUNT AT STARTUP, SO A FUTURE
+      *    RELAYOUT OF ACCOUNT.cpy CANNOT SILENTLY LEAVE THIS PROGRAM
+      *    READING THE WRONG FIELDS.
+       01  WS-EXPECTED-ACCT-VERSION    PIC 9(04) VALUE 0002.
+
        COPY ACCOUNT.
-       
+       COPY COPYBOOK-VERSIONS.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PROCESS.
            DISPLAY 'COBOL Account Management Demo'
            DISPLAY '============================='
-           
+
+           PERFORM CHECK-COPYBOOK-VERSIONS
+
            PERFORM INIT-ACCOUNT-RECORD
            PERFORM DISPLAY-ACCOUNT-INFO
-           
+
            DISPLAY 'Demo completed successfully!'
            STOP RUN.
-           
+
+       CHECK-COPYBOOK-VERSIONS.
+           IF WS-EXPECTED-ACCT-VERSION NOT = CPYVER-ACCOUNT
+               DISPLAY 'SIMPLE-ACCOUNT-DEMO: ACCOUNT.cpy LAYOUT '
+                   'VERSION MISMATCH - EXPECTED '
+                   WS-EXPECTED-ACCT-VERSION ', COPYBOOK IS AT '
+                   CPYVER-ACCOUNT
+               DISPLAY 'SIMPLE-ACCOUNT-DEMO: RECOMPILE THIS PROGRAM '
+                   'AGAINST THE CURRENT ACCOUNT.cpy BEFORE RUNNING IT'
+               STOP RUN
+           END-IF.
+
        INIT-ACCOUNT-RECORD.
            MOVE WS-ACCOUNT-ID TO ACCOUNT-ID
-           MOVE WS-CLIENT-NAME TO CLIENT-NAME
+           MOVE WS-CLIENT-NAME TO ACCOUNT-NAME
            MOVE WS-ACCOUNT-TYPE TO ACCOUNT-TYPE
            MOVE WS-BALANCE TO ACCOUNT-BALANCE
            MOVE WS-STATUS TO ACCOUNT-STATUS
-           MOVE 'USD' TO ACCOUNT-CURRENCY
+           MOVE 'USD' TO CURRENCY-CODE
            MOVE '2024-01-15' TO OPEN-DATE
-           MOVE 'John Smith' TO ACCOUNT-MANAGER
+           MOVE 'John Smith' TO ACCOUNT-OFFICER
            MOVE 'ADMIN' TO CREATED-BY
            MOVE FUNCTION CURRENT-DATE TO CREATED-TIMESTAMP.
-           
+
        DISPLAY-ACCOUNT-INFO.
            DISPLAY 'Account Information:'
            DISPLAY '  Account ID: ' ACCOUNT-ID
-           DISPLAY '  Client Name: ' CLIENT-NAME
+           DISPLAY '  Client Name: ' ACCOUNT-NAME
            DISPLAY '  Account Type: ' ACCOUNT-TYPE
            DISPLAY '  Balance: ' ACCOUNT-BALANCE
-           DISPLAY '  Currency: ' ACCOUNT-CURRENCY
+           DISPLAY '  Currency: ' CURRENCY-CODE
            DISPLAY '  Status: ' ACCOUNT-STATUS
-           DISPLAY '  Account Manager: ' ACCOUNT-MANAGER
+           DISPLAY '  Account Manager: ' ACCOUNT-OFFICER
            DISPLAY '  Created By: ' CREATED-BY
            DISPLAY '  Created: ' CREATED-TIMESTAMP.
            

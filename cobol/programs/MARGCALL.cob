@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARGCALL.
+      ******************************************************************
+      * PROGRAM: MARGCALL - MARGIN MAINTENANCE CALL CHECK
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: FOR EVERY MARGIN-ACCOUNT, COMPARE MARGIN-BALANCE
+      *          AGAINST A MAINTENANCE PERCENTAGE OF POSITION MARKET
+      *          VALUE (POSITION-QUANTITY * AVERAGE-COST-BASIS SUMMED
+      *          ACROSS EVERY OPEN-POSITION FOR THE ACCOUNT) AND FLAG
+      *          ANY ACCOUNT WHOSE EQUITY HAS FALLEN BELOW THE
+      *          REQUIREMENT BY SETTING MARGIN-CALL-PENDING IN
+      *          REGULATORY-FLAGS SO BRANCH STAFF CAN ACT ON IT. THE
+      *          FLAG IS CLEARED AUTOMATICALLY ONCE THE ACCOUNT IS
+      *          BACK ABOVE THE REQUIREMENT.
+      * FUNCTIONS: STANDALONE BATCH JOB - MAY ALSO BE RUN ON DEMAND.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  SWITCHED FROM WRITING 'MARGINCALL' OVER THE WHOLE
+      *             REGULATORY-FLAGS FIELD TO SETTING THE NAMED
+      *             MARGIN-CALL-PENDING FLAG POSITION IN ACCOUNT.CPY,
+      *             SO THIS PROGRAM NO LONGER COLLIDES WITH OTHER
+      *             PROGRAMS THAT SET OTHER COMPLIANCE FLAGS ON THE
+      *             SAME ACCOUNT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT POSITION-FILE ASSIGN TO "POSITION.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSITION-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  POSITION-FILE.
+       COPY POSITION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-POS-STATUS                 PIC XX.
+
+       01  WS-POSITIONS-AVAILABLE-SW     PIC X(01) VALUE 'Y'.
+           88  POSITIONS-AVAILABLE       VALUE 'Y'.
+
+       01  WS-SEARCH-ACCOUNT-ID          PIC X(12).
+
+       01  WS-MAINTENANCE-PERCENT        PIC 9(03) VALUE 25.
+       01  WS-MARKET-VALUE               PIC S9(13)V99 COMP-3.
+       01  WS-POSITION-VALUE             PIC S9(13)V99 COMP-3.
+       01  WS-EQUITY                     PIC S9(13)V99 COMP-3.
+       01  WS-MAINT-REQUIREMENT          PIC S9(13)V99 COMP-3.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-FLAGGED-COUNT              PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-FLAGGED-DISPLAY            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM CHECK-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-FLAGGED-COUNT
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'MARGCALL: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT POSITION-FILE
+           IF WS-POS-STATUS = '35'
+               MOVE 'N' TO WS-POSITIONS-AVAILABLE-SW
+               DISPLAY 'MARGCALL: NO POSITION.DAT ON FILE - SKIPPING '
+                   'MARKET VALUE CHECKS'
+           ELSE
+               IF WS-POS-STATUS NOT = '00'
+                   DISPLAY 'MARGCALL: UNABLE TO OPEN POSITION.DAT, '
+                       'STATUS = ' WS-POS-STATUS
+                   CLOSE ACCOUNT-FILE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       CHECK-ACCOUNTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM CHECK-ONE-ACCOUNT UNTIL FILE-EOF.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF MARGIN-ACCOUNT AND POSITIONS-AVAILABLE
+               PERFORM COMPUTE-MARKET-VALUE
+               PERFORM EVALUATE-MARGIN-CALL
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       COMPUTE-MARKET-VALUE.
+           MOVE ZERO TO WS-MARKET-VALUE
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO WS-SEARCH-ACCOUNT-ID
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               ACCOUNT-ID OF POSITION-RECORD
+           MOVE LOW-VALUES TO SECURITY-SYMBOL OF POSITION-RECORD
+
+           START POSITION-FILE KEY >= POSITION-KEY OF POSITION-RECORD
+               INVALID KEY MOVE '10' TO WS-POS-STATUS
+           END-START
+
+           IF WS-POS-STATUS = '00'
+               PERFORM ACCUMULATE-POSITION-VALUE
+                   UNTIL WS-POS-STATUS NOT = '00'
+           END-IF.
+
+       ACCUMULATE-POSITION-VALUE.
+           READ POSITION-FILE NEXT RECORD
+           IF WS-POS-STATUS = '00'
+               IF ACCOUNT-ID OF POSITION-RECORD = WS-SEARCH-ACCOUNT-ID
+                   IF OPEN-POSITION
+                       COMPUTE WS-POSITION-VALUE =
+                           POSITION-QUANTITY * AVERAGE-COST-BASIS
+                       ADD WS-POSITION-VALUE TO WS-MARKET-VALUE
+                   END-IF
+               ELSE
+                   MOVE '10' TO WS-POS-STATUS
+               END-IF
+           END-IF.
+
+       EVALUATE-MARGIN-CALL.
+           COMPUTE WS-MAINT-REQUIREMENT =
+               WS-MARKET-VALUE * WS-MAINTENANCE-PERCENT / 100
+           COMPUTE WS-EQUITY = WS-MARKET-VALUE - MARGIN-BALANCE
+
+           IF WS-EQUITY < WS-MAINT-REQUIREMENT
+               IF NOT MARGIN-CALL-PENDING
+                   SET MARGIN-CALL-PENDING TO TRUE
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-FILE-STATUS = '00'
+                       ADD 1 TO WS-FLAGGED-COUNT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-FLAGGED-COUNT
+               END-IF
+           ELSE
+               IF MARGIN-CALL-PENDING
+                   MOVE 'N' TO REG-MARGIN-CALL-FLAG
+                   REWRITE ACCOUNT-RECORD
+               END-IF
+           END-IF.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           IF POSITIONS-AVAILABLE
+               CLOSE POSITION-FILE
+           END-IF
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-FLAGGED-COUNT TO WS-FLAGGED-DISPLAY
+           DISPLAY 'MARGCALL: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), ' WS-FLAGGED-DISPLAY
+               ' UNDER MAINTENANCE REQUIREMENT'.
+
+       END PROGRAM MARGCALL.

@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODDRIVER.
+      ******************************************************************
+      * PROGRAM: EODDRIVER - MASTER END-OF-DAY BATCH DRIVER
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: RUN THE NIGHTLY BATCH WINDOW IN THE ORDER IT HAS TO
+      *          RUN IN - SETTLEMENT, THEN INTEREST/FEE ACCRUAL, THEN
+      *          THE TRANSLOG RECONCILIATION CHECK, THEN THE
+      *          REFERENTIAL INTEGRITY CHECK, THEN STATEMENT
+      *          GENERATION - CALLING EACH STEP DIRECTLY INSTEAD OF
+      *          LEAVING THE ORDER TO WHOEVER SUBMITS THE JOBS.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE PER NIGHT, IN PLACE
+      *            OF SUBMITTING SETTLBAT, MEBATCH, RECONCILE,
+      *            REFCHECK, AND STMTGEN AS SEPARATE STEPS.
+      *
+      * NOTES: EACH STEP RETURNS A CONDITION CODE IN ITS OWN
+      *        LK-RETURN-CODE PARAMETER - 00 FOR NORMAL COMPLETION, 04
+      *        FOR COMPLETED-WITH-WARNINGS (RECONCILE AND REFCHECK,
+      *        WHEN EITHER FINDS SOMETHING TO REPORT), 08 FOR A FATAL
+      *        SETUP ERROR (A STEP COULD NOT OPEN ONE OF ITS FILES). A
+      *        CODE OF 08 OR HIGHER STOPS THE SEQUENCE HERE, SINCE
+      *        RUNNING A LATER STEP AGAINST DATA AN EARLIER STEP NEVER
+      *        TOUCHED WOULD MAKE THINGS WORSE, NOT BETTER. A CODE OF
+      *        04 IS REPORTED BUT DOES NOT STOP THE SEQUENCE.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-09  ADDED STEP 4, THE REFERENTIAL INTEGRITY CHECK
+      *             (REFCHECK), BETWEEN TRANSLOG RECONCILIATION AND
+      *             STATEMENT GENERATION - STATEMENTS SHOULD BE BUILT
+      *             AGAINST DATA THAT HAS ALREADY PASSED BOTH
+      *             INTEGRITY CHECKS. RENUMBERED STATEMENT GENERATION
+      *             TO STEP 5 OF 5.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SETTLBAT-RETURN-CODE       PIC 9(02).
+       01  WS-MEBATCH-RETURN-CODE        PIC 9(02).
+       01  WS-RECONCILE-RETURN-CODE      PIC 9(02).
+       01  WS-REFCHECK-RETURN-CODE       PIC 9(02).
+       01  WS-STMTGEN-RETURN-CODE        PIC 9(02).
+
+       01  WS-WORST-RETURN-CODE          PIC 9(02) VALUE ZERO.
+
+       01  WS-ABORT-SW                   PIC X(01) VALUE 'N'.
+           88  SEQUENCE-ABORTED          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY 'EODDRIVER: STARTING END-OF-DAY BATCH WINDOW'
+
+           PERFORM RUN-SETTLEMENT-STEP
+           IF WS-SETTLBAT-RETURN-CODE >= 08
+               SET SEQUENCE-ABORTED TO TRUE
+           END-IF
+
+           IF NOT SEQUENCE-ABORTED
+               PERFORM RUN-INTEREST-FEE-STEP
+               IF WS-MEBATCH-RETURN-CODE >= 08
+                   SET SEQUENCE-ABORTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT SEQUENCE-ABORTED
+               PERFORM RUN-RECONCILIATION-STEP
+               IF WS-RECONCILE-RETURN-CODE >= 08
+                   SET SEQUENCE-ABORTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT SEQUENCE-ABORTED
+               PERFORM RUN-REFERENTIAL-CHECK-STEP
+               IF WS-REFCHECK-RETURN-CODE >= 08
+                   SET SEQUENCE-ABORTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT SEQUENCE-ABORTED
+               PERFORM RUN-STATEMENT-STEP
+           END-IF
+
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       RUN-SETTLEMENT-STEP.
+           DISPLAY 'EODDRIVER: STEP 1 OF 5 - SETTLEMENT (SETTLBAT)'
+           CALL 'SETTLBAT' USING WS-SETTLBAT-RETURN-CODE
+           PERFORM REPORT-SETTLEMENT-STEP-RESULT.
+
+       REPORT-SETTLEMENT-STEP-RESULT.
+           IF WS-SETTLBAT-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-SETTLBAT-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF
+           IF WS-SETTLBAT-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: SETTLBAT FAILED, RETURN CODE = '
+                   WS-SETTLBAT-RETURN-CODE
+                   ' - REMAINING STEPS SKIPPED'
+           ELSE
+               DISPLAY 'EODDRIVER: SETTLBAT COMPLETE, RETURN CODE = '
+                   WS-SETTLBAT-RETURN-CODE
+           END-IF.
+
+       RUN-INTEREST-FEE-STEP.
+           DISPLAY 'EODDRIVER: STEP 2 OF 5 - INTEREST/FEE ACCRUAL '
+               '(MEBATCH)'
+           CALL 'MEBATCH' USING WS-MEBATCH-RETURN-CODE
+           PERFORM REPORT-INTEREST-FEE-STEP-RESULT.
+
+       REPORT-INTEREST-FEE-STEP-RESULT.
+           IF WS-MEBATCH-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-MEBATCH-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF
+           IF WS-MEBATCH-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: MEBATCH FAILED, RETURN CODE = '
+                   WS-MEBATCH-RETURN-CODE
+                   ' - REMAINING STEPS SKIPPED'
+           ELSE
+               DISPLAY 'EODDRIVER: MEBATCH COMPLETE, RETURN CODE = '
+                   WS-MEBATCH-RETURN-CODE
+           END-IF.
+
+       RUN-RECONCILIATION-STEP.
+           DISPLAY 'EODDRIVER: STEP 3 OF 5 - TRANSLOG RECONCILIATION '
+               '(RECONCILE)'
+           CALL 'RECONCILE' USING WS-RECONCILE-RETURN-CODE
+           PERFORM REPORT-RECONCILIATION-STEP-RESULT.
+
+       REPORT-RECONCILIATION-STEP-RESULT.
+           IF WS-RECONCILE-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-RECONCILE-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF
+           IF WS-RECONCILE-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: RECONCILE FAILED, RETURN CODE = '
+                   WS-RECONCILE-RETURN-CODE
+                   ' - REMAINING STEPS SKIPPED'
+           ELSE
+               IF WS-RECONCILE-RETURN-CODE = 04
+                   DISPLAY 'EODDRIVER: RECONCILE COMPLETE WITH '
+                       'WARNINGS, RETURN CODE = '
+                       WS-RECONCILE-RETURN-CODE
+               ELSE
+                   DISPLAY 'EODDRIVER: RECONCILE COMPLETE, RETURN '
+                       'CODE = ' WS-RECONCILE-RETURN-CODE
+               END-IF
+           END-IF.
+
+       RUN-REFERENTIAL-CHECK-STEP.
+           DISPLAY 'EODDRIVER: STEP 4 OF 5 - REFERENTIAL INTEGRITY '
+               'CHECK (REFCHECK)'
+           CALL 'REFCHECK' USING WS-REFCHECK-RETURN-CODE
+           PERFORM REPORT-REFERENTIAL-CHECK-STEP-RESULT.
+
+       REPORT-REFERENTIAL-CHECK-STEP-RESULT.
+           IF WS-REFCHECK-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-REFCHECK-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF
+           IF WS-REFCHECK-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: REFCHECK FAILED, RETURN CODE = '
+                   WS-REFCHECK-RETURN-CODE
+                   ' - REMAINING STEPS SKIPPED'
+           ELSE
+               IF WS-REFCHECK-RETURN-CODE = 04
+                   DISPLAY 'EODDRIVER: REFCHECK COMPLETE WITH '
+                       'WARNINGS, RETURN CODE = '
+                       WS-REFCHECK-RETURN-CODE
+               ELSE
+                   DISPLAY 'EODDRIVER: REFCHECK COMPLETE, RETURN '
+                       'CODE = ' WS-REFCHECK-RETURN-CODE
+               END-IF
+           END-IF.
+
+       RUN-STATEMENT-STEP.
+           DISPLAY 'EODDRIVER: STEP 5 OF 5 - STATEMENT GENERATION '
+               '(STMTGEN)'
+           CALL 'STMTGEN' USING WS-STMTGEN-RETURN-CODE
+           PERFORM REPORT-STATEMENT-STEP-RESULT.
+
+       REPORT-STATEMENT-STEP-RESULT.
+           IF WS-STMTGEN-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-STMTGEN-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF
+           IF WS-STMTGEN-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: STMTGEN FAILED, RETURN CODE = '
+                   WS-STMTGEN-RETURN-CODE
+           ELSE
+               DISPLAY 'EODDRIVER: STMTGEN COMPLETE, RETURN CODE = '
+                   WS-STMTGEN-RETURN-CODE
+           END-IF.
+
+       FINALIZE-PROCESS.
+           IF WS-WORST-RETURN-CODE >= 08
+               DISPLAY 'EODDRIVER: END-OF-DAY BATCH WINDOW FAILED, '
+                   'WORST RETURN CODE = ' WS-WORST-RETURN-CODE
+           ELSE
+               IF WS-WORST-RETURN-CODE = 04
+                   DISPLAY 'EODDRIVER: END-OF-DAY BATCH WINDOW '
+                       'COMPLETE WITH WARNINGS, WORST RETURN CODE = '
+                       WS-WORST-RETURN-CODE
+               ELSE
+                   DISPLAY 'EODDRIVER: END-OF-DAY BATCH WINDOW '
+                       'COMPLETE, ALL STEPS NORMAL'
+               END-IF
+           END-IF.
+
+       END PROGRAM EODDRIVER.

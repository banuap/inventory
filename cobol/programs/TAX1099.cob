@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX1099.
+      ******************************************************************
+      * PROGRAM: TAX1099 - ANNUAL 1099 TAX-REPORTING EXTRACT
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: SCAN TRANS.DAT FOR THE TAX YEAR'S DIVIDEND, INTEREST,
+      *          AND SELL ACTIVITY, JOIN EACH TRANSACTION'S ACCOUNT-ID
+      *          THROUGH ACCOUNT-FILE TO ITS CUSTOMER-ID, SUM
+      *          DIVIDENDS/INTEREST/GROSS PROCEEDS PER CUSTOMER, AND
+      *          WRITE ONE 1099-SHAPED EXTRACT RECORD PER CUSTOMER TO
+      *          TAX1099.DAT FOR THE TAX REPORTING VENDOR.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE A YEAR, IN JANUARY,
+      *            FOR THE PRIOR CALENDAR YEAR.
+      *
+      * NOTES: GROSS PROCEEDS FOR A SELL-TRANS IS TAKEN FROM
+      *        TRANSACTION-AMOUNT (THE TRANSACTION'S GROSS CASH
+      *        AMOUNT), NOT NET-AMOUNT, SINCE NET-AMOUNT IS THE FIGURE
+      *        AFTER COMMISSION AND FEES ARE BACKED OUT AND A 1099-B
+      *        REPORTS GROSS PROCEEDS. DIVIDENDS AND INTEREST ARE
+      *        SUMMED THE SAME WAY OFF TRANSACTION-AMOUNT, CONSISTENT
+      *        WITH HOW STMTGEN ALREADY TREATS TRANSACTION-AMOUNT AS
+      *        THE CASH-MOVEMENT FIGURE FOR THOSE TRANSACTION TYPES.
+      *        A CUSTOMER WITH NO REPORTABLE ACTIVITY FOR THE YEAR
+      *        SIMPLY NEVER GETS A TABLE SLOT AND IS LEFT OFF THE
+      *        EXTRACT ENTIRELY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               ALTERNATE RECORD KEY IS SSN-EIN WITH DUPLICATES
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT TAX1099-FILE ASSIGN TO "TAX1099.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  TAX1099-FILE.
+       01  TAX1099-RECORD.
+           05  TAX1099-CUSTOMER-ID           PIC X(10).
+           05  TAX1099-SSN-EIN               PIC X(11).
+           05  TAX1099-CUSTOMER-NAME         PIC X(60).
+           05  TAX1099-TAX-YEAR              PIC 9(04).
+           05  TAX1099-DIVIDENDS             PIC S9(11)V99 COMP-3.
+           05  TAX1099-INTEREST              PIC S9(11)V99 COMP-3.
+           05  TAX1099-GROSS-PROCEEDS        PIC S9(13)V99 COMP-3.
+           05  FILLER                        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-ACCOUNT-STATUS             PIC XX.
+       01  WS-CUSTOMER-STATUS            PIC XX.
+       01  WS-EXTR-STATUS                PIC XX.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-TAX-YEAR                   PIC 9(04).
+       01  WS-TRANS-YEAR                 PIC 9(04).
+
+       01  WS-MAX-CUSTOMERS              PIC 9(05) VALUE 01000.
+       01  WS-CUSTOMER-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-SEARCH-INDEX               PIC 9(05) VALUE ZERO.
+       01  WS-FOUND-INDEX                PIC 9(05) VALUE ZERO.
+       01  WS-TABLE-FULL-SW              PIC X(01) VALUE 'N'.
+           88  CUSTOMER-TABLE-FULL       VALUE 'Y'.
+
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUST-ENTRY OCCURS 1000 TIMES.
+               10  WS-TBL-CUSTOMER-ID    PIC X(10).
+               10  WS-TBL-DIVIDENDS      PIC S9(11)V99 COMP-3.
+               10  WS-TBL-INTEREST       PIC S9(11)V99 COMP-3.
+               10  WS-TBL-PROCEEDS       PIC S9(13)V99 COMP-3.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-WRITTEN-COUNT              PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-WRITTEN-DISPLAY            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM BUILD-CUSTOMER-TABLE-PROCESS
+           PERFORM WRITE-EXTRACT-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-WRITTEN-COUNT
+           MOVE ZERO TO WS-CUSTOMER-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           SUBTRACT 1 FROM WS-CURRENT-YEAR GIVING WS-TAX-YEAR
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'TAX1099: UNABLE TO OPEN TRANS.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               DISPLAY 'TAX1099: UNABLE TO OPEN ACCOUNT.DAT, '
+                   'STATUS = ' WS-ACCOUNT-STATUS
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'TAX1099: UNABLE TO OPEN CUSTOMER.DAT, '
+                   'STATUS = ' WS-CUSTOMER-STATUS
+               CLOSE TRANSACTION-FILE
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT TAX1099-FILE
+           IF WS-EXTR-STATUS NOT = '00'
+               DISPLAY 'TAX1099: UNABLE TO OPEN TAX1099.DAT, '
+                   'STATUS = ' WS-EXTR-STATUS
+               CLOSE TRANSACTION-FILE
+               CLOSE ACCOUNT-FILE
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF.
+
+       BUILD-CUSTOMER-TABLE-PROCESS.
+           READ TRANSACTION-FILE NEXT RECORD
+           PERFORM BUILD-ONE-CUSTOMER-ENTRY UNTIL FILE-EOF.
+
+       BUILD-ONE-CUSTOMER-ENTRY.
+           ADD 1 TO WS-SCANNED-COUNT
+           MOVE TRANSACTION-DATE OF TRANSACTION-RECORD (1:4) TO
+               WS-TRANS-YEAR
+
+           IF WS-TRANS-YEAR = WS-TAX-YEAR
+              AND (DIVIDEND-TRANS OF TRANSACTION-RECORD
+                   OR INTEREST-TRANS OF TRANSACTION-RECORD
+                   OR SELL-TRANS OF TRANSACTION-RECORD)
+               PERFORM APPLY-REPORTABLE-TRANSACTION THRU
+                   APPLY-REPORTABLE-EXIT
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       APPLY-REPORTABLE-TRANSACTION.
+           MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO
+               ACCOUNT-ID OF ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               DISPLAY 'TAX1099: TRANSACTION ' TRANSACTION-ID OF
+                   TRANSACTION-RECORD ' REFERENCES UNKNOWN ACCOUNT '
+                   ACCOUNT-ID OF TRANSACTION-RECORD ' - SKIPPED'
+               GO TO APPLY-REPORTABLE-EXIT
+           END-IF
+
+           PERFORM FIND-CUSTOMER-SLOT
+           IF WS-FOUND-INDEX = ZERO
+               IF CUSTOMER-TABLE-FULL
+                   GO TO APPLY-REPORTABLE-EXIT
+               END-IF
+               IF WS-CUSTOMER-COUNT < WS-MAX-CUSTOMERS
+                   ADD 1 TO WS-CUSTOMER-COUNT
+                   MOVE WS-CUSTOMER-COUNT TO WS-FOUND-INDEX
+                   MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO
+                       WS-TBL-CUSTOMER-ID(WS-FOUND-INDEX)
+                   MOVE ZERO TO WS-TBL-DIVIDENDS(WS-FOUND-INDEX)
+                   MOVE ZERO TO WS-TBL-INTEREST(WS-FOUND-INDEX)
+                   MOVE ZERO TO WS-TBL-PROCEEDS(WS-FOUND-INDEX)
+               ELSE
+                   MOVE 'Y' TO WS-TABLE-FULL-SW
+                   DISPLAY 'TAX1099: CUSTOMER TABLE FULL AT '
+                       WS-MAX-CUSTOMERS ' CUSTOMERS - REMAINING '
+                       'CUSTOMERS WILL BE SKIPPED'
+                   GO TO APPLY-REPORTABLE-EXIT
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN DIVIDEND-TRANS OF TRANSACTION-RECORD
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TBL-DIVIDENDS(WS-FOUND-INDEX)
+               WHEN INTEREST-TRANS OF TRANSACTION-RECORD
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TBL-INTEREST(WS-FOUND-INDEX)
+               WHEN SELL-TRANS OF TRANSACTION-RECORD
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TBL-PROCEEDS(WS-FOUND-INDEX)
+           END-EVALUATE
+
+       APPLY-REPORTABLE-EXIT.
+           EXIT.
+
+       FIND-CUSTOMER-SLOT.
+           MOVE ZERO TO WS-FOUND-INDEX
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM SCAN-ONE-CUSTOMER-SLOT
+               UNTIL WS-SEARCH-INDEX > WS-CUSTOMER-COUNT
+               OR WS-FOUND-INDEX NOT = ZERO.
+
+       SCAN-ONE-CUSTOMER-SLOT.
+           IF WS-TBL-CUSTOMER-ID(WS-SEARCH-INDEX) =
+              CUSTOMER-ID OF ACCOUNT-RECORD
+               MOVE WS-SEARCH-INDEX TO WS-FOUND-INDEX
+           ELSE
+               ADD 1 TO WS-SEARCH-INDEX
+           END-IF.
+
+       WRITE-EXTRACT-PROCESS.
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM WRITE-ONE-CUSTOMER-RECORD
+               UNTIL WS-SEARCH-INDEX > WS-CUSTOMER-COUNT.
+
+       WRITE-ONE-CUSTOMER-RECORD.
+           MOVE WS-TBL-CUSTOMER-ID(WS-SEARCH-INDEX) TO
+               CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS = '00'
+               PERFORM WRITE-TAX1099-RECORD
+           ELSE
+               DISPLAY 'TAX1099: CUSTOMER '
+                   WS-TBL-CUSTOMER-ID(WS-SEARCH-INDEX)
+                   ' NO LONGER ON FILE - SKIPPED'
+           END-IF
+
+           ADD 1 TO WS-SEARCH-INDEX.
+
+       WRITE-TAX1099-RECORD.
+           MOVE SPACES TO TAX1099-RECORD
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO TAX1099-CUSTOMER-ID
+           MOVE SSN-EIN OF CUSTOMER-RECORD TO TAX1099-SSN-EIN
+           MOVE WS-TAX-YEAR TO TAX1099-TAX-YEAR
+           MOVE WS-TBL-DIVIDENDS(WS-SEARCH-INDEX) TO TAX1099-DIVIDENDS
+           MOVE WS-TBL-INTEREST(WS-SEARCH-INDEX) TO TAX1099-INTEREST
+           MOVE WS-TBL-PROCEEDS(WS-SEARCH-INDEX) TO
+               TAX1099-GROSS-PROCEEDS
+
+           IF CORPORATE-CUSTOMER OF CUSTOMER-RECORD
+              OR INSTITUTIONAL-CUSTOMER OF CUSTOMER-RECORD
+               MOVE COMPANY-NAME OF CUSTOMER-RECORD TO
+                   TAX1099-CUSTOMER-NAME
+           ELSE
+               STRING FIRST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      LAST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      INTO TAX1099-CUSTOMER-NAME
+               END-STRING
+           END-IF
+
+           WRITE TAX1099-RECORD
+           ADD 1 TO WS-WRITTEN-COUNT.
+
+       FINALIZE-PROCESS.
+           CLOSE TRANSACTION-FILE
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE TAX1099-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-WRITTEN-COUNT TO WS-WRITTEN-DISPLAY
+           DISPLAY 'TAX1099: SCANNED ' WS-SCANNED-DISPLAY
+               ' TRANSACTION(S) FOR TAX YEAR ' WS-TAX-YEAR
+               ', WROTE ' WS-WRITTEN-DISPLAY ' CUSTOMER RECORD(S)'.
+
+       END PROGRAM TAX1099.

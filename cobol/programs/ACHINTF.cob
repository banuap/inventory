@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHINTF.
+      ******************************************************************
+      * PROGRAM: ACHINTF - ACH/WIRE FUNDING INTERFACE
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: READ AN INCOMING ACH/WIRE INSTRUCTION FILE (ACHIN.DAT)
+      *          AND, FOR EACH ENTRY, DRIVE THE MATCHING ACCOUNT-ID
+      *          THROUGH TRANPOST'S POST OPERATION THE SAME WAY AN
+      *          INTERNAL DEP OR WTH TRANSACTION WOULD BE POSTED - A
+      *          CREDIT ENTRY BECOMES A DEP, A DEBIT ENTRY BECOMES A
+      *          WTH. EVERY DEBIT THAT POSTS SUCCESSFULLY ALSO GETS A
+      *          DETAIL RECORD ON THE OUTBOUND ACHOUT.DAT EXTRACT, SO
+      *          THE ACH/WIRE NETWORK HAS AN INSTRUCTION TO ACTUALLY
+      *          PUSH THAT MONEY OUT TO THE EXTERNAL ACCOUNT ON FILE.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ONCE PER BUSINESS DAY.
+      *
+      * NOTES: THE ONLY MATCH KEY AVAILABLE ON AN INBOUND ENTRY IS THE
+      *        INTERNAL ACCOUNT-ID - THIS SYSTEM HAS NO SEPARATE BANK
+      *        ROUTING/ACCOUNT-NUMBER TABLE, SO THE EXTERNAL ACH/WIRE
+      *        NETWORK IS ASSUMED TO REFERENCE OUR ACCOUNT-ID DIRECTLY,
+      *        THE SAME WAY CLRSETL'S EXTRACT AND CORPACT'S CONTROL
+      *        FILE ASSUME A FLAT EXTERNAL FEED KEYED OFF OUR OWN
+      *        IDENTIFIERS. TRANPOST/ACCTBAL ARE LEFT TO DO ALL FUNDS
+      *        VALIDATION, COMPLIANCE HOLD, AND BALANCE POSTING - THIS
+      *        PROGRAM ONLY TRANSLATES ACH/WIRE ENTRIES INTO POSTINGS
+      *        AND RECORDS THE OUTCOME OF EACH ONE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACHIN-FILE ASSIGN TO "ACHIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACHIN-STATUS.
+
+           SELECT ACHOUT-FILE ASSIGN TO "ACHOUT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACHOUT-STATUS.
+
+           SELECT ACHINTF-LOG-FILE ASSIGN TO "ACHINTF.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACHIN-FILE.
+       01  ACHIN-RECORD.
+           05  ACHIN-ENTRY-TYPE           PIC X(01).
+               88  ACHIN-CREDIT-ENTRY     VALUE 'C'.
+               88  ACHIN-DEBIT-ENTRY      VALUE 'D'.
+           05  ACHIN-ACCOUNT-ID           PIC X(12).
+           05  ACHIN-AMOUNT               PIC 9(11)V99.
+           05  ACHIN-EFFECTIVE-DATE       PIC X(08).
+           05  ACHIN-EXTERNAL-REF         PIC X(20).
+           05  FILLER                     PIC X(20).
+
+       FD  ACHOUT-FILE.
+       01  ACHOUT-RECORD.
+           05  ACHOUT-RECORD-TYPE         PIC X(01).
+               88  ACHOUT-HEADER          VALUE 'H'.
+               88  ACHOUT-DETAIL          VALUE 'D'.
+               88  ACHOUT-TRAILER         VALUE 'T'.
+           05  ACHOUT-PROCESS-DATE        PIC X(08).
+           05  ACHOUT-ACCOUNT-ID          PIC X(12).
+           05  ACHOUT-AMOUNT              PIC 9(11)V99.
+           05  ACHOUT-EXTERNAL-REF        PIC X(20).
+           05  ACHOUT-TRANSACTION-ID      PIC X(16).
+           05  ACHOUT-RECORD-COUNT        PIC 9(07).
+           05  ACHOUT-TOTAL-AMOUNT        PIC 9(11)V99.
+           05  FILLER                     PIC X(10).
+
+       FD  ACHINTF-LOG-FILE.
+       01  ACHINTF-LOG-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACHIN-STATUS                PIC XX.
+           88  ACHIN-OK                   VALUE '00'.
+           88  ACHIN-EOF                  VALUE '10'.
+
+       01  WS-ACHOUT-STATUS               PIC XX.
+       01  WS-LOG-STATUS                  PIC XX.
+
+       01  WS-CURRENT-DATE                PIC X(08).
+
+       01  WS-SCANNED-COUNT               PIC 9(07) COMP.
+       01  WS-POSTED-COUNT                PIC 9(07) COMP.
+       01  WS-REJECTED-COUNT              PIC 9(07) COMP.
+       01  WS-OUTBOUND-COUNT              PIC 9(07) COMP.
+       01  WS-OUTBOUND-TOTAL              PIC 9(11)V99 COMP-3.
+
+       01  WS-SCANNED-DISPLAY             PIC ZZZZZZ9.
+       01  WS-POSTED-DISPLAY              PIC ZZZZZZ9.
+       01  WS-REJECTED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-OUTBOUND-DISPLAY            PIC ZZZZZZ9.
+
+       01  WS-TRANPOST-OPERATION          PIC X(06) VALUE 'POST  '.
+       01  WS-TRANPOST-RETURN-CODE        PIC 9(02).
+       01  WS-TRANPOST-START-DATE         PIC X(08).
+       01  WS-TRANPOST-END-DATE           PIC X(08).
+       01  WS-TRANPOST-HISTORY-BUFFER.
+           05  WS-TRANPOST-HIST-COUNT     PIC 9(03).
+           05  WS-TRANPOST-HIST-ENTRIES OCCURS 50 TIMES.
+               10  WS-THE-TRANSACTION-ID  PIC X(16).
+               10  WS-THE-TRANSACTION-TYPE PIC X(03).
+               10  WS-THE-TRANSACTION-AMOUNT PIC S9(13)V99 COMP-3.
+               10  WS-THE-TRANSACTION-DATE PIC X(08).
+               10  WS-THE-TRANSACTION-STATUS PIC X(01).
+
+       01  WS-POST-TYPE                   PIC X(03).
+       01  WS-LOG-RESULT                  PIC X(08).
+       01  WS-LOG-AMOUNT-DISPLAY          PIC Z(09)9.99.
+
+       COPY TRANSACTION REPLACING TRANSACTION-RECORD BY
+           WS-TRANSACTION-RECORD.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM PROCESS-ENTRIES-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-POSTED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT
+           MOVE ZERO TO WS-OUTBOUND-COUNT
+           MOVE ZERO TO WS-OUTBOUND-TOTAL
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT ACHIN-FILE
+           IF WS-ACHIN-STATUS NOT = '00'
+               DISPLAY 'ACHINTF: UNABLE TO OPEN ACHIN.DAT, STATUS = '
+                   WS-ACHIN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ACHOUT-FILE
+           IF WS-ACHOUT-STATUS NOT = '00'
+               DISPLAY 'ACHINTF: UNABLE TO OPEN ACHOUT.DAT, STATUS = '
+                   WS-ACHOUT-STATUS
+               CLOSE ACHIN-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ACHINTF-LOG-FILE
+
+           MOVE SPACES TO ACHOUT-RECORD
+           SET ACHOUT-HEADER TO TRUE
+           MOVE WS-CURRENT-DATE TO ACHOUT-PROCESS-DATE
+           WRITE ACHOUT-RECORD
+
+           STRING 'ACHINTF RUN ' DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  INTO ACHINTF-LOG-LINE
+           END-STRING
+           WRITE ACHINTF-LOG-LINE.
+
+       PROCESS-ENTRIES-PROCESS.
+           READ ACHIN-FILE
+               AT END SET ACHIN-EOF TO TRUE
+           END-READ
+           PERFORM PROCESS-ONE-ENTRY UNTIL ACHIN-EOF.
+
+       PROCESS-ONE-ENTRY.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACHIN-CREDIT-ENTRY
+               MOVE 'DEP' TO WS-POST-TYPE
+               PERFORM POST-ACH-ENTRY
+           ELSE
+               IF ACHIN-DEBIT-ENTRY
+                   MOVE 'WTH' TO WS-POST-TYPE
+                   PERFORM POST-ACH-ENTRY
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 'BADTYPE ' TO WS-LOG-RESULT
+                   PERFORM LOG-ACH-ENTRY
+               END-IF
+           END-IF
+
+           READ ACHIN-FILE
+               AT END SET ACHIN-EOF TO TRUE
+           END-READ.
+
+       POST-ACH-ENTRY.
+           MOVE SPACES TO WS-TRANSACTION-RECORD
+           MOVE ACHIN-ACCOUNT-ID TO ACCOUNT-ID OF WS-TRANSACTION-RECORD
+           MOVE WS-POST-TYPE TO TRANSACTION-TYPE OF
+               WS-TRANSACTION-RECORD
+           MOVE ACHIN-AMOUNT TO TRANSACTION-AMOUNT OF
+               WS-TRANSACTION-RECORD
+           MOVE ACHIN-EFFECTIVE-DATE TO TRANSACTION-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE ACHIN-EFFECTIVE-DATE TO SETTLEMENT-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE ZERO TO QUANTITY OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO PRICE OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO COMMISSION OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO FEES OF WS-TRANSACTION-RECORD
+           MOVE ACHIN-AMOUNT TO NET-AMOUNT OF WS-TRANSACTION-RECORD
+           MOVE ACHIN-EXTERNAL-REF TO TRADE-REF-NUMBER OF
+               WS-TRANSACTION-RECORD
+           MOVE 'ACHINTF' TO CREATED-BY OF WS-TRANSACTION-RECORD
+           MOVE 'ACHINTF' TO UPDATED-BY OF WS-TRANSACTION-RECORD
+
+           CALL 'TRANPOST' USING WS-TRANPOST-OPERATION,
+                                  WS-TRANSACTION-RECORD,
+                                  WS-TRANPOST-RETURN-CODE,
+                                  WS-TRANPOST-START-DATE,
+                                  WS-TRANPOST-END-DATE,
+                                  WS-TRANPOST-HISTORY-BUFFER
+
+           IF WS-TRANPOST-RETURN-CODE = 00
+               ADD 1 TO WS-POSTED-COUNT
+               MOVE 'POSTED  ' TO WS-LOG-RESULT
+               IF ACHIN-DEBIT-ENTRY
+                   PERFORM WRITE-OUTBOUND-DETAIL
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'REJECTED' TO WS-LOG-RESULT
+           END-IF
+
+           PERFORM LOG-ACH-ENTRY.
+
+       WRITE-OUTBOUND-DETAIL.
+           MOVE SPACES TO ACHOUT-RECORD
+           SET ACHOUT-DETAIL TO TRUE
+           MOVE WS-CURRENT-DATE TO ACHOUT-PROCESS-DATE
+           MOVE ACHIN-ACCOUNT-ID TO ACHOUT-ACCOUNT-ID
+           MOVE ACHIN-AMOUNT TO ACHOUT-AMOUNT
+           MOVE ACHIN-EXTERNAL-REF TO ACHOUT-EXTERNAL-REF
+           MOVE TRANSACTION-ID OF WS-TRANSACTION-RECORD TO
+               ACHOUT-TRANSACTION-ID
+           WRITE ACHOUT-RECORD
+           ADD 1 TO WS-OUTBOUND-COUNT
+           ADD ACHIN-AMOUNT TO WS-OUTBOUND-TOTAL.
+
+       LOG-ACH-ENTRY.
+           MOVE ACHIN-AMOUNT TO WS-LOG-AMOUNT-DISPLAY
+           STRING 'ACCOUNT ' DELIMITED BY SIZE
+                  ACHIN-ACCOUNT-ID DELIMITED BY SIZE
+                  ' TYPE ' DELIMITED BY SIZE
+                  ACHIN-ENTRY-TYPE DELIMITED BY SIZE
+                  ' AMOUNT ' DELIMITED BY SIZE
+                  WS-LOG-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  ' REF ' DELIMITED BY SIZE
+                  ACHIN-EXTERNAL-REF DELIMITED BY SIZE
+                  ' RESULT ' DELIMITED BY SIZE
+                  WS-LOG-RESULT DELIMITED BY SIZE
+                  INTO ACHINTF-LOG-LINE
+           END-STRING
+           WRITE ACHINTF-LOG-LINE.
+
+       FINALIZE-PROCESS.
+           MOVE SPACES TO ACHOUT-RECORD
+           SET ACHOUT-TRAILER TO TRUE
+           MOVE WS-CURRENT-DATE TO ACHOUT-PROCESS-DATE
+           MOVE WS-OUTBOUND-COUNT TO ACHOUT-RECORD-COUNT
+           MOVE WS-OUTBOUND-TOTAL TO ACHOUT-TOTAL-AMOUNT
+           WRITE ACHOUT-RECORD
+
+           CLOSE ACHIN-FILE
+           CLOSE ACHOUT-FILE
+           CLOSE ACHINTF-LOG-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-POSTED-COUNT TO WS-POSTED-DISPLAY
+           MOVE WS-REJECTED-COUNT TO WS-REJECTED-DISPLAY
+           MOVE WS-OUTBOUND-COUNT TO WS-OUTBOUND-DISPLAY
+           DISPLAY 'ACHINTF: SCANNED ' WS-SCANNED-DISPLAY
+               ' ENTRY(S), POSTED ' WS-POSTED-DISPLAY
+               ', REJECTED ' WS-REJECTED-DISPLAY
+           DISPLAY 'ACHINTF: OUTBOUND WIRE/ACH DETAIL RECORDS: '
+               WS-OUTBOUND-DISPLAY.
+
+       END PROGRAM ACHINTF.

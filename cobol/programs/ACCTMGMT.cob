@@ -6,6 +6,40 @@
       * DATE: 2024-09-15
       * PURPOSE: MAIN ACCOUNT MANAGEMENT PROGRAM FOR BROKER-DEALER
       * FUNCTIONS: CREATE, READ, UPDATE, DELETE ACCOUNTS
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  Renamed the linkage copy of ACCOUNT-RECORD to
+      *             LS-ACCOUNT-RECORD (COPY ACCOUNT REPLACING) so it no
+      *             longer collides with the FD's ACCOUNT-RECORD, and
+      *             gave ACCOUNT-MANAGER a way to call this program
+      *             directly for CREATE/READ/UPDATE/DELETE so there is
+      *             one indexed account store instead of two.
+      * 2026-08-08  TRANSLOG.DAT now carries the account balance and
+      *             status at the time of each logged operation (COPY
+      *             TRANSLOG) instead of a bare 'SUCCESS' literal, so a
+      *             reconciliation job can tell what the file looked
+      *             like when the operation was logged.
+      * 2026-08-08  WS-RETURN-CODE now comes from the shared RETURN-
+      *             CODES copybook (also used by ACCOUNT-MANAGER and
+      *             ACCTBAL) instead of its own private numbering, so
+      *             a return code means the same thing no matter which
+      *             of the three produced it. FILE-ERROR moved from 03
+      *             to 04 and the invalid-operation case moved from 04
+      *             to 03 (VALIDATION-ERROR) to line up with the
+      *             shared list.
+      * 2026-08-08  Added LS-REQUEST-ID so a request ID generated up in
+      *             SOAP-SERVER can ride along through ACCOUNT-MANAGER
+      *             and end up on the TRANSLOG.DAT record LOG-
+      *             TRANSACTION writes, tying one SOAP call to the
+      *             exact log line it produced.
+      * 2026-08-09  Added a TRANSFER operation that moves an account to
+      *             a new BRANCH-CODE/ACCOUNT-OFFICER. It writes the old
+      *             and new values, the effective date, and the reason
+      *             to a new BRANCHXFER.DAT audit file and logs to
+      *             TRANSLOG.DAT under its own 'XFER  ' operation code
+      *             instead of riding in on an ordinary UPDATE, so a
+      *             branch reassignment is never mistaken for a plain
+      *             field edit.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -15,6 +49,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCOUNT-ID
+               ALTERNATE RECORD KEY IS CUSTOMER-ID WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
            SELECT TRANSACTION-LOG ASSIGN TO "TRANSLOG.DAT"
@@ -22,31 +57,72 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-LOG-STATUS.
 
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT ACCTHIST-FILE ASSIGN TO "ACCTHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT BRANCHXFER-FILE ASSIGN TO "BRANCHXFER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-XFER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY ACCOUNT.
 
        FD  TRANSACTION-LOG.
-       01  LOG-RECORD                    PIC X(200).
+       COPY TRANSLOG.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  ACCTHIST-FILE.
+       COPY ACCTHIST.
+
+       FD  BRANCHXFER-FILE.
+       COPY BRANCHXFER.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS                PIC XX.
        01  WS-LOG-STATUS                 PIC XX.
-       
+       01  WS-TRANS-STATUS               PIC XX.
+       01  WS-HIST-STATUS                PIC XX.
+       01  WS-XFER-STATUS                PIC XX.
+
+       01  WS-OLD-BRANCH-CODE            PIC X(04).
+       01  WS-OLD-ACCOUNT-OFFICER        PIC X(08).
+
+       01  WS-BEFORE-ACCOUNT-RECORD.
+           05  FILLER                    PIC X(520).
+
+       01  WS-CLOSURE-SW                 PIC X(01) VALUE 'Y'.
+           88  CLOSURE-ALLOWED           VALUE 'Y'.
+           88  CLOSURE-BLOCKED           VALUE 'N'.
+
        01  WS-OPERATION                  PIC X(06).
            88  CREATE-OPERATION          VALUE 'CREATE'.
            88  READ-OPERATION            VALUE 'READ  '.
            88  UPDATE-OPERATION          VALUE 'UPDATE'.
            88  DELETE-OPERATION          VALUE 'DELETE'.
            88  INQUIRY-OPERATION         VALUE 'INQUIR'.
+           88  LIST-BY-CUST-OPERATION    VALUE 'LSTCUS'.
+           88  TRANSFER-OPERATION        VALUE 'XFER  '.
 
-       01  WS-RETURN-CODE                PIC 9(02).
-           88  SUCCESS                   VALUE 00.
-           88  RECORD-NOT-FOUND          VALUE 01.
-           88  DUPLICATE-KEY             VALUE 02.
-           88  FILE-ERROR                VALUE 03.
-           88  INVALID-DATA              VALUE 04.
+       01  WS-LIST-INDEX                 PIC 9(03) VALUE ZERO.
+
+       COPY RETURN-CODES REPLACING RC-CODE BY WS-RETURN-CODE.
 
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR           PIC 9(04).
@@ -63,47 +139,127 @@
 
        LINKAGE SECTION.
        01  LS-OPERATION-CODE             PIC X(06).
-       01  LS-ACCOUNT-DATA.
-           COPY ACCOUNT.
+       COPY ACCOUNT REPLACING ACCOUNT-RECORD BY LS-ACCOUNT-RECORD.
        01  LS-RETURN-CODE                PIC 9(02).
+       01  LS-LIST-BUFFER.
+           05  LS-LIST-COUNT             PIC 9(03).
+           05  LS-LIST-ENTRIES OCCURS 50 TIMES.
+               10  LS-LE-ACCOUNT-ID      PIC X(12).
+               10  LS-LE-ACCOUNT-NAME    PIC X(50).
+               10  LS-LE-ACCOUNT-BALANCE PIC S9(13)V99 COMP-3.
+       01  LS-REQUEST-ID                 PIC X(16).
+       01  LS-TRANSFER-BUFFER.
+           05  LS-XFER-NEW-BRANCH-CODE     PIC X(04).
+           05  LS-XFER-NEW-ACCOUNT-OFFICER PIC X(08).
+           05  LS-XFER-EFFECTIVE-DATE      PIC X(08).
+           05  LS-XFER-REASON              PIC X(40).
 
        PROCEDURE DIVISION USING LS-OPERATION-CODE
-                               LS-ACCOUNT-DATA
-                               LS-RETURN-CODE.
+                               LS-ACCOUNT-RECORD
+                               LS-RETURN-CODE
+                               LS-LIST-BUFFER
+                               LS-REQUEST-ID
+                               LS-TRANSFER-BUFFER.
 
        MAIN-PROCESS.
            MOVE LS-OPERATION-CODE TO WS-OPERATION
-           
+
            EVALUATE TRUE
                WHEN CREATE-OPERATION
-                   PERFORM CREATE-ACCOUNT-PROCESS
+                   PERFORM CREATE-ACCOUNT-PROCESS THRU
+                       CREATE-ACCOUNT-EXIT
                WHEN READ-OPERATION
-                   PERFORM READ-ACCOUNT-PROCESS
+                   PERFORM READ-ACCOUNT-PROCESS THRU
+                       READ-ACCOUNT-EXIT
                WHEN UPDATE-OPERATION
-                   PERFORM UPDATE-ACCOUNT-PROCESS
+                   PERFORM UPDATE-ACCOUNT-PROCESS THRU
+                       UPDATE-ACCOUNT-EXIT
                WHEN DELETE-OPERATION
-                   PERFORM DELETE-ACCOUNT-PROCESS
+                   PERFORM DELETE-ACCOUNT-PROCESS THRU
+                       DELETE-ACCOUNT-EXIT
                WHEN INQUIRY-OPERATION
                    PERFORM INQUIRY-ACCOUNT-PROCESS
+               WHEN LIST-BY-CUST-OPERATION
+                   PERFORM LIST-BY-CUSTOMER-PROCESS THRU
+                       LIST-BY-CUSTOMER-EXIT
+               WHEN TRANSFER-OPERATION
+                   PERFORM TRANSFER-ACCOUNT-PROCESS THRU
+                       TRANSFER-ACCOUNT-EXIT
                WHEN OTHER
-                   MOVE 04 TO WS-RETURN-CODE
+                   MOVE 03 TO WS-RETURN-CODE
            END-EVALUATE
-           
+
            MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK.
 
+       LIST-BY-CUSTOMER-PROCESS.
+           MOVE ZERO TO LS-LIST-COUNT
+           MOVE ZERO TO WS-LIST-INDEX
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO LIST-BY-CUSTOMER-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF LS-ACCOUNT-RECORD TO CUSTOMER-ID OF
+               ACCOUNT-RECORD
+           START ACCOUNT-FILE KEY >= CUSTOMER-ID OF ACCOUNT-RECORD
+               INVALID KEY MOVE '23' TO WS-FILE-STATUS
+           END-START
+
+           PERFORM COLLECT-CUSTOMER-ACCOUNT
+               UNTIL WS-FILE-STATUS NOT = '00'
+               OR LS-LIST-COUNT >= 50
+
+           CLOSE ACCOUNT-FILE
+
+           IF LS-LIST-COUNT = ZERO
+               MOVE 01 TO WS-RETURN-CODE
+           ELSE
+               MOVE 00 TO WS-RETURN-CODE
+           END-IF
+
+       LIST-BY-CUSTOMER-EXIT.
+           EXIT.
+
+       COLLECT-CUSTOMER-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD KEY IS CUSTOMER-ID OF
+               ACCOUNT-RECORD
+           IF WS-FILE-STATUS = '00'
+               IF CUSTOMER-ID OF ACCOUNT-RECORD NOT =
+                  CUSTOMER-ID OF LS-ACCOUNT-RECORD
+                   MOVE '10' TO WS-FILE-STATUS
+               ELSE
+                   ADD 1 TO WS-LIST-INDEX
+                   MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+                       LS-LE-ACCOUNT-ID(WS-LIST-INDEX)
+                   MOVE ACCOUNT-NAME OF ACCOUNT-RECORD TO
+                       LS-LE-ACCOUNT-NAME(WS-LIST-INDEX)
+                   MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+                       LS-LE-ACCOUNT-BALANCE(WS-LIST-INDEX)
+                   MOVE WS-LIST-INDEX TO LS-LIST-COUNT
+               END-IF
+           END-IF.
+
        CREATE-ACCOUNT-PROCESS.
            OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS = '35'
+      *        First record ever written - file has to be created.
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO CREATE-ACCOUNT-EXIT
            END-IF
-           
-           MOVE CORRESPONDING LS-ACCOUNT-DATA TO ACCOUNT-RECORD
+
+           MOVE LS-ACCOUNT-RECORD TO ACCOUNT-RECORD
            PERFORM GET-CURRENT-TIMESTAMP
-           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP
-           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
-           
+           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP OF ACCOUNT-RECORD
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ACCOUNT-RECORD
+           MOVE 1 TO ACCOUNT-VERSION OF ACCOUNT-RECORD
+
            WRITE ACCOUNT-RECORD
            EVALUATE WS-FILE-STATUS
                WHEN '00'
@@ -112,75 +268,151 @@
                WHEN '22'
                    MOVE 02 TO WS-RETURN-CODE
                WHEN OTHER
-                   MOVE 03 TO WS-RETURN-CODE
+                   MOVE 04 TO WS-RETURN-CODE
            END-EVALUATE
-           
+
            CLOSE ACCOUNT-FILE
-           
+
        CREATE-ACCOUNT-EXIT.
            EXIT.
 
        READ-ACCOUNT-PROCESS.
            OPEN INPUT ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO READ-ACCOUNT-EXIT
            END-IF
-           
-           MOVE LS-ACCOUNT-DATA TO ACCOUNT-RECORD
+
+           MOVE ACCOUNT-ID OF LS-ACCOUNT-RECORD TO ACCOUNT-ID OF
+               ACCOUNT-RECORD
            READ ACCOUNT-FILE
            EVALUATE WS-FILE-STATUS
                WHEN '00'
                    MOVE 00 TO WS-RETURN-CODE
-                   MOVE CORRESPONDING ACCOUNT-RECORD TO LS-ACCOUNT-DATA
+                   MOVE ACCOUNT-RECORD TO LS-ACCOUNT-RECORD
                WHEN '23'
                    MOVE 01 TO WS-RETURN-CODE
                WHEN OTHER
-                   MOVE 03 TO WS-RETURN-CODE
+                   MOVE 04 TO WS-RETURN-CODE
            END-EVALUATE
-           
+
            CLOSE ACCOUNT-FILE
-           
+
        READ-ACCOUNT-EXIT.
            EXIT.
 
        UPDATE-ACCOUNT-PROCESS.
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO UPDATE-ACCOUNT-EXIT
            END-IF
-           
-           MOVE LS-ACCOUNT-DATA TO ACCOUNT-RECORD
+
+           MOVE ACCOUNT-ID OF LS-ACCOUNT-RECORD TO ACCOUNT-ID OF
+               ACCOUNT-RECORD
            READ ACCOUNT-FILE
            IF WS-FILE-STATUS = '00'
-               MOVE CORRESPONDING LS-ACCOUNT-DATA TO ACCOUNT-RECORD
+               IF ACCOUNT-VERSION OF LS-ACCOUNT-RECORD NOT =
+                  ACCOUNT-VERSION OF ACCOUNT-RECORD
+                   MOVE 07 TO WS-RETURN-CODE
+                   MOVE ACCOUNT-RECORD TO LS-ACCOUNT-RECORD
+                   GO TO UPDATE-ACCOUNT-CLOSE
+               END-IF
+               IF CLOSED-ACCOUNT OF LS-ACCOUNT-RECORD
+                  AND NOT CLOSED-ACCOUNT OF ACCOUNT-RECORD
+                   PERFORM VALIDATE-ACCOUNT-CLOSURE THRU
+                       VALIDATE-CLOSURE-EXIT
+               ELSE
+                   SET CLOSURE-ALLOWED TO TRUE
+               END-IF
+
+               IF CLOSURE-BLOCKED
+                   MOVE 03 TO WS-RETURN-CODE
+                   MOVE ACCOUNT-RECORD TO LS-ACCOUNT-RECORD
+                   GO TO UPDATE-ACCOUNT-CLOSE
+               END-IF
+
+               MOVE ACCOUNT-RECORD TO WS-BEFORE-ACCOUNT-RECORD
+               MOVE LS-ACCOUNT-RECORD TO ACCOUNT-RECORD
                PERFORM GET-CURRENT-TIMESTAMP
-               MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+               MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ACCOUNT-RECORD
+               ADD 1 TO ACCOUNT-VERSION OF ACCOUNT-RECORD
                REWRITE ACCOUNT-RECORD
                IF WS-FILE-STATUS = '00'
                    MOVE 00 TO WS-RETURN-CODE
+                   MOVE ACCOUNT-RECORD TO LS-ACCOUNT-RECORD
                    PERFORM LOG-TRANSACTION
+                   PERFORM WRITE-ACCOUNT-HISTORY
                ELSE
-                   MOVE 03 TO WS-RETURN-CODE
+                   MOVE 04 TO WS-RETURN-CODE
                END-IF
            ELSE
                MOVE 01 TO WS-RETURN-CODE
            END-IF
-           
+
+       UPDATE-ACCOUNT-CLOSE.
            CLOSE ACCOUNT-FILE
-           
+
        UPDATE-ACCOUNT-EXIT.
            EXIT.
 
+       VALIDATE-ACCOUNT-CLOSURE.
+           SET CLOSURE-ALLOWED TO TRUE
+           IF ACCOUNT-BALANCE OF LS-ACCOUNT-RECORD NOT = ZERO
+              OR MARGIN-BALANCE OF LS-ACCOUNT-RECORD NOT = ZERO
+               SET CLOSURE-BLOCKED TO TRUE
+               GO TO VALIDATE-CLOSURE-EXIT
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS = '35'
+      *        No transactions posted for anyone yet - nothing pending.
+               GO TO VALIDATE-CLOSURE-EXIT
+           END-IF
+           IF WS-TRANS-STATUS NOT = '00'
+               SET CLOSURE-BLOCKED TO TRUE
+               GO TO VALIDATE-CLOSURE-EXIT
+           END-IF
+
+           MOVE ACCOUNT-ID OF LS-ACCOUNT-RECORD TO ACCOUNT-ID OF
+               TRANSACTION-RECORD
+           START TRANSACTION-FILE KEY >= ACCOUNT-ID OF
+               TRANSACTION-RECORD
+               INVALID KEY MOVE '23' TO WS-TRANS-STATUS
+           END-START
+
+           PERFORM CHECK-ONE-PENDING-TRANSACTION
+               UNTIL WS-TRANS-STATUS NOT = '00'
+               OR CLOSURE-BLOCKED
+
+           CLOSE TRANSACTION-FILE
+
+       VALIDATE-CLOSURE-EXIT.
+           EXIT.
+
+       CHECK-ONE-PENDING-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD KEY IS ACCOUNT-ID OF
+               TRANSACTION-RECORD
+           IF WS-TRANS-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD NOT =
+                  ACCOUNT-ID OF LS-ACCOUNT-RECORD
+                   MOVE '10' TO WS-TRANS-STATUS
+               ELSE
+                   IF PENDING-STATUS OF TRANSACTION-RECORD
+                       SET CLOSURE-BLOCKED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
        DELETE-ACCOUNT-PROCESS.
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO DELETE-ACCOUNT-EXIT
            END-IF
-           
-           MOVE LS-ACCOUNT-DATA TO ACCOUNT-RECORD
+
+           MOVE ACCOUNT-ID OF LS-ACCOUNT-RECORD TO ACCOUNT-ID OF
+               ACCOUNT-RECORD
            READ ACCOUNT-FILE
            IF WS-FILE-STATUS = '00'
                DELETE ACCOUNT-FILE
@@ -188,24 +420,71 @@
                    MOVE 00 TO WS-RETURN-CODE
                    PERFORM LOG-TRANSACTION
                ELSE
-                   MOVE 03 TO WS-RETURN-CODE
+                   MOVE 04 TO WS-RETURN-CODE
                END-IF
            ELSE
                MOVE 01 TO WS-RETURN-CODE
            END-IF
-           
+
            CLOSE ACCOUNT-FILE
-           
+
        DELETE-ACCOUNT-EXIT.
            EXIT.
 
+       TRANSFER-ACCOUNT-PROCESS.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO TRANSFER-ACCOUNT-EXIT
+           END-IF
+
+           MOVE ACCOUNT-ID OF LS-ACCOUNT-RECORD TO ACCOUNT-ID OF
+               ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE ACCOUNT-FILE
+               MOVE 01 TO WS-RETURN-CODE
+               GO TO TRANSFER-ACCOUNT-EXIT
+           END-IF
+
+           MOVE BRANCH-CODE OF ACCOUNT-RECORD TO WS-OLD-BRANCH-CODE
+           MOVE ACCOUNT-OFFICER OF ACCOUNT-RECORD TO
+               WS-OLD-ACCOUNT-OFFICER
+
+           MOVE ACCOUNT-RECORD TO WS-BEFORE-ACCOUNT-RECORD
+           MOVE LS-XFER-NEW-BRANCH-CODE TO BRANCH-CODE OF ACCOUNT-RECORD
+           MOVE LS-XFER-NEW-ACCOUNT-OFFICER TO ACCOUNT-OFFICER OF
+               ACCOUNT-RECORD
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ACCOUNT-RECORD
+           MOVE UPDATED-BY OF LS-ACCOUNT-RECORD TO UPDATED-BY OF
+               ACCOUNT-RECORD
+           ADD 1 TO ACCOUNT-VERSION OF ACCOUNT-RECORD
+           REWRITE ACCOUNT-RECORD
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE ACCOUNT-FILE
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO TRANSFER-ACCOUNT-EXIT
+           END-IF
+
+           MOVE 00 TO WS-RETURN-CODE
+           MOVE ACCOUNT-RECORD TO LS-ACCOUNT-RECORD
+           PERFORM WRITE-BRANCHXFER-RECORD
+           PERFORM LOG-TRANSACTION
+           PERFORM WRITE-ACCOUNT-HISTORY
+
+           CLOSE ACCOUNT-FILE
+
+       TRANSFER-ACCOUNT-EXIT.
+           EXIT.
+
        INQUIRY-ACCOUNT-PROCESS.
-           PERFORM READ-ACCOUNT-PROCESS.
+           PERFORM READ-ACCOUNT-PROCESS THRU READ-ACCOUNT-EXIT.
 
        GET-CURRENT-TIMESTAMP.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
-           
+
            STRING WS-CURRENT-YEAR '-'
                   WS-CURRENT-MONTH '-'
                   WS-CURRENT-DAY 'T'
@@ -220,15 +499,61 @@
 
        LOG-TRANSACTION.
            OPEN EXTEND TRANSACTION-LOG
+           IF WS-LOG-STATUS NOT = '00'
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
            IF WS-LOG-STATUS = '00'
-               STRING WS-TIMESTAMP ' '
-                      WS-OPERATION ' '
-                      ACCOUNT-ID ' '
-                      'SUCCESS'
-                      DELIMITED BY SIZE
-                      INTO LOG-RECORD
-               WRITE LOG-RECORD
+               MOVE WS-TIMESTAMP TO TL-TIMESTAMP
+               MOVE WS-OPERATION TO TL-OPERATION
+               MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO TL-ACCOUNT-ID
+               MOVE 'SUCCESS' TO TL-STATUS-WORD
+               MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+                   TL-ACCOUNT-BALANCE
+               MOVE ACCOUNT-STATUS OF ACCOUNT-RECORD TO
+                   TL-ACCOUNT-STATUS
+               MOVE LS-REQUEST-ID TO TL-REQUEST-ID
+               WRITE TRANSLOG-RECORD
                CLOSE TRANSACTION-LOG
            END-IF.
 
-       END PROGRAM ACCTMGMT.
\ No newline at end of file
+       WRITE-ACCOUNT-HISTORY.
+           OPEN EXTEND ACCTHIST-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT ACCTHIST-FILE
+           END-IF
+           IF WS-HIST-STATUS = '00'
+               MOVE SPACES TO ACCTHIST-RECORD
+               SET HIST-IS-ACCOUNT TO TRUE
+               MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO HIST-ENTITY-ID
+               MOVE UPDATED-BY OF ACCOUNT-RECORD TO HIST-CHANGED-BY
+               MOVE UPDATED-TIMESTAMP OF ACCOUNT-RECORD TO
+                   HIST-CHANGED-TIMESTAMP
+               MOVE WS-BEFORE-ACCOUNT-RECORD TO HIST-BEFORE-IMAGE
+               MOVE ACCOUNT-RECORD TO HIST-AFTER-IMAGE
+               WRITE ACCTHIST-RECORD
+               CLOSE ACCTHIST-FILE
+           END-IF.
+
+       WRITE-BRANCHXFER-RECORD.
+           OPEN EXTEND BRANCHXFER-FILE
+           IF WS-XFER-STATUS NOT = '00'
+               OPEN OUTPUT BRANCHXFER-FILE
+           END-IF
+           IF WS-XFER-STATUS = '00'
+               MOVE SPACES TO BRANCHXFER-RECORD
+               MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO XFER-ACCOUNT-ID
+               MOVE WS-OLD-BRANCH-CODE TO XFER-OLD-BRANCH-CODE
+               MOVE WS-OLD-ACCOUNT-OFFICER TO XFER-OLD-ACCOUNT-OFFICER
+               MOVE BRANCH-CODE OF ACCOUNT-RECORD TO
+                   XFER-NEW-BRANCH-CODE
+               MOVE ACCOUNT-OFFICER OF ACCOUNT-RECORD TO
+                   XFER-NEW-ACCOUNT-OFFICER
+               MOVE LS-XFER-EFFECTIVE-DATE TO XFER-EFFECTIVE-DATE
+               MOVE LS-XFER-REASON TO XFER-REASON
+               MOVE UPDATED-BY OF ACCOUNT-RECORD TO XFER-REQUESTED-BY
+               MOVE WS-TIMESTAMP TO XFER-TIMESTAMP
+               WRITE BRANCHXFER-RECORD
+               CLOSE BRANCHXFER-FILE
+           END-IF.
+
+       END PROGRAM ACCTMGMT.

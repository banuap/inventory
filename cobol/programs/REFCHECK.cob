@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFCHECK.
+      ******************************************************************
+      * PROGRAM: REFCHECK - REFERENTIAL INTEGRITY BATCH CHECK
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: CONFIRM EVERY ACCOUNT-RECORD'S CUSTOMER-ID POINTS AT A
+      *          REAL CUSTOMER-FILE ENTRY AND EVERY TRANSACTION-
+      *          RECORD'S ACCOUNT-ID POINTS AT A REAL ACCOUNT-FILE
+      *          ENTRY, REPORTING ANY RECORD THAT DOES NOT AS AN
+      *          ORPHAN INSTEAD OF LEAVING IT TO TURN UP AS A FAILED
+      *          LOOKUP SOMEWHERE DOWNSTREAM.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN NIGHTLY, ALONGSIDE
+      *            RECONCILE.
+      *
+      * NOTES: BOTH ACCOUNT-FILE AND CUSTOMER-FILE ARE INDEXED AND
+      *        ACCESSED DYNAMIC ELSEWHERE IN THIS SYSTEM, SO EACH
+      *        CHECK HERE IS A SEQUENTIAL SCAN OF ONE FILE WITH A
+      *        RANDOM READ AGAINST THE OTHER - NO IN-MEMORY TABLE LIKE
+      *        RECONCILE NEEDS IS REQUIRED, SINCE RECONCILE'S TABLE
+      *        EXISTS ONLY TO COLLAPSE TRANSLOG.DAT'S SEQUENTIAL,
+      *        APPEND-ONLY HISTORY DOWN TO ONE ENTRY PER ACCOUNT.
+      *        AN ACCOUNT WITH A BLANK CUSTOMER-ID, OR A TRANSACTION
+      *        WITH A BLANK ACCOUNT-ID, IS NOT TREATED AS AN ORPHAN -
+      *        THE LINKAGE WAS NEVER ESTABLISHED, WHICH IS A DIFFERENT
+      *        CONDITION FROM A LINKAGE THAT POINTS AT SOMETHING
+      *        MISSING - THE SAME DISTINCTION DORMANT DRAWS BEFORE
+      *        LOOKING UP A MAILING ADDRESS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUSTOMER-FOUND            VALUE '00'.
+           88  CUSTOMER-NOT-FOUND        VALUE '23'.
+
+       01  WS-ACCT-STATUS                PIC XX.
+           88  ACCT-FILE-OK              VALUE '00'.
+           88  ACCT-FILE-EOF             VALUE '10'.
+           88  ACCOUNT-FOUND             VALUE '00'.
+           88  ACCOUNT-NOT-FOUND         VALUE '23'.
+
+       01  WS-TRANS-STATUS               PIC XX.
+           88  TRANS-FILE-OK             VALUE '00'.
+           88  TRANS-FILE-EOF            VALUE '10'.
+
+       01  WS-LOOKUP-ACCOUNT-ID          PIC X(12).
+
+       01  WS-CHECKED-ACCT-COUNT        PIC 9(07) COMP.
+       01  WS-ORPHAN-ACCT-COUNT         PIC 9(07) COMP.
+       01  WS-CHECKED-TRANS-COUNT       PIC 9(07) COMP.
+       01  WS-ORPHAN-TRANS-COUNT        PIC 9(07) COMP.
+
+       01  WS-CHECKED-ACCT-DISPLAY      PIC ZZZZZZ9.
+       01  WS-ORPHAN-ACCT-DISPLAY       PIC ZZZZZZ9.
+       01  WS-CHECKED-TRANS-DISPLAY     PIC ZZZZZZ9.
+       01  WS-ORPHAN-TRANS-DISPLAY      PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM CHECK-ORPHANED-ACCOUNTS-PROCESS
+           PERFORM CHECK-ORPHANED-TRANSACTIONS-PROCESS THRU
+               CHECK-ORPHANED-TRANSACTIONS-EXIT
+           PERFORM FINALIZE-PROCESS
+           IF WS-ORPHAN-ACCT-COUNT > ZERO OR WS-ORPHAN-TRANS-COUNT >
+              ZERO
+               MOVE 04 TO LK-RETURN-CODE
+           ELSE
+               MOVE 00 TO LK-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-CHECKED-ACCT-COUNT
+           MOVE ZERO TO WS-ORPHAN-ACCT-COUNT
+           MOVE ZERO TO WS-CHECKED-TRANS-COUNT
+           MOVE ZERO TO WS-ORPHAN-TRANS-COUNT
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'REFCHECK: UNABLE TO OPEN CUSTOMER.DAT, '
+                   'STATUS = ' WS-CUST-STATUS
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'REFCHECK: UNABLE TO OPEN ACCOUNT.DAT, '
+                   'STATUS = ' WS-ACCT-STATUS
+               CLOSE CUSTOMER-FILE
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'REFCHECK: NO TRANS.DAT ON FILE - SKIPPING '
+                   'TRANSACTION ORPHAN CHECK'
+           END-IF.
+
+       CHECK-ORPHANED-ACCOUNTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM CHECK-ONE-ACCOUNT UNTIL ACCT-FILE-EOF.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-CHECKED-ACCT-COUNT
+
+           IF CUSTOMER-ID OF ACCOUNT-RECORD NOT = SPACES
+               MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO CUSTOMER-ID OF
+                   CUSTOMER-RECORD
+               READ CUSTOMER-FILE
+               IF CUSTOMER-NOT-FOUND
+                   PERFORM FLAG-ORPHANED-ACCOUNT
+               END-IF
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       FLAG-ORPHANED-ACCOUNT.
+           ADD 1 TO WS-ORPHAN-ACCT-COUNT
+           DISPLAY 'REFCHECK: ORPHAN - ACCOUNT '
+               ACCOUNT-ID OF ACCOUNT-RECORD ' REFERENCES CUSTOMER-ID '
+               CUSTOMER-ID OF ACCOUNT-RECORD
+               ' WHICH DOES NOT EXIST IN CUSTOMER-FILE'.
+
+       CHECK-ORPHANED-TRANSACTIONS-PROCESS.
+           IF NOT TRANS-FILE-OK
+               GO TO CHECK-ORPHANED-TRANSACTIONS-EXIT
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD
+           PERFORM CHECK-ONE-TRANSACTION UNTIL TRANS-FILE-EOF
+
+           CLOSE TRANSACTION-FILE.
+
+       CHECK-ORPHANED-TRANSACTIONS-EXIT.
+           EXIT.
+
+       CHECK-ONE-TRANSACTION.
+           ADD 1 TO WS-CHECKED-TRANS-COUNT
+
+           IF ACCOUNT-ID OF TRANSACTION-RECORD NOT = SPACES
+               MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO
+                   WS-LOOKUP-ACCOUNT-ID
+               MOVE ACCOUNT-ID OF TRANSACTION-RECORD TO ACCOUNT-ID OF
+                   ACCOUNT-RECORD
+               READ ACCOUNT-FILE
+               IF ACCOUNT-NOT-FOUND
+                   PERFORM FLAG-ORPHANED-TRANSACTION
+               END-IF
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       FLAG-ORPHANED-TRANSACTION.
+           ADD 1 TO WS-ORPHAN-TRANS-COUNT
+           DISPLAY 'REFCHECK: ORPHAN - TRANSACTION '
+               TRANSACTION-ID OF TRANSACTION-RECORD
+               ' REFERENCES ACCOUNT-ID ' WS-LOOKUP-ACCOUNT-ID
+               ' WHICH DOES NOT EXIST IN ACCOUNT-FILE'.
+
+       FINALIZE-PROCESS.
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCOUNT-FILE
+
+           MOVE WS-CHECKED-ACCT-COUNT TO WS-CHECKED-ACCT-DISPLAY
+           MOVE WS-ORPHAN-ACCT-COUNT TO WS-ORPHAN-ACCT-DISPLAY
+           MOVE WS-CHECKED-TRANS-COUNT TO WS-CHECKED-TRANS-DISPLAY
+           MOVE WS-ORPHAN-TRANS-COUNT TO WS-ORPHAN-TRANS-DISPLAY
+
+           DISPLAY 'REFCHECK: CHECKED ' WS-CHECKED-ACCT-DISPLAY
+               ' ACCOUNT(S), FOUND ' WS-ORPHAN-ACCT-DISPLAY
+               ' ORPHANED AGAINST CUSTOMER-FILE'
+           DISPLAY 'REFCHECK: CHECKED ' WS-CHECKED-TRANS-DISPLAY
+               ' TRANSACTION(S), FOUND ' WS-ORPHAN-TRANS-DISPLAY
+               ' ORPHANED AGAINST ACCOUNT-FILE'.
+
+       END PROGRAM REFCHECK.

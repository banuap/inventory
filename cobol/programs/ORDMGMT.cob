@@ -0,0 +1,427 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDMGMT.
+      ******************************************************************
+      * PROGRAM: ORDMGMT - ORDER MANAGEMENT SYSTEM
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: CAPTURE AND TRACK ORDERS AHEAD OF TRADE SETTLEMENT,
+      *          PARALLEL TO ACCTMGMT BUT AGAINST ORDERS.DAT
+      * FUNCTIONS: CREATE AN ORDER (STATUS OPEN), MOVE IT TO WORKING,
+      *            FILL IT (RECORDS FILLED-QUANTITY/FILLED-PRICE),
+      *            CANCEL IT, OR READ IT BACK BY ORDER-ID. TRANPOST
+      *            READS A FILLED ORDER BEFORE IT WILL POST THE
+      *            CORRESPONDING BUY/SEL TRANSACTION-RECORD.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-09  CREATE NOW RUNS A SUITABILITY CHECK ON EVERY
+      *             BUY-ORDER: A LIMIT/STOP ORDER WHOSE NOTIONAL VALUE
+      *             (QUANTITY * LIMIT-PRICE) EXCEEDS A CONCENTRATION
+      *             PERCENTAGE OF THE LINKED CUSTOMER'S NET-WORTH IS
+      *             BLOCKED WHEN THAT CUSTOMER'S RISK-TOLERANCE IS
+      *             LOW-RISK OR INVESTMENT-OBJECTIVE IS INCOME-
+      *             OBJECTIVE, UNLESS THE CALLER SETS THE NEW
+      *             LS-SUITABILITY-OVERRIDE FLAG. A MARKET ORDER HAS
+      *             NO PRICE AT ENTRY SO THE SIZE CHECK IS SKIPPED FOR
+      *             THOSE; AN ACCOUNT OR CUSTOMER THAT CANNOT BE READ
+      *             IS ALSO LEFT UNCHECKED RATHER THAN BLOCKING ORDER
+      *             ENTRY ON MISSING COMPLIANCE DATA.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF ORDER-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+       COPY ORDER.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-ACCOUNT-STATUS             PIC XX.
+       01  WS-CUSTOMER-STATUS            PIC XX.
+
+       01  WS-SUITABILITY-SW             PIC X(01) VALUE 'Y'.
+           88  SUITABILITY-OK            VALUE 'Y'.
+           88  SUITABILITY-BLOCKED       VALUE 'N'.
+
+       01  WS-TRADE-NOTIONAL             PIC S9(13)V99 COMP-3.
+       01  WS-CONCENTRATION-PCT          PIC 9V99 VALUE 0.10.
+       01  WS-CONCENTRATION-LIMIT        PIC S9(13)V99 COMP-3.
+
+       01  WS-OPERATION                  PIC X(06).
+           88  CREATE-OPERATION          VALUE 'CREATE'.
+           88  READ-OPERATION            VALUE 'READ  '.
+           88  WORKING-OPERATION         VALUE 'WORK  '.
+           88  FILL-OPERATION            VALUE 'FILL  '.
+           88  CANCEL-OPERATION          VALUE 'CANCEL'.
+
+       COPY RETURN-CODES REPLACING RC-CODE BY WS-RETURN-CODE.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HOUR           PIC 9(02).
+           05  WS-CURRENT-MINUTE         PIC 9(02).
+           05  WS-CURRENT-SECOND         PIC 9(02).
+           05  WS-CURRENT-HUNDREDTH      PIC 9(02).
+
+       01  WS-TIMESTAMP                  PIC X(26).
+       01  WS-GENERATED-ID.
+           05  WS-GENERATED-DATE         PIC 9(08).
+           05  WS-GENERATED-TIME         PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LS-OPERATION-CODE             PIC X(06).
+       COPY ORDER REPLACING ORDER-RECORD BY LS-ORDER-RECORD.
+       01  LS-RETURN-CODE                PIC 9(02).
+       01  LS-SUITABILITY-OVERRIDE       PIC X(01).
+           88  OVERRIDE-SUITABILITY      VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LS-OPERATION-CODE
+                               LS-ORDER-RECORD
+                               LS-RETURN-CODE
+                               LS-SUITABILITY-OVERRIDE.
+
+       MAIN-PROCESS.
+           MOVE LS-OPERATION-CODE TO WS-OPERATION
+
+           EVALUATE TRUE
+               WHEN CREATE-OPERATION
+                   PERFORM CREATE-ORDER-PROCESS THRU
+                       CREATE-ORDER-EXIT
+               WHEN READ-OPERATION
+                   PERFORM READ-ORDER-PROCESS THRU
+                       READ-ORDER-EXIT
+               WHEN WORKING-OPERATION
+                   PERFORM WORKING-ORDER-PROCESS THRU
+                       WORKING-ORDER-EXIT
+               WHEN FILL-OPERATION
+                   PERFORM FILL-ORDER-PROCESS THRU
+                       FILL-ORDER-EXIT
+               WHEN CANCEL-OPERATION
+                   PERFORM CANCEL-ORDER-PROCESS THRU
+                       CANCEL-ORDER-EXIT
+               WHEN OTHER
+                   MOVE 03 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK.
+
+       CREATE-ORDER-PROCESS.
+           IF ACCOUNT-ID OF LS-ORDER-RECORD = SPACES
+              OR SECURITY-SYMBOL OF LS-ORDER-RECORD = SPACES
+              OR QUANTITY OF LS-ORDER-RECORD NOT GREATER THAN ZERO
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO CREATE-ORDER-EXIT
+           END-IF
+
+           IF LIMIT-ORDER OF LS-ORDER-RECORD
+              AND LIMIT-PRICE OF LS-ORDER-RECORD NOT GREATER THAN ZERO
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO CREATE-ORDER-EXIT
+           END-IF
+
+           IF BUY-ORDER OF LS-ORDER-RECORD
+              AND NOT OVERRIDE-SUITABILITY
+               PERFORM CHECK-TRADE-SUITABILITY THRU
+                   CHECK-SUITABILITY-EXIT
+               IF SUITABILITY-BLOCKED
+                   MOVE 09 TO WS-RETURN-CODE
+                   GO TO CREATE-ORDER-EXIT
+               END-IF
+           END-IF
+
+           OPEN I-O ORDER-FILE
+           IF WS-FILE-STATUS = '35'
+      *        First order ever written - file has to be created.
+               OPEN OUTPUT ORDER-FILE
+               CLOSE ORDER-FILE
+               OPEN I-O ORDER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO CREATE-ORDER-EXIT
+           END-IF
+
+           MOVE LS-ORDER-RECORD TO ORDER-RECORD
+           IF ORDER-ID OF ORDER-RECORD = SPACES
+               PERFORM GENERATE-ORDER-ID
+           END-IF
+           SET OPEN-ORDER OF ORDER-RECORD TO TRUE
+           MOVE ZERO TO FILLED-QUANTITY OF ORDER-RECORD
+           MOVE ZERO TO FILLED-PRICE OF ORDER-RECORD
+           IF ORDER-DATE OF ORDER-RECORD = SPACES
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE WS-CURRENT-DATE TO ORDER-DATE OF ORDER-RECORD
+           END-IF
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP OF ORDER-RECORD
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ORDER-RECORD
+
+           WRITE ORDER-RECORD
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE 00 TO WS-RETURN-CODE
+                   MOVE ORDER-RECORD TO LS-ORDER-RECORD
+               WHEN '22'
+                   MOVE 02 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE ORDER-FILE
+
+       CREATE-ORDER-EXIT.
+           EXIT.
+
+       CHECK-TRADE-SUITABILITY.
+           MOVE 'Y' TO WS-SUITABILITY-SW
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+           MOVE ACCOUNT-ID OF LS-ORDER-RECORD TO
+               ACCOUNT-ID OF ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               CLOSE ACCOUNT-FILE
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+           CLOSE ACCOUNT-FILE
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO
+               CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               CLOSE CUSTOMER-FILE
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+           CLOSE CUSTOMER-FILE
+
+           IF NOT LOW-RISK OF CUSTOMER-RECORD
+              AND NOT INCOME-OBJECTIVE OF CUSTOMER-RECORD
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+
+           IF LIMIT-PRICE OF LS-ORDER-RECORD NOT GREATER THAN ZERO
+      *        MARKET ORDER - NO PRICE AT ENTRY TO SIZE THE TRADE.
+               GO TO CHECK-SUITABILITY-EXIT
+           END-IF
+
+           COMPUTE WS-TRADE-NOTIONAL =
+               QUANTITY OF LS-ORDER-RECORD * LIMIT-PRICE OF
+                   LS-ORDER-RECORD
+           COMPUTE WS-CONCENTRATION-LIMIT =
+               NET-WORTH OF CUSTOMER-RECORD * WS-CONCENTRATION-PCT
+
+           IF WS-TRADE-NOTIONAL > WS-CONCENTRATION-LIMIT
+               MOVE 'N' TO WS-SUITABILITY-SW
+           END-IF.
+
+       CHECK-SUITABILITY-EXIT.
+           EXIT.
+
+       READ-ORDER-PROCESS.
+           OPEN INPUT ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO READ-ORDER-EXIT
+           END-IF
+
+           MOVE ORDER-ID OF LS-ORDER-RECORD TO ORDER-ID OF ORDER-RECORD
+           READ ORDER-FILE
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE 00 TO WS-RETURN-CODE
+                   MOVE ORDER-RECORD TO LS-ORDER-RECORD
+               WHEN '23'
+                   MOVE 01 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE ORDER-FILE
+
+       READ-ORDER-EXIT.
+           EXIT.
+
+       WORKING-ORDER-PROCESS.
+           OPEN I-O ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO WORKING-ORDER-EXIT
+           END-IF
+
+           MOVE ORDER-ID OF LS-ORDER-RECORD TO ORDER-ID OF ORDER-RECORD
+           READ ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 01 TO WS-RETURN-CODE
+               GO TO WORKING-ORDER-CLOSE
+           END-IF
+
+           IF NOT OPEN-ORDER OF ORDER-RECORD
+               MOVE 03 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+               GO TO WORKING-ORDER-CLOSE
+           END-IF
+
+           SET WORKING-ORDER OF ORDER-RECORD TO TRUE
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ORDER-RECORD
+           REWRITE ORDER-RECORD
+           IF WS-FILE-STATUS = '00'
+               MOVE 00 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+           ELSE
+               MOVE 04 TO WS-RETURN-CODE
+           END-IF
+
+       WORKING-ORDER-CLOSE.
+           CLOSE ORDER-FILE
+
+       WORKING-ORDER-EXIT.
+           EXIT.
+
+       FILL-ORDER-PROCESS.
+           OPEN I-O ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO FILL-ORDER-EXIT
+           END-IF
+
+           MOVE ORDER-ID OF LS-ORDER-RECORD TO ORDER-ID OF ORDER-RECORD
+           READ ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 01 TO WS-RETURN-CODE
+               GO TO FILL-ORDER-CLOSE
+           END-IF
+
+           IF FILLED-ORDER OF ORDER-RECORD
+              OR CANCELLED-ORDER OF ORDER-RECORD
+               MOVE 03 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+               GO TO FILL-ORDER-CLOSE
+           END-IF
+
+           IF FILLED-QUANTITY OF LS-ORDER-RECORD NOT GREATER THAN ZERO
+              OR FILLED-PRICE OF LS-ORDER-RECORD NOT GREATER THAN ZERO
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO FILL-ORDER-CLOSE
+           END-IF
+
+           SET FILLED-ORDER OF ORDER-RECORD TO TRUE
+           MOVE FILLED-QUANTITY OF LS-ORDER-RECORD TO
+               FILLED-QUANTITY OF ORDER-RECORD
+           MOVE FILLED-PRICE OF LS-ORDER-RECORD TO
+               FILLED-PRICE OF ORDER-RECORD
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ORDER-RECORD
+           REWRITE ORDER-RECORD
+           IF WS-FILE-STATUS = '00'
+               MOVE 00 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+           ELSE
+               MOVE 04 TO WS-RETURN-CODE
+           END-IF
+
+       FILL-ORDER-CLOSE.
+           CLOSE ORDER-FILE
+
+       FILL-ORDER-EXIT.
+           EXIT.
+
+       CANCEL-ORDER-PROCESS.
+           OPEN I-O ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO CANCEL-ORDER-EXIT
+           END-IF
+
+           MOVE ORDER-ID OF LS-ORDER-RECORD TO ORDER-ID OF ORDER-RECORD
+           READ ORDER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 01 TO WS-RETURN-CODE
+               GO TO CANCEL-ORDER-CLOSE
+           END-IF
+
+           IF FILLED-ORDER OF ORDER-RECORD
+              OR CANCELLED-ORDER OF ORDER-RECORD
+               MOVE 03 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+               GO TO CANCEL-ORDER-CLOSE
+           END-IF
+
+           SET CANCELLED-ORDER OF ORDER-RECORD TO TRUE
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF ORDER-RECORD
+           REWRITE ORDER-RECORD
+           IF WS-FILE-STATUS = '00'
+               MOVE 00 TO WS-RETURN-CODE
+               MOVE ORDER-RECORD TO LS-ORDER-RECORD
+           ELSE
+               MOVE 04 TO WS-RETURN-CODE
+           END-IF
+
+       CANCEL-ORDER-CLOSE.
+           CLOSE ORDER-FILE
+
+       CANCEL-ORDER-EXIT.
+           EXIT.
+
+       GENERATE-ORDER-ID.
+           ACCEPT WS-GENERATED-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-GENERATED-TIME FROM TIME
+           MOVE WS-GENERATED-ID TO ORDER-ID OF ORDER-RECORD.
+
+       GET-CURRENT-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CURRENT-YEAR '-'
+                  WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY 'T'
+                  WS-CURRENT-HOUR ':'
+                  WS-CURRENT-MINUTE ':'
+                  WS-CURRENT-SECOND '.'
+                  WS-CURRENT-HUNDREDTH
+                  'Z'
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING.
+
+       END PROGRAM ORDMGMT.

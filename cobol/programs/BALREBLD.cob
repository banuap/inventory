@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALREBLD.
+      ******************************************************************
+      * PROGRAM: BALREBLD - ACCOUNT BALANCE REBUILD/AUDIT UTILITY
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: FOR EVERY ACCOUNT IN ACCOUNT-FILE, REPLAY EVERY
+      *          SETTLED-STATUS TRANSACTION IN TRANS.DAT FROM SCRATCH
+      *          AND RECOMPUTE ACCOUNT-BALANCE AND AVAILABLE-BALANCE
+      *          INDEPENDENTLY OF WHATEVER IS CURRENTLY STORED, SO A
+      *          DRIFTED BALANCE (FROM A BUG, A MANUAL DATA FIX, OR A
+      *          RESTORED BACKUP) CAN BE CAUGHT AND REPORTED INSTEAD
+      *          OF TRUSTED BLINDLY.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ON DEMAND.
+      *
+      * NOTES: THE REBUILD APPLIES EACH SETTLED-STATUS TRANSACTION'S
+      *        TRANSACTION-AMOUNT TO A FRESH RUNNING BALANCE/AVAILABLE
+      *        PAIR USING THE SAME PER-TYPE RULES ACCTBAL'S
+      *        UPDATE-ACCOUNT-BALANCE PARAGRAPH USES WHEN IT POSTS A
+      *        TRANSACTION THE FIRST TIME (DEP/DIV/INT ADD TO BOTH,
+      *        WTH/FEE SUBTRACT FROM BOTH, BUY SUBTRACTS FROM AVAILABLE
+      *        ONLY, SEL ADDS TO AVAILABLE ONLY) SO THE REBUILT FIGURE
+      *        IS AN INDEPENDENT CHECK AGAINST THE SAME RULES, NOT A
+      *        DIFFERENT BALANCE MODEL. THIS IS A REPORT-ONLY AUDIT -
+      *        IT NEVER REWRITES ACCOUNT-FILE; A FLAGGED ACCOUNT IS
+      *        FOR A HUMAN TO INVESTIGATE AND CORRECT.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  A SETTLED TRANSACTION WHOSE TRANSACTION-CURRENCY
+      *             DIFFERS FROM THE ACCOUNT'S OWN CURRENCY-CODE IS NOW
+      *             RESTATED INTO THE ACCOUNT'S CURRENCY (VIA THE SAME
+      *             FXRATE-FILE LOOKUP TABLE ACCTBAL USES) BEFORE IT IS
+      *             ADDED TO OR SUBTRACTED FROM THE REBUILT FIGURES, SO
+      *             THE REBUILD MATCHES WHAT ACCTBAL'S UPDATE-ACCOUNT-
+      *             BALANCE ACTUALLY POSTED RATHER THAN COMPARING A
+      *             FACE-VALUE REPLAY AGAINST A CONVERTED STORED AMOUNT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT FXRATE-FILE ASSIGN TO "FXRATE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FX-CURRENCY-CODE
+               FILE STATUS IS WS-FXRATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  FXRATE-FILE.
+       COPY FXRATE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-TRANS-STATUS               PIC XX.
+       01  WS-FXRATE-STATUS              PIC XX.
+
+       01  WS-HIST-CONVERTED-AMOUNT      PIC S9(13)V99 COMP-3.
+       01  WS-FROM-RATE                  PIC S9(07)V9(06) COMP-3.
+       01  WS-TO-RATE                    PIC S9(07)V9(06) COMP-3.
+       01  WS-LOOKUP-CURRENCY            PIC X(03).
+       01  WS-LOOKUP-RATE                PIC S9(07)V9(06) COMP-3.
+       01  WS-RATE-FOUND-SW              PIC X(01).
+           88  RATE-FOUND                VALUE 'Y'.
+           88  RATE-NOT-FOUND            VALUE 'N'.
+
+       01  WS-REBUILT-BALANCE            PIC S9(13)V99 COMP-3.
+       01  WS-REBUILT-AVAILABLE          PIC S9(13)V99 COMP-3.
+
+       01  WS-ACCOUNT-COUNT              PIC 9(07) COMP VALUE ZERO.
+       01  WS-MISMATCH-COUNT             PIC 9(07) COMP VALUE ZERO.
+       01  WS-ACCOUNT-DISPLAY            PIC ZZZZZZ9.
+       01  WS-MISMATCH-DISPLAY           PIC ZZZZZZ9.
+
+       01  WS-CURRENT-BALANCE-DISPLAY    PIC -(11)9.99.
+       01  WS-REBUILT-BALANCE-DISPLAY    PIC -(11)9.99.
+       01  WS-CURRENT-AVAIL-DISPLAY      PIC -(11)9.99.
+       01  WS-REBUILT-AVAIL-DISPLAY      PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM REBUILD-ALL-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-ACCOUNT-COUNT
+           MOVE ZERO TO WS-MISMATCH-COUNT
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'BALREBLD: UNABLE TO OPEN ACCOUNT.DAT, '
+                   'STATUS = ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'BALREBLD: UNABLE TO OPEN TRANS.DAT, '
+                   'STATUS = ' WS-TRANS-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
+       REBUILD-ALL-ACCOUNTS-PROCESS.
+           MOVE LOW-VALUES TO ACCOUNT-ID OF ACCOUNT-RECORD
+           START ACCOUNT-FILE KEY IS NOT LESS THAN
+                   ACCOUNT-ID OF ACCOUNT-RECORD
+               INVALID KEY MOVE '10' TO WS-FILE-STATUS
+           END-START
+
+           PERFORM REBUILD-ONE-ACCOUNT UNTIL WS-FILE-STATUS NOT = '00'.
+
+       REBUILD-ONE-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+           IF WS-FILE-STATUS = '00'
+               ADD 1 TO WS-ACCOUNT-COUNT
+               PERFORM REPLAY-ACCOUNT-TRANSACTIONS
+               PERFORM COMPARE-REBUILT-FIGURES
+           END-IF.
+
+       REPLAY-ACCOUNT-TRANSACTIONS.
+           MOVE ZERO TO WS-REBUILT-BALANCE
+           MOVE ZERO TO WS-REBUILT-AVAILABLE
+
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               ACCOUNT-ID OF TRANSACTION-RECORD
+           START TRANSACTION-FILE KEY IS NOT LESS THAN
+                   ACCOUNT-ID OF TRANSACTION-RECORD
+               INVALID KEY MOVE '10' TO WS-TRANS-STATUS
+           END-START
+
+           PERFORM REPLAY-ONE-TRANSACTION
+               UNTIL WS-TRANS-STATUS NOT = '00'.
+
+       REPLAY-ONE-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+           IF WS-TRANS-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD NOT =
+                  ACCOUNT-ID OF ACCOUNT-RECORD
+                   MOVE '10' TO WS-TRANS-STATUS
+               ELSE
+                   IF SETTLED-STATUS OF TRANSACTION-RECORD
+                       PERFORM APPLY-ONE-SETTLED-TRANSACTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-ONE-SETTLED-TRANSACTION.
+           PERFORM CONVERT-HISTORICAL-TRANS-AMOUNT THRU
+               CONVERT-HISTORICAL-EXIT
+
+           EVALUATE TRANSACTION-TYPE OF TRANSACTION-RECORD
+               WHEN 'DEP'
+               WHEN 'DIV'
+               WHEN 'INT'
+                   ADD WS-HIST-CONVERTED-AMOUNT TO WS-REBUILT-BALANCE
+                   ADD WS-HIST-CONVERTED-AMOUNT TO WS-REBUILT-AVAILABLE
+               WHEN 'WTH'
+               WHEN 'FEE'
+                   SUBTRACT WS-HIST-CONVERTED-AMOUNT
+                       FROM WS-REBUILT-BALANCE
+                   SUBTRACT WS-HIST-CONVERTED-AMOUNT
+                       FROM WS-REBUILT-AVAILABLE
+               WHEN 'BUY'
+                   SUBTRACT WS-HIST-CONVERTED-AMOUNT
+                       FROM WS-REBUILT-AVAILABLE
+               WHEN 'SEL'
+                   ADD WS-HIST-CONVERTED-AMOUNT TO WS-REBUILT-AVAILABLE
+           END-EVALUATE.
+
+       CONVERT-HISTORICAL-TRANS-AMOUNT.
+      *    Same conversion ACCTBAL'S CONVERT-HISTORICAL-TRANS-AMOUNT
+      *    PERFORMS AGAINST A SETTLED TRANSACTION, SO THE REBUILT
+      *    FIGURE REFLECTS THE SAME CONVERTED AMOUNT THE ORIGINAL
+      *    POSTING APPLIED RATHER THAN THE FOREIGN-CURRENCY FACE VALUE.
+      *    IF EITHER FX RATE CANNOT BE FOUND, THE FACE-VALUE AMOUNT IS
+      *    USED RATHER THAN ABANDONING THE REPLAY FOR THIS ACCOUNT.
+           MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+               WS-HIST-CONVERTED-AMOUNT
+           IF TRANSACTION-CURRENCY OF TRANSACTION-RECORD = SPACES OR
+              TRANSACTION-CURRENCY OF TRANSACTION-RECORD =
+                  CURRENCY-CODE OF ACCOUNT-RECORD
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+
+           MOVE TRANSACTION-CURRENCY OF TRANSACTION-RECORD TO
+               WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE
+
+           MOVE CURRENCY-CODE OF ACCOUNT-RECORD TO WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-TO-RATE
+
+           COMPUTE WS-HIST-CONVERTED-AMOUNT ROUNDED =
+               TRANSACTION-AMOUNT OF TRANSACTION-RECORD * WS-FROM-RATE
+               / WS-TO-RATE.
+
+       CONVERT-HISTORICAL-EXIT.
+           EXIT.
+
+       LOOKUP-FX-RATE.
+           IF WS-LOOKUP-CURRENCY = 'USD'
+               MOVE 1.000000 TO WS-LOOKUP-RATE
+               SET RATE-FOUND TO TRUE
+               GO TO LOOKUP-FX-RATE-EXIT
+           END-IF
+
+           OPEN INPUT FXRATE-FILE
+           IF WS-FXRATE-STATUS NOT = '00'
+               SET RATE-NOT-FOUND TO TRUE
+               GO TO LOOKUP-FX-RATE-EXIT
+           END-IF
+
+           MOVE WS-LOOKUP-CURRENCY TO FX-CURRENCY-CODE
+           READ FXRATE-FILE
+           IF WS-FXRATE-STATUS = '00'
+               MOVE FX-RATE-TO-USD TO WS-LOOKUP-RATE
+               SET RATE-FOUND TO TRUE
+           ELSE
+               SET RATE-NOT-FOUND TO TRUE
+           END-IF
+
+           CLOSE FXRATE-FILE
+
+       LOOKUP-FX-RATE-EXIT.
+           EXIT.
+
+       COMPARE-REBUILT-FIGURES.
+           IF ACCOUNT-BALANCE OF ACCOUNT-RECORD NOT = WS-REBUILT-BALANCE
+              OR AVAILABLE-BALANCE OF ACCOUNT-RECORD NOT =
+                 WS-REBUILT-AVAILABLE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+                   WS-CURRENT-BALANCE-DISPLAY
+               MOVE WS-REBUILT-BALANCE TO WS-REBUILT-BALANCE-DISPLAY
+               MOVE AVAILABLE-BALANCE OF ACCOUNT-RECORD TO
+                   WS-CURRENT-AVAIL-DISPLAY
+               MOVE WS-REBUILT-AVAILABLE TO WS-REBUILT-AVAIL-DISPLAY
+               DISPLAY 'BALREBLD: MISMATCH - ACCOUNT '
+                   ACCOUNT-ID OF ACCOUNT-RECORD
+               DISPLAY '    STORED BALANCE  ' WS-CURRENT-BALANCE-DISPLAY
+                   ' REBUILT BALANCE  ' WS-REBUILT-BALANCE-DISPLAY
+               DISPLAY '    STORED AVAILABLE ' WS-CURRENT-AVAIL-DISPLAY
+                   ' REBUILT AVAILABLE ' WS-REBUILT-AVAIL-DISPLAY
+           END-IF.
+
+       FINALIZE-PROCESS.
+           CLOSE TRANSACTION-FILE
+           CLOSE ACCOUNT-FILE
+
+           MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-DISPLAY
+           MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-DISPLAY
+           DISPLAY 'BALREBLD: REBUILT ' WS-ACCOUNT-DISPLAY
+               ' ACCOUNT(S), FOUND ' WS-MISMATCH-DISPLAY
+               ' MISMATCH(ES)'.
+
+       END PROGRAM BALREBLD.

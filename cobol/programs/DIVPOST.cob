@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVPOST.
+      ******************************************************************
+      * PROGRAM: DIVPOST - DIVIDEND/INTEREST AUTO-POSTING BATCH
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: GIVEN A SECURITY-SYMBOL AND EITHER A PER-SHARE
+      *          DIVIDEND AMOUNT OR AN ANNUAL INTEREST RATE (READ FROM
+      *          A ONE-LINE CONTROL FILE, THE SAME WAY CORPACT AND
+      *          EXPORTU TAKE THEIR PARAMETERS), SCAN POSITION-FILE FOR
+      *          EVERY OPEN-POSITION HOLDING THAT SYMBOL, COMPUTE EACH
+      *          ACCOUNT'S PAYMENT OFF ITS POSITION-QUANTITY, AND POST
+      *          A DIV OR INT TRANSACTION FOR THAT ACCOUNT THROUGH
+      *          TRANPOST - THE SAME PATH ANY OTHER POSTING TAKES -
+      *          INSTEAD OF SOMEONE KEYING ONE TRANSACTION PER ACCOUNT.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ON A DIVIDEND/INTEREST
+      *            PAY DATE FOR THE SYMBOL NAMED IN DIVPOST.CTL.
+      *
+      * NOTES: POSITION-FILE IS KEYED ON ACCOUNT-ID + SECURITY-SYMBOL
+      *        WITH NO ALTERNATE KEY ON SECURITY-SYMBOL ALONE, SO
+      *        EVERY POSITION RECORD IS SCANNED AND FILTERED BY SYMBOL
+      *        THE SAME WAY CORPACT SCANS POSITION-FILE FOR A SPLIT OR
+      *        SYMBOL CHANGE. AN INTEREST PAYMENT (CTL-PAYMENT-TYPE
+      *        'I') TREATS POSITION-QUANTITY AS THE DOLLAR BALANCE OF
+      *        A CASH-SWEEP VEHICLE PRICED AT $1.00/SHARE - THIS
+      *        SYSTEM HAS NO SEPARATE MARKET-PRICE LOOKUP FOR
+      *        POSITIONS, SO THAT IS THE ONLY BASIS AVAILABLE FOR
+      *        COMPUTING AN INTEREST PAYMENT OFF A HOLDING - AND
+      *        ACCRUES MONTHLY OFF THE ANNUAL RATE, THE SAME WAY
+      *        MEBATCH ACCRUES CASH AND MARGIN INTEREST.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "DIVPOST.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT POSITION-FILE ASSIGN TO "POSITION.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSITION-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DIVPOST-LOG-FILE ASSIGN TO "DIVPOST.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-SECURITY-SYMBOL        PIC X(12).
+           05  CTL-PAYMENT-TYPE           PIC X(01).
+           05  CTL-PER-SHARE-AMOUNT       PIC 9(03)V9999.
+           05  CTL-INTEREST-RATE          PIC 9(03)V99.
+           05  CTL-PAYMENT-DATE           PIC X(08).
+
+       FD  POSITION-FILE.
+       COPY POSITION.
+
+       FD  DIVPOST-LOG-FILE.
+       01  DIVPOST-LOG-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS                  PIC XX.
+       01  WS-LOG-STATUS                  PIC XX.
+
+       01  WS-FILE-STATUS                 PIC XX.
+           88  POSITION-FOUND             VALUE '00'.
+           88  POSITION-EOF                VALUE '10'.
+
+       01  WS-SECURITY-SYMBOL             PIC X(12).
+       01  WS-PAYMENT-TYPE-SW             PIC X(01).
+           88  DIVIDEND-PAYMENT           VALUE 'D'.
+           88  INTEREST-PAYMENT           VALUE 'I'.
+       01  WS-PER-SHARE-AMOUNT            PIC 9(03)V9999.
+       01  WS-INTEREST-RATE               PIC 9(03)V99.
+       01  WS-PAYMENT-DATE                PIC X(08).
+       01  WS-POST-TYPE                   PIC X(03).
+       01  WS-PAYMENT-AMOUNT              PIC S9(13)V99 COMP-3.
+
+       01  WS-SCANNED-COUNT               PIC 9(07) COMP.
+       01  WS-POSTED-COUNT                PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY             PIC ZZZZZZ9.
+       01  WS-POSTED-DISPLAY              PIC ZZZZZZ9.
+
+       01  WS-TRANPOST-OPERATION          PIC X(06) VALUE 'POST  '.
+       01  WS-TRANPOST-RETURN-CODE        PIC 9(02).
+       01  WS-TRANPOST-START-DATE         PIC X(08).
+       01  WS-TRANPOST-END-DATE           PIC X(08).
+       01  WS-TRANPOST-HISTORY-BUFFER.
+           05  WS-TRANPOST-HIST-COUNT     PIC 9(03).
+           05  WS-TRANPOST-HIST-ENTRIES OCCURS 50 TIMES.
+               10  WS-THE-TRANSACTION-ID  PIC X(16).
+               10  WS-THE-TRANSACTION-TYPE PIC X(03).
+               10  WS-THE-TRANSACTION-AMOUNT PIC S9(13)V99 COMP-3.
+               10  WS-THE-TRANSACTION-DATE PIC X(08).
+               10  WS-THE-TRANSACTION-STATUS PIC X(01).
+
+       01  WS-AMOUNT-DISPLAY               PIC Z(09)9.99.
+
+       COPY TRANSACTION REPLACING TRANSACTION-RECORD BY
+           WS-TRANSACTION-RECORD.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM PAY-POSITIONS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-POSTED-COUNT
+
+           PERFORM READ-CONTROL-RECORD
+
+           IF WS-SECURITY-SYMBOL = SPACES
+               DISPLAY 'DIVPOST: NO SECURITY SYMBOL IN DIVPOST.CTL'
+               STOP RUN
+           END-IF
+
+           IF NOT DIVIDEND-PAYMENT AND NOT INTEREST-PAYMENT
+               DISPLAY 'DIVPOST: INVALID PAYMENT TYPE IN DIVPOST.CTL'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT POSITION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'DIVPOST: UNABLE TO OPEN POSITION.DAT, '
+                   'STATUS = ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DIVPOST-LOG-FILE
+           STRING 'DIVPOST RUN FOR ' DELIMITED BY SIZE
+                  WS-SECURITY-SYMBOL DELIMITED BY SPACE
+                  ' PAYMENT DATE ' DELIMITED BY SIZE
+                  WS-PAYMENT-DATE DELIMITED BY SIZE
+                  INTO DIVPOST-LOG-LINE
+           END-STRING
+           WRITE DIVPOST-LOG-LINE.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'DIVPOST: UNABLE TO OPEN DIVPOST.CTL, STATUS = '
+                   WS-CTL-STATUS
+               STOP RUN
+           END-IF
+
+           READ CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'DIVPOST: DIVPOST.CTL IS EMPTY'
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF
+
+           MOVE CTL-SECURITY-SYMBOL TO WS-SECURITY-SYMBOL
+           MOVE CTL-PAYMENT-TYPE TO WS-PAYMENT-TYPE-SW
+           MOVE CTL-PER-SHARE-AMOUNT TO WS-PER-SHARE-AMOUNT
+           MOVE CTL-INTEREST-RATE TO WS-INTEREST-RATE
+           MOVE CTL-PAYMENT-DATE TO WS-PAYMENT-DATE
+
+           CLOSE CONTROL-FILE.
+
+       PAY-POSITIONS-PROCESS.
+           MOVE LOW-VALUES TO POSITION-KEY
+           START POSITION-FILE KEY IS NOT LESS THAN POSITION-KEY
+               INVALID KEY MOVE '10' TO WS-FILE-STATUS
+           END-START
+
+           IF POSITION-FOUND
+               READ POSITION-FILE NEXT RECORD
+               PERFORM PAY-ONE-POSITION UNTIL POSITION-EOF
+           END-IF.
+
+       PAY-ONE-POSITION.
+           IF SECURITY-SYMBOL OF POSITION-RECORD = WS-SECURITY-SYMBOL
+              AND OPEN-POSITION OF POSITION-RECORD
+               ADD 1 TO WS-SCANNED-COUNT
+               PERFORM PAY-ONE-ACCOUNT
+           END-IF
+
+           READ POSITION-FILE NEXT RECORD.
+
+       PAY-ONE-ACCOUNT.
+           IF DIVIDEND-PAYMENT
+               MOVE 'DIV' TO WS-POST-TYPE
+               COMPUTE WS-PAYMENT-AMOUNT ROUNDED =
+                   POSITION-QUANTITY OF POSITION-RECORD *
+                   WS-PER-SHARE-AMOUNT
+           ELSE
+               MOVE 'INT' TO WS-POST-TYPE
+               COMPUTE WS-PAYMENT-AMOUNT ROUNDED =
+                   POSITION-QUANTITY OF POSITION-RECORD *
+                   WS-INTEREST-RATE / 1200
+           END-IF
+
+           IF WS-PAYMENT-AMOUNT > ZERO
+               PERFORM POST-PAYMENT
+           END-IF.
+
+       POST-PAYMENT.
+           MOVE SPACES TO WS-TRANSACTION-RECORD
+           MOVE ACCOUNT-ID OF POSITION-RECORD TO
+               ACCOUNT-ID OF WS-TRANSACTION-RECORD
+           MOVE WS-POST-TYPE TO TRANSACTION-TYPE OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-PAYMENT-AMOUNT TO TRANSACTION-AMOUNT OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-PAYMENT-DATE TO TRANSACTION-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-PAYMENT-DATE TO SETTLEMENT-DATE OF
+               WS-TRANSACTION-RECORD
+           MOVE WS-SECURITY-SYMBOL TO SECURITY-SYMBOL OF
+               WS-TRANSACTION-RECORD
+           MOVE ZERO TO QUANTITY OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO PRICE OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO COMMISSION OF WS-TRANSACTION-RECORD
+           MOVE ZERO TO FEES OF WS-TRANSACTION-RECORD
+           MOVE WS-PAYMENT-AMOUNT TO NET-AMOUNT OF WS-TRANSACTION-RECORD
+           MOVE 'DIVPOST' TO CREATED-BY OF WS-TRANSACTION-RECORD
+           MOVE 'DIVPOST' TO UPDATED-BY OF WS-TRANSACTION-RECORD
+
+           CALL 'TRANPOST' USING WS-TRANPOST-OPERATION,
+                                  WS-TRANSACTION-RECORD,
+                                  WS-TRANPOST-RETURN-CODE,
+                                  WS-TRANPOST-START-DATE,
+                                  WS-TRANPOST-END-DATE,
+                                  WS-TRANPOST-HISTORY-BUFFER
+
+           MOVE WS-PAYMENT-AMOUNT TO WS-AMOUNT-DISPLAY
+           IF WS-TRANPOST-RETURN-CODE = 00
+               ADD 1 TO WS-POSTED-COUNT
+               STRING 'ACCOUNT ' DELIMITED BY SIZE
+                      ACCOUNT-ID OF POSITION-RECORD DELIMITED BY SIZE
+                      ' TYPE ' DELIMITED BY SIZE
+                      WS-POST-TYPE DELIMITED BY SIZE
+                      ' AMOUNT ' DELIMITED BY SIZE
+                      WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                      ' POSTED' DELIMITED BY SIZE
+                      INTO DIVPOST-LOG-LINE
+               END-STRING
+           ELSE
+               STRING 'ACCOUNT ' DELIMITED BY SIZE
+                      ACCOUNT-ID OF POSITION-RECORD DELIMITED BY SIZE
+                      ' TYPE ' DELIMITED BY SIZE
+                      WS-POST-TYPE DELIMITED BY SIZE
+                      ' AMOUNT ' DELIMITED BY SIZE
+                      WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                      ' REJECTED RC=' DELIMITED BY SIZE
+                      WS-TRANPOST-RETURN-CODE DELIMITED BY SIZE
+                      INTO DIVPOST-LOG-LINE
+               END-STRING
+           END-IF
+           WRITE DIVPOST-LOG-LINE.
+
+       FINALIZE-PROCESS.
+           CLOSE POSITION-FILE
+           CLOSE DIVPOST-LOG-FILE
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-POSTED-COUNT TO WS-POSTED-DISPLAY
+           DISPLAY 'DIVPOST: SCANNED ' WS-SCANNED-DISPLAY
+               ' POSITION(S), POSTED ' WS-POSTED-DISPLAY
+               ' PAYMENT(S)'.
+
+       END PROGRAM DIVPOST.

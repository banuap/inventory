@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOBREP.
+      ******************************************************************
+      * PROGRAM: BOBREP - BRANCH/OFFICER BOOK-OF-BUSINESS REPORT
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: READ ACCOUNT-FILE, ROLL ACTIVE-ACCOUNT BALANCES UP BY
+      *          BRANCH-CODE AND THEN BY ACCOUNT-OFFICER WITHIN BRANCH,
+      *          AND PRINT TOTAL ASSETS UNDER MANAGEMENT PER OFFICER,
+      *          WITH A BRANCH SUBTOTAL AND A FIRM-WIDE GRAND TOTAL.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN MONTHLY FOR BRANCH
+      *            MANAGERS.
+      *
+      * NOTES: ACCOUNT-FILE IS KEYED BY ACCOUNT-ID, NOT BY BRANCH OR
+      *        OFFICER, SO THE FULL FILE IS SCANNED ONCE TO BUILD AN
+      *        IN-MEMORY TABLE OF DISTINCT BRANCH/OFFICER COMBINATIONS
+      *        (THE SAME FIND-OR-ALLOCATE-SLOT TECHNIQUE RECONCILE AND
+      *        CLRSETL USE), THE TABLE IS THEN SORTED IN PLACE BY
+      *        BRANCH-CODE AND ACCOUNT-OFFICER SINCE THIS SYSTEM HAS NO
+      *        SORT-FILE PRECEDENT FOR A TABLE THIS SMALL, AND FINALLY
+      *        THE SORTED TABLE IS WALKED ONCE TO PRINT THE REPORT WITH
+      *        A SUBTOTAL LINE EVERY TIME BRANCH-CODE CHANGES.
+      *        TOTAL ASSETS UNDER MANAGEMENT IS TAKEN FROM ACCOUNT-
+      *        BALANCE, THE SAME FIELD MARGCALL AND STMTGEN TREAT AS
+      *        THE ACCOUNT'S CARRYING VALUE.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  ADOPTED THE SHARED PRINT-LINE COPYBOOK FOR PAGE
+      *             CONTROL - REPORT LINES NOW ROUTE THROUGH
+      *             EMIT-RPT-LINE, WHICH REPRINTS THE REPORT HEADER
+      *             WITH AN INCREMENTED PAGE NUMBER ONCE
+      *             PRINT-LINES-PER-PAGE IS REACHED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BOBREP-FILE ASSIGN TO "BOBREP.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  BOBREP-FILE.
+       01  RPT-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-RPT-STATUS                 PIC XX.
+
+       01  WS-MAX-OFFICERS               PIC 9(04) VALUE 0500.
+       01  WS-OFFICER-TABLE-FULL-SW      PIC X(01) VALUE 'N'.
+           88  OFFICER-TABLE-FULL        VALUE 'Y'.
+
+       01  WS-OFFICER-TABLE.
+           05  WS-OFFICER-COUNT          PIC 9(04) VALUE ZERO.
+           05  WS-OFFICER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-OFFICER-IDX.
+               10  WS-TBL-BRANCH-CODE    PIC X(04).
+               10  WS-TBL-OFFICER        PIC X(08).
+               10  WS-TBL-ACCOUNT-COUNT  PIC 9(07) COMP.
+               10  WS-TBL-AUM-TOTAL      PIC S9(13)V99 COMP-3.
+
+       01  WS-FOUND-INDEX                PIC 9(04).
+       01  WS-SEARCH-INDEX               PIC 9(04).
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SWAP-BRANCH-CODE       PIC X(04).
+           05  WS-SWAP-OFFICER           PIC X(08).
+           05  WS-SWAP-ACCOUNT-COUNT     PIC 9(07) COMP.
+           05  WS-SWAP-AUM-TOTAL         PIC S9(13)V99 COMP-3.
+
+       01  WS-SORT-OUTER-INDEX           PIC 9(04).
+       01  WS-SORT-INNER-INDEX           PIC 9(04).
+       01  WS-SORT-SWAPPED-SW            PIC X(01).
+           88  SORT-SWAPPED-THIS-PASS    VALUE 'Y'.
+
+       01  WS-CURRENT-BRANCH-CODE        PIC X(04).
+       01  WS-BRANCH-COUNT               PIC 9(07) COMP.
+       01  WS-BRANCH-TOTAL               PIC S9(13)V99 COMP-3.
+       01  WS-GRAND-COUNT                PIC 9(07) COMP.
+       01  WS-GRAND-TOTAL                PIC S9(13)V99 COMP-3.
+
+       01  WS-AUM-DISPLAY                PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.
+       01  WS-COUNT-DISPLAY              PIC ZZZ,ZZ9.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+
+       COPY PRINT-LINE.
+       01  WS-PAGE-DISPLAY               PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM BUILD-OFFICER-TABLE-PROCESS
+           PERFORM SORT-OFFICER-TABLE-PROCESS
+           PERFORM PRINT-REPORT-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-OFFICER-COUNT
+           MOVE ZERO TO WS-GRAND-COUNT
+           MOVE ZERO TO WS-GRAND-TOTAL
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'BOBREP: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BOBREP-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'BOBREP: UNABLE TO OPEN BOBREP.PRT, STATUS = '
+                   WS-RPT-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
+       BUILD-OFFICER-TABLE-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM BUILD-ONE-OFFICER-ENTRY UNTIL FILE-EOF.
+
+       BUILD-ONE-OFFICER-ENTRY.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACTIVE-ACCOUNT
+               PERFORM FIND-OFFICER-SLOT
+               IF WS-FOUND-INDEX NOT = ZERO
+                   ADD 1 TO WS-TBL-ACCOUNT-COUNT(WS-FOUND-INDEX)
+                   ADD ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+                       WS-TBL-AUM-TOTAL(WS-FOUND-INDEX)
+               END-IF
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       FIND-OFFICER-SLOT.
+           MOVE ZERO TO WS-FOUND-INDEX
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM SCAN-ONE-OFFICER-SLOT
+               UNTIL WS-SEARCH-INDEX > WS-OFFICER-COUNT
+                  OR WS-FOUND-INDEX NOT = ZERO
+
+           IF WS-FOUND-INDEX = ZERO
+               IF WS-OFFICER-COUNT >= WS-MAX-OFFICERS
+                   SET OFFICER-TABLE-FULL TO TRUE
+                   DISPLAY 'BOBREP: OFFICER TABLE FULL - SOME '
+                       'BRANCH/OFFICER COMBINATIONS WILL BE OMITTED'
+               ELSE
+                   ADD 1 TO WS-OFFICER-COUNT
+                   MOVE WS-OFFICER-COUNT TO WS-FOUND-INDEX
+                   MOVE BRANCH-CODE OF ACCOUNT-RECORD TO
+                       WS-TBL-BRANCH-CODE(WS-FOUND-INDEX)
+                   MOVE ACCOUNT-OFFICER OF ACCOUNT-RECORD TO
+                       WS-TBL-OFFICER(WS-FOUND-INDEX)
+                   MOVE ZERO TO WS-TBL-ACCOUNT-COUNT(WS-FOUND-INDEX)
+                   MOVE ZERO TO WS-TBL-AUM-TOTAL(WS-FOUND-INDEX)
+               END-IF
+           END-IF.
+
+       SCAN-ONE-OFFICER-SLOT.
+           IF WS-TBL-BRANCH-CODE(WS-SEARCH-INDEX) = BRANCH-CODE OF
+                  ACCOUNT-RECORD
+              AND WS-TBL-OFFICER(WS-SEARCH-INDEX) = ACCOUNT-OFFICER OF
+                  ACCOUNT-RECORD
+               MOVE WS-SEARCH-INDEX TO WS-FOUND-INDEX
+           ELSE
+               ADD 1 TO WS-SEARCH-INDEX
+           END-IF.
+
+       SORT-OFFICER-TABLE-PROCESS.
+           IF WS-OFFICER-COUNT > 1
+               SET SORT-SWAPPED-THIS-PASS TO TRUE
+               PERFORM SORT-ONE-PASS UNTIL WS-SORT-SWAPPED-SW = 'N'
+           END-IF.
+
+       SORT-ONE-PASS.
+           MOVE 'N' TO WS-SORT-SWAPPED-SW
+           MOVE 1 TO WS-SORT-OUTER-INDEX
+           PERFORM SORT-ONE-ROW
+               UNTIL WS-SORT-OUTER-INDEX >= WS-OFFICER-COUNT.
+
+       SORT-ONE-ROW.
+           IF WS-TBL-BRANCH-CODE(WS-SORT-OUTER-INDEX) >
+                  WS-TBL-BRANCH-CODE(WS-SORT-OUTER-INDEX + 1)
+              OR (WS-TBL-BRANCH-CODE(WS-SORT-OUTER-INDEX) =
+                     WS-TBL-BRANCH-CODE(WS-SORT-OUTER-INDEX + 1)
+                  AND WS-TBL-OFFICER(WS-SORT-OUTER-INDEX) >
+                     WS-TBL-OFFICER(WS-SORT-OUTER-INDEX + 1))
+               PERFORM SWAP-OFFICER-ENTRIES
+               SET SORT-SWAPPED-THIS-PASS TO TRUE
+           END-IF
+           ADD 1 TO WS-SORT-OUTER-INDEX.
+
+       SWAP-OFFICER-ENTRIES.
+           MOVE WS-OFFICER-ENTRY(WS-SORT-OUTER-INDEX) TO WS-SWAP-ENTRY
+           MOVE WS-OFFICER-ENTRY(WS-SORT-OUTER-INDEX + 1) TO
+               WS-OFFICER-ENTRY(WS-SORT-OUTER-INDEX)
+           MOVE WS-SWAP-ENTRY TO
+               WS-OFFICER-ENTRY(WS-SORT-OUTER-INDEX + 1).
+
+       PRINT-REPORT-PROCESS.
+           PERFORM WRITE-REPORT-HEADER
+
+           IF WS-OFFICER-COUNT > ZERO
+               MOVE SPACES TO WS-CURRENT-BRANCH-CODE
+               MOVE ZERO TO WS-BRANCH-COUNT
+               MOVE ZERO TO WS-BRANCH-TOTAL
+
+               MOVE 1 TO WS-SEARCH-INDEX
+               PERFORM PRINT-ONE-OFFICER-LINE
+                   UNTIL WS-SEARCH-INDEX > WS-OFFICER-COUNT
+
+               PERFORM WRITE-BRANCH-SUBTOTAL
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL.
+
+       PRINT-ONE-OFFICER-LINE.
+           IF WS-TBL-BRANCH-CODE(WS-SEARCH-INDEX) NOT =
+                  WS-CURRENT-BRANCH-CODE
+               PERFORM WRITE-BRANCH-SUBTOTAL
+               MOVE WS-TBL-BRANCH-CODE(WS-SEARCH-INDEX) TO
+                   WS-CURRENT-BRANCH-CODE
+               MOVE ZERO TO WS-BRANCH-COUNT
+               MOVE ZERO TO WS-BRANCH-TOTAL
+               PERFORM WRITE-BRANCH-HEADER
+           END-IF
+
+           ADD WS-TBL-ACCOUNT-COUNT(WS-SEARCH-INDEX) TO
+               WS-BRANCH-COUNT
+           ADD WS-TBL-AUM-TOTAL(WS-SEARCH-INDEX) TO WS-BRANCH-TOTAL
+           ADD WS-TBL-ACCOUNT-COUNT(WS-SEARCH-INDEX) TO WS-GRAND-COUNT
+           ADD WS-TBL-AUM-TOTAL(WS-SEARCH-INDEX) TO WS-GRAND-TOTAL
+
+           MOVE WS-TBL-ACCOUNT-COUNT(WS-SEARCH-INDEX) TO
+               WS-COUNT-DISPLAY
+           MOVE WS-TBL-AUM-TOTAL(WS-SEARCH-INDEX) TO WS-AUM-DISPLAY
+           MOVE SPACES TO RPT-LINE
+           STRING '  OFFICER ' DELIMITED BY SIZE
+                  WS-TBL-OFFICER(WS-SEARCH-INDEX) DELIMITED BY SIZE
+                  '  ACCOUNTS: ' DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  '  AUM: ' DELIMITED BY SIZE
+                  WS-AUM-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING
+           PERFORM EMIT-RPT-LINE
+
+           ADD 1 TO WS-SEARCH-INDEX.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-LINE
+           STRING '=====================================' DELIMITED
+                      BY SIZE
+                  '=================================' DELIMITED
+                      BY SIZE
+                  INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE PRINT-PAGE-NUMBER TO WS-PAGE-DISPLAY
+           MOVE SPACES TO RPT-LINE
+           STRING 'BRANCH / OFFICER BOOK-OF-BUSINESS REPORT'
+               DELIMITED BY SIZE
+               '  PAGE ' DELIMITED BY SIZE
+               WS-PAGE-DISPLAY DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       EMIT-RPT-LINE.
+           WRITE RPT-LINE
+           ADD 1 TO PRINT-LINE-COUNT
+           IF PRINT-LINE-COUNT >= PRINT-LINES-PER-PAGE
+               PERFORM REPORT-PAGE-BREAK
+           END-IF.
+
+       REPORT-PAGE-BREAK.
+           ADD 1 TO PRINT-PAGE-NUMBER
+           MOVE ZERO TO PRINT-LINE-COUNT
+           PERFORM WRITE-REPORT-HEADER.
+
+       WRITE-BRANCH-HEADER.
+           MOVE SPACES TO RPT-LINE
+           STRING 'BRANCH ' DELIMITED BY SIZE
+                  WS-CURRENT-BRANCH-CODE DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING
+           PERFORM EMIT-RPT-LINE.
+
+       WRITE-BRANCH-SUBTOTAL.
+           IF WS-BRANCH-COUNT > ZERO
+               MOVE WS-BRANCH-COUNT TO WS-COUNT-DISPLAY
+               MOVE WS-BRANCH-TOTAL TO WS-AUM-DISPLAY
+               MOVE SPACES TO RPT-LINE
+               STRING '  BRANCH ' DELIMITED BY SIZE
+                      WS-CURRENT-BRANCH-CODE DELIMITED BY SIZE
+                      ' TOTAL  ACCOUNTS: ' DELIMITED BY SIZE
+                      WS-COUNT-DISPLAY DELIMITED BY SIZE
+                      '  AUM: ' DELIMITED BY SIZE
+                      WS-AUM-DISPLAY DELIMITED BY SIZE
+                      INTO RPT-LINE
+               END-STRING
+               PERFORM EMIT-RPT-LINE
+
+               MOVE SPACES TO RPT-LINE
+               PERFORM EMIT-RPT-LINE
+           END-IF.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-GRAND-TOTAL TO WS-AUM-DISPLAY
+           MOVE SPACES TO RPT-LINE
+           STRING 'FIRM TOTAL  ACCOUNTS: ' DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  '  AUM: ' DELIMITED BY SIZE
+                  WS-AUM-DISPLAY DELIMITED BY SIZE
+                  INTO RPT-LINE
+           END-STRING
+           PERFORM EMIT-RPT-LINE.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           CLOSE BOBREP-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           DISPLAY 'BOBREP: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), ' WS-OFFICER-COUNT
+               ' BRANCH/OFFICER COMBINATION(S) REPORTED'.
+
+       END PROGRAM BOBREP.

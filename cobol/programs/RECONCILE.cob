@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+      ******************************************************************
+      * PROGRAM: RECONCILE - TRANSACTION LOG / ACCOUNT FILE RECONCILER
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: REPLAY TRANSLOG.DAT AND CONFIRM THE CURRENT ACCOUNT-
+      *          FILE BALANCE AND STATUS FOR EACH LOGGED ACCOUNT STILL
+      *          MATCH WHAT ACCTMGMT LOGGED THE LAST TIME IT TOUCHED
+      *          THAT ACCOUNT, FLAGGING ANY ACCOUNT WHERE THE TWO HAVE
+      *          DRIFTED APART.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN NIGHTLY.
+      *
+      * NOTES: TRANSLOG.DAT IS APPEND-ONLY AND HOLDS ONE ENTRY PER
+      *        CREATE/UPDATE/DELETE, SO AN ACCOUNT CAN APPEAR MANY
+      *        TIMES. ONLY THE LAST ENTRY PER ACCOUNT MATTERS FOR
+      *        RECONCILIATION, SO THE LOG IS READ INTO A WORKING-
+      *        STORAGE TABLE (KEEPING THE MOST RECENT ENTRY PER
+      *        ACCOUNT, UP TO WS-MAX-ACCOUNTS) BEFORE ACCOUNT-FILE IS
+      *        CONSULTED. AN ACCOUNT IS FLAGGED AS DRIFTED WHEN:
+      *          - THE LAST LOGGED OPERATION WAS CREATE OR UPDATE BUT
+      *            THE ACCOUNT NO LONGER EXISTS IN ACCOUNT-FILE, OR
+      *          - THE LAST LOGGED OPERATION WAS DELETE BUT THE
+      *            ACCOUNT STILL EXISTS IN ACCOUNT-FILE, OR
+      *          - THE ACCOUNT EXISTS BUT ITS CURRENT STATUS DOES NOT
+      *            MATCH THE STATUS THAT WAS LOGGED.
+      *        CURRENT BALANCE IS COMPARED TO THE LAST LOGGED BALANCE
+      *        TOO, BUT ONLY AS AN INFORMATIONAL WARNING - TRANSLOG.DAT
+      *        ONLY CAPTURES ACCTMGMT CREATE/UPDATE/DELETE ACTIVITY,
+      *        NOT TRANPOST/MEBATCH POSTINGS, SO A BALANCE DIFFERENCE
+      *        ON ITS OWN CAN BE PERFECTLY LEGITIMATE ACTIVITY RATHER
+      *        THAN DRIFT.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-09  ADDED LK-RETURN-CODE SO EODDRIVER CAN CALL THIS
+      *             PROGRAM AS A STEP AND CHECK HOW IT FINISHED.
+      *             GOBACK REPLACES STOP RUN THROUGHOUT - IT STILL
+      *             ENDS THE JOB WHEN RECONCILE IS RUN STANDALONE, BUT
+      *             RETURNS TO THE CALLER WHEN INVOKED FROM EODDRIVER.
+      *             RETURN CODE 08 IS A FATAL SETUP ERROR (TRANSLOG.DAT
+      *             OR ACCOUNT.DAT COULD NOT BE OPENED). NO TRANSLOG.DAT
+      *             ON FILE IS STILL TREATED AS A QUIET, NORMAL EXIT
+      *             (CODE 00), NOT AN ERROR. OTHERWISE THE FINAL CODE IS
+      *             04 IF ANY DRIFTED ACCOUNT WAS FOUND, SO EODDRIVER
+      *             CAN REPORT THE WARNING WITHOUT HALTING THE REST OF
+      *             THE NIGHTLY SEQUENCE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANSLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG.
+       COPY TRANSLOG.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS                 PIC XX.
+           88  LOG-OK                    VALUE '00'.
+           88  LOG-EOF                   VALUE '10'.
+           88  LOG-NOT-FOUND             VALUE '35'.
+
+       01  WS-FILE-STATUS                PIC XX.
+           88  ACCOUNT-FOUND             VALUE '00'.
+           88  ACCOUNT-NOT-FOUND         VALUE '23'.
+
+       01  WS-MAX-ACCOUNTS               PIC 9(04) VALUE 0500.
+       01  WS-ACCOUNT-COUNT              PIC 9(04) VALUE ZERO.
+       01  WS-SEARCH-INDEX               PIC 9(04) VALUE ZERO.
+       01  WS-FOUND-INDEX                PIC 9(04) VALUE ZERO.
+       01  WS-TABLE-FULL-SW              PIC X(01) VALUE 'N'.
+           88  ACCOUNT-TABLE-FULL        VALUE 'Y'.
+
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCOUNT-ENTRY OCCURS 500 TIMES.
+               10  WS-TBL-ACCOUNT-ID     PIC X(12).
+               10  WS-TBL-LAST-OP        PIC X(06).
+               10  WS-TBL-LAST-BALANCE   PIC S9(13)V99 COMP-3.
+               10  WS-TBL-LAST-STATUS    PIC X(01).
+
+       01  WS-LOGGED-COUNT               PIC 9(07) COMP.
+       01  WS-CHECKED-COUNT              PIC 9(07) COMP.
+       01  WS-DRIFT-COUNT                PIC 9(07) COMP.
+       01  WS-LOGGED-DISPLAY             PIC ZZZZZZ9.
+       01  WS-CHECKED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-DRIFT-DISPLAY              PIC ZZZZZZ9.
+
+       01  WS-CURRENT-BALANCE-DISPLAY    PIC -(11)9.99.
+       01  WS-LOGGED-BALANCE-DISPLAY     PIC -(11)9.99.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM LOAD-LOG-TABLE-PROCESS
+           PERFORM RECONCILE-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           IF WS-DRIFT-COUNT > ZERO
+               MOVE 04 TO LK-RETURN-CODE
+           ELSE
+               MOVE 00 TO LK-RETURN-CODE
+           END-IF
+           GOBACK.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-LOGGED-COUNT
+           MOVE ZERO TO WS-CHECKED-COUNT
+           MOVE ZERO TO WS-DRIFT-COUNT
+           MOVE ZERO TO WS-ACCOUNT-COUNT
+
+           OPEN INPUT TRANSACTION-LOG
+           IF LOG-NOT-FOUND
+               DISPLAY 'RECONCILE: NO TRANSLOG.DAT ON FILE - NOTHING '
+                   'TO RECONCILE'
+               MOVE 00 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+           IF NOT LOG-OK
+               DISPLAY 'RECONCILE: UNABLE TO OPEN TRANSLOG.DAT, '
+                   'STATUS = ' WS-LOG-STATUS
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'RECONCILE: UNABLE TO OPEN ACCOUNT.DAT, '
+                   'STATUS = ' WS-FILE-STATUS
+               CLOSE TRANSACTION-LOG
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       LOAD-LOG-TABLE-PROCESS.
+           READ TRANSACTION-LOG NEXT RECORD
+           PERFORM LOAD-ONE-LOG-ENTRY UNTIL LOG-EOF.
+
+       LOAD-ONE-LOG-ENTRY.
+           ADD 1 TO WS-LOGGED-COUNT
+           PERFORM FIND-ACCOUNT-SLOT
+           IF WS-FOUND-INDEX = ZERO
+               IF ACCOUNT-TABLE-FULL
+                   CONTINUE
+               ELSE
+                   IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       MOVE WS-ACCOUNT-COUNT TO WS-FOUND-INDEX
+                       MOVE TL-ACCOUNT-ID TO
+                           WS-TBL-ACCOUNT-ID(WS-FOUND-INDEX)
+                       PERFORM STORE-LOG-ENTRY
+                   ELSE
+                       MOVE 'Y' TO WS-TABLE-FULL-SW
+                       DISPLAY 'RECONCILE: ACCOUNT TABLE FULL AT '
+                           WS-MAX-ACCOUNTS ' ACCOUNTS - REMAINING '
+                           'LOG ENTRIES WILL BE SKIPPED'
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM STORE-LOG-ENTRY
+           END-IF
+
+           READ TRANSACTION-LOG NEXT RECORD.
+
+       FIND-ACCOUNT-SLOT.
+           MOVE ZERO TO WS-FOUND-INDEX
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM SCAN-ONE-SLOT
+               UNTIL WS-SEARCH-INDEX > WS-ACCOUNT-COUNT
+               OR WS-FOUND-INDEX NOT = ZERO.
+
+       SCAN-ONE-SLOT.
+           IF WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX) = TL-ACCOUNT-ID
+               MOVE WS-SEARCH-INDEX TO WS-FOUND-INDEX
+           ELSE
+               ADD 1 TO WS-SEARCH-INDEX
+           END-IF.
+
+       STORE-LOG-ENTRY.
+           MOVE TL-OPERATION TO WS-TBL-LAST-OP(WS-FOUND-INDEX)
+           MOVE TL-ACCOUNT-BALANCE TO
+               WS-TBL-LAST-BALANCE(WS-FOUND-INDEX)
+           MOVE TL-ACCOUNT-STATUS TO
+               WS-TBL-LAST-STATUS(WS-FOUND-INDEX).
+
+       RECONCILE-ACCOUNTS-PROCESS.
+           MOVE 1 TO WS-SEARCH-INDEX
+           PERFORM RECONCILE-ONE-ACCOUNT
+               UNTIL WS-SEARCH-INDEX > WS-ACCOUNT-COUNT.
+
+       RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO WS-CHECKED-COUNT
+           MOVE WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX) TO
+               ACCOUNT-ID OF ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+
+           IF WS-TBL-LAST-OP(WS-SEARCH-INDEX) = 'DELETE'
+               IF ACCOUNT-FOUND
+                   PERFORM FLAG-DELETE-STILL-PRESENT
+               END-IF
+           ELSE
+               IF ACCOUNT-NOT-FOUND
+                   PERFORM FLAG-MISSING-ACCOUNT
+               ELSE
+                   IF ACCOUNT-STATUS OF ACCOUNT-RECORD NOT =
+                      WS-TBL-LAST-STATUS(WS-SEARCH-INDEX)
+                       PERFORM FLAG-STATUS-DRIFT
+                   END-IF
+                   IF ACCOUNT-BALANCE OF ACCOUNT-RECORD NOT =
+                      WS-TBL-LAST-BALANCE(WS-SEARCH-INDEX)
+                       PERFORM FLAG-BALANCE-DIFFERENCE
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-SEARCH-INDEX.
+
+       FLAG-DELETE-STILL-PRESENT.
+           ADD 1 TO WS-DRIFT-COUNT
+           DISPLAY 'RECONCILE: DRIFT - ACCOUNT '
+               WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX)
+               ' WAS LOGGED AS DELETED BUT STILL EXISTS IN '
+               'ACCOUNT-FILE'.
+
+       FLAG-MISSING-ACCOUNT.
+           ADD 1 TO WS-DRIFT-COUNT
+           DISPLAY 'RECONCILE: DRIFT - ACCOUNT '
+               WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX)
+               ' WAS LOGGED AS '
+               WS-TBL-LAST-OP(WS-SEARCH-INDEX)
+               ' BUT IS MISSING FROM ACCOUNT-FILE'.
+
+       FLAG-STATUS-DRIFT.
+           ADD 1 TO WS-DRIFT-COUNT
+           DISPLAY 'RECONCILE: DRIFT - ACCOUNT '
+               WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX)
+               ' LOGGED STATUS ' WS-TBL-LAST-STATUS(WS-SEARCH-INDEX)
+               ' BUT ACCOUNT-FILE SHOWS '
+               ACCOUNT-STATUS OF ACCOUNT-RECORD.
+
+       FLAG-BALANCE-DIFFERENCE.
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO
+               WS-CURRENT-BALANCE-DISPLAY
+           MOVE WS-TBL-LAST-BALANCE(WS-SEARCH-INDEX) TO
+               WS-LOGGED-BALANCE-DISPLAY
+           DISPLAY 'RECONCILE: NOTE - ACCOUNT '
+               WS-TBL-ACCOUNT-ID(WS-SEARCH-INDEX)
+               ' LOGGED BALANCE ' WS-LOGGED-BALANCE-DISPLAY
+               ' BUT ACCOUNT-FILE SHOWS ' WS-CURRENT-BALANCE-DISPLAY
+               ' (MAY BE LEGITIMATE POST-LOG ACTIVITY)'.
+
+       FINALIZE-PROCESS.
+           CLOSE TRANSACTION-LOG
+           CLOSE ACCOUNT-FILE
+
+           MOVE WS-LOGGED-COUNT TO WS-LOGGED-DISPLAY
+           MOVE WS-CHECKED-COUNT TO WS-CHECKED-DISPLAY
+           MOVE WS-DRIFT-COUNT TO WS-DRIFT-DISPLAY
+           DISPLAY 'RECONCILE: READ ' WS-LOGGED-DISPLAY
+               ' LOG ENTRY(S), CHECKED ' WS-CHECKED-DISPLAY
+               ' ACCOUNT(S), FOUND ' WS-DRIFT-DISPLAY
+               ' DRIFTED ACCOUNT(S)'.
+
+       END PROGRAM RECONCILE.

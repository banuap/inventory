@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMGMT.
+      ******************************************************************
+      * PROGRAM: CUSTMGMT - CUSTOMER MANAGEMENT SYSTEM
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: MAIN CUSTOMER MANAGEMENT PROGRAM FOR BROKER-DEALER,
+      *          PARALLEL TO ACCTMGMT BUT AGAINST CUSTOMER.DAT
+      * FUNCTIONS: CREATE, READ, UPDATE, DELETE, INQUIRY CUSTOMERS
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               ALTERNATE RECORD KEY IS SSN-EIN WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCTHIST-FILE ASSIGN TO "ACCTHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  ACCTHIST-FILE.
+       COPY ACCTHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+       01  WS-HIST-STATUS                PIC XX.
+
+       01  WS-BEFORE-CUSTOMER-RECORD.
+           05  FILLER                    PIC X(520).
+
+       01  WS-OPERATION                  PIC X(06).
+           88  CREATE-OPERATION          VALUE 'CREATE'.
+           88  READ-OPERATION            VALUE 'READ  '.
+           88  UPDATE-OPERATION          VALUE 'UPDATE'.
+           88  DELETE-OPERATION          VALUE 'DELETE'.
+           88  INQUIRY-OPERATION         VALUE 'INQUIR'.
+
+       01  WS-RETURN-CODE                PIC 9(02).
+           88  SUCCESS                   VALUE 00.
+           88  RECORD-NOT-FOUND          VALUE 01.
+           88  DUPLICATE-KEY             VALUE 02.
+           88  FILE-ERROR                VALUE 03.
+           88  INVALID-DATA              VALUE 04.
+           88  DUPLICATE-SSN             VALUE 05.
+
+       01  WS-INVALID-FIELD              PIC X(20) VALUE SPACES.
+
+       01  WS-SSN-SEARCH                 PIC X(11).
+
+       01  WS-DUPLICATE-SW               PIC X(01).
+           88  DUPLICATE-SSN-FOUND       VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * VALIDATE-CUSTOMER-DATA WORKING STORAGE
+      *----------------------------------------------------------------
+       01  WS-DOB-RAW                    PIC X(08).
+       01  WS-DOB-PARTS REDEFINES WS-DOB-RAW.
+           05  WS-DOB-YEAR               PIC 9(04).
+           05  WS-DOB-MONTH              PIC 9(02).
+           05  WS-DOB-DAY                PIC 9(02).
+
+       01  WS-DOB-MAX-DAY                PIC 9(02).
+
+       01  WS-EMAIL-AT-COUNT             PIC 9(02).
+       01  WS-EMAIL-DOT-COUNT            PIC 9(02).
+       01  WS-EMAIL-LOCAL                PIC X(100).
+       01  WS-EMAIL-DOMAIN               PIC X(100).
+
+       01  WS-VALID-STATE-LIST.
+           05  FILLER PIC X(30) VALUE 'AL AK AZ AR CA CO CT DE FL GA '.
+           05  FILLER PIC X(30) VALUE 'HI ID IL IN IA KS KY LA ME MD '.
+           05  FILLER PIC X(30) VALUE 'MA MI MN MS MO MT NE NV NH NJ '.
+           05  FILLER PIC X(30) VALUE 'NM NY NC ND OH OK OR PA RI SC '.
+           05  FILLER PIC X(30) VALUE 'SD TN TX UT VT VA WA WV WI WY '.
+           05  FILLER PIC X(03) VALUE 'DC '.
+       01  WS-VALID-STATE-TABLE REDEFINES WS-VALID-STATE-LIST.
+           05  WS-VALID-STATE            OCCURS 51 TIMES PIC X(03).
+
+       01  WS-STATE-INDEX                PIC 9(02) COMP.
+       01  WS-STATE-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  STATE-CODE-VALID          VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HOUR           PIC 9(02).
+           05  WS-CURRENT-MINUTE         PIC 9(02).
+           05  WS-CURRENT-SECOND         PIC 9(02).
+           05  WS-CURRENT-HUNDREDTH      PIC 9(02).
+
+       01  WS-TIMESTAMP                  PIC X(26).
+
+       LINKAGE SECTION.
+       01  LS-OPERATION-CODE             PIC X(06).
+       COPY CUSTOMER REPLACING CUSTOMER-RECORD BY LS-CUSTOMER-RECORD.
+       01  LS-RETURN-CODE                PIC 9(02).
+       01  LS-INVALID-FIELD              PIC X(20).
+
+       PROCEDURE DIVISION USING LS-OPERATION-CODE
+                               LS-CUSTOMER-RECORD
+                               LS-RETURN-CODE
+                               LS-INVALID-FIELD.
+
+       MAIN-PROCESS.
+           MOVE LS-OPERATION-CODE TO WS-OPERATION
+           MOVE SPACES TO WS-INVALID-FIELD
+
+           EVALUATE TRUE
+               WHEN CREATE-OPERATION
+                   PERFORM CREATE-CUSTOMER-PROCESS THRU
+                       CREATE-CUSTOMER-EXIT
+               WHEN READ-OPERATION
+                   PERFORM READ-CUSTOMER-PROCESS THRU
+                       READ-CUSTOMER-EXIT
+               WHEN UPDATE-OPERATION
+                   PERFORM UPDATE-CUSTOMER-PROCESS THRU
+                       UPDATE-CUSTOMER-EXIT
+               WHEN DELETE-OPERATION
+                   PERFORM DELETE-CUSTOMER-PROCESS THRU
+                       DELETE-CUSTOMER-EXIT
+               WHEN INQUIRY-OPERATION
+                   PERFORM READ-CUSTOMER-PROCESS THRU
+                       READ-CUSTOMER-EXIT
+               WHEN OTHER
+                   MOVE 04 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           MOVE WS-INVALID-FIELD TO LS-INVALID-FIELD
+           GOBACK.
+
+       CREATE-CUSTOMER-PROCESS.
+           IF CUSTOMER-ID OF LS-CUSTOMER-RECORD = SPACES
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'CUSTOMER-ID' TO WS-INVALID-FIELD
+               GO TO CREATE-CUSTOMER-EXIT
+           END-IF
+
+           PERFORM VALIDATE-CUSTOMER-DATA THRU VALIDATE-CUSTOMER-EXIT
+           IF INVALID-DATA
+               GO TO CREATE-CUSTOMER-EXIT
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO CREATE-CUSTOMER-EXIT
+           END-IF
+
+           IF SSN-EIN OF LS-CUSTOMER-RECORD NOT = SPACES
+               PERFORM CHECK-DUPLICATE-SSN
+               IF DUPLICATE-SSN-FOUND
+                   MOVE 05 TO WS-RETURN-CODE
+                   CLOSE CUSTOMER-FILE
+                   GO TO CREATE-CUSTOMER-EXIT
+               END-IF
+           END-IF
+
+           MOVE LS-CUSTOMER-RECORD TO CUSTOMER-RECORD
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CREATED-TIMESTAMP OF CUSTOMER-RECORD
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF CUSTOMER-RECORD
+
+           WRITE CUSTOMER-RECORD
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE 00 TO WS-RETURN-CODE
+               WHEN '22'
+                   MOVE 02 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 03 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE CUSTOMER-FILE
+
+       CREATE-CUSTOMER-EXIT.
+           EXIT.
+
+       VALIDATE-CUSTOMER-DATA.
+           MOVE 00 TO WS-RETURN-CODE
+           MOVE SPACES TO WS-INVALID-FIELD
+
+           IF EMAIL-ADDRESS OF LS-CUSTOMER-RECORD NOT = SPACES
+               PERFORM VALIDATE-EMAIL-ADDRESS THRU VALIDATE-EMAIL-EXIT
+               IF INVALID-DATA
+                   GO TO VALIDATE-CUSTOMER-EXIT
+               END-IF
+           END-IF
+
+           IF COUNTRY OF LS-CUSTOMER-RECORD = 'USA'
+      *        A TWO-LETTER STATE CODE AND A NUMERIC ZIP ONLY MEAN
+      *        ANYTHING FOR A US ADDRESS - FOREIGN ADDRESSES ARE LEFT
+      *        ALONE HERE.
+               IF STATE OF LS-CUSTOMER-RECORD NOT = SPACES
+                   PERFORM CHECK-STATE-CODE
+                   IF NOT STATE-CODE-VALID
+                       MOVE 04 TO WS-RETURN-CODE
+                       MOVE 'STATE' TO WS-INVALID-FIELD
+                       GO TO VALIDATE-CUSTOMER-EXIT
+                   END-IF
+               END-IF
+
+               IF ZIP-CODE OF LS-CUSTOMER-RECORD (1:5) NOT NUMERIC
+                   MOVE 04 TO WS-RETURN-CODE
+                   MOVE 'ZIP-CODE' TO WS-INVALID-FIELD
+                   GO TO VALIDATE-CUSTOMER-EXIT
+               END-IF
+               IF ZIP-CODE OF LS-CUSTOMER-RECORD (6:1) NOT = SPACE
+                   IF ZIP-CODE OF LS-CUSTOMER-RECORD (6:5) NOT NUMERIC
+                       MOVE 04 TO WS-RETURN-CODE
+                       MOVE 'ZIP-CODE' TO WS-INVALID-FIELD
+                       GO TO VALIDATE-CUSTOMER-EXIT
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM VALIDATE-DATE-OF-BIRTH THRU VALIDATE-DOB-EXIT
+
+       VALIDATE-CUSTOMER-EXIT.
+           EXIT.
+
+       VALIDATE-EMAIL-ADDRESS.
+           MOVE ZERO TO WS-EMAIL-AT-COUNT
+           INSPECT EMAIL-ADDRESS OF LS-CUSTOMER-RECORD
+               TALLYING WS-EMAIL-AT-COUNT FOR ALL '@'
+           IF WS-EMAIL-AT-COUNT NOT = 1
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'EMAIL-ADDRESS' TO WS-INVALID-FIELD
+               GO TO VALIDATE-EMAIL-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-EMAIL-LOCAL
+           MOVE SPACES TO WS-EMAIL-DOMAIN
+           UNSTRING EMAIL-ADDRESS OF LS-CUSTOMER-RECORD
+               DELIMITED BY '@'
+               INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+           END-UNSTRING
+
+           MOVE ZERO TO WS-EMAIL-DOT-COUNT
+           INSPECT WS-EMAIL-DOMAIN
+               TALLYING WS-EMAIL-DOT-COUNT FOR ALL '.'
+
+           IF WS-EMAIL-LOCAL = SPACES
+              OR WS-EMAIL-DOMAIN = SPACES
+              OR WS-EMAIL-DOT-COUNT = ZERO
+              OR WS-EMAIL-DOMAIN(1:1) = '.'
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'EMAIL-ADDRESS' TO WS-INVALID-FIELD
+           END-IF
+
+       VALIDATE-EMAIL-EXIT.
+           EXIT.
+
+       CHECK-STATE-CODE.
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           MOVE 1 TO WS-STATE-INDEX
+           PERFORM SCAN-ONE-STATE-CODE
+               UNTIL WS-STATE-INDEX > 51
+               OR STATE-CODE-VALID.
+
+       SCAN-ONE-STATE-CODE.
+           IF WS-VALID-STATE(WS-STATE-INDEX) (1:2) =
+              STATE OF LS-CUSTOMER-RECORD
+               SET STATE-CODE-VALID TO TRUE
+           ELSE
+               ADD 1 TO WS-STATE-INDEX
+           END-IF.
+
+       VALIDATE-DATE-OF-BIRTH.
+           IF DATE-OF-BIRTH OF LS-CUSTOMER-RECORD = SPACES
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'DATE-OF-BIRTH' TO WS-INVALID-FIELD
+               GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           MOVE DATE-OF-BIRTH OF LS-CUSTOMER-RECORD TO WS-DOB-RAW
+           IF WS-DOB-PARTS NOT NUMERIC
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'DATE-OF-BIRTH' TO WS-INVALID-FIELD
+               GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           IF WS-DOB-YEAR < 1900 OR WS-DOB-YEAR > WS-CURRENT-YEAR
+              OR WS-DOB-MONTH < 01 OR WS-DOB-MONTH > 12
+              OR WS-DOB-DAY < 01 OR WS-DOB-DAY > 31
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'DATE-OF-BIRTH' TO WS-INVALID-FIELD
+               GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           EVALUATE WS-DOB-MONTH
+               WHEN 04
+               WHEN 06
+               WHEN 09
+               WHEN 11
+                   MOVE 30 TO WS-DOB-MAX-DAY
+               WHEN 02
+                   MOVE 29 TO WS-DOB-MAX-DAY
+               WHEN OTHER
+                   MOVE 31 TO WS-DOB-MAX-DAY
+           END-EVALUATE
+
+           IF WS-DOB-DAY > WS-DOB-MAX-DAY
+               MOVE 04 TO WS-RETURN-CODE
+               MOVE 'DATE-OF-BIRTH' TO WS-INVALID-FIELD
+           END-IF
+
+       VALIDATE-DOB-EXIT.
+           EXIT.
+
+       CHECK-DUPLICATE-SSN.
+           MOVE 'N' TO WS-DUPLICATE-SW
+           MOVE SSN-EIN OF LS-CUSTOMER-RECORD TO WS-SSN-SEARCH
+           MOVE WS-SSN-SEARCH TO SSN-EIN OF CUSTOMER-RECORD
+
+           START CUSTOMER-FILE KEY = SSN-EIN OF CUSTOMER-RECORD
+               INVALID KEY MOVE '23' TO WS-FILE-STATUS
+           END-START
+
+           IF WS-FILE-STATUS = '00'
+               READ CUSTOMER-FILE NEXT RECORD
+               IF WS-FILE-STATUS = '00' AND
+                  SSN-EIN OF CUSTOMER-RECORD = WS-SSN-SEARCH
+                   MOVE 'Y' TO WS-DUPLICATE-SW
+               END-IF
+           END-IF
+
+           MOVE '00' TO WS-FILE-STATUS.
+
+       READ-CUSTOMER-PROCESS.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO READ-CUSTOMER-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF LS-CUSTOMER-RECORD TO CUSTOMER-ID OF
+               CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE 00 TO WS-RETURN-CODE
+                   MOVE CUSTOMER-RECORD TO LS-CUSTOMER-RECORD
+               WHEN '23'
+                   MOVE 01 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 03 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE CUSTOMER-FILE
+
+       READ-CUSTOMER-EXIT.
+           EXIT.
+
+       UPDATE-CUSTOMER-PROCESS.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO UPDATE-CUSTOMER-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF LS-CUSTOMER-RECORD TO CUSTOMER-ID OF
+               CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-FILE-STATUS = '00'
+               MOVE CUSTOMER-RECORD TO WS-BEFORE-CUSTOMER-RECORD
+               MOVE LS-CUSTOMER-RECORD TO CUSTOMER-RECORD
+               PERFORM GET-CURRENT-TIMESTAMP
+               MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP OF CUSTOMER-RECORD
+               REWRITE CUSTOMER-RECORD
+               IF WS-FILE-STATUS = '00'
+                   MOVE 00 TO WS-RETURN-CODE
+                   MOVE CUSTOMER-RECORD TO LS-CUSTOMER-RECORD
+                   PERFORM WRITE-CUSTOMER-HISTORY
+               ELSE
+                   MOVE 03 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 01 TO WS-RETURN-CODE
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+
+       UPDATE-CUSTOMER-EXIT.
+           EXIT.
+
+       DELETE-CUSTOMER-PROCESS.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO DELETE-CUSTOMER-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF LS-CUSTOMER-RECORD TO CUSTOMER-ID OF
+               CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-FILE-STATUS = '00'
+               DELETE CUSTOMER-FILE
+               IF WS-FILE-STATUS = '00'
+                   MOVE 00 TO WS-RETURN-CODE
+               ELSE
+                   MOVE 03 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 01 TO WS-RETURN-CODE
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+
+       DELETE-CUSTOMER-EXIT.
+           EXIT.
+
+       GET-CURRENT-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CURRENT-YEAR '-'
+                  WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY 'T'
+                  WS-CURRENT-HOUR ':'
+                  WS-CURRENT-MINUTE ':'
+                  WS-CURRENT-SECOND '.'
+                  WS-CURRENT-HUNDREDTH
+                  'Z'
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING.
+
+       WRITE-CUSTOMER-HISTORY.
+           OPEN EXTEND ACCTHIST-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT ACCTHIST-FILE
+           END-IF
+           IF WS-HIST-STATUS = '00'
+               MOVE SPACES TO ACCTHIST-RECORD
+               SET HIST-IS-CUSTOMER TO TRUE
+               MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO HIST-ENTITY-ID
+               MOVE UPDATED-BY OF CUSTOMER-RECORD TO HIST-CHANGED-BY
+               MOVE UPDATED-TIMESTAMP OF CUSTOMER-RECORD TO
+                   HIST-CHANGED-TIMESTAMP
+               MOVE WS-BEFORE-CUSTOMER-RECORD TO HIST-BEFORE-IMAGE
+               MOVE CUSTOMER-RECORD TO HIST-AFTER-IMAGE
+               WRITE ACCTHIST-RECORD
+               CLOSE ACCTHIST-FILE
+           END-IF.
+
+       END PROGRAM CUSTMGMT.

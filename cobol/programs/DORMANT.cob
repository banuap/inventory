@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+      ******************************************************************
+      * PROGRAM: DORMANT - INACTIVE-ACCOUNT DORMANCY SWEEP
+      * VERSION: 1.0
+      * DATE: 2026-08-09
+      * PURPOSE: FOR EVERY ACTIVE-ACCOUNT WHOSE LAST-ACTIVITY-DATE IS
+      *          OLDER THAN THE DORMANCY WINDOW, TRANSITION ACCOUNT-
+      *          STATUS TO INACTIVE-ACCOUNT AND WRITE A LINE TO A
+      *          DORMANT-ACCOUNT NOTICE LIST FOR MAILING, SINCE
+      *          REGULATORY DORMANT-ACCOUNT HANDLING DEPENDS ON THE
+      *          ACCOUNT ACTUALLY BEING FLAGGED INSTEAD OF LAST-
+      *          ACTIVITY-DATE JUST SITTING ON THE RECORD UNREAD.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN PERIODICALLY (E.G. DAILY
+      *            OR WEEKLY, ALONGSIDE THE OTHER COMPLIANCE SWEEPS
+      *            SUCH AS KYCEXP).
+      *
+      * NOTES: ACCTBAL'S UPDATE-ACCOUNT-BALANCE STAMPS LAST-ACTIVITY-
+      *        DATE ON EVERY DEP, WTH, BUY, OR SEL POSTING, SO AN
+      *        ACCOUNT IS ONLY ELIGIBLE HERE IF NONE OF THOSE FOUR
+      *        TRANSACTION TYPES HAS POSTED WITHIN THE DORMANCY WINDOW.
+      *        AN ACCOUNT WHOSE LAST-ACTIVITY-DATE IS STILL SPACES (NO
+      *        QUALIFYING ACTIVITY HAS EVER POSTED SINCE THIS FIELD
+      *        STARTED BEING MAINTAINED) IS LEFT ALONE RATHER THAN
+      *        TREATED AS ELIGIBLE, THE SAME WAY KYCEXP LEAVES A
+      *        CUSTOMER WITH NO KYC-REVIEW-DATE ALONE - THERE IS NO
+      *        BASELINE TO MEASURE AGAINST. A CUSTOMER-FILE LOOKUP
+      *        SUPPLIES THE MAILING NAME AND ADDRESS FOR THE NOTICE
+      *        LINE; IF CUSTOMER-FILE CANNOT SUPPLY ONE THE ACCOUNT IS
+      *        STILL TRANSITIONED AND A NOTICE LINE IS STILL WRITTEN,
+      *        JUST WITHOUT AN ADDRESS, SINCE THE STATUS CHANGE ITSELF
+      *        IS THE REGULATORY EVENT THAT MATTERS MOST.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT NOTICE-FILE ASSIGN TO "DORMNOTC.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NOTICE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  NOTICE-FILE.
+       01  NOTICE-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS                PIC XX.
+           88  ACCT-FILE-OK              VALUE '00'.
+           88  ACCT-FILE-EOF             VALUE '10'.
+
+       01  WS-CUST-STATUS                PIC XX.
+       01  WS-NOTICE-STATUS              PIC XX.
+
+       01  WS-CUST-FILE-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  CUST-FILE-OPEN            VALUE 'Y'.
+
+       01  WS-DORMANCY-PERIOD-YEARS      PIC 9(02) VALUE 01.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR            PIC 9(04).
+           05  WS-CUTOFF-MONTH           PIC 9(02).
+           05  WS-CUTOFF-DAY             PIC 9(02).
+
+       01  WS-MAILING-NAME                PIC X(50).
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-DORMANT-COUNT               PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-DORMANT-DISPLAY             PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM SWEEP-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-DORMANT-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MONTH TO WS-CUTOFF-MONTH
+           MOVE WS-CURRENT-DAY TO WS-CUTOFF-DAY
+           SUBTRACT WS-DORMANCY-PERIOD-YEARS FROM WS-CURRENT-YEAR
+               GIVING WS-CUTOFF-YEAR
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'DORMANT: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS = '00'
+               SET CUST-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY 'DORMANT: NO CUSTOMER.DAT ON FILE - NOTICES '
+                   'WILL SHOW ACCOUNT NAME ONLY'
+           END-IF
+
+           OPEN OUTPUT NOTICE-FILE
+           IF WS-NOTICE-STATUS NOT = '00'
+               DISPLAY 'DORMANT: UNABLE TO OPEN DORMNOTC.PRT, '
+                   'STATUS = ' WS-NOTICE-STATUS
+               CLOSE ACCOUNT-FILE
+               IF CUST-FILE-OPEN
+                   CLOSE CUSTOMER-FILE
+               END-IF
+               STOP RUN
+           END-IF.
+
+       SWEEP-ACCOUNTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM SWEEP-ONE-ACCOUNT UNTIL ACCT-FILE-EOF.
+
+       SWEEP-ONE-ACCOUNT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACTIVE-ACCOUNT
+              AND LAST-ACTIVITY-DATE OF ACCOUNT-RECORD NOT = SPACES
+              AND LAST-ACTIVITY-DATE OF ACCOUNT-RECORD < WS-CUTOFF-DATE
+               PERFORM MARK-ACCOUNT-DORMANT
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       MARK-ACCOUNT-DORMANT.
+           SET INACTIVE-ACCOUNT TO TRUE
+           REWRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS = '00'
+               ADD 1 TO WS-DORMANT-COUNT
+               PERFORM WRITE-DORMANT-NOTICE
+           ELSE
+               DISPLAY 'DORMANT: UNABLE TO FLAG ACCOUNT '
+                   ACCOUNT-ID OF ACCOUNT-RECORD ', STATUS = '
+                   WS-ACCT-STATUS
+           END-IF.
+
+       WRITE-DORMANT-NOTICE.
+           PERFORM LOOKUP-CUSTOMER-MAILING-NAME THRU
+               LOOKUP-CUSTOMER-EXIT
+
+           MOVE SPACES TO NOTICE-LINE
+           STRING ACCOUNT-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-MAILING-NAME DELIMITED BY SIZE
+                  '  LAST ACTIVITY ' DELIMITED BY SIZE
+                  LAST-ACTIVITY-DATE OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  INTO NOTICE-LINE
+           END-STRING
+           WRITE NOTICE-LINE
+
+           IF WS-CUST-STATUS = '00'
+              AND CUSTOMER-ID OF CUSTOMER-RECORD = CUSTOMER-ID OF
+                  ACCOUNT-RECORD
+               MOVE SPACES TO NOTICE-LINE
+               STRING '    ' DELIMITED BY SIZE
+                      ADDRESS-LINE1 OF CUSTOMER-RECORD DELIMITED BY
+                          SPACE
+                      ', ' DELIMITED BY SIZE
+                      CITY OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      STATE OF CUSTOMER-RECORD DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      ZIP-CODE OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      INTO NOTICE-LINE
+               END-STRING
+               WRITE NOTICE-LINE
+           ELSE
+               MOVE SPACES TO NOTICE-LINE
+               STRING '    NO MAILING ADDRESS ON FILE' DELIMITED BY
+                          SIZE
+                      INTO NOTICE-LINE
+               END-STRING
+               WRITE NOTICE-LINE
+           END-IF.
+
+       LOOKUP-CUSTOMER-MAILING-NAME.
+           MOVE ACCOUNT-NAME OF ACCOUNT-RECORD TO WS-MAILING-NAME
+           MOVE '23' TO WS-CUST-STATUS
+
+           IF NOT CUST-FILE-OPEN
+              OR CUSTOMER-ID OF ACCOUNT-RECORD = SPACES
+               GO TO LOOKUP-CUSTOMER-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO CUSTOMER-ID OF
+               CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               GO TO LOOKUP-CUSTOMER-EXIT
+           END-IF
+
+           IF COMPANY-NAME OF CUSTOMER-RECORD NOT = SPACES
+               MOVE COMPANY-NAME OF CUSTOMER-RECORD TO WS-MAILING-NAME
+           ELSE
+               STRING FIRST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      LAST-NAME OF CUSTOMER-RECORD DELIMITED BY SPACE
+                      INTO WS-MAILING-NAME
+               END-STRING
+           END-IF.
+
+       LOOKUP-CUSTOMER-EXIT.
+           EXIT.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           IF CUST-FILE-OPEN
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-NOTICE-STATUS = '00'
+               CLOSE NOTICE-FILE
+           END-IF
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-DORMANT-COUNT TO WS-DORMANT-DISPLAY
+           DISPLAY 'DORMANT: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), FLAGGED ' WS-DORMANT-DISPLAY
+               ' DORMANT AFTER ' WS-DORMANCY-PERIOD-YEARS
+               ' YEAR(S) OF INACTIVITY'.
+
+       END PROGRAM DORMANT.

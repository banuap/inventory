@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTU.
+      ******************************************************************
+      * PROGRAM: EXPORTU - ACCOUNT/TRANSACTION FLAT-FILE EXPORT UTILITY
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: READ ACCOUNT-FILE OR TRANSACTION-FILE SEQUENTIALLY AND
+      *          WRITE A DELIMITED (CSV) OR FIXED-WIDTH EXTRACT SO
+      *          DOWNSTREAM SYSTEMS (REGULATORY FILINGS, THE CLEARING
+      *          FIRM, INTERNAL BI) CAN CONSUME OUR DATA WITHOUT
+      *          READING THE LIVE INDEXED FILES DIRECTLY.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ON DEMAND.
+      *
+      * NOTES: THE CALLER SELECTS THE SOURCE FILE (ACCOUNT OR TRANS)
+      *        AND THE OUTPUT FORMAT (CSV OR FIXED) BY DROPPING A ONE-
+      *        LINE CONTROL RECORD IN EXPORT.CTL - THIS SYSTEM HAS NO
+      *        PARM/JCL-CARD PRECEDENT, SO A LINE SEQUENTIAL CONTROL
+      *        FILE IS USED THE SAME WAY EVERY OTHER FILE IN THIS SHOP
+      *        IS DRIVEN OFF A LOGICAL FILE NAME. A TRUE PER-FIELD
+      *        ALLOW-LIST WOULD NEED A METADATA-DRIVEN FIELD TABLE THIS
+      *        SYSTEM DOES NOT HAVE, SO "CALLER-CHOSEN FIELD LIST" IS
+      *        IMPLEMENTED HERE AS CALLER-CHOSEN SOURCE FILE AND
+      *        FORMAT, WITH A FIXED SET OF THE KEY IDENTIFYING AND
+      *        FINANCIAL FIELDS ON THE CHOSEN RECORD EXPORTED EACH
+      *        TIME (SEE WRITE-ACCOUNT-CSV-LINE/WRITE-ACCOUNT-FIXED-
+      *        LINE AND WRITE-TRANSACTION-CSV-LINE/WRITE-TRANSACTION-
+      *        FIXED-LINE FOR THE EXACT COLUMN LIST) - NOT EVERY FIELD
+      *        ON THE COPYBOOK.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "EXPORT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRANSACTION-ID
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO "EXPORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-SOURCE-CODE            PIC X(07).
+           05  FILLER                     PIC X(01).
+           05  CTL-FORMAT-CODE            PIC X(05).
+
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE                   PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS                 PIC XX.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-TRANS-STATUS               PIC XX.
+       01  WS-EXP-STATUS                 PIC XX.
+
+       01  WS-SOURCE-CODE                PIC X(07).
+           88  SOURCE-IS-ACCOUNT         VALUE 'ACCOUNT'.
+           88  SOURCE-IS-TRANS           VALUE 'TRANS'.
+
+       01  WS-FORMAT-CODE                PIC X(05).
+           88  FORMAT-IS-CSV             VALUE 'CSV'.
+           88  FORMAT-IS-FIXED           VALUE 'FIXED'.
+
+       01  WS-BALANCE-DISPLAY            PIC -(13)9.99.
+       01  WS-AMOUNT-DISPLAY             PIC -(13)9.99.
+       01  WS-QUANTITY-DISPLAY           PIC -(9)9.999.
+       01  WS-PRICE-DISPLAY              PIC -(9)9.9999.
+
+       01  WS-EXPORTED-COUNT             PIC 9(07) COMP.
+       01  WS-EXPORTED-DISPLAY           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM EXPORT-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-EXPORTED-COUNT
+           PERFORM READ-CONTROL-RECORD
+
+           IF NOT SOURCE-IS-ACCOUNT AND NOT SOURCE-IS-TRANS
+               DISPLAY 'EXPORTU: INVALID SOURCE CODE ON EXPORT.CTL: '
+                   WS-SOURCE-CODE
+               STOP RUN
+           END-IF
+
+           IF NOT FORMAT-IS-CSV AND NOT FORMAT-IS-FIXED
+               DISPLAY 'EXPORTU: INVALID FORMAT CODE ON EXPORT.CTL: '
+                   WS-FORMAT-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXP-STATUS NOT = '00'
+               DISPLAY 'EXPORTU: UNABLE TO OPEN EXPORT.OUT, '
+                   'STATUS = ' WS-EXP-STATUS
+               STOP RUN
+           END-IF.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'EXPORTU: UNABLE TO OPEN EXPORT.CTL, '
+                   'STATUS = ' WS-CTL-STATUS
+               STOP RUN
+           END-IF
+
+           READ CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'EXPORTU: EXPORT.CTL IS EMPTY'
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF
+
+           MOVE CTL-SOURCE-CODE TO WS-SOURCE-CODE
+           MOVE CTL-FORMAT-CODE TO WS-FORMAT-CODE
+           CLOSE CONTROL-FILE.
+
+       EXPORT-PROCESS.
+           IF SOURCE-IS-ACCOUNT
+               PERFORM EXPORT-ACCOUNTS-PROCESS
+           ELSE
+               PERFORM EXPORT-TRANSACTIONS-PROCESS
+           END-IF.
+
+       EXPORT-ACCOUNTS-PROCESS.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'EXPORTU: UNABLE TO OPEN ACCOUNT.DAT, '
+                   'STATUS = ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM EXPORT-ONE-ACCOUNT UNTIL FILE-EOF
+
+           CLOSE ACCOUNT-FILE.
+
+       EXPORT-ONE-ACCOUNT.
+           IF FORMAT-IS-CSV
+               PERFORM WRITE-ACCOUNT-CSV-LINE
+           ELSE
+               PERFORM WRITE-ACCOUNT-FIXED-LINE
+           END-IF
+           ADD 1 TO WS-EXPORTED-COUNT
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       WRITE-ACCOUNT-CSV-LINE.
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO EXPORT-LINE
+           STRING ACCOUNT-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ACCOUNT-TYPE OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CUSTOMER-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ACCOUNT-NAME OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ACCOUNT-STATUS OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-BALANCE-DISPLAY DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  BRANCH-CODE OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ACCOUNT-OFFICER OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE.
+
+       WRITE-ACCOUNT-FIXED-LINE.
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO EXPORT-LINE
+           STRING ACCOUNT-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ACCOUNT-TYPE OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  CUSTOMER-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ACCOUNT-NAME OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ACCOUNT-STATUS OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  WS-BALANCE-DISPLAY DELIMITED BY SIZE
+                  BRANCH-CODE OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  ACCOUNT-OFFICER OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE.
+
+       EXPORT-TRANSACTIONS-PROCESS.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'EXPORTU: UNABLE TO OPEN TRANS.DAT, '
+                   'STATUS = ' WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           READ TRANSACTION-FILE NEXT RECORD
+           PERFORM EXPORT-ONE-TRANSACTION UNTIL WS-TRANS-STATUS = '10'
+
+           CLOSE TRANSACTION-FILE.
+
+       EXPORT-ONE-TRANSACTION.
+           IF FORMAT-IS-CSV
+               PERFORM WRITE-TRANSACTION-CSV-LINE
+           ELSE
+               PERFORM WRITE-TRANSACTION-FIXED-LINE
+           END-IF
+           ADD 1 TO WS-EXPORTED-COUNT
+
+           READ TRANSACTION-FILE NEXT RECORD.
+
+       WRITE-TRANSACTION-CSV-LINE.
+           MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+               WS-AMOUNT-DISPLAY
+           MOVE SPACES TO EXPORT-LINE
+           STRING TRANSACTION-ID OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ACCOUNT-ID OF TRANSACTION-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TRANSACTION-TYPE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TRANSACTION-DATE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SECURITY-SYMBOL OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TRANSACTION-STATUS OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE.
+
+       WRITE-TRANSACTION-FIXED-LINE.
+           MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+               WS-AMOUNT-DISPLAY
+           MOVE SPACES TO EXPORT-LINE
+           STRING TRANSACTION-ID OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  ACCOUNT-ID OF TRANSACTION-RECORD DELIMITED BY SIZE
+                  TRANSACTION-TYPE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  TRANSACTION-DATE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  SECURITY-SYMBOL OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  TRANSACTION-STATUS OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE.
+
+       FINALIZE-PROCESS.
+           CLOSE EXPORT-FILE
+
+           MOVE WS-EXPORTED-COUNT TO WS-EXPORTED-DISPLAY
+           DISPLAY 'EXPORTU: EXPORTED ' WS-EXPORTED-DISPLAY
+               ' RECORD(S) FROM ' WS-SOURCE-CODE
+               ' IN ' WS-FORMAT-CODE ' FORMAT'.
+
+       END PROGRAM EXPORTU.

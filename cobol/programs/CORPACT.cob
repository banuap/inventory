@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORPACT.
+      ******************************************************************
+      * PROGRAM: CORPACT - CORPORATE ACTION PROCESSOR
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: APPLY A STOCK SPLIT AND/OR A TICKER SYMBOL CHANGE TO
+      *          EVERY POSITION.DAT RECORD HELD IN THE AFFECTED
+      *          SECURITY, IN ONE PASS, SO NO ACCOUNT IS LEFT HOLDING
+      *          A STALE SYMBOL OR AN UN-SPLIT SHARE COUNT.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN ON DEMAND.
+      *
+      * NOTES: THE CALLER DROPS A ONE-LINE CONTROL RECORD IN
+      *        CORPACT.CTL GIVING THE OLD SYMBOL, THE NEW SYMBOL (OR
+      *        SPACES IF THE SYMBOL IS NOT CHANGING), THE SPLIT RATIO
+      *        (1.0000 IF THERE IS NO SPLIT), AND THE EFFECTIVE DATE -
+      *        THIS SYSTEM HAS NO PARM/JCL-CARD PRECEDENT, SO A LINE
+      *        SEQUENTIAL CONTROL FILE IS USED THE SAME WAY EXPORTU
+      *        DRIVES ITSELF OFF EXPORT.CTL.
+      *
+      *        POSITION-KEY ON POSITION.DAT IS ACCOUNT-ID PLUS
+      *        SECURITY-SYMBOL, SO SECURITY-SYMBOL IS PART OF THE
+      *        RECORD'S KEY. A PURE SPLIT (NO SYMBOL CHANGE) CAN
+      *        REWRITE THE RECORD IN PLACE, BUT A SYMBOL CHANGE CANNOT
+      *        REWRITE A DIFFERENT KEY OVER THE CURRENT RECORD - THE
+      *        OLD RECORD IS DELETED AND A NEW RECORD IS WRITTEN UNDER
+      *        THE NEW KEY INSTEAD, CARRYING FORWARD THE (POSSIBLY
+      *        SPLIT-ADJUSTED) QUANTITY, COST BASIS, STATUS, AND
+      *        CREATED-TIMESTAMP.
+      *
+      *        A SPLIT ADJUSTS AVERAGE-COST-BASIS INVERSELY TO
+      *        QUANTITY (COST-BASIS DIVIDED BY THE SAME RATIO
+      *        QUANTITY IS MULTIPLIED BY) SO THE POSITION'S TOTAL COST
+      *        BASIS - AND THEREFORE ITS UNREALIZED GAIN/LOSS - IS
+      *        UNCHANGED BY THE SPLIT, CONSISTENT WITH STANDARD
+      *        CORPORATE ACTION ACCOUNTING, WHICH TREATS A SPLIT AS A
+      *        CHANGE IN SHARE COUNT ONLY, NOT A TAXABLE EVENT OR A
+      *        CHANGE IN THE HOLDER'S TOTAL INVESTED COST.
+      *
+      *        EVERY RECORD TOUCHED IS WRITTEN TO CORPACT.LOG SHOWING
+      *        THE ACCOUNT-ID AND THE BEFORE/AFTER SYMBOL AND QUANTITY,
+      *        SO THE OPERATOR HAS A COMPLETE RECORD OF WHAT CHANGED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CORPACT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT POSITION-FILE ASSIGN TO "POSITION.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSITION-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CORPACT-LOG-FILE ASSIGN TO "CORPACT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-OLD-SYMBOL             PIC X(12).
+           05  CTL-NEW-SYMBOL             PIC X(12).
+           05  CTL-SPLIT-RATIO            PIC 9(04)V9999.
+           05  CTL-EFFECTIVE-DATE         PIC X(08).
+
+       FD  POSITION-FILE.
+       COPY POSITION.
+
+       FD  CORPACT-LOG-FILE.
+       01  CORPACT-LOG-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS                  PIC XX.
+       01  WS-LOG-STATUS                  PIC XX.
+
+       01  WS-FILE-STATUS                 PIC XX.
+           88  POSITION-FOUND             VALUE '00'.
+           88  POSITION-EOF                VALUE '10'.
+           88  POSITION-NOT-FOUND         VALUE '23'.
+
+       01  WS-OLD-SYMBOL                  PIC X(12).
+       01  WS-NEW-SYMBOL                  PIC X(12).
+       01  WS-SPLIT-RATIO                 PIC 9(04)V9999.
+       01  WS-EFFECTIVE-DATE               PIC X(08).
+       01  WS-SYMBOL-CHANGING-SW          PIC X(01) VALUE 'N'.
+           88  SYMBOL-IS-CHANGING         VALUE 'Y'.
+
+       01  WS-REPLACE-FAILED-SW           PIC X(01) VALUE 'N'.
+           88  REPLACE-FAILED             VALUE 'Y'.
+
+       01  WS-OLD-QUANTITY                PIC S9(09)V999 COMP-3.
+       01  WS-NEW-QUANTITY                PIC S9(09)V999 COMP-3.
+       01  WS-NEW-COST-BASIS              PIC S9(09)V9999 COMP-3.
+
+       01  WS-SAVED-POSITION.
+           05  WS-SAVED-ACCOUNT-ID        PIC X(12).
+           05  WS-SAVED-QUANTITY          PIC S9(09)V999 COMP-3.
+           05  WS-SAVED-COST-BASIS        PIC S9(09)V9999 COMP-3.
+           05  WS-SAVED-STATUS            PIC X(01).
+           05  WS-SAVED-CREATED-TS        PIC X(26).
+
+       01  WS-QUANTITY-DISPLAY-OLD        PIC -(9)9.999.
+       01  WS-QUANTITY-DISPLAY-NEW        PIC -(9)9.999.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR            PIC 9(04).
+           05  WS-CURRENT-MONTH           PIC 9(02).
+           05  WS-CURRENT-DAY             PIC 9(02).
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HOUR            PIC 9(02).
+           05  WS-CURRENT-MINUTE          PIC 9(02).
+           05  WS-CURRENT-SECOND          PIC 9(02).
+           05  WS-CURRENT-HUNDREDTH       PIC 9(02).
+
+       01  WS-TIMESTAMP                   PIC X(26).
+
+       01  WS-POSITIONS-CHANGED           PIC 9(07) COMP.
+       01  WS-POSITIONS-DISPLAY           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM APPLY-CORPORATE-ACTION-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-POSITIONS-CHANGED
+           PERFORM READ-CONTROL-RECORD
+
+           IF WS-OLD-SYMBOL = SPACES
+               DISPLAY 'CORPACT: OLD SYMBOL ON CORPACT.CTL IS BLANK'
+               STOP RUN
+           END-IF
+
+           IF WS-SPLIT-RATIO = ZERO
+               DISPLAY 'CORPACT: SPLIT RATIO ON CORPACT.CTL IS ZERO'
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-SYMBOL-CHANGING-SW
+           IF WS-NEW-SYMBOL NOT = SPACES AND
+                   WS-NEW-SYMBOL NOT = WS-OLD-SYMBOL
+               MOVE 'Y' TO WS-SYMBOL-CHANGING-SW
+           END-IF
+
+           OPEN I-O POSITION-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'CORPACT: UNABLE TO OPEN POSITION.DAT, '
+                   'STATUS = ' WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CORPACT-LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'CORPACT: UNABLE TO OPEN CORPACT.LOG, '
+                   'STATUS = ' WS-LOG-STATUS
+               CLOSE POSITION-FILE
+               STOP RUN
+           END-IF
+
+           STRING 'CORPACT: OLD SYMBOL ' WS-OLD-SYMBOL
+                  ' NEW SYMBOL ' WS-NEW-SYMBOL
+                  ' RATIO ' WS-SPLIT-RATIO
+                  ' EFFECTIVE ' WS-EFFECTIVE-DATE
+                  DELIMITED BY SIZE
+                  INTO CORPACT-LOG-LINE
+           END-STRING
+           WRITE CORPACT-LOG-LINE.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'CORPACT: UNABLE TO OPEN CORPACT.CTL, '
+                   'STATUS = ' WS-CTL-STATUS
+               STOP RUN
+           END-IF
+
+           READ CONTROL-FILE
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'CORPACT: CORPACT.CTL IS EMPTY'
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF
+
+           MOVE CTL-OLD-SYMBOL TO WS-OLD-SYMBOL
+           MOVE CTL-NEW-SYMBOL TO WS-NEW-SYMBOL
+           MOVE CTL-SPLIT-RATIO TO WS-SPLIT-RATIO
+           MOVE CTL-EFFECTIVE-DATE TO WS-EFFECTIVE-DATE
+           CLOSE CONTROL-FILE.
+
+       APPLY-CORPORATE-ACTION-PROCESS.
+           MOVE LOW-VALUES TO POSITION-KEY
+           START POSITION-FILE KEY IS NOT LESS THAN POSITION-KEY
+               INVALID KEY SET POSITION-EOF TO TRUE
+           END-START
+
+           IF NOT POSITION-EOF
+               READ POSITION-FILE NEXT RECORD
+                   AT END SET POSITION-EOF TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM PROCESS-ONE-POSITION UNTIL POSITION-EOF.
+
+       PROCESS-ONE-POSITION.
+           IF SECURITY-SYMBOL OF POSITION-RECORD = WS-OLD-SYMBOL
+               PERFORM UPDATE-MATCHING-POSITION THRU
+                   UPDATE-MATCHING-POSITION-EXIT
+           END-IF
+
+           READ POSITION-FILE NEXT RECORD
+               AT END SET POSITION-EOF TO TRUE
+           END-READ.
+
+       UPDATE-MATCHING-POSITION.
+           MOVE 'N' TO WS-REPLACE-FAILED-SW
+           MOVE POSITION-QUANTITY TO WS-OLD-QUANTITY
+           COMPUTE WS-NEW-QUANTITY ROUNDED =
+               WS-OLD-QUANTITY * WS-SPLIT-RATIO
+           COMPUTE WS-NEW-COST-BASIS ROUNDED =
+               AVERAGE-COST-BASIS / WS-SPLIT-RATIO
+
+           IF SYMBOL-IS-CHANGING
+               PERFORM REPLACE-POSITION-UNDER-NEW-SYMBOL THRU
+                   REPLACE-POSITION-EXIT
+           ELSE
+               MOVE WS-NEW-QUANTITY TO POSITION-QUANTITY
+               MOVE WS-NEW-COST-BASIS TO AVERAGE-COST-BASIS
+               PERFORM GET-CURRENT-TIMESTAMP
+               MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+               MOVE 'CORPACT ' TO UPDATED-BY
+               REWRITE POSITION-RECORD
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'CORPACT: REWRITE FAILED FOR ACCOUNT '
+                       ACCOUNT-ID OF POSITION-RECORD
+                       ' STATUS = ' WS-FILE-STATUS
+                   GO TO UPDATE-MATCHING-POSITION-EXIT
+               END-IF
+           END-IF
+
+           IF NOT REPLACE-FAILED
+               ADD 1 TO WS-POSITIONS-CHANGED
+               PERFORM LOG-POSITION-CHANGE
+           END-IF.
+
+       UPDATE-MATCHING-POSITION-EXIT.
+           EXIT.
+
+       REPLACE-POSITION-UNDER-NEW-SYMBOL.
+           MOVE 'N' TO WS-REPLACE-FAILED-SW
+           MOVE ACCOUNT-ID OF POSITION-RECORD TO WS-SAVED-ACCOUNT-ID
+           MOVE WS-NEW-QUANTITY TO WS-SAVED-QUANTITY
+           MOVE WS-NEW-COST-BASIS TO WS-SAVED-COST-BASIS
+           MOVE POSITION-STATUS TO WS-SAVED-STATUS
+           MOVE CREATED-TIMESTAMP TO WS-SAVED-CREATED-TS
+
+           DELETE POSITION-FILE RECORD
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'CORPACT: DELETE FAILED FOR ACCOUNT '
+                   WS-SAVED-ACCOUNT-ID
+                   ' STATUS = ' WS-FILE-STATUS
+               SET REPLACE-FAILED TO TRUE
+               GO TO REPLACE-POSITION-EXIT
+           END-IF
+
+           MOVE WS-SAVED-ACCOUNT-ID TO ACCOUNT-ID OF POSITION-RECORD
+           MOVE WS-NEW-SYMBOL TO SECURITY-SYMBOL OF POSITION-RECORD
+           MOVE WS-SAVED-QUANTITY TO POSITION-QUANTITY
+           MOVE WS-SAVED-COST-BASIS TO AVERAGE-COST-BASIS
+           MOVE WS-SAVED-STATUS TO POSITION-STATUS
+           MOVE WS-SAVED-CREATED-TS TO CREATED-TIMESTAMP
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+           MOVE 'CORPACT ' TO UPDATED-BY
+
+           WRITE POSITION-RECORD
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'CORPACT: WRITE FAILED FOR ACCOUNT '
+                   WS-SAVED-ACCOUNT-ID
+                   ' NEW SYMBOL ' WS-NEW-SYMBOL
+                   ' STATUS = ' WS-FILE-STATUS
+               SET REPLACE-FAILED TO TRUE
+               PERFORM RESTORE-POSITION-UNDER-OLD-SYMBOL
+           END-IF.
+
+       RESTORE-POSITION-UNDER-OLD-SYMBOL.
+           MOVE WS-SAVED-ACCOUNT-ID TO ACCOUNT-ID OF POSITION-RECORD
+           MOVE WS-OLD-SYMBOL TO SECURITY-SYMBOL OF POSITION-RECORD
+           MOVE WS-SAVED-QUANTITY TO POSITION-QUANTITY
+           MOVE WS-SAVED-COST-BASIS TO AVERAGE-COST-BASIS
+           MOVE WS-SAVED-STATUS TO POSITION-STATUS
+           MOVE WS-SAVED-CREATED-TS TO CREATED-TIMESTAMP
+           MOVE WS-TIMESTAMP TO UPDATED-TIMESTAMP
+           MOVE 'CORPACT ' TO UPDATED-BY
+
+           WRITE POSITION-RECORD
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'CORPACT: COULD NOT RESTORE POSITION FOR '
+                   'ACCOUNT ' WS-SAVED-ACCOUNT-ID
+                   ' UNDER OLD SYMBOL ' WS-OLD-SYMBOL
+                   ' - POSITION LOST, STATUS = ' WS-FILE-STATUS
+           END-IF.
+
+       REPLACE-POSITION-EXIT.
+           EXIT.
+
+       LOG-POSITION-CHANGE.
+           MOVE WS-OLD-QUANTITY TO WS-QUANTITY-DISPLAY-OLD
+           MOVE WS-NEW-QUANTITY TO WS-QUANTITY-DISPLAY-NEW
+
+           MOVE SPACES TO CORPACT-LOG-LINE
+           STRING 'ACCOUNT ' ACCOUNT-ID OF POSITION-RECORD
+                  ' SYMBOL ' WS-OLD-SYMBOL ' -> '
+                  WS-NEW-SYMBOL
+                  ' QTY ' WS-QUANTITY-DISPLAY-OLD ' -> '
+                  WS-QUANTITY-DISPLAY-NEW
+                  DELIMITED BY SIZE
+                  INTO CORPACT-LOG-LINE
+           END-STRING
+           WRITE CORPACT-LOG-LINE.
+
+       GET-CURRENT-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CURRENT-YEAR '-'
+                  WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY 'T'
+                  WS-CURRENT-HOUR ':'
+                  WS-CURRENT-MINUTE ':'
+                  WS-CURRENT-SECOND '.'
+                  WS-CURRENT-HUNDREDTH
+                  'Z'
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP
+           END-STRING.
+
+       FINALIZE-PROCESS.
+           CLOSE POSITION-FILE
+           CLOSE CORPACT-LOG-FILE
+
+           MOVE WS-POSITIONS-CHANGED TO WS-POSITIONS-DISPLAY
+           DISPLAY 'CORPACT: POSITIONS UPDATED: ' WS-POSITIONS-DISPLAY.
+
+       END PROGRAM CORPACT.

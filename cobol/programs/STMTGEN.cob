@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+      ******************************************************************
+      * PROGRAM: STMTGEN - MONTHLY CUSTOMER STATEMENT GENERATOR
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: FOR EVERY ACTIVE-ACCOUNT, PRINT A STATEMENT SHOWING
+      *          OPENING/CLOSING BALANCE, EVERY TRANSACTION POSTED IN
+      *          THE PERIOD, FEES CHARGED, AND INTEREST POSTED, WRITTEN
+      *          TO A PRINT-IMAGE SEQUENTIAL FILE FOR THE PRINT VENDOR.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN AT MONTH END.
+      *
+      * NOTES: THE STATEMENT PERIOD IS THE CALENDAR MONTH THE JOB IS
+      *        RUN IN (FIRST OF THE MONTH THROUGH TODAY), SINCE THIS
+      *        JOB IS EXPECTED TO RUN ON OR AFTER THE LAST DAY OF THE
+      *        MONTH IT IS STATEMENTING, THE SAME WAY SETTLBAT/MEBATCH
+      *        ARE RUN AT PERIOD END RATHER THAN TOLD THE PERIOD
+      *        EXPLICITLY. OPENING BALANCE IS DERIVED BY BACKING THE
+      *        PERIOD'S NET CASH-BALANCE MOVEMENT (DEP/DIV/INT ADD,
+      *        WTH/FEE SUBTRACT - THE SAME TRANSACTION TYPES ACCTBAL'S
+      *        UPDATE-ACCOUNT-BALANCE APPLIES TO ACCOUNT-BALANCE; BUY/
+      *        SEL ONLY MOVE AVAILABLE-BALANCE THERE, SO THEY ARE LEFT
+      *        OUT OF THE BALANCE ROLL-FORWARD HERE TOO) OUT OF THE
+      *        CURRENT ACCOUNT-BALANCE.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  ADOPTED THE SHARED PRINT-LINE COPYBOOK FOR PAGE
+      *             CONTROL - STATEMENT LINES NOW ROUTE THROUGH
+      *             EMIT-STATEMENT-LINE, WHICH REPRINTS THE STATEMENT
+      *             HEADER WITH AN INCREMENTED PAGE NUMBER ONCE
+      *             PRINT-LINES-PER-PAGE IS REACHED, SO A LONG
+      *             STATEMENT NO LONGER RUNS PAST A PAGE BREAK WITH NO
+      *             IDENTIFYING HEADER ON THE CONTINUATION PAGE.
+      * 2026-08-09  ADDED LK-RETURN-CODE SO EODDRIVER CAN CALL THIS
+      *             PROGRAM AS A STEP AND CHECK HOW IT FINISHED.
+      *             GOBACK REPLACES STOP RUN THROUGHOUT - IT STILL
+      *             ENDS THE JOB WHEN STMTGEN IS RUN STANDALONE, BUT
+      *             RETURNS TO THE CALLER WHEN INVOKED FROM EODDRIVER.
+      *             RETURN CODE 00 IS NORMAL COMPLETION, 08 IS A FATAL
+      *             SETUP ERROR (ONE OF THE THREE FILES COULD NOT BE
+      *             OPENED). TRANS.DAT NOT BEING ON FILE IS STILL
+      *             TREATED AS A NON-FATAL CONDITION THAT JUST DROPS
+      *             TRANSACTION DETAIL FROM THE STATEMENTS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STATEMENTS.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  STATEMENT-FILE.
+       01  STMT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-TRANS-STATUS               PIC XX.
+       01  WS-STMT-STATUS                PIC XX.
+
+       01  WS-TRANSACTIONS-AVAILABLE-SW  PIC X(01) VALUE 'Y'.
+           88  TRANSACTIONS-AVAILABLE    VALUE 'Y'.
+
+       01  WS-SEARCH-ACCOUNT-ID          PIC X(12).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+           05  WS-CURRENT-DAY            PIC 9(02).
+
+       01  WS-PERIOD-START-DATE          PIC X(08).
+       01  WS-PERIOD-END-DATE            PIC X(08).
+
+       01  WS-OPENING-BALANCE            PIC S9(13)V99 COMP-3.
+       01  WS-CLOSING-BALANCE            PIC S9(13)V99 COMP-3.
+       01  WS-PERIOD-NET                 PIC S9(13)V99 COMP-3.
+       01  WS-TOTAL-FEES                 PIC S9(13)V99 COMP-3.
+       01  WS-TOTAL-INTEREST             PIC S9(13)V99 COMP-3.
+       01  WS-TXN-COUNT                  PIC 9(05).
+
+       01  WS-AMOUNT-DISPLAY             PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-TXN-AMOUNT-DISPLAY         PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-STATEMENT-COUNT            PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-STATEMENT-DISPLAY          PIC ZZZZZZ9.
+
+       COPY PRINT-LINE.
+       01  WS-PAGE-DISPLAY               PIC ZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM GENERATE-STATEMENTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           MOVE 00 TO LK-RETURN-CODE
+           GOBACK.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-STATEMENT-COUNT
+           PERFORM SET-STATEMENT-PERIOD
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'STMTGEN: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS = '35'
+               MOVE 'N' TO WS-TRANSACTIONS-AVAILABLE-SW
+               DISPLAY 'STMTGEN: NO TRANS.DAT ON FILE - STATEMENTS '
+                   'WILL SHOW BALANCES ONLY'
+           ELSE
+               IF WS-TRANS-STATUS NOT = '00'
+                   DISPLAY 'STMTGEN: UNABLE TO OPEN TRANS.DAT, '
+                       'STATUS = ' WS-TRANS-STATUS
+                   CLOSE ACCOUNT-FILE
+                   MOVE 08 TO LK-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-STATUS NOT = '00'
+               DISPLAY 'STMTGEN: UNABLE TO OPEN STATEMENTS.PRT, '
+                   'STATUS = ' WS-STMT-STATUS
+               CLOSE ACCOUNT-FILE
+               IF TRANSACTIONS-AVAILABLE
+                   CLOSE TRANSACTION-FILE
+               END-IF
+               MOVE 08 TO LK-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       SET-STATEMENT-PERIOD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-PERIOD-END-DATE
+           STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '01' DELIMITED BY SIZE
+                  INTO WS-PERIOD-START-DATE
+           END-STRING.
+
+       GENERATE-STATEMENTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM GENERATE-ONE-STATEMENT UNTIL FILE-EOF.
+
+       GENERATE-ONE-STATEMENT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACTIVE-ACCOUNT
+               PERFORM BUILD-STATEMENT
+               ADD 1 TO WS-STATEMENT-COUNT
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       BUILD-STATEMENT.
+           MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO WS-CLOSING-BALANCE
+           MOVE ZERO TO WS-PERIOD-NET
+           MOVE ZERO TO WS-TOTAL-FEES
+           MOVE ZERO TO WS-TOTAL-INTEREST
+           MOVE ZERO TO WS-TXN-COUNT
+           MOVE 1 TO PRINT-PAGE-NUMBER
+           MOVE ZERO TO PRINT-LINE-COUNT
+
+           PERFORM WRITE-STATEMENT-HEADER
+
+           IF TRANSACTIONS-AVAILABLE
+               PERFORM SCAN-ACCOUNT-TRANSACTIONS
+           END-IF
+
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-PERIOD-NET
+
+           PERFORM WRITE-STATEMENT-SUMMARY
+           PERFORM WRITE-STATEMENT-FOOTER.
+
+       SCAN-ACCOUNT-TRANSACTIONS.
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO WS-SEARCH-ACCOUNT-ID
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               ACCOUNT-ID OF TRANSACTION-RECORD
+
+           START TRANSACTION-FILE KEY >= ACCOUNT-ID OF
+               TRANSACTION-RECORD
+               INVALID KEY MOVE '10' TO WS-TRANS-STATUS
+           END-START
+
+           IF WS-TRANS-STATUS = '00'
+               PERFORM PROCESS-ONE-TRANSACTION
+                   UNTIL WS-TRANS-STATUS NOT = '00'
+           END-IF
+
+      *    Leave the file positioned cleanly for the next account.
+           MOVE '00' TO WS-TRANS-STATUS.
+
+       PROCESS-ONE-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+           IF WS-TRANS-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD NOT =
+                  WS-SEARCH-ACCOUNT-ID
+                   MOVE '10' TO WS-TRANS-STATUS
+               ELSE
+                   IF TRANSACTION-DATE OF TRANSACTION-RECORD NOT <
+                      WS-PERIOD-START-DATE
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD NOT >
+                      WS-PERIOD-END-DATE
+                       PERFORM APPLY-TRANSACTION-TO-STATEMENT
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-TRANSACTION-TO-STATEMENT.
+           ADD 1 TO WS-TXN-COUNT
+           EVALUATE TRUE
+               WHEN DEPOSIT-TRANS OF TRANSACTION-RECORD
+               WHEN DIVIDEND-TRANS OF TRANSACTION-RECORD
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-PERIOD-NET
+               WHEN INTEREST-TRANS OF TRANSACTION-RECORD
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-PERIOD-NET
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TOTAL-INTEREST
+               WHEN WITHDRAWAL-TRANS OF TRANSACTION-RECORD
+                   SUBTRACT TRANSACTION-AMOUNT OF TRANSACTION-RECORD
+                       FROM WS-PERIOD-NET
+               WHEN FEE-TRANS OF TRANSACTION-RECORD
+                   SUBTRACT TRANSACTION-AMOUNT OF TRANSACTION-RECORD
+                       FROM WS-PERIOD-NET
+                   ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                       WS-TOTAL-FEES
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           PERFORM WRITE-TRANSACTION-LINE.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STMT-LINE
+           STRING '=====================================' DELIMITED
+                      BY SIZE
+                  '=================================' DELIMITED
+                      BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           MOVE PRINT-PAGE-NUMBER TO WS-PAGE-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING 'STATEMENT FOR ACCOUNT ' DELIMITED BY SIZE
+                  ACCOUNT-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  ACCOUNT-NAME OF ACCOUNT-RECORD DELIMITED BY SIZE
+                  '  PAGE ' DELIMITED BY SIZE
+                  WS-PAGE-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           STRING 'PERIOD ' DELIMITED BY SIZE
+                  WS-PERIOD-START-DATE DELIMITED BY SIZE
+                  ' THROUGH ' DELIMITED BY SIZE
+                  WS-PERIOD-END-DATE DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+
+       EMIT-STATEMENT-LINE.
+           WRITE STMT-LINE
+           ADD 1 TO PRINT-LINE-COUNT
+           IF PRINT-LINE-COUNT >= PRINT-LINES-PER-PAGE
+               PERFORM STATEMENT-PAGE-BREAK
+           END-IF.
+
+       STATEMENT-PAGE-BREAK.
+           ADD 1 TO PRINT-PAGE-NUMBER
+           MOVE ZERO TO PRINT-LINE-COUNT
+           PERFORM WRITE-STATEMENT-HEADER.
+
+       WRITE-TRANSACTION-LINE.
+           MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+               WS-TXN-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING TRANSACTION-DATE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  TRANSACTION-TYPE OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  TRANSACTION-ID OF TRANSACTION-RECORD DELIMITED
+                      BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  WS-TXN-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE.
+
+       WRITE-STATEMENT-SUMMARY.
+           MOVE SPACES TO STMT-LINE
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE WS-OPENING-BALANCE TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING 'OPENING BALANCE: ' DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE WS-CLOSING-BALANCE TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING 'CLOSING BALANCE: ' DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE WS-TOTAL-FEES TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING 'TOTAL FEES CHARGED: ' DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE WS-TOTAL-INTEREST TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STMT-LINE
+           STRING 'TOTAL INTEREST POSTED: ' DELIMITED BY SIZE
+                  WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE SPACES TO STMT-LINE
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           STRING '=====================================' DELIMITED
+                      BY SIZE
+                  '=================================' DELIMITED
+                      BY SIZE
+                  INTO STMT-LINE
+           END-STRING
+           PERFORM EMIT-STATEMENT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           PERFORM EMIT-STATEMENT-LINE.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           IF TRANSACTIONS-AVAILABLE
+               CLOSE TRANSACTION-FILE
+           END-IF
+           CLOSE STATEMENT-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-STATEMENT-COUNT TO WS-STATEMENT-DISPLAY
+           DISPLAY 'STMTGEN: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), PRINTED ' WS-STATEMENT-DISPLAY
+               ' STATEMENT(S)'.
+
+       END PROGRAM STMTGEN.

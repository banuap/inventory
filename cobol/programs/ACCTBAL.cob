@@ -6,6 +6,45 @@
       * DATE: 2024-09-15
       * PURPOSE: ACCOUNT BALANCE CALCULATION AND VALIDATION
       * FUNCTIONS: CALCULATE BALANCES, VALIDATE TRANSACTIONS
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  WS-RETURN-CODE now comes from the shared RETURN-
+      *             CODES copybook (also used by ACCOUNT-MANAGER and
+      *             ACCTMGMT) instead of its own private numbering, so
+      *             a return code means the same thing no matter which
+      *             of the three produced it. INSUFFICIENT-FUNDS moved
+      *             from 10 to 05, INVALID-TRANSACTION folded into the
+      *             shared VALIDATION-ERROR (03), FILE-ERROR moved
+      *             from 03 to 04, and COMPLIANCE-HOLD moved from 12
+      *             to 06.
+      * 2026-08-08  Added LS-ACCOUNT-VERSION so UPDBAL can reject a
+      *             balance update whose caller last read the account
+      *             at an older ACCOUNT-VERSION than what is on file
+      *             now, instead of blindly overwriting a change made
+      *             by ACCTMGMT (or another UPDBAL call) in between.
+      *             VALIDATE now hands back the version it read so
+      *             TRANPOST can carry it into the UPDBAL call that
+      *             follows.
+      * 2026-08-08  Accounts now carry their own CURRENCY-CODE and a
+      *             transaction may arrive in LS-TRANSACTION-CURRENCY,
+      *             so UPDBAL and VALIDATE both restate the transaction
+      *             amount into the account's base currency (via the
+      *             FXRATE-FILE lookup table) before it is compared to
+      *             or posted against ACCOUNT-BALANCE/AVAILABLE-BALANCE.
+      * 2026-08-08  VALIDATE now rejects a DEP against an IRA-ACCOUNT
+      *             once the account's year-to-date DEP total (summed
+      *             off TRANS.DAT) plus this deposit would exceed the
+      *             IRS annual contribution limit, using the new
+      *             shared RC-CONTRIBUTION-LIMIT return code.
+      * 2026-08-09  VALIDATE and UPDBAL both reject a zero or negative
+      *             LS-TRANSACTION-AMOUNT up front, with the shared
+      *             VALIDATION-ERROR return code, instead of letting a
+      *             negative amount flow straight into the balance
+      *             arithmetic.
+      * 2026-08-09  UPDBAL now stamps LAST-ACTIVITY-DATE on a DEP, WTH,
+      *             BUY, or SEL posting, so the new DORMANT batch sweep
+      *             has a real date to compare against instead of a
+      *             field nothing ever sets.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -21,9 +60,24 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRANSACTION-ID
-               ALTERNATE RECORD KEY IS ACCOUNT-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
                FILE STATUS IS WS-TRANS-STATUS.
 
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT FXRATE-FILE ASSIGN TO "FXRATE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FX-CURRENCY-CODE
+               FILE STATUS IS WS-FXRATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
@@ -32,53 +86,95 @@
        FD  TRANSACTION-FILE.
        COPY TRANSACTION.
 
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  FXRATE-FILE.
+       COPY FXRATE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS                PIC XX.
        01  WS-TRANS-STATUS               PIC XX.
-       
+       01  WS-CUST-STATUS                PIC XX.
+       01  WS-FXRATE-STATUS              PIC XX.
+
        01  WS-OPERATION                  PIC X(10).
            88  UPDATE-BALANCE            VALUE 'UPDBAL'.
            88  VALIDATE-TRANSACTION      VALUE 'VALIDATE'.
            88  CALCULATE-AVAILABLE       VALUE 'CALCAVAIL'.
 
-       01  WS-RETURN-CODE                PIC 9(02).
-           88  SUCCESS                   VALUE 00.
-           88  INSUFFICIENT-FUNDS        VALUE 10.
-           88  ACCOUNT-NOT-FOUND         VALUE 01.
-           88  INVALID-TRANSACTION       VALUE 11.
-           88  FILE-ERROR                VALUE 03.
+       COPY RETURN-CODES REPLACING RC-CODE BY WS-RETURN-CODE.
+
+       01  WS-COMPLIANCE-SW              PIC X(01).
+           88  COMPLIANCE-OK             VALUE 'Y'.
+           88  COMPLIANCE-BLOCKED        VALUE 'N'.
 
        01  WS-CALCULATED-BALANCE         PIC S9(13)V99 COMP-3.
        01  WS-CALCULATED-AVAILABLE       PIC S9(13)V99 COMP-3.
        01  WS-TEMP-AMOUNT                PIC S9(13)V99 COMP-3.
 
+       01  WS-POSMGMT-OPERATION          PIC X(06) VALUE 'UPDPOS'.
+       01  WS-POSMGMT-READ-OP            PIC X(06) VALUE 'READ  '.
+       01  WS-POSMGMT-RETURN-CODE        PIC 9(02).
+       01  WS-POSMGMT-QUANTITY           PIC S9(09)V999 COMP-3.
+
+       01  WS-CONVERTED-AMOUNT           PIC S9(13)V99 COMP-3.
+       01  WS-FROM-RATE                  PIC S9(07)V9(06) COMP-3.
+       01  WS-TO-RATE                    PIC S9(07)V9(06) COMP-3.
+       01  WS-LOOKUP-CURRENCY            PIC X(03).
+       01  WS-LOOKUP-RATE                PIC S9(07)V9(06) COMP-3.
+       01  WS-RATE-FOUND-SW              PIC X(01).
+           88  RATE-FOUND                VALUE 'Y'.
+           88  RATE-NOT-FOUND            VALUE 'N'.
+
+       01  WS-HIST-CONVERTED-AMOUNT      PIC S9(13)V99 COMP-3.
+
+       01  WS-IRA-CONTRIBUTION-LIMIT     PIC 9(07)V99 VALUE 7000.00.
+       01  WS-IRA-YTD-CONTRIBUTIONS      PIC S9(13)V99 COMP-3.
+       01  WS-TODAY-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  FILLER                    PIC 9(04).
+
        LINKAGE SECTION.
        01  LS-OPERATION-CODE             PIC X(10).
        01  LS-ACCOUNT-ID                 PIC X(12).
        01  LS-TRANSACTION-AMOUNT         PIC S9(13)V99 COMP-3.
        01  LS-TRANSACTION-TYPE           PIC X(03).
        01  LS-CALCULATED-BALANCE         PIC S9(13)V99 COMP-3.
+       01  LS-SECURITY-SYMBOL            PIC X(12).
+       01  LS-QUANTITY                   PIC S9(09)V999 COMP-3.
+       01  LS-PRICE                      PIC S9(09)V9999 COMP-3.
        01  LS-RETURN-CODE                PIC 9(02).
+       01  LS-ACCOUNT-VERSION            PIC 9(09) COMP.
+       01  LS-TRANSACTION-CURRENCY       PIC X(03).
 
        PROCEDURE DIVISION USING LS-OPERATION-CODE
                                LS-ACCOUNT-ID
                                LS-TRANSACTION-AMOUNT
                                LS-TRANSACTION-TYPE
                                LS-CALCULATED-BALANCE
-                               LS-RETURN-CODE.
+                               LS-SECURITY-SYMBOL
+                               LS-QUANTITY
+                               LS-PRICE
+                               LS-RETURN-CODE
+                               LS-ACCOUNT-VERSION
+                               LS-TRANSACTION-CURRENCY.
 
        MAIN-PROCESS.
            MOVE LS-OPERATION-CODE TO WS-OPERATION
            
            EVALUATE TRUE
                WHEN UPDATE-BALANCE
-                   PERFORM UPDATE-ACCOUNT-BALANCE
+                   PERFORM UPDATE-ACCOUNT-BALANCE THRU
+                       UPDATE-BALANCE-EXIT
                WHEN VALIDATE-TRANSACTION
-                   PERFORM VALIDATE-TRANSACTION-FUNDS
+                   PERFORM VALIDATE-TRANSACTION-FUNDS THRU
+                       VALIDATE-EXIT
                WHEN CALCULATE-AVAILABLE
-                   PERFORM CALCULATE-AVAILABLE-BALANCE
+                   PERFORM CALCULATE-AVAILABLE-BALANCE THRU
+                       CALC-AVAILABLE-EXIT
                WHEN OTHER
-                   MOVE 04 TO WS-RETURN-CODE
+                   MOVE 03 TO WS-RETURN-CODE
            END-EVALUATE
            
            MOVE WS-RETURN-CODE TO LS-RETURN-CODE
@@ -86,40 +182,76 @@
            GOBACK.
 
        UPDATE-ACCOUNT-BALANCE.
+           IF LS-TRANSACTION-AMOUNT NOT GREATER THAN ZERO
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO UPDATE-BALANCE-EXIT
+           END-IF
+
            OPEN I-O ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO UPDATE-BALANCE-EXIT
            END-IF
            
-           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF ACCOUNT-RECORD
            READ ACCOUNT-FILE
            IF WS-FILE-STATUS = '00'
+               IF LS-ACCOUNT-VERSION NOT = ACCOUNT-VERSION OF
+                  ACCOUNT-RECORD
+                   MOVE 07 TO WS-RETURN-CODE
+                   GO TO UPDATE-BALANCE-EXIT
+               END-IF
+
+               PERFORM CONVERT-TO-ACCOUNT-CURRENCY
+                   THRU CONVERT-TO-ACCOUNT-CURRENCY-EXIT
+               IF WS-RETURN-CODE NOT = 00
+                   GO TO UPDATE-BALANCE-EXIT
+               END-IF
+
+               MOVE ZERO TO WS-POSMGMT-RETURN-CODE
                EVALUATE LS-TRANSACTION-TYPE
                    WHEN 'DEP'
                    WHEN 'DIV'
                    WHEN 'INT'
-                       ADD LS-TRANSACTION-AMOUNT TO ACCOUNT-BALANCE
-                       ADD LS-TRANSACTION-AMOUNT TO AVAILABLE-BALANCE
+                       ADD WS-CONVERTED-AMOUNT TO ACCOUNT-BALANCE
+                       ADD WS-CONVERTED-AMOUNT TO AVAILABLE-BALANCE
                    WHEN 'WTH'
                    WHEN 'FEE'
-                       SUBTRACT LS-TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
-                       SUBTRACT LS-TRANSACTION-AMOUNT FROM AVAILABLE-BALANCE
+                       SUBTRACT WS-CONVERTED-AMOUNT
+                           FROM ACCOUNT-BALANCE
+                       SUBTRACT WS-CONVERTED-AMOUNT
+                           FROM AVAILABLE-BALANCE
                    WHEN 'BUY'
-                       SUBTRACT LS-TRANSACTION-AMOUNT FROM AVAILABLE-BALANCE
+                       SUBTRACT WS-CONVERTED-AMOUNT
+                           FROM AVAILABLE-BALANCE
+                       PERFORM POST-POSITION-CHANGE
                    WHEN 'SEL'
-                       ADD LS-TRANSACTION-AMOUNT TO AVAILABLE-BALANCE
+                       ADD WS-CONVERTED-AMOUNT TO AVAILABLE-BALANCE
+                       PERFORM POST-POSITION-CHANGE
                    WHEN OTHER
-                       MOVE 11 TO WS-RETURN-CODE
+                       MOVE 03 TO WS-RETURN-CODE
                        GO TO UPDATE-BALANCE-EXIT
                END-EVALUATE
-               
+
+               IF LS-TRANSACTION-TYPE = 'DEP' OR 'WTH' OR 'BUY' OR 'SEL'
+                   ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+                   MOVE WS-TODAY-DATE TO LAST-ACTIVITY-DATE OF
+                       ACCOUNT-RECORD
+               END-IF
+
                MOVE ACCOUNT-BALANCE TO WS-CALCULATED-BALANCE
+               ADD 1 TO ACCOUNT-VERSION OF ACCOUNT-RECORD
                REWRITE ACCOUNT-RECORD
-               IF WS-FILE-STATUS = '00'
+               IF WS-FILE-STATUS = '00' AND WS-POSMGMT-RETURN-CODE = 00
                    MOVE 00 TO WS-RETURN-CODE
+                   MOVE ACCOUNT-VERSION OF ACCOUNT-RECORD TO
+                       LS-ACCOUNT-VERSION
                ELSE
-                   MOVE 03 TO WS-RETURN-CODE
+                   IF WS-FILE-STATUS NOT = '00'
+                       MOVE 04 TO WS-RETURN-CODE
+                   ELSE
+                       MOVE WS-POSMGMT-RETURN-CODE TO WS-RETURN-CODE
+                   END-IF
                END-IF
            ELSE
                MOVE 01 TO WS-RETURN-CODE
@@ -130,72 +262,227 @@
        UPDATE-BALANCE-EXIT.
            EXIT.
 
+       POST-POSITION-CHANGE.
+           CALL 'POSMGMT' USING WS-POSMGMT-OPERATION,
+                                 LS-ACCOUNT-ID,
+                                 LS-SECURITY-SYMBOL,
+                                 LS-TRANSACTION-TYPE,
+                                 LS-QUANTITY,
+                                 LS-PRICE,
+                                 WS-POSMGMT-QUANTITY,
+                                 WS-POSMGMT-RETURN-CODE.
+
        VALIDATE-TRANSACTION-FUNDS.
+           IF LS-TRANSACTION-AMOUNT NOT GREATER THAN ZERO
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO VALIDATE-EXIT
+           END-IF
+
            OPEN INPUT ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO VALIDATE-EXIT
            END-IF
            
-           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF ACCOUNT-RECORD
            READ ACCOUNT-FILE
            IF WS-FILE-STATUS = '00'
-               EVALUATE LS-TRANSACTION-TYPE
-                   WHEN 'WTH'
-                   WHEN 'BUY'
-                   WHEN 'FEE'
-                       IF AVAILABLE-BALANCE < LS-TRANSACTION-AMOUNT
-                           MOVE 10 TO WS-RETURN-CODE
-                       ELSE
-                           MOVE 00 TO WS-RETURN-CODE
-                       END-IF
-                   WHEN 'DEP'
-                   WHEN 'SEL'
-                   WHEN 'DIV'
-                   WHEN 'INT'
-                       MOVE 00 TO WS-RETURN-CODE
-                   WHEN OTHER
-                       MOVE 11 TO WS-RETURN-CODE
-               END-EVALUATE
+               MOVE ACCOUNT-VERSION OF ACCOUNT-RECORD TO
+                   LS-ACCOUNT-VERSION
+
+               PERFORM CONVERT-TO-ACCOUNT-CURRENCY
+                   THRU CONVERT-TO-ACCOUNT-CURRENCY-EXIT
+               IF WS-RETURN-CODE = 00
+                   MOVE 'Y' TO WS-COMPLIANCE-SW
+                   IF LS-TRANSACTION-TYPE = 'WTH' OR
+                      LS-TRANSACTION-TYPE = 'BUY' OR
+                      LS-TRANSACTION-TYPE = 'SEL'
+                       PERFORM CHECK-CUSTOMER-COMPLIANCE THRU
+                           CHECK-COMPLIANCE-EXIT
+                   END-IF
+
+                   IF COMPLIANCE-BLOCKED
+                       MOVE 06 TO WS-RETURN-CODE
+                   ELSE
+                       EVALUATE LS-TRANSACTION-TYPE
+                           WHEN 'WTH'
+                           WHEN 'BUY'
+                           WHEN 'FEE'
+                               IF AVAILABLE-BALANCE <
+                                  WS-CONVERTED-AMOUNT
+                                   MOVE 05 TO WS-RETURN-CODE
+                               ELSE
+                                   MOVE 00 TO WS-RETURN-CODE
+                               END-IF
+                           WHEN 'DEP'
+                               IF IRA-ACCOUNT OF ACCOUNT-RECORD
+                                   PERFORM CHECK-IRA-CONTRIBUTION-LIMIT
+                                       THRU CHECK-IRA-LIMIT-EXIT
+                               ELSE
+                                   MOVE 00 TO WS-RETURN-CODE
+                               END-IF
+                           WHEN 'SEL'
+                               PERFORM CHECK-SELL-QUANTITY
+                                   THRU CHECK-SELL-QUANTITY-EXIT
+                           WHEN 'DIV'
+                           WHEN 'INT'
+                               MOVE 00 TO WS-RETURN-CODE
+                           WHEN OTHER
+                               MOVE 03 TO WS-RETURN-CODE
+                       END-EVALUATE
+                   END-IF
+               END-IF
                MOVE AVAILABLE-BALANCE TO WS-CALCULATED-BALANCE
            ELSE
                MOVE 01 TO WS-RETURN-CODE
            END-IF
-           
+
            CLOSE ACCOUNT-FILE
-           
+
        VALIDATE-EXIT.
            EXIT.
 
+       CHECK-IRA-CONTRIBUTION-LIMIT.
+           MOVE ZERO TO WS-IRA-YTD-CONTRIBUTIONS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               MOVE 04 TO WS-RETURN-CODE
+               GO TO CHECK-IRA-LIMIT-EXIT
+           END-IF
+
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF TRANSACTION-RECORD
+           START TRANSACTION-FILE KEY IS NOT LESS THAN
+                   ACCOUNT-ID OF TRANSACTION-RECORD
+               INVALID KEY MOVE '10' TO WS-TRANS-STATUS
+           END-START
+
+           PERFORM SUM-ONE-IRA-CONTRIBUTION
+               UNTIL WS-TRANS-STATUS NOT = '00'
+
+           CLOSE TRANSACTION-FILE
+
+           IF WS-IRA-YTD-CONTRIBUTIONS + WS-CONVERTED-AMOUNT >
+              WS-IRA-CONTRIBUTION-LIMIT
+               MOVE 08 TO WS-RETURN-CODE
+           ELSE
+               MOVE 00 TO WS-RETURN-CODE
+           END-IF.
+
+       CHECK-IRA-LIMIT-EXIT.
+           EXIT.
+
+       SUM-ONE-IRA-CONTRIBUTION.
+           READ TRANSACTION-FILE NEXT RECORD
+           IF WS-TRANS-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD = LS-ACCOUNT-ID
+                   IF DEPOSIT-TRANS OF TRANSACTION-RECORD
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD(1:4)
+                          = WS-CURRENT-YEAR
+                      AND NOT CANCELLED-STATUS OF TRANSACTION-RECORD
+                       PERFORM CONVERT-HISTORICAL-TRANS-AMOUNT THRU
+                           CONVERT-HISTORICAL-EXIT
+                       ADD WS-HIST-CONVERTED-AMOUNT TO
+                           WS-IRA-YTD-CONTRIBUTIONS
+                   END-IF
+               ELSE
+                   MOVE '10' TO WS-TRANS-STATUS
+               END-IF
+           END-IF.
+
+       CHECK-SELL-QUANTITY.
+           CALL 'POSMGMT' USING WS-POSMGMT-READ-OP,
+                                 LS-ACCOUNT-ID,
+                                 LS-SECURITY-SYMBOL,
+                                 LS-TRANSACTION-TYPE,
+                                 LS-QUANTITY,
+                                 LS-PRICE,
+                                 WS-POSMGMT-QUANTITY,
+                                 WS-POSMGMT-RETURN-CODE
+
+           IF WS-POSMGMT-RETURN-CODE = 00
+              AND LS-QUANTITY NOT GREATER THAN WS-POSMGMT-QUANTITY
+               MOVE 00 TO WS-RETURN-CODE
+           ELSE
+               MOVE 05 TO WS-RETURN-CODE
+           END-IF.
+
+       CHECK-SELL-QUANTITY-EXIT.
+           EXIT.
+
+       CHECK-CUSTOMER-COMPLIANCE.
+           IF MARGIN-CALL-PENDING OF ACCOUNT-RECORD
+              OR AML-REVIEW-PENDING OF ACCOUNT-RECORD
+              OR ACCT-KYC-EXPIRED OF ACCOUNT-RECORD
+              OR ACCOUNT-FROZEN OF ACCOUNT-RECORD
+              OR LITIGATION-HOLD OF ACCOUNT-RECORD
+               MOVE 'N' TO WS-COMPLIANCE-SW
+               GO TO CHECK-COMPLIANCE-EXIT
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS = '35'
+      *        Customer file not yet in use - nothing to gate against.
+               GO TO CHECK-COMPLIANCE-EXIT
+           END-IF
+           IF WS-CUST-STATUS NOT = '00'
+               MOVE 'N' TO WS-COMPLIANCE-SW
+               GO TO CHECK-COMPLIANCE-EXIT
+           END-IF
+
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO
+               CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-CUST-STATUS = '00'
+               IF KYC-PENDING OR KYC-EXPIRED
+                   MOVE 'N' TO WS-COMPLIANCE-SW
+               END-IF
+               IF HIGH-AML-RISK OF CUSTOMER-RECORD
+                   MOVE 'N' TO WS-COMPLIANCE-SW
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-COMPLIANCE-SW
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+
+       CHECK-COMPLIANCE-EXIT.
+           EXIT.
+
        CALCULATE-AVAILABLE-BALANCE.
            OPEN INPUT ACCOUNT-FILE
            OPEN INPUT TRANSACTION-FILE
            
            IF WS-FILE-STATUS NOT = '00' OR WS-TRANS-STATUS NOT = '00'
-               MOVE 03 TO WS-RETURN-CODE
+               MOVE 04 TO WS-RETURN-CODE
                GO TO CALC-AVAILABLE-EXIT
            END-IF
            
-           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID
+           MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF ACCOUNT-RECORD
            READ ACCOUNT-FILE
            IF WS-FILE-STATUS = '00'
                MOVE ACCOUNT-BALANCE TO WS-CALCULATED-AVAILABLE
                
       *        SUBTRACT PENDING TRANSACTIONS
                MOVE LS-ACCOUNT-ID TO ACCOUNT-ID OF TRANSACTION-RECORD
-               START TRANSACTION-FILE KEY >= ACCOUNT-ID OF TRANSACTION-RECORD
+               START TRANSACTION-FILE
+                   KEY >= ACCOUNT-ID OF TRANSACTION-RECORD
                
                PERFORM UNTIL WS-TRANS-STATUS NOT = '00'
                    READ TRANSACTION-FILE NEXT RECORD
                    IF WS-TRANS-STATUS = '00'
-                       IF ACCOUNT-ID OF TRANSACTION-RECORD = LS-ACCOUNT-ID
+                       IF ACCOUNT-ID OF TRANSACTION-RECORD =
+                          LS-ACCOUNT-ID
                            IF PENDING-STATUS
                                EVALUATE TRANSACTION-TYPE
                                    WHEN 'BUY'
                                    WHEN 'WTH'
                                    WHEN 'FEE'
-                                       SUBTRACT TRANSACTION-AMOUNT 
-                                         FROM WS-CALCULATED-AVAILABLE
+                                 PERFORM CONVERT-HISTORICAL-TRANS-AMOUNT
+                                     THRU CONVERT-HISTORICAL-EXIT
+                                 SUBTRACT WS-HIST-CONVERTED-AMOUNT FROM
+                                     WS-CALCULATED-AVAILABLE
                                END-EVALUATE
                            END-IF
                        ELSE
@@ -216,4 +503,101 @@
        CALC-AVAILABLE-EXIT.
            EXIT.
 
+       CONVERT-TO-ACCOUNT-CURRENCY.
+           IF LS-TRANSACTION-CURRENCY = SPACES OR
+              LS-TRANSACTION-CURRENCY = CURRENCY-CODE OF ACCOUNT-RECORD
+               MOVE LS-TRANSACTION-AMOUNT TO WS-CONVERTED-AMOUNT
+               MOVE 00 TO WS-RETURN-CODE
+               GO TO CONVERT-TO-ACCOUNT-CURRENCY-EXIT
+           END-IF
+
+           MOVE LS-TRANSACTION-CURRENCY TO WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO CONVERT-TO-ACCOUNT-CURRENCY-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE
+
+           MOVE CURRENCY-CODE OF ACCOUNT-RECORD TO WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               MOVE 03 TO WS-RETURN-CODE
+               GO TO CONVERT-TO-ACCOUNT-CURRENCY-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-TO-RATE
+
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+               LS-TRANSACTION-AMOUNT * WS-FROM-RATE / WS-TO-RATE
+           MOVE 00 TO WS-RETURN-CODE
+
+       CONVERT-TO-ACCOUNT-CURRENCY-EXIT.
+           EXIT.
+
+       LOOKUP-FX-RATE.
+           IF WS-LOOKUP-CURRENCY = 'USD'
+               MOVE 1.000000 TO WS-LOOKUP-RATE
+               SET RATE-FOUND TO TRUE
+               GO TO LOOKUP-FX-RATE-EXIT
+           END-IF
+
+           OPEN INPUT FXRATE-FILE
+           IF WS-FXRATE-STATUS NOT = '00'
+               SET RATE-NOT-FOUND TO TRUE
+               GO TO LOOKUP-FX-RATE-EXIT
+           END-IF
+
+           MOVE WS-LOOKUP-CURRENCY TO FX-CURRENCY-CODE
+           READ FXRATE-FILE
+           IF WS-FXRATE-STATUS = '00'
+               MOVE FX-RATE-TO-USD TO WS-LOOKUP-RATE
+               SET RATE-FOUND TO TRUE
+           ELSE
+               SET RATE-NOT-FOUND TO TRUE
+           END-IF
+
+           CLOSE FXRATE-FILE
+
+       LOOKUP-FX-RATE-EXIT.
+           EXIT.
+
+       CONVERT-HISTORICAL-TRANS-AMOUNT.
+      *    Same conversion CONVERT-TO-ACCOUNT-CURRENCY does for an
+      *    incoming LINKAGE transaction, applied instead to a
+      *    TRANSACTION.DAT record already read into TRANSACTION-RECORD,
+      *    so a historical foreign-currency transaction is restated into
+      *    the account's own currency before it is summed or subtracted
+      *    rather than being accumulated at face value. If either FX
+      *    rate cannot be found, the face-value amount is used rather
+      *    than abandoning the whole sweep over TRANSACTION-FILE.
+           MOVE TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+               WS-HIST-CONVERTED-AMOUNT
+           IF TRANSACTION-CURRENCY OF TRANSACTION-RECORD = SPACES OR
+              TRANSACTION-CURRENCY OF TRANSACTION-RECORD =
+                  CURRENCY-CODE OF ACCOUNT-RECORD
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+
+           MOVE TRANSACTION-CURRENCY OF TRANSACTION-RECORD TO
+               WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-FROM-RATE
+
+           MOVE CURRENCY-CODE OF ACCOUNT-RECORD TO WS-LOOKUP-CURRENCY
+           PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-EXIT
+           IF RATE-NOT-FOUND
+               GO TO CONVERT-HISTORICAL-EXIT
+           END-IF
+           MOVE WS-LOOKUP-RATE TO WS-TO-RATE
+
+           COMPUTE WS-HIST-CONVERTED-AMOUNT ROUNDED =
+               TRANSACTION-AMOUNT OF TRANSACTION-RECORD * WS-FROM-RATE
+               / WS-TO-RATE.
+
+       CONVERT-HISTORICAL-EXIT.
+           EXIT.
+
        END PROGRAM ACCTBAL.
\ No newline at end of file

@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMLMON.
+      ******************************************************************
+      * PROGRAM: AMLMON - AML PATTERN-MONITORING BATCH
+      * VERSION: 1.0
+      * DATE: 2026-08-08
+      * PURPOSE: FOR EVERY ACTIVE-ACCOUNT, COUNT LARGE DEPOSIT/
+      *          WITHDRAWAL TRANSACTIONS POSTED WITHIN A ROLLING
+      *          WINDOW. AN ACCOUNT WITH TOO MANY IS FLAGGED BY
+      *          SETTING AML-REVIEW-PENDING IN REGULATORY-FLAGS
+      *          (CLEARED AUTOMATICALLY ONCE THE PATTERN NO LONGER
+      *          HOLDS, THE SAME WAY MARGCALL MANAGES
+      *          MARGIN-CALL-PENDING), THE LINKED CUSTOMER'S
+      *          AML-RISK-RATING IS RAISED IF IT IS NOT ALREADY HIGH,
+      *          AND A LINE IS WRITTEN TO AMLEXC.DAT FOR THE
+      *          COMPLIANCE DESK'S DAILY EXCEPTION REPORT.
+      * FUNCTIONS: STANDALONE BATCH JOB - RUN NIGHTLY.
+      *
+      * MODIFICATION HISTORY:
+      * 2026-08-08  REGULATORY-FLAGS IS NOW A GROUP OF NAMED FLAG
+      *             POSITIONS INSTEAD OF ONE SHARED PIC X(10) VALUE -
+      *             THIS JOB SETS/CLEARS ITS OWN AML-REVIEW-PENDING
+      *             FLAG POSITION AND NO LONGER NEEDS TO STEP AROUND
+      *             MARGCALL'S FLAG, SINCE THE TWO NO LONGER SHARE THE
+      *             SAME BYTES.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS ACCOUNT-ID OF TRANSACTION-RECORD
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SECURITY-SYMBOL OF
+                   TRANSACTION-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               ALTERNATE RECORD KEY IS SSN-EIN WITH DUPLICATES
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT AMLEXC-FILE ASSIGN TO "AMLEXC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCOUNT.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER.
+
+       FD  AMLEXC-FILE.
+       01  AMLEXC-RECORD.
+           05  AMLEXC-RUN-DATE               PIC X(08).
+           05  AMLEXC-ACCOUNT-ID             PIC X(12).
+           05  AMLEXC-CUSTOMER-ID            PIC X(10).
+           05  AMLEXC-PATTERN-COUNT          PIC 9(05).
+           05  AMLEXC-PATTERN-TOTAL          PIC S9(13)V99 COMP-3.
+           05  AMLEXC-WINDOW-START           PIC X(08).
+           05  AMLEXC-WINDOW-END             PIC X(08).
+           05  AMLEXC-FLAG-WRITTEN           PIC X(01).
+               88  AMLEXC-FLAG-SET           VALUE 'Y'.
+               88  AMLEXC-FLAG-BLOCKED       VALUE 'N'.
+           05  FILLER                        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-OK                   VALUE '00'.
+           88  FILE-EOF                  VALUE '10'.
+
+       01  WS-TRANS-STATUS               PIC XX.
+       01  WS-CUSTOMER-STATUS            PIC XX.
+       01  WS-EXC-STATUS                 PIC XX.
+
+       01  WS-SEARCH-ACCOUNT-ID          PIC X(12).
+
+       01  WS-LARGE-AMOUNT-THRESHOLD     PIC S9(13)V99 COMP-3
+                                              VALUE 10000.00.
+       01  WS-PATTERN-THRESHOLD-COUNT    PIC 9(05) VALUE 00003.
+       01  WS-WINDOW-DAYS                PIC 9(03) VALUE 007.
+
+
+       01  WS-CURRENT-DATE               PIC X(08).
+       01  WS-WINDOW-START-DATE          PIC X(08).
+       01  WS-CURRENT-DATE-NUM           PIC 9(08).
+       01  WS-WINDOW-START-NUM           PIC 9(08).
+       01  WS-WINDOW-START-INT           PIC 9(08).
+       01  WS-CURRENT-DATE-INT           PIC 9(08).
+
+       01  WS-PATTERN-COUNT              PIC 9(05).
+       01  WS-PATTERN-TOTAL              PIC S9(13)V99 COMP-3.
+
+       01  WS-SCANNED-COUNT              PIC 9(07) COMP.
+       01  WS-FLAGGED-COUNT              PIC 9(07) COMP.
+       01  WS-SCANNED-DISPLAY            PIC ZZZZZZ9.
+       01  WS-FLAGGED-DISPLAY            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM CHECK-ACCOUNTS-PROCESS
+           PERFORM FINALIZE-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           MOVE ZERO TO WS-SCANNED-COUNT
+           MOVE ZERO TO WS-FLAGGED-COUNT
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM
+           COMPUTE WS-CURRENT-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+           COMPUTE WS-WINDOW-START-INT =
+               WS-CURRENT-DATE-INT - WS-WINDOW-DAYS
+           COMPUTE WS-WINDOW-START-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-WINDOW-START-INT)
+           MOVE WS-WINDOW-START-NUM TO WS-WINDOW-START-DATE
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'AMLMON: UNABLE TO OPEN ACCOUNT.DAT, STATUS = '
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'AMLMON: UNABLE TO OPEN TRANS.DAT, STATUS = '
+                   WS-TRANS-STATUS
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'AMLMON: UNABLE TO OPEN CUSTOMER.DAT, '
+                   'STATUS = ' WS-CUSTOMER-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT AMLEXC-FILE
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'AMLMON: UNABLE TO OPEN AMLEXC.DAT, STATUS = '
+                   WS-EXC-STATUS
+               CLOSE ACCOUNT-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF.
+
+       CHECK-ACCOUNTS-PROCESS.
+           READ ACCOUNT-FILE NEXT RECORD
+           PERFORM CHECK-ONE-ACCOUNT UNTIL FILE-EOF.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-SCANNED-COUNT
+
+           IF ACTIVE-ACCOUNT
+               PERFORM COUNT-LARGE-TRANSACTIONS
+               PERFORM EVALUATE-AML-PATTERN
+           END-IF
+
+           READ ACCOUNT-FILE NEXT RECORD.
+
+       COUNT-LARGE-TRANSACTIONS.
+           MOVE ZERO TO WS-PATTERN-COUNT
+           MOVE ZERO TO WS-PATTERN-TOTAL
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO WS-SEARCH-ACCOUNT-ID
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO
+               ACCOUNT-ID OF TRANSACTION-RECORD
+
+           START TRANSACTION-FILE KEY >= ACCOUNT-ID OF
+               TRANSACTION-RECORD
+               INVALID KEY MOVE '10' TO WS-TRANS-STATUS
+           END-START
+
+           IF WS-TRANS-STATUS = '00'
+               PERFORM CHECK-ONE-TRANSACTION
+                   UNTIL WS-TRANS-STATUS NOT = '00'
+           END-IF
+
+      *    Leave the file positioned cleanly for the next account.
+           MOVE '00' TO WS-TRANS-STATUS.
+
+       CHECK-ONE-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+           IF WS-TRANS-STATUS = '00'
+               IF ACCOUNT-ID OF TRANSACTION-RECORD NOT =
+                  WS-SEARCH-ACCOUNT-ID
+                   MOVE '10' TO WS-TRANS-STATUS
+               ELSE
+                   IF (DEPOSIT-TRANS OF TRANSACTION-RECORD
+                       OR WITHDRAWAL-TRANS OF TRANSACTION-RECORD)
+                      AND TRANSACTION-AMOUNT OF TRANSACTION-RECORD
+                          NOT LESS THAN WS-LARGE-AMOUNT-THRESHOLD
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD
+                          NOT < WS-WINDOW-START-DATE
+                      AND TRANSACTION-DATE OF TRANSACTION-RECORD
+                          NOT > WS-CURRENT-DATE
+                       ADD 1 TO WS-PATTERN-COUNT
+                       ADD TRANSACTION-AMOUNT OF TRANSACTION-RECORD TO
+                           WS-PATTERN-TOTAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       EVALUATE-AML-PATTERN.
+           IF WS-PATTERN-COUNT NOT LESS THAN WS-PATTERN-THRESHOLD-COUNT
+               PERFORM RAISE-AML-EXCEPTION
+           ELSE
+               IF AML-REVIEW-PENDING
+                   MOVE 'N' TO REG-AML-REVIEW-FLAG
+                   REWRITE ACCOUNT-RECORD
+               END-IF
+           END-IF.
+
+       RAISE-AML-EXCEPTION.
+           ADD 1 TO WS-FLAGGED-COUNT
+
+           IF NOT AML-REVIEW-PENDING
+               SET AML-REVIEW-PENDING TO TRUE
+               REWRITE ACCOUNT-RECORD
+           END-IF
+
+           PERFORM RAISE-CUSTOMER-RISK-RATING
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       RAISE-CUSTOMER-RISK-RATING.
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO
+               CUSTOMER-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS = '00'
+               IF LOW-AML-RISK OF CUSTOMER-RECORD
+                   MOVE 'M' TO AML-RISK-RATING OF CUSTOMER-RECORD
+                   REWRITE CUSTOMER-RECORD
+               ELSE
+                   IF MEDIUM-AML-RISK OF CUSTOMER-RECORD
+                       MOVE 'H' TO AML-RISK-RATING OF CUSTOMER-RECORD
+                       REWRITE CUSTOMER-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO AMLEXC-RECORD
+           MOVE WS-CURRENT-DATE TO AMLEXC-RUN-DATE
+           MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO AMLEXC-ACCOUNT-ID
+           MOVE CUSTOMER-ID OF ACCOUNT-RECORD TO AMLEXC-CUSTOMER-ID
+           MOVE WS-PATTERN-COUNT TO AMLEXC-PATTERN-COUNT
+           MOVE WS-PATTERN-TOTAL TO AMLEXC-PATTERN-TOTAL
+           MOVE WS-WINDOW-START-DATE TO AMLEXC-WINDOW-START
+           MOVE WS-CURRENT-DATE TO AMLEXC-WINDOW-END
+           IF AML-REVIEW-PENDING OF ACCOUNT-RECORD
+               SET AMLEXC-FLAG-SET TO TRUE
+           ELSE
+               SET AMLEXC-FLAG-BLOCKED TO TRUE
+           END-IF
+           WRITE AMLEXC-RECORD.
+
+       FINALIZE-PROCESS.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE AMLEXC-FILE
+
+           MOVE WS-SCANNED-COUNT TO WS-SCANNED-DISPLAY
+           MOVE WS-FLAGGED-COUNT TO WS-FLAGGED-DISPLAY
+           DISPLAY 'AMLMON: SCANNED ' WS-SCANNED-DISPLAY
+               ' ACCOUNT(S), ' WS-FLAGGED-DISPLAY
+               ' EXCEEDED THE LARGE-TRANSACTION PATTERN THRESHOLD'.
+
+       END PROGRAM AMLMON.
